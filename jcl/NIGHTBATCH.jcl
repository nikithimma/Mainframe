@@ -0,0 +1,121 @@
+//NIGHTBAT JOB  (ACCTG),'NIGHTLY ACCT SWEEP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  NIGHTBATCH  --  NIGHTLY ACCOUNT MASTER BATCH CHAIN.
+//*
+//*  RUNS THE SEVEN NIGHTLY SWEEPS IN A FIXED ORDER - INTEREST ACCRUAL,
+//*  LOW BALANCE WARNING, MINIMUM BALANCE FEE POSTING, DORMANCY, THE
+//*  MINOR-TO-ADULT AGE RESET, THE CLOSED-ACCOUNT ARCHIVE PURGE, THEN
+//*  STANDING INSTRUCTION PAYMENTS - INSTEAD OF EACH BEING KICKED OFF
+//*  BY HAND.  EACH STEP OPENS ITS OWN ROW IN CHKPTFIL (SHARED BY ALL
+//*  SEVEN PROGRAMS, KEYED BY JOB STEP NAME) AND CHECKPOINTS ITS OWN
+//*  PROGRESS EVERY 50 RECORDS, SO:
+//*
+//*    - IF THE JOB ABENDS PARTWAY THROUGH, RESUBMIT WITH THE SAME
+//*      JCL AND RESTART= SET TO THE STEP THAT WAS RUNNING (SEE THE
+//*      STEP NAMES BELOW).  THE STEP'S OWN CHECKPOINT ROW PICKS UP
+//*      PAST THE LAST ACCOUNT IT FINISHED INSTEAD OF RESWEEPING THE
+//*      WHOLE ACCOUNT MASTER FROM THE TOP.
+//*    - IF A STEP ALREADY RAN TO COMPLETION TONIGHT (ITS CHECKPOINT
+//*      ROW IS MARKED COMPLETE), RERUNNING THE JOB SKIPS THAT STEP'S
+//*      SWEEP ENTIRELY AND FALLS THROUGH TO THE NEXT ONE - THIS IS
+//*      WHAT LETS THE WHOLE JOB SIMPLY BE RESUBMITTED FROM THE TOP
+//*      RATHER THAN REQUIRING AN OPERATOR TO WORK OUT RESTART= BY
+//*      HAND.
+//*    - CHKPTFIL ITSELF IS NOT RESET BETWEEN NIGHTS BY THIS JCL -
+//*      THAT IS DONE BY THE NORMAL END-OF-DAY HOUSEKEEPING JOB THAT
+//*      CLEARS LAST NIGHT'S COMPLETE MARKERS BEFORE THIS JOB IS
+//*      SUBMITTED AGAIN.
+//*
+//*  PGM=COMPINTB ON THE FIRST STEP IS THE LOAD MODULE ALIAS FOR THE
+//*  COMPOUND-INTEREST-BATCH PROGRAM-ID.  PGM=LOWBALW, PGM=MINBAL,
+//*  PGM=ACCTDORM AND PGM=ACCTARC ARE THE SAME KIND OF LOAD MODULE
+//*  ALIAS FOR LOWBALWARN, MINBALANCE, ACCTDORMANT AND ACCTARCHV
+//*  RESPECTIVELY (LOAD MODULE NAMES ARE LIMITED TO 8 CHARACTERS AND
+//*  CANNOT CONTAIN A HYPHEN).  PGM=MINORAGE NEEDS NO ALIAS - ITS
+//*  PROGRAM-ID IS ONLY 8 CHARACTERS LONG AS WRITTEN.
+//*
+//*  MOD-HISTORY
+//*    2026-08-09  RPK  INITIAL VERSION.
+//*    2026-08-09  RPK  LOWBSTEP/MINBSTEP/DORMSTEP/ARCHSTEP NOW GO
+//*                     THROUGH AN 8-CHARACTER LOAD MODULE ALIAS THE
+//*                     SAME WAY INTRSTEP ALREADY DOES - THEIR
+//*                     PROGRAM-IDS ALL RAN LONGER THAN PROD.BATCH.
+//*                     LOADLIB CAN HOLD A MEMBER NAME FOR.
+//*    2026-08-09  RPK  ADDED AGESTEP BETWEEN DORMSTEP AND ARCHSTEP -
+//*                     THE MINOR WITHDRAWAL CAP SET AT ACCOUNT OPENING
+//*                     WAS NEVER BEING CLEARED ONCE THE HOLDER TURNED
+//*                     18, SO THIS STEP SWEEPS THE MASTER NIGHTLY AND
+//*                     RESETS ANY ACCOUNT WHOSE HOLDER HAS COME OF
+//*                     AGE.  RUNS BEFORE ARCHSTEP SO A CLOSED MINOR
+//*                     ACCOUNT IS ARCHIVED WITH ITS CURRENT STATUS.
+//*--------------------------------------------------------------*
+//*
+//INTRSTEP EXEC PGM=COMPINTB
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//INTRACCR DD   DSN=PROD.INTEREST.ACCRREG,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.BATCH.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//LOWBSTEP EXEC PGM=LOWBALW,COND=(0,NE,INTRSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//LOWBALWF DD   DSN=PROD.LOWBAL.WARNFILE,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.BATCH.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//MINBSTEP EXEC PGM=MINBAL,COND=(0,NE,LOWBSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//TRANFILE DD   DSN=PROD.TRANSACTION.FILE,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.BATCH.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//DORMSTEP EXEC PGM=ACCTDORM,COND=(0,NE,MINBSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//STATAUDT DD   DSN=PROD.STATUS.AUDITLOG,DISP=SHR
+//ACTAUDIT DD   DSN=PROD.ACTIVITY.AUDITLOG,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.BATCH.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//AGESTEP  EXEC PGM=MINORAGE,COND=(0,NE,DORMSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//CUSTMAST DD   DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//ACTAUDIT DD   DSN=PROD.ACTIVITY.AUDITLOG,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.BATCH.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//ARCHSTEP EXEC PGM=ACCTARC,COND=(0,NE,AGESTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//ACCTARCH DD   DSN=PROD.ACCOUNT.ARCHIVE,DISP=SHR
+//ACTAUDIT DD   DSN=PROD.ACTIVITY.AUDITLOG,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.BATCH.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STNDSTEP EXEC PGM=STANDPAY,COND=(0,NE,ARCHSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STANDING DD   DSN=PROD.STANDING.INSTRUCTION,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//TRANFILE DD   DSN=PROD.TRANSACTION.FILE,DISP=SHR
+//ACTAUDIT DD   DSN=PROD.ACTIVITY.AUDITLOG,DISP=SHR
+//FRAUDQUE DD   DSN=PROD.FRAUD.REVIEWQUEUE,DISP=SHR
+//CTRFILE  DD   DSN=PROD.CURRENCY.TRANREPORT,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.BATCH.CHECKPOINT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  LNDLSTEP AGES THE LOAN MASTER AND WRITES THE DELINQUENCY REPORT
+//*  COLLECTIONS WORKS FROM.  IT CARRIES NO ROW IN CHKPTFIL - A
+//*  RESTART RE-SWEEPS THE WHOLE LOAN MASTER, WHICH IS CHEAP ENOUGH
+//*  AT TODAY'S LOAN VOLUMES THAT THE CHECKPOINT MACHINERY THE SEVEN
+//*  STEPS ABOVE SHARE WASN'T WORTH EXTENDING TO IT.
+//*
+//LNDLSTEP EXEC PGM=LOANAGE,COND=(0,NE,STNDSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LOANMAST DD   DSN=PROD.LOAN.MASTER,DISP=SHR
+//LOANAGE  DD   DSN=PROD.LOAN.DELINQAGE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=49)
+//SYSOUT   DD   SYSOUT=*
