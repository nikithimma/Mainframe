@@ -0,0 +1,55 @@
+//EODDECK  JOB  (ACCTG),'EOD REPORT DECK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  EODDECK  --  END-OF-DAY CONSOLIDATED REPORT DECK.
+//*
+//*  RUNS THE TOP-TRANSACTIONS REPORT, THE BATCH CONTROL TOTAL CHECK,
+//*  AND THE TOP-BALANCE VIP REPORT IN SEQUENCE, WITH EACH STEP
+//*  APPENDING ITS OWN SECTION TO THE SAME EODDECK DATASET INSTEAD OF
+//*  PRODUCING A SEPARATE OUTPUT OF ITS OWN, SO THE BRANCH MANAGER HAS
+//*  ONE PACKET TO REVIEW EACH MORNING RATHER THAN SEVERAL.
+//*
+//*  THE TOP-TRANSACTIONS AND BATCH CONTROL TOTAL SECTIONS ARE
+//*  BANK-WIDE - THE TRANSACTION FILE CARRIES NO BRANCH ID TO SORT OR
+//*  TOTAL BY.  ONLY THE TOP-BALANCE VIP SECTION IS SCOPED TO A SINGLE
+//*  BRANCH, SUPPLIED ON THE LARGSTEP SYSIN CARD BELOW.
+//*
+//*  PGM=BUBSORT ON THE FIRST STEP IS THE LOAD MODULE ALIAS FOR THE
+//*  BUBBLESORT PROGRAM-ID.  PGM=EODCTL ON THE SECOND STEP IS THE
+//*  LOAD MODULE ALIAS FOR THE EOD-CONTROL-TOTAL-RUN PROGRAM-ID, A
+//*  BARE DRIVER THAT CALLS BATCH-CONTROL-TOTAL WITH ZERO EXPECTED
+//*  FIGURES SO ITS OWN SYSIN-ACCEPT FALLBACK SUPPLIES THEM -
+//*  BATCH-CONTROL-TOTAL TAKES LINKAGE PARAMETERS AND SO CANNOT BE
+//*  THE TARGET OF AN EXEC PGM= STEP DIRECTLY.  LOAD MODULE NAMES ARE
+//*  LIMITED TO 8 CHARACTERS AND CANNOT CONTAIN A HYPHEN.
+//*
+//*  MOD-HISTORY
+//*    2026-08-09  RPK  INITIAL VERSION.
+//*--------------------------------------------------------------*
+//*
+//TOPTSTEP EXEC PGM=BUBSORT
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.TRANSACTION.FILE,DISP=SHR
+//EODDECK  DD   DSN=PROD.EOD.REPORTDECK,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=134)
+//SYSOUT   DD   SYSOUT=*
+//*
+//CTOTSTEP EXEC PGM=EODCTL,COND=(0,NE,TOPTSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.TRANSACTION.FILE,DISP=SHR
+//EODDECK  DD   DSN=PROD.EOD.REPORTDECK,DISP=(MOD,CATLG,DELETE)
+//SYSIN    DD   *
+000000
+00000000000
+/*
+//SYSOUT   DD   SYSOUT=*
+//*
+//LARGSTEP EXEC PGM=LARGEST3,COND=(0,NE,CTOTSTEP)
+//STEPLIB  DD   DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+//EODDECK  DD   DSN=PROD.EOD.REPORTDECK,DISP=(MOD,CATLG,DELETE)
+//SYSIN    DD   *
+000100
+/*
+//SYSOUT   DD   SYSOUT=*
