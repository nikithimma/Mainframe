@@ -0,0 +1,67 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    PIN-HASH-COMPUTE.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION - TURNS A 4-DIGIT PIN INTO
+001300*                     A 10-DIGIT ONE-WAY-LOOKING FIGURE SO THE
+001400*                     PIN MASTER FILE NEVER HOLDS THE CLEAR PIN.
+001500*                     CALLED BY PINVERIFY TO CHECK AN ENTERED PIN
+001600*                     AND BY MENUBASED TO STORE A NEW ONE.
+001700*    2026-08-09  RPK  THE ORIGINAL FIGURE WAS A SINGLE LINEAR
+001800*                     TRANSFORM (PIN * A) + B MOD N, WHICH A
+001900*                     SINGLE MODULAR-INVERSE CALCULATION SOLVES
+002000*                     FOR THE PIN DIRECTLY - NO BETTER THAN
+002100*                     STORING THE PIN IN THE CLEAR.  THIS NOW
+002200*                     RUNS THE FIGURE THROUGH THREE ROUNDS OF
+002300*                     MULTIPLY-SQUARE-ADD MIXING, EACH FOLDED
+002400*                     BACK THROUGH A DIFFERENT MODULUS, SO THERE
+002500*                     IS NO SINGLE ALGEBRAIC STEP THAT RECOVERS
+002600*                     THE PIN FROM THE STORED FIGURE - RECOVERING
+002700*                     IT TAKES TRYING CANDIDATE PINS THROUGH THE
+002800*                     SAME ROUNDS, THE SAME AS ANY OTHER PIN
+002900*                     HASHING SCHEME THAT DOES NOT SALT A SMALL
+003000*                     KEYSPACE.
+003100*================================================================
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400*----------------------------------------------------------------
+003500*  MIXING ROUNDS.  WS-SQUARE IS WIDE ENOUGH TO HOLD THE SQUARE OF
+003600*  THE LARGEST POSSIBLE ROUND FIGURE WITHOUT TRUNCATION.
+003700*----------------------------------------------------------------
+003800 01  WS-ROUND1                     PIC 9(10).
+003900 01  WS-ROUND2                     PIC 9(10).
+004000 01  WS-ROUND3                     PIC 9(10).
+004100 01  WS-SQUARE                     PIC 9(18).
+004200*================================================================
+004300 LINKAGE SECTION.
+004400*----------------------------------------------------------------
+004500*  THE CLEAR PIN GOING IN, THE HASH FIGURE COMING OUT.
+004600*----------------------------------------------------------------
+004700 01  LS-PIN                        PIC 9(4).
+004800 01  LS-PIN-HASH                   PIC 9(10).
+004900*================================================================
+005000 PROCEDURE DIVISION USING LS-PIN LS-PIN-HASH.
+005100*================================================================
+005200 0000-MAINLINE.
+005300     COMPUTE WS-ROUND1 =
+005400         FUNCTION MOD((LS-PIN * 7919) + 104729, 999999937)
+005500
+005600     COMPUTE WS-SQUARE = WS-ROUND1 * WS-ROUND1
+005700     COMPUTE WS-ROUND2 = FUNCTION MOD(WS-SQUARE
+005800         + (WS-ROUND1 * 48271) + 1000003, 999999937)
+005900
+006000     COMPUTE WS-SQUARE = WS-ROUND2 * WS-ROUND2
+006100     COMPUTE WS-ROUND3 = FUNCTION MOD(WS-SQUARE
+006200         + (WS-ROUND2 * 15485863) + 2147483647, 999999937)
+006300
+006400     COMPUTE LS-PIN-HASH =
+006500         FUNCTION MOD((WS-ROUND3 * 31) + 17, 10000000000)
+006600     GOBACK.
+006700 END PROGRAM PIN-HASH-COMPUTE.
