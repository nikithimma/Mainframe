@@ -1,21 +1,190 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PRIME-NUMBERS.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM   PIC 999.
-       01 I     PIC 999.
-       01 COU PIC 99.
-       PROCEDURE DIVISION.
-           DISPLAY "Prime numbers from 1 to 200 are:"
-           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > 200
-               MOVE 0 TO COU
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
-                   IF FUNCTION MOD(NUM, I) = 0 THEN
-                       ADD 1 TO COU
-                   END-IF
-               END-PERFORM
-               IF COU = 2 THEN
-                   DISPLAY NUM
-               END-IF
-           END-PERFORM
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    PRIME-NUMBERS.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-06-14.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-06-14  RPK  ORIGINAL - LISTS THE PRIME NUMBERS FROM 1
+001300*                     TO 200 BY TRIAL DIVISION, DISPLAY ONLY.
+001400*    2026-08-09  RPK  NO LOGIC CHANGE.  RESTAMPED TO HOUSE STYLE.
+001500*                     ITS TRIAL-DIVISION PRIMALITY TEST IS NOW
+001600*                     ALSO REUSED BY ACCT-PRIME-CHECK-DIGIT BELOW
+001700*                     TO BUILD A TABLE OF PRIMES FOR A PRIME-
+001800*                     MODULUS ACCOUNT CHECK DIGIT.
+001900*================================================================
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  NUM                           PIC 999.
+002300 01  I                             PIC 999.
+002400 01  COU                           PIC 99.
+002500*================================================================
+002600 PROCEDURE DIVISION.
+002700 0000-MAINLINE.
+002800     DISPLAY "Prime numbers from 1 to 200 are:"
+002900     PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > 200
+003000         MOVE 0 TO COU
+003100         PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
+003200             IF FUNCTION MOD(NUM, I) = 0 THEN
+003300                 ADD 1 TO COU
+003400             END-IF
+003500         END-PERFORM
+003600         IF COU = 2 THEN
+003700             DISPLAY NUM
+003800         END-IF
+003900     END-PERFORM
+004000     STOP RUN.
+004100 END PROGRAM PRIME-NUMBERS.
+004200*================================================================
+004300*  IDENTIFICATION DIVISION.
+004400*================================================================
+004500 IDENTIFICATION DIVISION.
+004600 PROGRAM-ID.    ACCT-PRIME-CHECK-DIGIT.
+004700 AUTHOR.        R KUMAR.
+004800 INSTALLATION.  RETAIL BANKING SYSTEMS.
+004900 DATE-WRITTEN.  2026-08-09.
+005000 DATE-COMPILED. 2026-08-09.
+005100*----------------------------------------------------------------
+005200*  MOD-HISTORY
+005300*    2026-08-09  RPK  NEW - PRIME-MODULUS CHECK DIGIT FOR NEWLY
+005400*                     ISSUED ACCOUNT NUMBERS, ALONG THE SAME
+005500*                     LINES AS A ROUTING-NUMBER CHECK DIGIT.  THE
+005600*                     FIRST NINE PRIME NUMBERS ARE BUILT BY THE
+005700*                     TRIAL-DIVISION TEST FROM PRIME-NUMBERS
+005800*                     ABOVE AND USED AS DIGIT WEIGHTS; THE
+005900*                     WEIGHTED SUM IS REDUCED MOD A SINGLE-DIGIT
+006000*                     PRIME (7) SO THE RESULT ALWAYS FITS ONE
+006100*                     DIGIT.  CALLED WITH LS-MODE = 'G' WHEN AN
+006200*                     ACCOUNT IS OPENED, TO GENERATE THE CHECK
+006300*                     DIGIT FOR THE NEW NUMBER; CALLED WITH
+006400*                     LS-MODE = 'V' TO VALIDATE ONE ALREADY
+006500*                     ASSIGNED (THIS IS A SEPARATE SCHEME FROM
+006600*                     ACCT-CHECK-DIGIT IN PALINDROME.COB, WHICH
+006700*                     VALIDATES THE DIGIT-REVERSAL CHECK DIGIT
+006800*                     ALREADY IN PRODUCTION USE ON DEPOSITTRAN
+006900*                     AND WITHDRAWTRAN; THIS PRIME-MODULUS SCHEME
+007000*                     IS FOR NUMBERS ISSUED FROM HERE FORWARD).
+007100*================================================================
+007200 DATA DIVISION.
+007300 WORKING-STORAGE SECTION.
+007400*----------------------------------------------------------------
+007500*  PRIME TABLE - FIRST 9 PRIMES, BUILT BY TRIAL DIVISION.
+007600*----------------------------------------------------------------
+007700 01  WS-PRIME-TABLE.
+007800     05  WS-PRIME-ENTRY            PIC 999 OCCURS 9 TIMES
+007900                                    INDEXED BY WS-PRIME-IDX.
+008000 01  WS-PRIME-COUNT                PIC 99  VALUE 0.
+008100 01  NUM                           PIC 999.
+008200 01  I                             PIC 999.
+008300 01  COU                           PIC 99.
+008400*----------------------------------------------------------------
+008500 01  WS-MODULUS                    PIC 9(02) VALUE 7.
+008600 01  WS-WEIGHTED-SUM               PIC 9(06) VALUE 0.
+008700 01  WS-DIGIT-IDX                  PIC 9     VALUE 1.
+008800 01  WS-DIGIT-VALUE                PIC 9.
+008900 01  WS-COMPUTED-CHECK-DIGIT       PIC 9.
+009000*================================================================
+009100 LINKAGE SECTION.
+009200*----------------------------------------------------------------
+009300*  LS-ACCT-BASE IS THE 9-DIGIT ACCOUNT NUMBER BEFORE ITS CHECK
+009400*  DIGIT.  LS-MODE 'G' GENERATES LS-CHECK-DIGIT FROM LS-ACCT-BASE;
+009500*  LS-MODE 'V' VALIDATES A SUPPLIED LS-CHECK-DIGIT AGAINST IT.
+009600*----------------------------------------------------------------
+009700 01  LS-ACCT-BASE                  PIC 9(9).
+009800 01  LS-MODE                       PIC X.
+009900     88  LS-MODE-GENERATE          VALUE 'G'.
+010000     88  LS-MODE-VALIDATE          VALUE 'V'.
+010100 01  LS-CHECK-DIGIT                PIC 9.
+010200 01  LS-VALID-FLAG                 PIC X.
+010300     88  LS-CHECK-DIGIT-VALID      VALUE 'Y'.
+010400     88  LS-CHECK-DIGIT-INVALID    VALUE 'N'.
+010500*================================================================
+010600 PROCEDURE DIVISION USING LS-ACCT-BASE LS-MODE LS-CHECK-DIGIT
+010700     LS-VALID-FLAG.
+010800*================================================================
+010900 0000-MAINLINE.
+011000     PERFORM 1000-BUILD-PRIME-TABLE
+011100         THRU 1000-BUILD-PRIME-TABLE-EXIT
+011200     PERFORM 2000-COMPUTE-CHECK-DIGIT
+011300         THRU 2000-COMPUTE-CHECK-DIGIT-EXIT
+011400     PERFORM 3000-GENERATE-OR-VALIDATE
+011500         THRU 3000-GENERATE-OR-VALIDATE-EXIT
+011600     GOBACK.
+011700*----------------------------------------------------------------
+011800*  1000-BUILD-PRIME-TABLE  --  PRIME-NUMBERS' OWN TRIAL-DIVISION
+011900*  TEST, STOPPING AS SOON AS NINE PRIMES HAVE BEEN FOUND.
+012000*----------------------------------------------------------------
+012100 1000-BUILD-PRIME-TABLE.
+012200     MOVE 0 TO WS-PRIME-COUNT
+012300     SET WS-PRIME-IDX TO 1
+012400     PERFORM VARYING NUM FROM 2 BY 1
+012500             UNTIL NUM > 200 OR WS-PRIME-COUNT = 9
+012600         MOVE 0 TO COU
+012700         PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
+012800             IF FUNCTION MOD(NUM, I) = 0 THEN
+012900                 ADD 1 TO COU
+013000             END-IF
+013100         END-PERFORM
+013200         IF COU = 2 THEN
+013300             MOVE NUM TO WS-PRIME-ENTRY (WS-PRIME-IDX)
+013400             ADD 1 TO WS-PRIME-COUNT
+013500             SET WS-PRIME-IDX UP BY 1
+013600         END-IF
+013700     END-PERFORM
+013800     .
+013900 1000-BUILD-PRIME-TABLE-EXIT.
+014000     EXIT.
+014100*----------------------------------------------------------------
+014200*  2000-COMPUTE-CHECK-DIGIT  --  WEIGHT EACH OF THE 9 BASE DIGITS
+014300*  BY THE PRIME IN THE MATCHING TABLE SLOT, SUM, AND REDUCE MOD
+014400*  THE SINGLE-DIGIT PRIME MODULUS.
+014500*----------------------------------------------------------------
+014600 2000-COMPUTE-CHECK-DIGIT.
+014700     MOVE 0 TO WS-WEIGHTED-SUM
+014800     SET WS-PRIME-IDX TO 1
+014900     PERFORM 2100-WEIGHT-ONE-DIGIT
+015000         THRU 2100-WEIGHT-ONE-DIGIT-EXIT
+015100         VARYING WS-DIGIT-IDX FROM 1 BY 1
+015200         UNTIL WS-DIGIT-IDX > 9
+015300     COMPUTE WS-COMPUTED-CHECK-DIGIT =
+015400         FUNCTION MOD(WS-WEIGHTED-SUM, WS-MODULUS)
+015500     .
+015600 2000-COMPUTE-CHECK-DIGIT-EXIT.
+015700     EXIT.
+015800*----------------------------------------------------------------
+015900*  2100-WEIGHT-ONE-DIGIT  --  PULL ONE DIGIT OUT OF LS-ACCT-BASE
+016000*  BY DIVISION/REMAINDER AND ADD ITS WEIGHTED VALUE TO THE SUM.
+016100*----------------------------------------------------------------
+016200 2100-WEIGHT-ONE-DIGIT.
+016300     COMPUTE WS-DIGIT-VALUE =
+016400         FUNCTION MOD((LS-ACCT-BASE / (10 ** (9 - WS-DIGIT-IDX))),
+016500             10)
+016600     COMPUTE WS-WEIGHTED-SUM = WS-WEIGHTED-SUM +
+016700         (WS-DIGIT-VALUE * WS-PRIME-ENTRY (WS-PRIME-IDX))
+016800     SET WS-PRIME-IDX UP BY 1
+016900     .
+017000 2100-WEIGHT-ONE-DIGIT-EXIT.
+017100     EXIT.
+017200*----------------------------------------------------------------
+017300*  3000-GENERATE-OR-VALIDATE  --  RETURN THE RESULT THE MODE
+017400*  ASKED FOR.
+017500*----------------------------------------------------------------
+017600 3000-GENERATE-OR-VALIDATE.
+017700     IF LS-MODE-GENERATE
+017800         MOVE WS-COMPUTED-CHECK-DIGIT TO LS-CHECK-DIGIT
+017900         SET LS-CHECK-DIGIT-VALID TO TRUE
+018000     ELSE
+018100         IF WS-COMPUTED-CHECK-DIGIT = LS-CHECK-DIGIT
+018200             SET LS-CHECK-DIGIT-VALID TO TRUE
+018300         ELSE
+018400             SET LS-CHECK-DIGIT-INVALID TO TRUE
+018500         END-IF
+018600     END-IF
+018700     .
+018800 3000-GENERATE-OR-VALIDATE-EXIT.
+018900     EXIT.
+019000 END PROGRAM ACCT-PRIME-CHECK-DIGIT.
