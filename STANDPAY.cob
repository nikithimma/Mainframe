@@ -0,0 +1,366 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    STANDPAY.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  SWEEPS THE STANDING
+001300*                     INSTRUCTION FILE EVERY NIGHT FOR ACTIVE
+001400*                     INSTRUCTIONS WHOSE NEXT-RUN-DATE HAS COME
+001500*                     DUE AND POSTS EACH ONE BY CALLING
+001600*                     WITHDRAWTRAN AGAINST THE SOURCE ACCOUNT AND,
+001700*                     IF THAT POSTED, DEPOSITTRAN AGAINST THE
+001800*                     DESTINATION ACCOUNT - THE SAME TWO
+001900*                     SUBPROGRAMS A TELLER USES FROM MENUBASED,
+002000*                     NOW DRIVEN WITHOUT A TERMINAL TO PROMPT AT.
+002100*                     A WITHDRAWAL THAT IS REJECTED (FROZEN
+002200*                     ACCOUNT, INSUFFICIENT BALANCE, ETC.) SKIPS
+002300*                     THE MATCHING DEPOSIT AND LEAVES THE
+002400*                     INSTRUCTION'S NEXT-RUN-DATE UNCHANGED SO
+002500*                     TONIGHT'S DUE OCCURRENCE IS RETRIED THE
+002600*                     NEXT TIME THIS JOB RUNS.  PARTICIPATES IN
+002700*                     THE NIGHTLY BATCH CHECKPOINT SCHEME THE
+002800*                     SAME WAY ACCTDORMANT AND ACCTARCHV DO,
+002900*                     REUSING CP-LAST-ACCT-NUMBER TO HOLD THE
+003000*                     LAST SI-INSTRUCTION-ID CHECKPOINTED RATHER
+003100*                     THAN AN ACCOUNT NUMBER.
+003200*================================================================
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     COPY STNDSEL.
+003700     COPY CHKPSEL.
+003800*================================================================
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  STANDING-INSTRUCTION-FILE.
+004200     COPY STNDREC.
+004300 FD  CHECKPOINT-FILE.
+004400     COPY CHKPREC.
+004500*----------------------------------------------------------------
+004600 WORKING-STORAGE SECTION.
+004700*----------------------------------------------------------------
+004800 01  WS-FILE-STATUSES.
+004900     05  WS-STANDING-STATUS        PIC XX.
+005000     05  WS-CHKPTFILE-STATUS       PIC XX.
+005100*----------------------------------------------------------------
+005200 01  WS-WORK-FIELDS.
+005300     05  WS-OPERATOR-ID            PIC X(08) VALUE "BATCH".
+005400     05  WS-BRANCH-ID              PIC X(06) VALUE "BATCH0".
+005500     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+005600         88  NO-MORE-INSTRUCTIONS  VALUE 'Y'.
+005700     05  WS-INSTRUCTIONS-CHECKED   PIC 9(06) COMP VALUE 0.
+005800     05  WS-INSTRUCTIONS-POSTED    PIC 9(06) COMP VALUE 0.
+005900     05  WS-INSTRUCTIONS-DECLINED  PIC 9(06) COMP VALUE 0.
+006000     05  WS-CHKPT-CHUNK-SIZE       PIC 9(04) COMP VALUE 50.
+006100     05  WS-CHKPT-OPEN-FLAG        PIC X VALUE 'N'.
+006200         88  WS-CHKPT-OPEN         VALUE 'Y'.
+006300     05  WS-WITHDRAW-RETURN-CODE   PIC X.
+006400         88  WS-WITHDRAW-POSTED    VALUE 'Y'.
+006500     05  WS-DEPOSIT-RETURN-CODE    PIC X.
+006600         88  WS-DEPOSIT-POSTED     VALUE 'Y'.
+006700*----------------------------------------------------------------
+006800 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+006900 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+007000     05  WS-TS-DATE                PIC 9(08).
+007100     05  FILLER                    PIC X(13).
+007200*----------------------------------------------------------------
+007300*  SCRATCH DATE FIELDS USED TO ADVANCE SI-NEXT-RUN-DATE BY THE
+007400*  INSTRUCTION'S FREQUENCY - SAME FUNCTION INTEGER-OF-DATE /
+007500*  FUNCTION DATE-OF-INTEGER / YYYY-MM-DD REDEFINES TECHNIQUE
+007600*  STATEMENTGEN USES FOR ITS STATEMENT PERIOD BOUNDARIES.
+007700*----------------------------------------------------------------
+007800 01  WS-DATE-INTEGER               PIC S9(09) COMP.
+007900 01  WS-WORK-DATE                  PIC 9(08).
+008000 01  WS-WORK-DATE-FIELDS REDEFINES WS-WORK-DATE.
+008100     05  WS-WD-YYYY                PIC 9(04).
+008200     05  WS-WD-MM                  PIC 9(02).
+008300     05  WS-WD-DD                  PIC 9(02).
+008400 01  WS-NEW-DATE                   PIC 9(08).
+008500 01  WS-NEW-DATE-FIELDS REDEFINES WS-NEW-DATE.
+008600     05  WS-ND-YYYY                PIC 9(04).
+008700     05  WS-ND-MM                  PIC 9(02).
+008800     05  WS-ND-DD                  PIC 9(02).
+008900 01  WS-NEXT-MONTH-1ST             PIC 9(08).
+009000 01  WS-NEXT-MONTH-1ST-FIELDS REDEFINES WS-NEXT-MONTH-1ST.
+009100     05  WS-NM1-YYYY               PIC 9(04).
+009200     05  WS-NM1-MM                 PIC 9(02).
+009300     05  WS-NM1-DD                 PIC 9(02).
+009400 01  WS-LAST-DAY-OF-MONTH          PIC 9(08).
+009500 01  WS-LAST-DAY-FIELDS REDEFINES WS-LAST-DAY-OF-MONTH.
+009600     05  WS-LD-YYYY                PIC 9(04).
+009700     05  WS-LD-MM                  PIC 9(02).
+009800     05  WS-LD-DD                  PIC 9(02).
+009900*================================================================
+010000 PROCEDURE DIVISION.
+010100*================================================================
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE
+010400         THRU 1000-INITIALIZE-EXIT
+010500     PERFORM 2000-PROCESS-ONE-INSTRUCTION
+010600         THRU 2000-PROCESS-ONE-INSTRUCTION-EXIT
+010700         UNTIL NO-MORE-INSTRUCTIONS
+010800     PERFORM 3000-SHOW-SUMMARY
+010900         THRU 3000-SHOW-SUMMARY-EXIT
+011000     PERFORM 9999-EXIT
+011100         THRU 9999-EXIT-EXIT
+011200     STOP RUN.
+011300*----------------------------------------------------------------
+011400*  1000-INITIALIZE  --  OPEN THE STANDING INSTRUCTION FILE (I-O,
+011500*  SO A POSTED INSTRUCTION'S NEXT-RUN-DATE CAN BE REWRITTEN) AND
+011600*  THE CHECKPOINT FILE, THEN EITHER SKIP (STEP ALREADY COMPLETE
+011700*  TONIGHT), RESUME PAST THE CHECKPOINTED INSTRUCTION, OR PRIME
+011800*  THE READ-AHEAD FROM THE TOP.
+011900*----------------------------------------------------------------
+012000 1000-INITIALIZE.
+012100     OPEN I-O STANDING-INSTRUCTION-FILE
+012200     IF WS-STANDING-STATUS NOT = "00"
+012300         DISPLAY "STANDPAY: UNABLE TO OPEN STANDING INSTRUCTION "
+012400             "FILE, STATUS = " WS-STANDING-STATUS
+012500         GO TO 9999-EXIT
+012600     END-IF
+012700
+012800     OPEN I-O CHECKPOINT-FILE
+012900     IF WS-CHKPTFILE-STATUS = "35"
+013000         CLOSE CHECKPOINT-FILE
+013100         OPEN OUTPUT CHECKPOINT-FILE
+013200         CLOSE CHECKPOINT-FILE
+013300         OPEN I-O CHECKPOINT-FILE
+013400     END-IF
+013500     IF WS-CHKPTFILE-STATUS NOT = "00"
+013600         DISPLAY "STANDPAY: UNABLE TO OPEN CHECKPOINT FILE, "
+013700             "STATUS = " WS-CHKPTFILE-STATUS
+013800         GO TO 9999-EXIT
+013900     END-IF
+014000     SET WS-CHKPT-OPEN TO TRUE
+014100
+014200     MOVE "STANDPAY" TO CP-JOB-STEP
+014300     READ CHECKPOINT-FILE
+014400         KEY IS CP-JOB-STEP
+014500         INVALID KEY
+014600             MOVE ZERO TO CP-LAST-ACCT-NUMBER
+014700             SET CP-STEP-IN-PROGRESS TO TRUE
+014800             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+014900             WRITE CHECKPOINT-RECORD
+015000     END-READ
+015100
+015200     IF CP-STEP-COMPLETE
+015300         DISPLAY "STANDPAY: TONIGHT'S RUN ALREADY COMPLETED PER "
+015400             "CHECKPOINT - NOTHING TO DO"
+015500         GO TO 9999-EXIT
+015600     END-IF
+015700
+015800     IF CP-LAST-ACCT-NUMBER > ZERO
+015900         MOVE CP-LAST-ACCT-NUMBER TO SI-INSTRUCTION-ID
+016000         START STANDING-INSTRUCTION-FILE KEY > SI-INSTRUCTION-ID
+016100             INVALID KEY
+016200                 MOVE 'Y' TO WS-EOF-SWITCH
+016300         END-START
+016400         DISPLAY "STANDPAY: RESUMING AFTER CHECKPOINTED "
+016500             "INSTRUCTION " CP-LAST-ACCT-NUMBER
+016600     END-IF
+016700
+016800     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+016900
+017000     IF NOT NO-MORE-INSTRUCTIONS
+017100         PERFORM 2900-READ-NEXT-INSTRUCTION
+017200             THRU 2900-READ-NEXT-INSTRUCTION-EXIT
+017300     END-IF
+017400     .
+017500 1000-INITIALIZE-EXIT.
+017600     EXIT.
+017700*----------------------------------------------------------------
+017800*  2000-PROCESS-ONE-INSTRUCTION  --  POST ONE DUE, ACTIVE
+017900*  INSTRUCTION.  SUSPENDED INSTRUCTIONS AND ONES NOT YET DUE ARE
+018000*  LEFT ALONE.
+018100*----------------------------------------------------------------
+018200 2000-PROCESS-ONE-INSTRUCTION.
+018300     ADD 1 TO WS-INSTRUCTIONS-CHECKED
+018400     IF SI-STATUS-ACTIVE AND SI-NEXT-RUN-DATE NOT > WS-TS-DATE
+018500         PERFORM 2100-POST-ONE-TRANSFER
+018600             THRU 2100-POST-ONE-TRANSFER-EXIT
+018700     END-IF
+018800     IF FUNCTION MOD(WS-INSTRUCTIONS-CHECKED, WS-CHKPT-CHUNK-SIZE)
+018900             = 0
+019000         PERFORM 2400-UPDATE-CHECKPOINT
+019100             THRU 2400-UPDATE-CHECKPOINT-EXIT
+019200     END-IF
+019300     PERFORM 2900-READ-NEXT-INSTRUCTION
+019400         THRU 2900-READ-NEXT-INSTRUCTION-EXIT
+019500     .
+019600 2000-PROCESS-ONE-INSTRUCTION-EXIT.
+019700     EXIT.
+019800*----------------------------------------------------------------
+019900*  2100-POST-ONE-TRANSFER  --  WITHDRAW FROM THE SOURCE ACCOUNT,
+020000*  AND ONLY IF THAT POSTED, DEPOSIT TO THE DESTINATION ACCOUNT.
+020100*  EITHER WAY THE RESULT IS DISPLAYED; THE NEXT-RUN-DATE ONLY
+020200*  ADVANCES WHEN BOTH LEGS WENT THROUGH.
+020300*----------------------------------------------------------------
+020400 2100-POST-ONE-TRANSFER.
+020500     MOVE 'N' TO WS-WITHDRAW-RETURN-CODE
+020600     MOVE 'N' TO WS-DEPOSIT-RETURN-CODE
+020700
+020800     CALL "WITHDRAWTRAN" USING SI-SOURCE-ACCT-NUMBER
+020900         SI-AMOUNT SI-OPERATOR-ID SI-BRANCH-ID
+021000         WS-WITHDRAW-RETURN-CODE
+021100
+021200     IF NOT WS-WITHDRAW-POSTED
+021300         ADD 1 TO WS-INSTRUCTIONS-DECLINED
+021400         DISPLAY "STANDPAY: INSTRUCTION " SI-INSTRUCTION-ID
+021500             " - WITHDRAWAL FROM " SI-SOURCE-ACCT-NUMBER
+021600             " DECLINED, WILL RETRY NEXT RUN"
+021700         GO TO 2100-POST-ONE-TRANSFER-EXIT
+021800     END-IF
+021900
+022000     CALL "DEPOSITTRAN" USING SI-DEST-ACCT-NUMBER
+022100         SI-AMOUNT SI-OPERATOR-ID SI-BRANCH-ID
+022200         WS-DEPOSIT-RETURN-CODE
+022300
+022400     IF NOT WS-DEPOSIT-POSTED
+022500         ADD 1 TO WS-INSTRUCTIONS-DECLINED
+022600         DISPLAY "STANDPAY: INSTRUCTION " SI-INSTRUCTION-ID
+022700             " - DEPOSIT TO " SI-DEST-ACCT-NUMBER
+022800             " DECLINED AFTER WITHDRAWAL ALREADY POSTED - "
+022900             "REVIEW MANUALLY"
+023000         GO TO 2100-POST-ONE-TRANSFER-EXIT
+023100     END-IF
+023200
+023300     ADD 1 TO WS-INSTRUCTIONS-POSTED
+023400     PERFORM 2300-ADVANCE-NEXT-RUN-DATE
+023500         THRU 2300-ADVANCE-NEXT-RUN-DATE-EXIT
+023600     REWRITE STANDING-INSTRUCTION-RECORD
+023700         INVALID KEY
+023800             DISPLAY "UNABLE TO REWRITE STANDING INSTRUCTION "
+023900                 "RECORD"
+024000     END-REWRITE
+024100     DISPLAY "STANDPAY: INSTRUCTION " SI-INSTRUCTION-ID
+024200         " POSTED - NEXT RUN " SI-NEXT-RUN-DATE
+024300     .
+024400 2100-POST-ONE-TRANSFER-EXIT.
+024500     EXIT.
+024600*----------------------------------------------------------------
+024700*  2300-ADVANCE-NEXT-RUN-DATE  --  PUSH SI-NEXT-RUN-DATE OUT ONE
+024800*  OCCURRENCE ACCORDING TO THE INSTRUCTION'S FREQUENCY CODE.
+024900*----------------------------------------------------------------
+025000 2300-ADVANCE-NEXT-RUN-DATE.
+025100     MOVE SI-NEXT-RUN-DATE TO WS-WORK-DATE
+025200     EVALUATE TRUE
+025300         WHEN SI-FREQ-DAILY
+025400             COMPUTE WS-DATE-INTEGER =
+025500                 FUNCTION INTEGER-OF-DATE(WS-WORK-DATE) + 1
+025600             MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+025700                 TO SI-NEXT-RUN-DATE
+025800         WHEN SI-FREQ-WEEKLY
+025900             COMPUTE WS-DATE-INTEGER =
+026000                 FUNCTION INTEGER-OF-DATE(WS-WORK-DATE) + 7
+026100             MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+026200                 TO SI-NEXT-RUN-DATE
+026300         WHEN SI-FREQ-MONTHLY
+026400             PERFORM 2310-ADVANCE-ONE-MONTH
+026500                 THRU 2310-ADVANCE-ONE-MONTH-EXIT
+026600     END-EVALUATE
+026700     .
+026800 2300-ADVANCE-NEXT-RUN-DATE-EXIT.
+026900     EXIT.
+027000*----------------------------------------------------------------
+027100*  2310-ADVANCE-ONE-MONTH  --  SAME MONTH NEXT YEAR IF DECEMBER,
+027200*  OTHERWISE NEXT MONTH SAME YEAR, KEEPING THE DAY-OF-MONTH
+027300*  EXCEPT WHERE THE TARGET MONTH IS SHORTER - THEN CLAMPED TO
+027400*  THAT MONTH'S LAST DAY (E.G. JAN 31 MONTHLY DOES NOT ADVANCE TO
+027500*  AN INVALID FEB 31).  THE LAST-DAY-OF-MONTH CALCULATION IS THE
+027600*  SAME FIRST-OF-NEXT-MONTH-MINUS-ONE-DAY TECHNIQUE STATEMENTGEN
+027700*  USES FOR ITS STATEMENT PERIOD END DATE.
+027800*----------------------------------------------------------------
+027900 2310-ADVANCE-ONE-MONTH.
+028000     IF WS-WD-MM = 12
+028100         COMPUTE WS-ND-YYYY = WS-WD-YYYY + 1
+028200         MOVE 01 TO WS-ND-MM
+028300     ELSE
+028400         MOVE WS-WD-YYYY TO WS-ND-YYYY
+028500         COMPUTE WS-ND-MM = WS-WD-MM + 1
+028600     END-IF
+028700     MOVE WS-WD-DD TO WS-ND-DD
+028800
+028900     IF WS-ND-MM = 12
+029000         COMPUTE WS-NM1-YYYY = WS-ND-YYYY + 1
+029100         MOVE 01 TO WS-NM1-MM
+029200     ELSE
+029300         MOVE WS-ND-YYYY TO WS-NM1-YYYY
+029400         COMPUTE WS-NM1-MM = WS-ND-MM + 1
+029500     END-IF
+029600     MOVE 01 TO WS-NM1-DD
+029700     COMPUTE WS-DATE-INTEGER =
+029800         FUNCTION INTEGER-OF-DATE(WS-NEXT-MONTH-1ST) - 1
+029900     MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+030000         TO WS-LAST-DAY-OF-MONTH
+030100     IF WS-ND-DD > WS-LD-DD
+030200         MOVE WS-LD-DD TO WS-ND-DD
+030300     END-IF
+030400
+030500     MOVE WS-NEW-DATE TO SI-NEXT-RUN-DATE
+030600     .
+030700 2310-ADVANCE-ONE-MONTH-EXIT.
+030800     EXIT.
+030900*----------------------------------------------------------------
+031000*  2400-UPDATE-CHECKPOINT  --  RECORD HOW FAR THE SWEEP HAS
+031100*  GOTTEN SO A RESTART CAN RESUME AFTER THIS INSTRUCTION INSTEAD
+031200*  OF FROM THE TOP OF THE FILE.
+031300*----------------------------------------------------------------
+031400 2400-UPDATE-CHECKPOINT.
+031500     MOVE SI-INSTRUCTION-ID TO CP-LAST-ACCT-NUMBER
+031600     MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+031700     REWRITE CHECKPOINT-RECORD
+031800         INVALID KEY
+031900             DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+032000     END-REWRITE
+032100     .
+032200 2400-UPDATE-CHECKPOINT-EXIT.
+032300     EXIT.
+032400*----------------------------------------------------------------
+032500*  2900-READ-NEXT-INSTRUCTION  --  SEQUENTIAL READ-AHEAD.
+032600*----------------------------------------------------------------
+032700 2900-READ-NEXT-INSTRUCTION.
+032800     READ STANDING-INSTRUCTION-FILE NEXT RECORD
+032900         AT END
+033000             MOVE 'Y' TO WS-EOF-SWITCH
+033100     END-READ
+033200     .
+033300 2900-READ-NEXT-INSTRUCTION-EXIT.
+033400     EXIT.
+033500*----------------------------------------------------------------
+033600*  3000-SHOW-SUMMARY  --  END-OF-RUN SWEEP TOTALS.
+033700*----------------------------------------------------------------
+033800 3000-SHOW-SUMMARY.
+033900     DISPLAY "STANDPAY: INSTRUCTIONS CHECKED  = "
+034000         WS-INSTRUCTIONS-CHECKED
+034100     DISPLAY "STANDPAY: INSTRUCTIONS POSTED   = "
+034200         WS-INSTRUCTIONS-POSTED
+034300     DISPLAY "STANDPAY: INSTRUCTIONS DECLINED = "
+034400         WS-INSTRUCTIONS-DECLINED
+034500     .
+034600 3000-SHOW-SUMMARY-EXIT.
+034700     EXIT.
+034800*----------------------------------------------------------------
+034900*  9999-EXIT  --  COMMON PROGRAM EXIT.
+035000*----------------------------------------------------------------
+035100 9999-EXIT.
+035200     IF WS-CHKPT-OPEN
+035300         IF NO-MORE-INSTRUCTIONS
+035400             SET CP-STEP-COMPLETE TO TRUE
+035500             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+035600             REWRITE CHECKPOINT-RECORD
+035700                 INVALID KEY
+035800                     DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+035900             END-REWRITE
+036000         END-IF
+036100         CLOSE CHECKPOINT-FILE
+036200     END-IF
+036300     CLOSE STANDING-INSTRUCTION-FILE
+036400     .
+036500 9999-EXIT-EXIT.
+036600     EXIT.
