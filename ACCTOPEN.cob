@@ -0,0 +1,723 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    ACCTOPEN.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  NEW - TIES TOGETHER THE ELIGIBILITY CHECK
+001300*                     FROM AGEELIGIBILITY (AGECHECK.COB) AND THE
+001400*                     ACCOUNT-TYPE CAPTURE FROM ACCTYPEEVAL
+001500*                     (ACCOUNTTYPE.COB) SO AN ACCOUNT MASTER
+001600*                     RECORD CAN ACTUALLY BE CREATED INSTEAD OF
+001700*                     HAVING TO ALREADY EXIST BEFORE DEPOSITTRAN,
+001800*                     WITHDRAWTRAN AND THE REST CAN TOUCH IT.
+001900*                     NEITHER AGEELIGIBILITY NOR ACCTYPEEVAL HAS
+002000*                     A LINKAGE SECTION (THEY ARE STANDALONE
+002100*                     ACCEPT/DISPLAY PROGRAMS), SO THEIR LOGIC IS
+002200*                     REPLICATED HERE RATHER THAN CALLED - THE
+002300*                     SAME APPROACH TAKEN BY EXTTRANSFER WHEN IT
+002400*                     COULD NOT CALL WITHDRAWTRAN FOR THE SAME
+002500*                     REASON.  THE NEW ACCOUNT NUMBER'S CHECK
+002600*                     DIGIT IS GENERATED BY ACCT-PRIME-CHECK-
+002700*                     DIGIT (PRIMECHECKER.COB), WHICH WAS WRITTEN
+002800*                     FOR EXACTLY THIS PURPOSE BUT HAD NO CALLER
+002900*                     UNTIL NOW.  A MATCHING ACCTCLOSE PROGRAM,
+003000*                     BELOW, WALKS A ZERO-BALANCE ACCOUNT TO
+003100*                     CLOSED STATUS - SAME TWO-PROGRAM-ONE-FILE
+003200*                     ARRANGEMENT AS ACCOUNTTYPE.COB.
+003300*    2026-08-09  RPK  THE ACTIVITY AUDIT LOG WAS RECORDING A
+003400*                     NUMERIC-TO-ALPHANUMERIC MOVE OF THE OPENING
+003500*                     BALANCE TO AL-AFTER-VALUE.  IT NOW PASSES
+003600*                     THROUGH A SIGNED NUMERIC-EDITED WORK FIELD
+003700*                     FIRST.
+003800*    2026-08-09  RPK  WS-MINIMUM-AGE IS NOW LOADED FROM THE
+003900*                     BUSINESS PARAMETER FILE IF IT CARRIES A
+004000*                     MINIMUM-AGE ENTRY, THE SAME WAY AGECHECK,
+004100*                     LOWBALWARN AND MINBALANCE ALREADY DO - THIS
+004200*                     WAS THE LAST OF THE FOUR COMPILED-IN COPIES
+004300*                     OF THE CONSTANT STILL NOT DRAWING FROM THE
+004400*                     SHARED SOURCE.  THE VALUE CLAUSE REMAINS THE
+004500*                     FALLBACK WHEN THE PARAMETER FILE HAS NO SUCH
+004600*                     ENTRY.
+004700*    2026-08-09  RPK  A NEW ACCOUNT HAD NO WAY TO EVER GET A FIRST
+004800*                     PIN ON FILE - PINVERIFY REJECTS ANY ACCOUNT
+004900*                     WITH NO PIN MASTER ROW OUTRIGHT, AND NOTHING
+005000*                     EVER WROTE ONE.  4000-OPEN-ACCOUNT NOW TAKES
+005100*                     AN INITIAL PIN AT THE SAME TIME IT TAKES THE
+005200*                     OPENING DEPOSIT AND WRITES THE FIRST PIN
+005300*                     MASTER RECORD FOR THE ACCOUNT, HASHED THE
+005400*                     SAME WAY PINVERIFY HASHES ONE FOR A CHECK.
+005500*================================================================
+005600 ENVIRONMENT DIVISION.
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900     COPY ACCTMSEL.
+006000     COPY CUSTMSEL.
+006100     COPY AUDTSEL.
+006200     COPY ACTAUDSEL.
+006300     COPY TRANSEL.
+006400     COPY PARMSEL.
+006500     COPY PINMSEL.
+006600*================================================================
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  ACCOUNT-MASTER-FILE.
+007000     COPY ACCTMAST.
+007100 FD  CUSTOMER-MASTER-FILE.
+007200     COPY CUSTMAST.
+007300 FD  STATUS-AUDIT-FILE.
+007400     COPY AUDTREC.
+007500 FD  ACTIVITY-AUDIT-FILE.
+007600     COPY ACTAUDREC.
+007700 FD  TRANSACTION-FILE.
+007800     COPY TRANREC.
+007900 FD  BUSINESS-PARAMETER-FILE.
+008000     COPY PARMREC.
+008100 FD  PIN-MASTER-FILE.
+008200     COPY PINMAST.
+008300*----------------------------------------------------------------
+008400 WORKING-STORAGE SECTION.
+008500*----------------------------------------------------------------
+008600*  ACCOUNT STATUS CODE, PRODUCT TABLE AND CURRENCY TABLE (SHARED).
+008700*----------------------------------------------------------------
+008800     COPY ACCTSTAT.
+008900     COPY PRODTAB.
+009000     COPY CURRTAB.
+009100*----------------------------------------------------------------
+009200 01  WS-FILE-STATUSES.
+009300     05  WS-ACCTMAST-STATUS        PIC XX.
+009400     05  WS-CUSTMAST-STATUS        PIC XX.
+009500     05  WS-STATAUDT-STATUS        PIC XX.
+009600     05  WS-ACTAUDIT-STATUS        PIC XX.
+009700     05  WS-TRANFILE-STATUS        PIC XX.
+009800     05  WS-BUSPARM-STATUS         PIC XX.
+009900     05  WS-PINMAST-STATUS         PIC XX.
+010000*----------------------------------------------------------------
+010100 01  WS-WORK-FIELDS.
+010200     05  WS-OPERATOR-ID            PIC X(08).
+010300     05  WS-BRANCH-ID              PIC X(06).
+010400     05  WS-CUSTOMER-NUMBER        PIC 9(09).
+010500     05  WS-CUSTOMER-AGE           PIC 99.
+010600     05  WS-MINIMUM-AGE            PIC 99 VALUE 18.
+010700     05  WS-SENIOR-AGE             PIC 99 VALUE 60.
+010800     05  WS-STANDARD-MINOR-CAP     PIC 9(09)V99 VALUE 5000.00.
+010900     05  WS-AUDIT-EDIT-VALUE       PIC -(9)9.99.
+011000     05  WS-INITIAL-PIN            PIC 9(4).
+011100     05  WS-INITIAL-PIN-HASH       PIC 9(10).
+011200     05  WS-GUARDIAN-ACCT-NUMBER   PIC 9(10).
+011300     05  WS-ELIGIBLE-SWITCH        PIC X.
+011400         88  WS-ELIGIBLE           VALUE 'Y'.
+011500     05  WS-MINOR-SWITCH           PIC X.
+011600         88  WS-IS-MINOR           VALUE 'Y'.
+011700     05  WS-SENIOR-SWITCH          PIC X.
+011800         88  WS-IS-SENIOR          VALUE 'Y'.
+011900     05  WS-PARM-EOF-SWITCH        PIC X VALUE 'N'.
+012000         88  NO-MORE-PARAMETERS    VALUE 'Y'.
+012100*----------------------------------------------------------------
+012200*  ACCOUNT-TYPE CODE AND ITS 88-LEVEL CONDITIONS - SAME CODE SET
+012300*  AS ACCTYPEEVAL IN ACCOUNTTYPE.COB.
+012400*----------------------------------------------------------------
+012500     05  WS-ACCOUNT-TYPE-CODE      PIC X.
+012600         88  WS-TYPE-SAVINGS          VALUE 'S'.
+012700         88  WS-TYPE-CURRENT          VALUE 'C'.
+012800         88  WS-TYPE-FIXED-DEPOSIT    VALUE 'F'.
+012900         88  WS-TYPE-RECURRING-DEPOSIT VALUE 'R'.
+013000         88  WS-TYPE-LOAN             VALUE 'L'.
+013100         88  WS-TYPE-VALID            VALUE 'S' 'C' 'F' 'R' 'L'.
+013200     05  WS-OPENING-DEPOSIT        PIC S9(09)V99.
+013300     05  WS-CURRENCY-CODE          PIC X(03).
+013400*----------------------------------------------------------------
+013500*  NEW ACCOUNT NUMBER GENERATION - SEE ACCT-PRIME-CHECK-DIGIT
+013600*  (PRIMECHECKER.COB).  THE 9-DIGIT BASE IS TAKEN FROM TODAY'S
+013700*  DATE AND TIME OF DAY, REDUCED TO 9 DIGITS BY FUNCTION MOD -
+013800*  SAME TIMESTAMP-AS-UNIQUE-ID APPROACH ALREADY USED FOR
+013900*  TR-TRAN-ID AND EW-WIRE-ID.
+014000*----------------------------------------------------------------
+014100     05  WS-NEW-ACCT-BASE-SOURCE   PIC 9(16).
+014200     05  WS-NEW-ACCT-BASE          PIC 9(09).
+014300     05  WS-GEN-MODE               PIC X VALUE 'G'.
+014400     05  WS-NEW-CHECK-DIGIT        PIC 9.
+014500     05  WS-NEW-ACCT-VALID-FLAG    PIC X.
+014600         88  WS-NEW-ACCT-VALID     VALUE 'Y'.
+014700     05  WS-NEW-ACCT-NUMBER        PIC 9(10).
+014800*----------------------------------------------------------------
+014900*  TIMESTAMP SPLIT INTO THE DATE/TIME/ID FIELDS A TRANSACTION
+015000*  RECORD NEEDS - SAME CONVENTION AS DEPOSITTRAN AND WITHDRAWTRAN.
+015100*----------------------------------------------------------------
+015200 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+015300 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+015400     05  WS-TS-DATE                PIC 9(08).
+015500     05  WS-TS-TIME-OF-DAY         PIC 9(08).
+015600     05  FILLER                    PIC X(05).
+015700*================================================================
+015800 PROCEDURE DIVISION.
+015900*================================================================
+016000 0000-MAINLINE.
+016100     PERFORM 1000-INITIALIZE
+016200         THRU 1000-INITIALIZE-EXIT
+016300     PERFORM 2000-CHECK-ELIGIBILITY
+016400         THRU 2000-CHECK-ELIGIBILITY-EXIT
+016500     PERFORM 3000-CAPTURE-ACCOUNT-TYPE
+016600         THRU 3000-CAPTURE-ACCOUNT-TYPE-EXIT
+016700     PERFORM 4000-OPEN-ACCOUNT
+016800         THRU 4000-OPEN-ACCOUNT-EXIT
+016900     PERFORM 9999-EXIT
+017000         THRU 9999-EXIT-EXIT
+017100     STOP RUN.
+017200*----------------------------------------------------------------
+017300*  1000-INITIALIZE  --  OPEN FILES, ACCEPT THE NEW ACCOUNT'S
+017400*  BASIC DETAILS.
+017500*----------------------------------------------------------------
+017600 1000-INITIALIZE.
+017700     PERFORM 1100-LOAD-BUSINESS-PARAMETERS
+017800         THRU 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+017900     OPEN I-O ACCOUNT-MASTER-FILE
+018000     IF WS-ACCTMAST-STATUS NOT = "00"
+018100         DISPLAY "ACCTOPEN: UNABLE TO OPEN ACCOUNT MASTER, "
+018200             "STATUS = " WS-ACCTMAST-STATUS
+018300         GO TO 9999-EXIT
+018400     END-IF
+018500
+018600     OPEN I-O CUSTOMER-MASTER-FILE
+018700     IF WS-CUSTMAST-STATUS NOT = "00"
+018800         DISPLAY "ACCTOPEN: UNABLE TO OPEN CUSTOMER MASTER, "
+018900             "STATUS = " WS-CUSTMAST-STATUS
+019000         GO TO 9999-EXIT
+019100     END-IF
+019200
+019300     OPEN EXTEND STATUS-AUDIT-FILE
+019400     IF WS-STATAUDT-STATUS = "35"
+019500         CLOSE STATUS-AUDIT-FILE
+019600         OPEN OUTPUT STATUS-AUDIT-FILE
+019700     END-IF
+019800
+019900     OPEN EXTEND ACTIVITY-AUDIT-FILE
+020000     IF WS-ACTAUDIT-STATUS = "35"
+020100         CLOSE ACTIVITY-AUDIT-FILE
+020200         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+020300     END-IF
+020400
+020500     OPEN EXTEND TRANSACTION-FILE
+020600     IF WS-TRANFILE-STATUS = "35"
+020700         CLOSE TRANSACTION-FILE
+020800         OPEN OUTPUT TRANSACTION-FILE
+020900     END-IF
+021000
+021100     OPEN I-O PIN-MASTER-FILE
+021200     IF WS-PINMAST-STATUS = "35"
+021300         CLOSE PIN-MASTER-FILE
+021400         OPEN OUTPUT PIN-MASTER-FILE
+021500         CLOSE PIN-MASTER-FILE
+021600         OPEN I-O PIN-MASTER-FILE
+021700     END-IF
+021800     IF WS-PINMAST-STATUS NOT = "00"
+021900         DISPLAY "ACCTOPEN: UNABLE TO OPEN PIN MASTER, STATUS = "
+022000             WS-PINMAST-STATUS
+022100         GO TO 9999-EXIT
+022200     END-IF
+022300
+022400     DISPLAY "ENTER EXISTING CUSTOMER NUMBER: "
+022500     ACCEPT WS-CUSTOMER-NUMBER
+022600     DISPLAY "ENTER OPERATOR ID: "
+022700     ACCEPT WS-OPERATOR-ID
+022800     DISPLAY "ENTER BRANCH ID: "
+022900     ACCEPT WS-BRANCH-ID
+023000     DISPLAY "ENTER CUSTOMER AGE: "
+023100     ACCEPT WS-CUSTOMER-AGE
+023200     DISPLAY "ENTER OPENING DEPOSIT AMOUNT: "
+023300     ACCEPT WS-OPENING-DEPOSIT
+023400     DISPLAY "ENTER CURRENCY CODE: "
+023500     ACCEPT WS-CURRENCY-CODE
+023600     DISPLAY "ENTER INITIAL PIN FOR NEW ACCOUNT: "
+023700     ACCEPT WS-INITIAL-PIN
+023800     .
+023900 1000-INITIALIZE-EXIT.
+024000     EXIT.
+024100*----------------------------------------------------------------
+024200*  1100-LOAD-BUSINESS-PARAMETERS  --  OVERRIDE THE COMPILED-IN
+024300*  WS-MINIMUM-AGE DEFAULT FROM THE BUSINESS PARAMETER FILE IF IT
+024400*  CARRIES A MINIMUM-AGE ENTRY.  A MISSING PARAMETER FILE IS NOT
+024500*  AN ERROR - THE VALUE CLAUSE REMAINS THE FALLBACK.
+024600*----------------------------------------------------------------
+024700 1100-LOAD-BUSINESS-PARAMETERS.
+024800     OPEN INPUT BUSINESS-PARAMETER-FILE
+024900     IF WS-BUSPARM-STATUS NOT = "00"
+025000         GO TO 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+025100     END-IF
+025200     PERFORM 1110-READ-ONE-PARAMETER
+025300         THRU 1110-READ-ONE-PARAMETER-EXIT
+025400         UNTIL NO-MORE-PARAMETERS
+025500     CLOSE BUSINESS-PARAMETER-FILE
+025600     .
+025700 1100-LOAD-BUSINESS-PARAMETERS-EXIT.
+025800     EXIT.
+025900*----------------------------------------------------------------
+026000*  1110-READ-ONE-PARAMETER  --  APPLY ONE RECOGNIZED PARAMETER;
+026100*  ANY OTHER NAME ON THE FILE IS SOMEONE ELSE'S AND IS IGNORED.
+026200*----------------------------------------------------------------
+026300 1110-READ-ONE-PARAMETER.
+026400     READ BUSINESS-PARAMETER-FILE
+026500         AT END
+026600             MOVE 'Y' TO WS-PARM-EOF-SWITCH
+026700         NOT AT END
+026800             EVALUATE BP-PARM-NAME
+026900                 WHEN "MINIMUM-AGE"
+027000                     MOVE BP-PARM-VALUE TO WS-MINIMUM-AGE
+027100                 WHEN OTHER
+027200                     CONTINUE
+027300             END-EVALUATE
+027400     END-READ
+027500     .
+027600 1110-READ-ONE-PARAMETER-EXIT.
+027700     EXIT.
+027800*----------------------------------------------------------------
+027900*  2000-CHECK-ELIGIBILITY  --  THE CUSTOMER MUST ALREADY BE ON
+028000*  THE CUSTOMER MASTER.  AN ADULT IS ELIGIBLE OUTRIGHT; A MINOR
+028100*  IS ELIGIBLE ONLY UNDER AN ACTIVE GUARDIAN ACCOUNT - SAME RULES
+028200*  AS AGEELIGIBILITY IN AGECHECK.COB.
+028300*----------------------------------------------------------------
+028400 2000-CHECK-ELIGIBILITY.
+028500     MOVE WS-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+028600     READ CUSTOMER-MASTER-FILE
+028700         KEY IS CM-CUSTOMER-NUMBER
+028800         INVALID KEY
+028900             DISPLAY "CUSTOMER NOT FOUND ON CUSTOMER MASTER - "
+029000                 "OPEN THE CUSTOMER RECORD FIRST"
+029100             GO TO 9999-EXIT
+029200     END-READ
+029300
+029400     MOVE 'N' TO WS-ELIGIBLE-SWITCH
+029500     MOVE 'N' TO WS-MINOR-SWITCH
+029600     MOVE 'N' TO WS-SENIOR-SWITCH
+029700
+029800     IF WS-CUSTOMER-AGE >= WS-MINIMUM-AGE
+029900         MOVE 'Y' TO WS-ELIGIBLE-SWITCH
+030000     ELSE
+030100         PERFORM 2100-CHECK-MINOR-GUARDIAN
+030200             THRU 2100-CHECK-MINOR-GUARDIAN-EXIT
+030300     END-IF
+030400
+030500     IF WS-ELIGIBLE AND WS-CUSTOMER-AGE >= WS-SENIOR-AGE
+030600         MOVE 'Y' TO WS-SENIOR-SWITCH
+030700     END-IF
+030800
+030900     IF NOT WS-ELIGIBLE
+031000         DISPLAY "CUSTOMER IS NOT ELIGIBLE TO OPEN AN ACCOUNT"
+031100         GO TO 9999-EXIT
+031200     END-IF
+031300     .
+031400 2000-CHECK-ELIGIBILITY-EXIT.
+031500     EXIT.
+031600*----------------------------------------------------------------
+031700*  2100-CHECK-MINOR-GUARDIAN  --  A MINOR IS ONLY ELIGIBLE WHEN
+031800*  LINKED TO AN ACTIVE GUARDIAN ACCOUNT, CAPPED AT THE STANDARD
+031900*  MINOR WITHDRAWAL LIMIT.
+032000*----------------------------------------------------------------
+032100 2100-CHECK-MINOR-GUARDIAN.
+032200     DISPLAY "APPLICANT IS A MINOR - ENTER GUARDIAN ACCOUNT "
+032300         "NUMBER: "
+032400     ACCEPT WS-GUARDIAN-ACCT-NUMBER
+032500     MOVE WS-GUARDIAN-ACCT-NUMBER TO AM-ACCT-NUMBER
+032600     READ ACCOUNT-MASTER-FILE
+032700         KEY IS AM-ACCT-NUMBER
+032800         INVALID KEY
+032900             DISPLAY "GUARDIAN ACCOUNT NOT FOUND"
+033000             GO TO 2100-CHECK-MINOR-GUARDIAN-EXIT
+033100     END-READ
+033200
+033300     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+033400     IF STATUS-ACTIVE
+033500         MOVE 'Y' TO WS-ELIGIBLE-SWITCH
+033600         MOVE 'Y' TO WS-MINOR-SWITCH
+033700     ELSE
+033800         DISPLAY "GUARDIAN ACCOUNT IS NOT ACTIVE"
+033900     END-IF
+034000     .
+034100 2100-CHECK-MINOR-GUARDIAN-EXIT.
+034200     EXIT.
+034300*----------------------------------------------------------------
+034400*  3000-CAPTURE-ACCOUNT-TYPE  --  VALIDATE THE CHOSEN PRODUCT
+034500*  AGAINST PRODTAB AND ENFORCE ITS MINIMUM OPENING BALANCE - SAME
+034600*  TABLE LOOKUP AS ACCTYPEEVAL'S SHOW-PRODUCT-RULES.
+034700*----------------------------------------------------------------
+034800 3000-CAPTURE-ACCOUNT-TYPE.
+034900     DISPLAY "ENTER ACCOUNT TYPE (S/C/F/R/L): "
+035000     ACCEPT WS-ACCOUNT-TYPE-CODE
+035100     IF NOT WS-TYPE-VALID
+035200         DISPLAY "INVALID ACCOUNT TYPE CODE"
+035300         GO TO 9999-EXIT
+035400     END-IF
+035500
+035600     SET PT-IDX TO 1
+035700     SEARCH PT-ENTRY
+035800         AT END
+035900             DISPLAY "ACCOUNT TYPE " WS-ACCOUNT-TYPE-CODE
+036000                 " NOT ON THE PRODUCT TABLE"
+036100             GO TO 9999-EXIT
+036200         WHEN PT-TYPE-CODE (PT-IDX) = WS-ACCOUNT-TYPE-CODE
+036300             CONTINUE
+036400     END-SEARCH
+036500
+036600     IF WS-OPENING-DEPOSIT < PT-MIN-BALANCE (PT-IDX)
+036700         DISPLAY "OPENING DEPOSIT BELOW THE MINIMUM BALANCE FOR "
+036800             "THIS PRODUCT - " PT-MIN-BALANCE (PT-IDX) " REQUIRED"
+036900         GO TO 9999-EXIT
+037000     END-IF
+037100     .
+037200 3000-CAPTURE-ACCOUNT-TYPE-EXIT.
+037300     EXIT.
+037400*----------------------------------------------------------------
+037500*  4000-OPEN-ACCOUNT  --  GENERATE THE NEW ACCOUNT NUMBER, BUILD
+037600*  THE ACCOUNT MASTER RECORD AND WRITE IT, THEN LOG THE OPENING.
+037700*----------------------------------------------------------------
+037800 4000-OPEN-ACCOUNT.
+037900     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+038000
+038100     SET CT-IDX TO 1
+038200     SEARCH CT-ENTRY
+038300         AT END
+038400             DISPLAY "CURRENCY CODE " WS-CURRENCY-CODE
+038500                 " NOT ON THE CURRENCY TABLE"
+038600             GO TO 4000-OPEN-ACCOUNT-EXIT
+038700         WHEN CT-CURRENCY-CODE (CT-IDX) = WS-CURRENCY-CODE
+038800             CONTINUE
+038900     END-SEARCH
+039000
+039100     COMPUTE WS-NEW-ACCT-BASE-SOURCE =
+039200         (WS-TS-DATE * 100000000) + WS-TS-TIME-OF-DAY
+039300     COMPUTE WS-NEW-ACCT-BASE =
+039400         FUNCTION MOD(WS-NEW-ACCT-BASE-SOURCE, 1000000000)
+039500
+039600     CALL "ACCT-PRIME-CHECK-DIGIT" USING WS-NEW-ACCT-BASE
+039700         WS-GEN-MODE WS-NEW-CHECK-DIGIT WS-NEW-ACCT-VALID-FLAG
+039800     COMPUTE WS-NEW-ACCT-NUMBER =
+039900         (WS-NEW-ACCT-BASE * 10) + WS-NEW-CHECK-DIGIT
+040000
+040100     MOVE WS-NEW-ACCT-NUMBER    TO AM-ACCT-NUMBER
+040200     MOVE 'A'                  TO AM-STATUS-CODE
+040300     MOVE WS-ACCOUNT-TYPE-CODE TO AM-TYPE-CODE
+040400     MOVE WS-CUSTOMER-NUMBER   TO AM-CUSTOMER-NUMBER
+040500     MOVE WS-OPENING-DEPOSIT   TO AM-BALANCE
+040600     MOVE WS-OPENING-DEPOSIT   TO AM-OPENING-BALANCE
+040700     MOVE WS-TS-DATE           TO AM-OPEN-DATE
+040800     MOVE WS-TS-DATE           TO AM-LAST-ACTIVITY-DATE
+040900     MOVE ZERO                 TO AM-CLOSE-DATE
+041000     MOVE ZERO                 TO AM-DAILY-WITHDRAWN-TOTAL
+041100     MOVE ZERO                 TO AM-DAILY-WITHDRAWN-DATE
+041200     MOVE ZERO                 TO AM-DAILY-WITHDRAWAL-CNT
+041300     MOVE ZERO                 TO AM-OVERDRAFT-LIMIT
+041400     MOVE WS-BRANCH-ID         TO AM-BRANCH-ID
+041500     MOVE WS-CURRENCY-CODE     TO AM-CURRENCY-CODE
+041600     MOVE 1                    TO AM-SIGNATORY-COUNT
+041700     SET AM-AUTH-EITHER        TO TRUE
+041800
+041900     IF WS-IS-MINOR
+042000         MOVE 'Y' TO AM-MINOR-FLAG
+042100         MOVE WS-GUARDIAN-ACCT-NUMBER TO AM-GUARDIAN-ACCT-NUMBER
+042200         MOVE WS-STANDARD-MINOR-CAP TO AM-MINOR-WITHDRAWAL-CAP
+042300     ELSE
+042400         MOVE 'N' TO AM-MINOR-FLAG
+042500         MOVE ZERO TO AM-GUARDIAN-ACCT-NUMBER
+042600         MOVE ZERO TO AM-MINOR-WITHDRAWAL-CAP
+042700     END-IF
+042800
+042900     IF WS-IS-SENIOR
+043000         MOVE 'Y' TO AM-SENIOR-CITIZEN-FLAG
+043100     ELSE
+043200         MOVE 'N' TO AM-SENIOR-CITIZEN-FLAG
+043300     END-IF
+043400
+043500     WRITE ACCOUNT-MASTER-RECORD
+043600         INVALID KEY
+043700             DISPLAY "UNABLE TO WRITE NEW ACCOUNT MASTER RECORD "
+043800                 "- ACCOUNT NUMBER ALREADY EXISTS"
+043900             GO TO 4000-OPEN-ACCOUNT-EXIT
+044000     END-WRITE
+044100
+044200     PERFORM 4100-WRITE-STATUS-AUDIT-RECORD
+044300         THRU 4100-WRITE-STATUS-AUDIT-RECORD-EXIT
+044400
+044500     PERFORM 4150-WRITE-ACTIVITY-AUDIT-RECORD
+044600         THRU 4150-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+044700
+044800     PERFORM 4200-WRITE-TRANSACTION-RECORD
+044900         THRU 4200-WRITE-TRANSACTION-RECORD-EXIT
+045000
+045100     PERFORM 4250-WRITE-PIN-MASTER-RECORD
+045200         THRU 4250-WRITE-PIN-MASTER-RECORD-EXIT
+045300
+045400     DISPLAY "ACCOUNT OPENED - NEW ACCOUNT NUMBER = "
+045500         AM-ACCT-NUMBER
+045600     .
+045700 4000-OPEN-ACCOUNT-EXIT.
+045800     EXIT.
+045900*----------------------------------------------------------------
+046000*  4100-WRITE-STATUS-AUDIT-RECORD  --  NO PRIOR STATUS, NEW
+046100*  STATUS IS ACTIVE.
+046200*----------------------------------------------------------------
+046300 4100-WRITE-STATUS-AUDIT-RECORD.
+046400     MOVE AM-ACCT-NUMBER TO AU-ACCT-NUMBER
+046500     MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+046600     MOVE SPACE          TO AU-OLD-STATUS
+046700     MOVE 'A'            TO AU-NEW-STATUS
+046800     MOVE WS-CURRENT-TIMESTAMP TO AU-CHANGE-TIMESTAMP
+046900     WRITE STATUS-AUDIT-RECORD
+047000     .
+047100 4100-WRITE-STATUS-AUDIT-RECORD-EXIT.
+047200     EXIT.
+047300*----------------------------------------------------------------
+047400*  4150-WRITE-ACTIVITY-AUDIT-RECORD  --  SAME OPENING ACTIVITY TO
+047500*  THE SHARED ACTIVITY AUDIT LOG.
+047600*----------------------------------------------------------------
+047700 4150-WRITE-ACTIVITY-AUDIT-RECORD.
+047800     MOVE "ACCTOPEN"       TO AL-PROGRAM-ID
+047900     MOVE AM-ACCT-NUMBER   TO AL-ACCT-NUMBER
+048000     MOVE WS-OPERATOR-ID   TO AL-OPERATOR-ID
+048100     MOVE ZERO             TO AL-BEFORE-VALUE
+048200     MOVE AM-BALANCE       TO WS-AUDIT-EDIT-VALUE
+048300     MOVE WS-AUDIT-EDIT-VALUE TO AL-AFTER-VALUE
+048400     MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP
+048500     WRITE ACTIVITY-AUDIT-RECORD
+048600     .
+048700 4150-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+048800     EXIT.
+048900*----------------------------------------------------------------
+049000*  4200-WRITE-TRANSACTION-RECORD  --  THE OPENING DEPOSIT POSTS
+049100*  TO THE DAILY TRANSACTION FILE LIKE ANY OTHER DEPOSIT.
+049200*----------------------------------------------------------------
+049300 4200-WRITE-TRANSACTION-RECORD.
+049400     MOVE WS-TS-TIME-OF-DAY      TO TR-TRAN-ID
+049500     MOVE AM-ACCT-NUMBER         TO TR-ACCT-NUMBER
+049600     SET TRAN-DEPOSIT            TO TRUE
+049700     MOVE WS-OPENING-DEPOSIT     TO TR-AMOUNT
+049800     MOVE WS-TS-DATE             TO TR-TRAN-DATE
+049900     MOVE WS-TS-TIME-OF-DAY (1:6) TO TR-TRAN-TIME
+050000     MOVE WS-OPERATOR-ID         TO TR-OPERATOR-ID
+050100     MOVE AM-CURRENCY-CODE       TO TR-CURRENCY-CODE
+050200     WRITE TRANSACTION-RECORD
+050300     .
+050400 4200-WRITE-TRANSACTION-RECORD-EXIT.
+050500     EXIT.
+050600*----------------------------------------------------------------
+050700*  4250-WRITE-PIN-MASTER-RECORD  --  BOOTSTRAP THE FIRST PIN FOR
+050800*  A BRAND-NEW ACCOUNT.  WITHOUT THIS, PINVERIFY HAS NO ROW TO
+050900*  READ AND EVERY PIN CHECK ON A JUST-OPENED ACCOUNT WOULD FAIL
+051000*  WITH "NO PIN ON FILE FOR THIS ACCOUNT" NO MATTER WHAT THE
+051100*  CUSTOMER ENTERS.  THE HASH IS COMPUTED THE SAME WAY PINVERIFY
+051200*  COMPUTES IT FOR A CHECK, VIA PIN-HASH-COMPUTE, SO THE CLEAR
+051300*  PIN NEVER TOUCHES THE FILE.
+051400*----------------------------------------------------------------
+051500 4250-WRITE-PIN-MASTER-RECORD.
+051600     CALL "PIN-HASH-COMPUTE" USING WS-INITIAL-PIN
+051700         WS-INITIAL-PIN-HASH
+051800     MOVE AM-ACCT-NUMBER  TO PM-ACCT-NUMBER
+051900     MOVE WS-INITIAL-PIN-HASH TO PM-PIN-HASH
+052000     MOVE WS-TS-DATE      TO PM-LAST-CHANGED-DATE
+052100     MOVE ZERO            TO PM-FAILED-ATTEMPTS
+052200     WRITE PIN-MASTER-RECORD
+052300         INVALID KEY
+052400             DISPLAY "UNABLE TO WRITE NEW PIN MASTER RECORD "
+052500                 "FOR ACCOUNT " AM-ACCT-NUMBER
+052600     END-WRITE
+052700     .
+052800 4250-WRITE-PIN-MASTER-RECORD-EXIT.
+052900     EXIT.
+053000*----------------------------------------------------------------
+053100*  9999-EXIT  --  COMMON PROGRAM EXIT.
+053200*----------------------------------------------------------------
+053300 9999-EXIT.
+053400     CLOSE ACCOUNT-MASTER-FILE
+053500     CLOSE CUSTOMER-MASTER-FILE
+053600     CLOSE STATUS-AUDIT-FILE
+053700     CLOSE ACTIVITY-AUDIT-FILE
+053800     CLOSE TRANSACTION-FILE
+053900     CLOSE PIN-MASTER-FILE
+054000     .
+054100 9999-EXIT-EXIT.
+054200     EXIT.
+054300 END PROGRAM ACCTOPEN.
+054400*================================================================
+054500*  IDENTIFICATION DIVISION.
+054600*================================================================
+054700 IDENTIFICATION DIVISION.
+054800 PROGRAM-ID.    ACCTCLOSE.
+054900 AUTHOR.        R KUMAR.
+055000 INSTALLATION.  RETAIL BANKING SYSTEMS.
+055100 DATE-WRITTEN.  2026-08-09.
+055200 DATE-COMPILED. 2026-08-09.
+055300*----------------------------------------------------------------
+055400*  MOD-HISTORY
+055500*    2026-08-09  RPK  NEW - MATCHING CLOSING WORKFLOW FOR
+055600*                     ACCTOPEN ABOVE.  WALKS AN EXISTING ACCOUNT
+055700*                     TO CLOSED STATUS, THE SAME WAY ACCSTATUS88
+055800*                     FLIPS ANY OTHER STATUS, BUT REFUSES TO
+055900*                     CLOSE AN ACCOUNT THAT STILL CARRIES A
+056000*                     BALANCE.
+056100*================================================================
+056200 ENVIRONMENT DIVISION.
+056300 INPUT-OUTPUT SECTION.
+056400 FILE-CONTROL.
+056500     COPY ACCTMSEL.
+056600     COPY AUDTSEL.
+056700     COPY ACTAUDSEL.
+056800*================================================================
+056900 DATA DIVISION.
+057000 FILE SECTION.
+057100 FD  ACCOUNT-MASTER-FILE.
+057200     COPY ACCTMAST.
+057300 FD  STATUS-AUDIT-FILE.
+057400     COPY AUDTREC.
+057500 FD  ACTIVITY-AUDIT-FILE.
+057600     COPY ACTAUDREC.
+057700*----------------------------------------------------------------
+057800 WORKING-STORAGE SECTION.
+057900*----------------------------------------------------------------
+058000*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+058100*----------------------------------------------------------------
+058200     COPY ACCTSTAT.
+058300*----------------------------------------------------------------
+058400 01  WS-FILE-STATUSES.
+058500     05  WS-ACCTMAST-STATUS        PIC XX.
+058600     05  WS-STATAUDT-STATUS        PIC XX.
+058700     05  WS-ACTAUDIT-STATUS        PIC XX.
+058800*----------------------------------------------------------------
+058900 01  WS-WORK-FIELDS.
+059000     05  WS-OPERATOR-ID            PIC X(08).
+059100     05  WS-OLD-STATUS             PIC X.
+059200*----------------------------------------------------------------
+059300 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+059400 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+059500     05  WS-TS-DATE                PIC 9(08).
+059600     05  WS-TS-TIME-OF-DAY         PIC 9(08).
+059700     05  FILLER                    PIC X(05).
+059800*================================================================
+059900 PROCEDURE DIVISION.
+060000*================================================================
+060100 0000-MAINLINE.
+060200     PERFORM 1000-INITIALIZE
+060300         THRU 1000-INITIALIZE-EXIT
+060400     PERFORM 2000-PROCESS-CLOSURE
+060500         THRU 2000-PROCESS-CLOSURE-EXIT
+060600     PERFORM 9999-EXIT
+060700         THRU 9999-EXIT-EXIT
+060800     STOP RUN.
+060900*----------------------------------------------------------------
+061000*  1000-INITIALIZE  --  OPEN FILES, ACCEPT THE ACCOUNT TO CLOSE.
+061100*----------------------------------------------------------------
+061200 1000-INITIALIZE.
+061300     OPEN I-O ACCOUNT-MASTER-FILE
+061400     IF WS-ACCTMAST-STATUS NOT = "00"
+061500         DISPLAY "ACCTCLOSE: UNABLE TO OPEN ACCOUNT MASTER, "
+061600             "STATUS = " WS-ACCTMAST-STATUS
+061700         GO TO 9999-EXIT
+061800     END-IF
+061900
+062000     OPEN EXTEND STATUS-AUDIT-FILE
+062100     IF WS-STATAUDT-STATUS = "35"
+062200         CLOSE STATUS-AUDIT-FILE
+062300         OPEN OUTPUT STATUS-AUDIT-FILE
+062400     END-IF
+062500
+062600     OPEN EXTEND ACTIVITY-AUDIT-FILE
+062700     IF WS-ACTAUDIT-STATUS = "35"
+062800         CLOSE ACTIVITY-AUDIT-FILE
+062900         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+063000     END-IF
+063100
+063200     DISPLAY "ENTER ACCOUNT NUMBER TO CLOSE: "
+063300     ACCEPT AM-ACCT-NUMBER
+063400     DISPLAY "ENTER OPERATOR ID: "
+063500     ACCEPT WS-OPERATOR-ID
+063600     .
+063700 1000-INITIALIZE-EXIT.
+063800     EXIT.
+063900*----------------------------------------------------------------
+064000*  2000-PROCESS-CLOSURE  --  A ZERO-BALANCE, NOT-ALREADY-CLOSED
+064100*  ACCOUNT IS WALKED TO CLOSED STATUS AND LOGGED.
+064200*----------------------------------------------------------------
+064300 2000-PROCESS-CLOSURE.
+064400     READ ACCOUNT-MASTER-FILE
+064500         KEY IS AM-ACCT-NUMBER
+064600         INVALID KEY
+064700             DISPLAY "ACCOUNT NOT FOUND ON MASTER FILE"
+064800             GO TO 2000-PROCESS-CLOSURE-EXIT
+064900     END-READ
+065000
+065100     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+065200     IF STATUS-CLOSED
+065300         DISPLAY "ACCOUNT IS ALREADY CLOSED"
+065400         GO TO 2000-PROCESS-CLOSURE-EXIT
+065500     END-IF
+065600
+065700     IF AM-BALANCE NOT = ZERO
+065800         DISPLAY "CANNOT CLOSE - BALANCE MUST BE ZERO, CURRENT "
+065900             "BALANCE = " AM-BALANCE
+066000         GO TO 2000-PROCESS-CLOSURE-EXIT
+066100     END-IF
+066200
+066300     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+066400     MOVE AM-STATUS-CODE TO WS-OLD-STATUS
+066500
+066600     PERFORM 2100-WRITE-STATUS-AUDIT-RECORD
+066700         THRU 2100-WRITE-STATUS-AUDIT-RECORD-EXIT
+066800
+066900     PERFORM 2150-WRITE-ACTIVITY-AUDIT-RECORD
+067000         THRU 2150-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+067100
+067200     MOVE 'C' TO AM-STATUS-CODE
+067300     MOVE WS-TS-DATE TO AM-CLOSE-DATE
+067400     REWRITE ACCOUNT-MASTER-RECORD
+067500         INVALID KEY
+067600             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+067700             GO TO 2000-PROCESS-CLOSURE-EXIT
+067800     END-REWRITE
+067900
+068000     DISPLAY "ACCOUNT CLOSED"
+068100     .
+068200 2000-PROCESS-CLOSURE-EXIT.
+068300     EXIT.
+068400*----------------------------------------------------------------
+068500*  2100-WRITE-STATUS-AUDIT-RECORD  --  OLD VALUE, NEW VALUE, WHO,
+068600*  WHEN.
+068700*----------------------------------------------------------------
+068800 2100-WRITE-STATUS-AUDIT-RECORD.
+068900     MOVE AM-ACCT-NUMBER TO AU-ACCT-NUMBER
+069000     MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+069100     MOVE WS-OLD-STATUS  TO AU-OLD-STATUS
+069200     MOVE 'C'            TO AU-NEW-STATUS
+069300     MOVE WS-CURRENT-TIMESTAMP TO AU-CHANGE-TIMESTAMP
+069400     WRITE STATUS-AUDIT-RECORD
+069500     .
+069600 2100-WRITE-STATUS-AUDIT-RECORD-EXIT.
+069700     EXIT.
+069800*----------------------------------------------------------------
+069900*  2150-WRITE-ACTIVITY-AUDIT-RECORD  --  SAME OLD/NEW STATUS TO
+070000*  THE SHARED ACTIVITY AUDIT LOG.
+070100*----------------------------------------------------------------
+070200 2150-WRITE-ACTIVITY-AUDIT-RECORD.
+070300     MOVE "ACCTCLOSE"    TO AL-PROGRAM-ID
+070400     MOVE AM-ACCT-NUMBER TO AL-ACCT-NUMBER
+070500     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID
+070600     MOVE WS-OLD-STATUS  TO AL-BEFORE-VALUE
+070700     MOVE 'C'            TO AL-AFTER-VALUE
+070800     MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP
+070900     WRITE ACTIVITY-AUDIT-RECORD
+071000     .
+071100 2150-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+071200     EXIT.
+071300*----------------------------------------------------------------
+071400*  9999-EXIT  --  COMMON PROGRAM EXIT.
+071500*----------------------------------------------------------------
+071600 9999-EXIT.
+071700     CLOSE ACCOUNT-MASTER-FILE
+071800     CLOSE STATUS-AUDIT-FILE
+071900     CLOSE ACTIVITY-AUDIT-FILE
+072000     .
+072100 9999-EXIT-EXIT.
+072200     EXIT.
+072300 END PROGRAM ACCTCLOSE.
