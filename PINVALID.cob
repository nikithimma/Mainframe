@@ -1,16 +1,263 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PINVERIFY.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 STORED-PIN        PIC 9(4) VALUE 1234.
-       01 ENTERED-PIN       PIC 9(4).
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT ENTERED-PIN
-           DISPLAY "Enter PIN: " ENTERED-PIN
-           IF ENTERED-PIN = STORED-PIN
-               DISPLAY "Access Granted"
-           ELSE
-               DISPLAY "Access Denied"
-           END-IF
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    PINVERIFY.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-10-27.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-10-27  RPK  ORIGINAL - ONE PIN ACCEPTED FROM THE
+001300*                     TERMINAL AND COMPARED AGAINST A HARDCODED
+001400*                     STORED-PIN, RESULT DISPLAYED ONLY.
+001500*    2026-08-09  RPK  ACCEPTS AN OPTIONAL ENTERED PIN FROM A
+001600*                     CALLING PROGRAM (E.G. MENUBASED) AND
+001700*                     RETURNS THE ACCESS RESULT TO IT, SO A
+001800*                     CALLER CAN ACT ON THE OUTCOME INSTEAD OF
+001900*                     JUST SEEING IT ON THE SCREEN.  RUN
+002000*                     STANDALONE, IT STILL PROMPTS FOR THE PIN.
+002100*    2026-08-09  RPK  REPLACED THE HARDCODED STORED-PIN WITH A
+002200*                     LOOK-UP AGAINST THE PIN MASTER FILE, KEYED
+002300*                     BY ACCOUNT NUMBER, SO EACH CUSTOMER HAS
+002400*                     THEIR OWN PIN.  THE ENTERED PIN IS HASHED
+002500*                     (VIA PIN-HASH-COMPUTE) AND COMPARED TO THE
+002600*                     STORED HASH - THE CLEAR PIN IS NEVER KEPT
+002700*                     ON FILE.
+002800*    2026-08-09  RPK  A WRONG PIN NOW INCREMENTS A CONSECUTIVE
+002900*                     FAILED-ATTEMPT COUNTER ON THE PIN MASTER
+003000*                     RECORD; THREE IN A ROW SETS THE ACCOUNT TO
+003100*                     THE NEW BLOCKED STATUS ON THE ACCOUNT
+003200*                     MASTER, WHICH ONLY A BRANCH MANAGER
+003300*                     OVERRIDE CAN CLEAR.  AN ACCOUNT ALREADY
+003400*                     BLOCKED IS REJECTED WITHOUT EVEN LOOKING AT
+003500*                     THE PIN.  A CORRECT PIN RESETS THE COUNTER
+003600*                     TO ZERO.
+003700*    2026-08-09  RPK  WRITES THE BEFORE/AFTER FAILED-ATTEMPT COUNT
+003800*                     TO THE SHARED ACTIVITY AUDIT LOG ON EVERY
+003900*                     PIN CHECK.
+004000*================================================================
+004100 ENVIRONMENT DIVISION.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     COPY PINMSEL.
+004500     COPY ACCTMSEL.
+004600     COPY ACTAUDSEL.
+004700*================================================================
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  PIN-MASTER-FILE.
+005100     COPY PINMAST.
+005200 FD  ACCOUNT-MASTER-FILE.
+005300     COPY ACCTMAST.
+005400 FD  ACTIVITY-AUDIT-FILE.
+005500     COPY ACTAUDREC.
+005600*----------------------------------------------------------------
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-PINMAST-STATUS             PIC XX.
+005900 01  WS-ACCTMAST-STATUS            PIC XX.
+006000 01  WS-ACTAUDIT-STATUS            PIC XX.
+006100*----------------------------------------------------------------
+006200*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+006300*----------------------------------------------------------------
+006400     COPY ACCTSTAT.
+006500*----------------------------------------------------------------
+006600 01  WS-WORK-FIELDS.
+006700     05  ENTERED-PIN               PIC 9(4).
+006800     05  WS-ENTERED-PIN-HASH       PIC 9(10).
+006900     05  WS-LOCKOUT-THRESHOLD      PIC 9(02) VALUE 3.
+007000     05  WS-OLD-FAILED-ATTEMPTS    PIC 9(02).
+007100*----------------------------------------------------------------
+007200*  PIN VERIFICATION IS SELF-SERVICE - NO TELLER OPERATOR IS
+007300*  INVOLVED - SO THE ACTIVITY AUDIT LOG CARRIES A FIXED OPERATOR
+007400*  ID RATHER THAN PROMPTING FOR ONE.
+007500*----------------------------------------------------------------
+007600     05  WS-OPERATOR-ID            PIC X(08) VALUE "SELF".
+007700*================================================================
+007800 LINKAGE SECTION.
+007900*----------------------------------------------------------------
+008000*  ACCOUNT NUMBER AND ENTERED PIN OPTIONALLY SUPPLIED BY A
+008100*  CALLING PROGRAM.  LEFT AT ZERO, 1000-INITIALIZE FALLS BACK TO
+008200*  PROMPTING FOR THEM.  LS-ACCESS-FLAG RETURNS THE RESULT -
+008300*  'Y' GRANTED, 'N' DENIED.
+008400*----------------------------------------------------------------
+008500 01  LS-ACCT-NUMBER                PIC 9(10).
+008600 01  LS-ENTERED-PIN                PIC 9(4).
+008700 01  LS-ACCESS-FLAG                PIC X.
+008800     88  LS-ACCESS-GRANTED         VALUE 'Y'.
+008900     88  LS-ACCESS-DENIED          VALUE 'N'.
+009000*================================================================
+009100 PROCEDURE DIVISION USING LS-ACCT-NUMBER LS-ENTERED-PIN
+009200     LS-ACCESS-FLAG.
+009300*================================================================
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE
+009600         THRU 1000-INITIALIZE-EXIT
+009700     PERFORM 2000-CHECK-PIN
+009800         THRU 2000-CHECK-PIN-EXIT
+009900     PERFORM 9999-EXIT
+010000         THRU 9999-EXIT-EXIT
+010100     GOBACK.
+010200*----------------------------------------------------------------
+010300*  1000-INITIALIZE  --  RESOLVE THE ACCOUNT/PIN, OPEN THE PIN
+010400*  MASTER AND ACCOUNT MASTER FILES, READ BOTH RECORDS.
+010500*----------------------------------------------------------------
+010600 1000-INITIALIZE.
+010700     IF LS-ACCT-NUMBER NOT = ZERO
+010800         MOVE LS-ACCT-NUMBER TO PM-ACCT-NUMBER
+010900     ELSE
+011000         DISPLAY "Enter Account Number: "
+011100         ACCEPT PM-ACCT-NUMBER
+011200     END-IF
+011300     MOVE PM-ACCT-NUMBER TO AM-ACCT-NUMBER
+011400
+011500     IF LS-ENTERED-PIN NOT = ZERO
+011600         MOVE LS-ENTERED-PIN TO ENTERED-PIN
+011700     ELSE
+011800         DISPLAY "Enter PIN: "
+011900         ACCEPT ENTERED-PIN
+012000     END-IF
+012100
+012200     OPEN I-O PIN-MASTER-FILE
+012300     IF WS-PINMAST-STATUS NOT = "00"
+012400         DISPLAY "PINVERIFY: UNABLE TO OPEN PIN MASTER, STATUS = "
+012500             WS-PINMAST-STATUS
+012600         SET LS-ACCESS-DENIED TO TRUE
+012700         GO TO 1000-INITIALIZE-EXIT
+012800     END-IF
+012900
+013000     READ PIN-MASTER-FILE
+013100         KEY IS PM-ACCT-NUMBER
+013200         INVALID KEY
+013300             DISPLAY "NO PIN ON FILE FOR THIS ACCOUNT"
+013400             SET LS-ACCESS-DENIED TO TRUE
+013500             GO TO 1000-INITIALIZE-EXIT
+013600     END-READ
+013700
+013800     OPEN I-O ACCOUNT-MASTER-FILE
+013900     IF WS-ACCTMAST-STATUS NOT = "00"
+014000         DISPLAY "PINVERIFY: UNABLE TO OPEN ACCOUNT MASTER, "
+014100             "STATUS = " WS-ACCTMAST-STATUS
+014200         SET LS-ACCESS-DENIED TO TRUE
+014300         GO TO 1000-INITIALIZE-EXIT
+014400     END-IF
+014500
+014600     OPEN EXTEND ACTIVITY-AUDIT-FILE
+014700     IF WS-ACTAUDIT-STATUS = "35"
+014800         CLOSE ACTIVITY-AUDIT-FILE
+014900         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+015000     END-IF
+015100
+015200     READ ACCOUNT-MASTER-FILE
+015300         KEY IS AM-ACCT-NUMBER
+015400         INVALID KEY
+015500             DISPLAY "ACCOUNT NOT FOUND ON MASTER FILE"
+015600             SET LS-ACCESS-DENIED TO TRUE
+015700     END-READ
+015800     .
+015900 1000-INITIALIZE-EXIT.
+016000     EXIT.
+016100*----------------------------------------------------------------
+016200*  2000-CHECK-PIN  --  REJECT AN ALREADY-BLOCKED ACCOUNT OUTRIGHT,
+016300*  OTHERWISE HASH THE ENTERED PIN AND COMPARE.
+016400*----------------------------------------------------------------
+016500 2000-CHECK-PIN.
+016600     IF LS-ACCESS-DENIED
+016700         GO TO 2000-CHECK-PIN-EXIT
+016800     END-IF
+016900
+017000     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+017100     IF STATUS-BLOCKED
+017200         DISPLAY "ACCOUNT BLOCKED - BRANCH MANAGER OVERRIDE "
+017300             "REQUIRED"
+017400         SET LS-ACCESS-DENIED TO TRUE
+017500         GO TO 2000-CHECK-PIN-EXIT
+017600     END-IF
+017700
+017800     MOVE PM-FAILED-ATTEMPTS TO WS-OLD-FAILED-ATTEMPTS
+017900     CALL "PIN-HASH-COMPUTE" USING ENTERED-PIN WS-ENTERED-PIN-HASH
+018000
+018100     IF WS-ENTERED-PIN-HASH = PM-PIN-HASH
+018200         PERFORM 2100-ACCEPT-PIN
+018300             THRU 2100-ACCEPT-PIN-EXIT
+018400     ELSE
+018500         PERFORM 2200-REJECT-PIN
+018600             THRU 2200-REJECT-PIN-EXIT
+018700     END-IF
+018800
+018900     PERFORM 2300-WRITE-ACTIVITY-AUDIT-RECORD
+019000         THRU 2300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+019100     .
+019200 2000-CHECK-PIN-EXIT.
+019300     EXIT.
+019400*----------------------------------------------------------------
+019500*  2100-ACCEPT-PIN  --  CORRECT PIN.  RESET THE FAILED-ATTEMPT
+019600*  COUNTER.
+019700*----------------------------------------------------------------
+019800 2100-ACCEPT-PIN.
+019900     SET LS-ACCESS-GRANTED TO TRUE
+020000     DISPLAY "Access Granted"
+020100     MOVE 0 TO PM-FAILED-ATTEMPTS
+020200     REWRITE PIN-MASTER-RECORD
+020300         INVALID KEY
+020400             DISPLAY "UNABLE TO REWRITE PIN MASTER RECORD"
+020500     END-REWRITE
+020600     .
+020700 2100-ACCEPT-PIN-EXIT.
+020800     EXIT.
+020900*----------------------------------------------------------------
+021000*  2200-REJECT-PIN  --  WRONG PIN.  COUNT THE ATTEMPT; AT THE
+021100*  LOCKOUT THRESHOLD, BLOCK THE ACCOUNT.
+021200*----------------------------------------------------------------
+021300 2200-REJECT-PIN.
+021400     SET LS-ACCESS-DENIED TO TRUE
+021500     DISPLAY "Access Denied"
+021600     ADD 1 TO PM-FAILED-ATTEMPTS
+021700     REWRITE PIN-MASTER-RECORD
+021800         INVALID KEY
+021900             DISPLAY "UNABLE TO REWRITE PIN MASTER RECORD"
+022000     END-REWRITE
+022100
+022200     IF PM-FAILED-ATTEMPTS >= WS-LOCKOUT-THRESHOLD
+022300         SET STATUS-BLOCKED TO TRUE
+022400         MOVE ACCT-STATUS-CODE TO AM-STATUS-CODE
+022500         REWRITE ACCOUNT-MASTER-RECORD
+022600             INVALID KEY
+022700                 DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+022800         END-REWRITE
+022900         DISPLAY "ACCOUNT BLOCKED AFTER " WS-LOCKOUT-THRESHOLD
+023000             " CONSECUTIVE FAILED PIN ATTEMPTS"
+023100     END-IF
+023200     .
+023300 2200-REJECT-PIN-EXIT.
+023400     EXIT.
+023500*----------------------------------------------------------------
+023600*  2300-WRITE-ACTIVITY-AUDIT-RECORD  --  BEFORE/AFTER FAILED-
+023700*  ATTEMPT COUNT TO THE SHARED ACTIVITY AUDIT LOG.
+023800*----------------------------------------------------------------
+023900 2300-WRITE-ACTIVITY-AUDIT-RECORD.
+024000     MOVE "PINVERIFY"      TO AL-PROGRAM-ID
+024100     MOVE AM-ACCT-NUMBER   TO AL-ACCT-NUMBER
+024200     MOVE WS-OPERATOR-ID   TO AL-OPERATOR-ID
+024300     MOVE WS-OLD-FAILED-ATTEMPTS TO AL-BEFORE-VALUE
+024400     IF LS-ACCESS-GRANTED
+024500         MOVE "ACCESS GRANTED" TO AL-AFTER-VALUE
+024600     ELSE
+024700         MOVE "ACCESS DENIED"  TO AL-AFTER-VALUE
+024800     END-IF
+024900     MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+025000     WRITE ACTIVITY-AUDIT-RECORD
+025100     .
+025200 2300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+025300     EXIT.
+025400*----------------------------------------------------------------
+025500*  9999-EXIT  --  COMMON PROGRAM EXIT.
+025600*----------------------------------------------------------------
+025700 9999-EXIT.
+025800     CLOSE PIN-MASTER-FILE
+025900     CLOSE ACCOUNT-MASTER-FILE
+026000     CLOSE ACTIVITY-AUDIT-FILE
+026100     .
+026200 9999-EXIT-EXIT.
+026300     EXIT.
