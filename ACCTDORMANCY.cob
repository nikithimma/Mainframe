@@ -0,0 +1,309 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    ACCTDORMANT.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  UNTIL NOW THE ONLY WAY AN
+001300*                     ACCOUNT BECAME DORMANT WAS A TELLER KEYING
+001400*                     IT IN THROUGH ACCSTATUS88 ONE ACCOUNT AT A
+001500*                     TIME.  THIS PROGRAM SWEEPS THE WHOLE ACCOUNT
+001600*                     MASTER EVERY NIGHT AND FLIPS ANY ACTIVE
+001700*                     ACCOUNT WHOSE LAST ACTIVITY DATE IS 180 OR
+001800*                     MORE DAYS OLD (SAME THRESHOLD ACCSTATUS88
+001900*                     HAS ALWAYS USED) TO DORMANT AUTOMATICALLY,
+002000*                     LOGGING THE FLIP TO BOTH THE STATUS AUDIT
+002100*                     LOG AND THE SHARED ACTIVITY AUDIT LOG THE
+002200*                     SAME WAY ACCSTATUS88 DOES.  PARTICIPATES IN
+002300*                     THE NIGHTLY BATCH CHECKPOINT SCHEME - SKIPS
+002400*                     THE SWEEP ENTIRELY IF ALREADY MARKED
+002500*                     COMPLETE FOR TONIGHT, AND RESTARTS PAST THE
+002600*                     LAST ACCOUNT CHECKPOINTED INSTEAD OF FROM
+002700*                     THE TOP OF THE FILE.
+002800*================================================================
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     COPY ACCTMSEL.
+003300     COPY AUDTSEL.
+003400     COPY ACTAUDSEL.
+003500     COPY CHKPSEL.
+003600*================================================================
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  ACCOUNT-MASTER-FILE.
+004000     COPY ACCTMAST.
+004100 FD  STATUS-AUDIT-FILE.
+004200     COPY AUDTREC.
+004300 FD  ACTIVITY-AUDIT-FILE.
+004400     COPY ACTAUDREC.
+004500 FD  CHECKPOINT-FILE.
+004600     COPY CHKPREC.
+004700*----------------------------------------------------------------
+004800 WORKING-STORAGE SECTION.
+004900*----------------------------------------------------------------
+005000*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+005100*----------------------------------------------------------------
+005200     COPY ACCTSTAT.
+005300*----------------------------------------------------------------
+005400 01  WS-FILE-STATUSES.
+005500     05  WS-ACCTMAST-STATUS        PIC XX.
+005600     05  WS-STATAUDT-STATUS        PIC XX.
+005700     05  WS-ACTAUDIT-STATUS        PIC XX.
+005800     05  WS-CHKPTFILE-STATUS       PIC XX.
+005900*----------------------------------------------------------------
+006000 01  WS-WORK-FIELDS.
+006100     05  WS-OPERATOR-ID            PIC X(08) VALUE "BATCH".
+006200     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+006300         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+006400     05  WS-ACCOUNTS-CHECKED       PIC 9(06) COMP VALUE 0.
+006500     05  WS-ACCOUNTS-DORMED        PIC 9(06) COMP VALUE 0.
+006600     05  WS-DORMANCY-THRESHOLD     PIC 9(03) COMP VALUE 180.
+006700     05  WS-DAYS-SINCE-ACTIVITY    PIC 9(05) COMP.
+006800     05  WS-TODAY-INTEGER          PIC 9(07) COMP.
+006900     05  WS-LAST-ACTIVITY-INTEGER  PIC 9(07) COMP.
+007000     05  WS-CHKPT-CHUNK-SIZE       PIC 9(04) COMP VALUE 50.
+007100     05  WS-CHKPT-OPEN-FLAG        PIC X VALUE 'N'.
+007200         88  WS-CHKPT-OPEN         VALUE 'Y'.
+007300*----------------------------------------------------------------
+007400 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+007500 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+007600     05  WS-TS-DATE                PIC 9(08).
+007700     05  FILLER                    PIC X(13).
+007800*================================================================
+007900 PROCEDURE DIVISION.
+008000*================================================================
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE
+008300         THRU 1000-INITIALIZE-EXIT
+008400     PERFORM 2000-SWEEP-ONE-ACCOUNT
+008500         THRU 2000-SWEEP-ONE-ACCOUNT-EXIT
+008600         UNTIL NO-MORE-ACCOUNTS
+008700     PERFORM 3000-SHOW-SUMMARY
+008800         THRU 3000-SHOW-SUMMARY-EXIT
+008900     PERFORM 9999-EXIT
+009000         THRU 9999-EXIT-EXIT
+009100     STOP RUN.
+009200*----------------------------------------------------------------
+009300*  1000-INITIALIZE  --  OPEN THE MASTER (I-O, SO DORMANCY FLIPS
+009400*  CAN BE POSTED), THE TWO AUDIT LOGS AND THE CHECKPOINT FILE,
+009500*  THEN EITHER SKIP (STEP ALREADY COMPLETE TONIGHT), RESUME PAST
+009600*  THE CHECKPOINTED ACCOUNT, OR PRIME THE READ-AHEAD FROM THE TOP.
+009700*----------------------------------------------------------------
+009800 1000-INITIALIZE.
+009900     OPEN I-O ACCOUNT-MASTER-FILE
+010000     IF WS-ACCTMAST-STATUS NOT = "00"
+010100         DISPLAY "ACCTDORMANT: UNABLE TO OPEN ACCOUNT MASTER, "
+010200             "STATUS = " WS-ACCTMAST-STATUS
+010300         GO TO 9999-EXIT
+010400     END-IF
+010500
+010600     OPEN EXTEND STATUS-AUDIT-FILE
+010700     IF WS-STATAUDT-STATUS = "35"
+010800         CLOSE STATUS-AUDIT-FILE
+010900         OPEN OUTPUT STATUS-AUDIT-FILE
+011000     END-IF
+011100
+011200     OPEN EXTEND ACTIVITY-AUDIT-FILE
+011300     IF WS-ACTAUDIT-STATUS = "35"
+011400         CLOSE ACTIVITY-AUDIT-FILE
+011500         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+011600     END-IF
+011700
+011800     OPEN I-O CHECKPOINT-FILE
+011900     IF WS-CHKPTFILE-STATUS = "35"
+012000         CLOSE CHECKPOINT-FILE
+012100         OPEN OUTPUT CHECKPOINT-FILE
+012200         CLOSE CHECKPOINT-FILE
+012300         OPEN I-O CHECKPOINT-FILE
+012400     END-IF
+012500     IF WS-CHKPTFILE-STATUS NOT = "00"
+012600         DISPLAY "ACCTDORMANT: UNABLE TO OPEN CHECKPOINT FILE, "
+012700             "STATUS = " WS-CHKPTFILE-STATUS
+012800         GO TO 9999-EXIT
+012900     END-IF
+013000     SET WS-CHKPT-OPEN TO TRUE
+013100
+013200     MOVE "DORMANCY" TO CP-JOB-STEP
+013300     READ CHECKPOINT-FILE
+013400         KEY IS CP-JOB-STEP
+013500         INVALID KEY
+013600             MOVE ZERO TO CP-LAST-ACCT-NUMBER
+013700             SET CP-STEP-IN-PROGRESS TO TRUE
+013800             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+013900             WRITE CHECKPOINT-RECORD
+014000     END-READ
+014100
+014200     IF CP-STEP-COMPLETE
+014300         DISPLAY "ACCTDORMANT: TONIGHT'S RUN ALREADY COMPLETED "
+014400             "PER CHECKPOINT - NOTHING TO DO"
+014500         GO TO 9999-EXIT
+014600     END-IF
+014700
+014800     IF CP-LAST-ACCT-NUMBER > ZERO
+014900         MOVE CP-LAST-ACCT-NUMBER TO AM-ACCT-NUMBER
+015000         START ACCOUNT-MASTER-FILE KEY > AM-ACCT-NUMBER
+015100             INVALID KEY
+015200                 MOVE 'Y' TO WS-EOF-SWITCH
+015300         END-START
+015400         DISPLAY "ACCTDORMANT: RESUMING AFTER CHECKPOINTED "
+015500             "ACCOUNT " CP-LAST-ACCT-NUMBER
+015600     END-IF
+015700
+015800     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+015900
+016000     IF NOT NO-MORE-ACCOUNTS
+016100         PERFORM 2100-READ-NEXT-ACCOUNT
+016200             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+016300     END-IF
+016400     .
+016500 1000-INITIALIZE-EXIT.
+016600     EXIT.
+016700*----------------------------------------------------------------
+016800*  2000-SWEEP-ONE-ACCOUNT  --  FLIP ONE ACTIVE ACCOUNT TO DORMANT
+016900*  IF ITS LAST ACTIVITY DATE IS OLD ENOUGH.  ACCOUNTS THAT ARE
+017000*  ALREADY DORMANT, CLOSED, FROZEN OR BLOCKED ARE LEFT ALONE - THIS
+017100*  SWEEP ONLY EVER MOVES AN ACCOUNT FROM ACTIVE TO DORMANT.  AN
+017200*  ACCOUNT WITH NO RECORDED ACTIVITY DATE YET (ZERO) IS SKIPPED -
+017300*  THERE IS NOTHING TO MEASURE AGE AGAINST.
+017400*----------------------------------------------------------------
+017500 2000-SWEEP-ONE-ACCOUNT.
+017600     ADD 1 TO WS-ACCOUNTS-CHECKED
+017700     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+017800     IF STATUS-ACTIVE AND AM-LAST-ACTIVITY-DATE NOT = ZERO
+017900         COMPUTE WS-TODAY-INTEGER =
+018000             FUNCTION INTEGER-OF-DATE(WS-TS-DATE)
+018100         COMPUTE WS-LAST-ACTIVITY-INTEGER =
+018200             FUNCTION INTEGER-OF-DATE(AM-LAST-ACTIVITY-DATE)
+018300         COMPUTE WS-DAYS-SINCE-ACTIVITY =
+018400             WS-TODAY-INTEGER - WS-LAST-ACTIVITY-INTEGER
+018500         IF WS-DAYS-SINCE-ACTIVITY >= WS-DORMANCY-THRESHOLD
+018600             PERFORM 2200-FLIP-TO-DORMANT
+018700                 THRU 2200-FLIP-TO-DORMANT-EXIT
+018800         END-IF
+018900     END-IF
+019000     IF FUNCTION MOD(WS-ACCOUNTS-CHECKED, WS-CHKPT-CHUNK-SIZE) = 0
+019100         PERFORM 2400-UPDATE-CHECKPOINT
+019200             THRU 2400-UPDATE-CHECKPOINT-EXIT
+019300     END-IF
+019400     PERFORM 2100-READ-NEXT-ACCOUNT
+019500         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+019600     .
+019700 2000-SWEEP-ONE-ACCOUNT-EXIT.
+019800     EXIT.
+019900*----------------------------------------------------------------
+020000*  2100-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD.
+020100*----------------------------------------------------------------
+020200 2100-READ-NEXT-ACCOUNT.
+020300     READ ACCOUNT-MASTER-FILE NEXT RECORD
+020400         AT END
+020500             MOVE 'Y' TO WS-EOF-SWITCH
+020600     END-READ
+020700     .
+020800 2100-READ-NEXT-ACCOUNT-EXIT.
+020900     EXIT.
+021000*----------------------------------------------------------------
+021100*  2200-FLIP-TO-DORMANT  --  LOG TO BOTH AUDIT TRAILS, THEN REWRITE
+021200*  THE MASTER WITH THE NEW STATUS.
+021300*----------------------------------------------------------------
+021400 2200-FLIP-TO-DORMANT.
+021500     PERFORM 2210-WRITE-AUDIT-RECORD
+021600         THRU 2210-WRITE-AUDIT-RECORD-EXIT
+021700
+021800     PERFORM 2220-WRITE-ACTIVITY-AUDIT-RECORD
+021900         THRU 2220-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+022000
+022100     SET STATUS-DORMANT TO TRUE
+022200     REWRITE ACCOUNT-MASTER-RECORD
+022300         INVALID KEY
+022400             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+022500     END-REWRITE
+022600
+022700     ADD 1 TO WS-ACCOUNTS-DORMED
+022800     DISPLAY "ACCOUNT " AM-ACCT-NUMBER
+022900         " - FLIPPED TO DORMANT, " WS-DAYS-SINCE-ACTIVITY
+023000         " DAYS SINCE LAST ACTIVITY"
+023100     .
+023200 2200-FLIP-TO-DORMANT-EXIT.
+023300     EXIT.
+023400*----------------------------------------------------------------
+023500*  2210-WRITE-AUDIT-RECORD  --  OLD VALUE, NEW VALUE, WHO, WHEN,
+023600*  TO THE SAME STATUS AUDIT LOG ACCSTATUS88 WRITES TO.
+023700*----------------------------------------------------------------
+023800 2210-WRITE-AUDIT-RECORD.
+023900     MOVE AM-ACCT-NUMBER     TO AU-ACCT-NUMBER
+024000     MOVE WS-OPERATOR-ID     TO AU-OPERATOR-ID
+024100     MOVE AM-STATUS-CODE     TO AU-OLD-STATUS
+024200     MOVE 'D'                TO AU-NEW-STATUS
+024300     MOVE FUNCTION CURRENT-DATE TO AU-CHANGE-TIMESTAMP
+024400     WRITE STATUS-AUDIT-RECORD
+024500     .
+024600 2210-WRITE-AUDIT-RECORD-EXIT.
+024700     EXIT.
+024800*----------------------------------------------------------------
+024900*  2220-WRITE-ACTIVITY-AUDIT-RECORD  --  SAME OLD/NEW STATUS TO
+025000*  THE SHARED ACTIVITY AUDIT LOG.
+025100*----------------------------------------------------------------
+025200 2220-WRITE-ACTIVITY-AUDIT-RECORD.
+025300     MOVE "ACCTDORMANT" TO AL-PROGRAM-ID
+025400     MOVE AM-ACCT-NUMBER TO AL-ACCT-NUMBER
+025500     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID
+025600     MOVE AM-STATUS-CODE TO AL-BEFORE-VALUE
+025700     MOVE 'D'            TO AL-AFTER-VALUE
+025800     MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+025900     WRITE ACTIVITY-AUDIT-RECORD
+026000     .
+026100 2220-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+026200     EXIT.
+026300*----------------------------------------------------------------
+026400*  2400-UPDATE-CHECKPOINT  --  RECORD HOW FAR THE SWEEP HAS
+026500*  GOTTEN SO A RESTART CAN RESUME AFTER THIS ACCOUNT INSTEAD OF
+026600*  FROM THE TOP OF THE FILE.
+026700*----------------------------------------------------------------
+026800 2400-UPDATE-CHECKPOINT.
+026900     MOVE AM-ACCT-NUMBER TO CP-LAST-ACCT-NUMBER
+027000     MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+027100     REWRITE CHECKPOINT-RECORD
+027200         INVALID KEY
+027300             DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+027400     END-REWRITE
+027500     .
+027600 2400-UPDATE-CHECKPOINT-EXIT.
+027700     EXIT.
+027800*----------------------------------------------------------------
+027900*  3000-SHOW-SUMMARY  --  END-OF-RUN SWEEP TOTALS.
+028000*----------------------------------------------------------------
+028100 3000-SHOW-SUMMARY.
+028200     DISPLAY "ACCTDORMANT: ACCOUNTS CHECKED = "
+028300         WS-ACCOUNTS-CHECKED
+028400     DISPLAY "ACCTDORMANT: ACCOUNTS DORMED   = "
+028500         WS-ACCOUNTS-DORMED
+028600     .
+028700 3000-SHOW-SUMMARY-EXIT.
+028800     EXIT.
+028900*----------------------------------------------------------------
+029000*  9999-EXIT  --  COMMON PROGRAM EXIT.
+029100*----------------------------------------------------------------
+029200 9999-EXIT.
+029300     IF WS-CHKPT-OPEN
+029400         IF NO-MORE-ACCOUNTS
+029500             SET CP-STEP-COMPLETE TO TRUE
+029600             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+029700             REWRITE CHECKPOINT-RECORD
+029800                 INVALID KEY
+029900                     DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+030000             END-REWRITE
+030100         END-IF
+030200         CLOSE CHECKPOINT-FILE
+030300     END-IF
+030400     CLOSE ACCOUNT-MASTER-FILE
+030500     CLOSE STATUS-AUDIT-FILE
+030600     CLOSE ACTIVITY-AUDIT-FILE
+030700     .
+030800 9999-EXIT-EXIT.
+030900     EXIT.
