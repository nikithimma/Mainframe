@@ -0,0 +1,357 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    MINORAGE.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  AGEELIGIBILITY SETS
+001300*                     AM-MINOR-FLAG, AM-GUARDIAN-ACCT-NUMBER AND
+001400*                     AM-MINOR-WITHDRAWAL-CAP AT ACCOUNT OPENING
+001500*                     SO WITHDRAWTRAN CAN ENFORCE THE STANDALONE
+001600*                     CAP, BUT NOTHING EVER CLEARED THEM BACK OFF
+001700*                     ONCE THE HOLDER TURNED 18 - THE CAP WOULD
+001800*                     HAVE FOLLOWED THE ACCOUNT FOR LIFE.  THIS
+001900*                     PROGRAM SWEEPS THE WHOLE ACCOUNT MASTER
+002000*                     EVERY NIGHT, LOOKS UP EACH FLAGGED MINOR'S
+002100*                     DATE OF BIRTH ON THE CUSTOMER MASTER, AND
+002200*                     CLEARS THE FLAG/GUARDIAN LINK/CAP ONCE THE
+002300*                     HOLDER HAS REACHED WS-MINIMUM-AGE.
+002400*                     PARTICIPATES IN THE NIGHTLY BATCH CHECKPOINT
+002500*                     SCHEME LIKE THE OTHER MASTER-FILE SWEEPS.
+002600*                     WS-MINIMUM-AGE IS LOADED FROM THE BUSINESS
+002700*                     PARAMETER FILE THE SAME WAY AGEELIGIBILITY
+002800*                     DOES, SO THE TWO NEVER DRIFT APART.
+002900*================================================================
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     COPY ACCTMSEL.
+003400     COPY CUSTMSEL.
+003500     COPY ACTAUDSEL.
+003600     COPY CHKPSEL.
+003700     COPY PARMSEL.
+003800*================================================================
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ACCOUNT-MASTER-FILE.
+004200     COPY ACCTMAST.
+004300*----------------------------------------------------------------
+004400 FD  CUSTOMER-MASTER-FILE.
+004500     COPY CUSTMAST.
+004600*----------------------------------------------------------------
+004700 FD  ACTIVITY-AUDIT-FILE.
+004800     COPY ACTAUDREC.
+004900*----------------------------------------------------------------
+005000 FD  CHECKPOINT-FILE.
+005100     COPY CHKPREC.
+005200*----------------------------------------------------------------
+005300 FD  BUSINESS-PARAMETER-FILE.
+005400     COPY PARMREC.
+005500*----------------------------------------------------------------
+005600 WORKING-STORAGE SECTION.
+005700*----------------------------------------------------------------
+005800*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+005900*----------------------------------------------------------------
+006000     COPY ACCTSTAT.
+006100*----------------------------------------------------------------
+006200 01  WS-FILE-STATUSES.
+006300     05  WS-ACCTMAST-STATUS        PIC XX.
+006400     05  WS-CUSTMAST-STATUS        PIC XX.
+006500     05  WS-ACTAUDIT-STATUS        PIC XX.
+006600     05  WS-CHKPTFILE-STATUS       PIC XX.
+006700     05  WS-BUSPARM-STATUS         PIC XX.
+006800*----------------------------------------------------------------
+006900 01  WS-WORK-FIELDS.
+007000     05  WS-OPERATOR-ID            PIC X(08) VALUE "BATCH".
+007100     05  WS-MINIMUM-AGE            PIC 99 VALUE 18.
+007200     05  WS-CUSTOMER-AGE           PIC 99.
+007300     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+007400         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+007500     05  WS-ACCOUNTS-CHECKED       PIC 9(06) COMP VALUE 0.
+007600     05  WS-ACCOUNTS-RESET         PIC 9(06) COMP VALUE 0.
+007700     05  WS-CHKPT-CHUNK-SIZE       PIC 9(04) COMP VALUE 50.
+007800     05  WS-CHKPT-OPEN-FLAG        PIC X VALUE 'N'.
+007900         88  WS-CHKPT-OPEN         VALUE 'Y'.
+008000     05  WS-PARM-EOF-SWITCH        PIC X VALUE 'N'.
+008100         88  NO-MORE-PARAMETERS    VALUE 'Y'.
+008200*----------------------------------------------------------------
+008300 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+008400 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+008500     05  WS-TS-DATE                PIC 9(08).
+008600     05  FILLER                    PIC X(13).
+008700*================================================================
+008800 PROCEDURE DIVISION.
+008900*================================================================
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE
+009200         THRU 1000-INITIALIZE-EXIT
+009300     PERFORM 2000-SWEEP-ONE-ACCOUNT
+009400         THRU 2000-SWEEP-ONE-ACCOUNT-EXIT
+009500         UNTIL NO-MORE-ACCOUNTS
+009600     PERFORM 3000-SHOW-SUMMARY
+009700         THRU 3000-SHOW-SUMMARY-EXIT
+009800     PERFORM 9999-EXIT
+009900         THRU 9999-EXIT-EXIT
+010000     STOP RUN.
+010100*----------------------------------------------------------------
+010200*  1000-INITIALIZE  --  OPEN THE MASTER (I-O, SO THE MINOR FLAG
+010300*  CAN BE CLEARED), THE CUSTOMER MASTER FOR DATE-OF-BIRTH LOOKUPS,
+010400*  THE ACTIVITY AUDIT LOG AND THE CHECKPOINT FILE, THEN EITHER
+010500*  SKIP (STEP ALREADY COMPLETE TONIGHT), RESUME PAST THE
+010600*  CHECKPOINTED ACCOUNT, OR PRIME THE READ-AHEAD FROM THE TOP.
+010700*----------------------------------------------------------------
+010800 1000-INITIALIZE.
+010900     PERFORM 1100-LOAD-BUSINESS-PARAMETERS
+011000         THRU 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+011100     OPEN I-O ACCOUNT-MASTER-FILE
+011200     IF WS-ACCTMAST-STATUS NOT = "00"
+011300         DISPLAY "MINORAGE: UNABLE TO OPEN ACCOUNT MASTER, "
+011400             "STATUS = " WS-ACCTMAST-STATUS
+011500         GO TO 9999-EXIT
+011600     END-IF
+011700
+011800     OPEN INPUT CUSTOMER-MASTER-FILE
+011900     IF WS-CUSTMAST-STATUS NOT = "00"
+012000         DISPLAY "MINORAGE: UNABLE TO OPEN CUSTOMER MASTER, "
+012100             "STATUS = " WS-CUSTMAST-STATUS
+012200         GO TO 9999-EXIT
+012300     END-IF
+012400
+012500     OPEN EXTEND ACTIVITY-AUDIT-FILE
+012600     IF WS-ACTAUDIT-STATUS = "35"
+012700         CLOSE ACTIVITY-AUDIT-FILE
+012800         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+012900     END-IF
+013000
+013100     OPEN I-O CHECKPOINT-FILE
+013200     IF WS-CHKPTFILE-STATUS = "35"
+013300         CLOSE CHECKPOINT-FILE
+013400         OPEN OUTPUT CHECKPOINT-FILE
+013500         CLOSE CHECKPOINT-FILE
+013600         OPEN I-O CHECKPOINT-FILE
+013700     END-IF
+013800     IF WS-CHKPTFILE-STATUS NOT = "00"
+013900         DISPLAY "MINORAGE: UNABLE TO OPEN CHECKPOINT FILE, "
+014000             "STATUS = " WS-CHKPTFILE-STATUS
+014100         GO TO 9999-EXIT
+014200     END-IF
+014300     SET WS-CHKPT-OPEN TO TRUE
+014400
+014500     MOVE "MINORAGE" TO CP-JOB-STEP
+014600     READ CHECKPOINT-FILE
+014700         KEY IS CP-JOB-STEP
+014800         INVALID KEY
+014900             MOVE ZERO TO CP-LAST-ACCT-NUMBER
+015000             SET CP-STEP-IN-PROGRESS TO TRUE
+015100             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+015200             WRITE CHECKPOINT-RECORD
+015300     END-READ
+015400
+015500     IF CP-STEP-COMPLETE
+015600         DISPLAY "MINORAGE: TONIGHT'S RUN ALREADY COMPLETED "
+015700             "PER CHECKPOINT - NOTHING TO DO"
+015800         GO TO 9999-EXIT
+015900     END-IF
+016000
+016100     IF CP-LAST-ACCT-NUMBER > ZERO
+016200         MOVE CP-LAST-ACCT-NUMBER TO AM-ACCT-NUMBER
+016300         START ACCOUNT-MASTER-FILE KEY > AM-ACCT-NUMBER
+016400             INVALID KEY
+016500                 MOVE 'Y' TO WS-EOF-SWITCH
+016600         END-START
+016700         DISPLAY "MINORAGE: RESUMING AFTER CHECKPOINTED "
+016800             "ACCOUNT " CP-LAST-ACCT-NUMBER
+016900     END-IF
+017000
+017100     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+017200
+017300     IF NOT NO-MORE-ACCOUNTS
+017400         PERFORM 2100-READ-NEXT-ACCOUNT
+017500             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+017600     END-IF
+017700     .
+017800 1000-INITIALIZE-EXIT.
+017900     EXIT.
+018000*----------------------------------------------------------------
+018100*  1100-LOAD-BUSINESS-PARAMETERS  --  OVERRIDE THE COMPILED-IN
+018200*  WS-MINIMUM-AGE DEFAULT FROM THE BUSINESS PARAMETER FILE IF IT
+018300*  CARRIES A MINIMUM-AGE ENTRY, THE SAME WAY AGEELIGIBILITY DOES,
+018400*  SO THE TWO NEVER DISAGREE ON WHEN A MINOR BECOMES AN ADULT.
+018500*----------------------------------------------------------------
+018600 1100-LOAD-BUSINESS-PARAMETERS.
+018700     OPEN INPUT BUSINESS-PARAMETER-FILE
+018800     IF WS-BUSPARM-STATUS NOT = "00"
+018900         GO TO 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+019000     END-IF
+019100     PERFORM 1110-READ-ONE-PARAMETER
+019200         THRU 1110-READ-ONE-PARAMETER-EXIT
+019300         UNTIL NO-MORE-PARAMETERS
+019400     CLOSE BUSINESS-PARAMETER-FILE
+019500     .
+019600 1100-LOAD-BUSINESS-PARAMETERS-EXIT.
+019700     EXIT.
+019800*----------------------------------------------------------------
+019900*  1110-READ-ONE-PARAMETER  --  APPLY ONE RECOGNIZED PARAMETER;
+020000*  ANY OTHER NAME ON THE FILE IS SOMEONE ELSE'S AND IS IGNORED.
+020100*----------------------------------------------------------------
+020200 1110-READ-ONE-PARAMETER.
+020300     READ BUSINESS-PARAMETER-FILE
+020400         AT END
+020500             MOVE 'Y' TO WS-PARM-EOF-SWITCH
+020600         NOT AT END
+020700             EVALUATE BP-PARM-NAME
+020800                 WHEN "MINIMUM-AGE"
+020900                     MOVE BP-PARM-VALUE TO WS-MINIMUM-AGE
+021000                 WHEN OTHER
+021100                     CONTINUE
+021200             END-EVALUATE
+021300     END-READ
+021400     .
+021500 1110-READ-ONE-PARAMETER-EXIT.
+021600     EXIT.
+021700*----------------------------------------------------------------
+021800*  2000-SWEEP-ONE-ACCOUNT  --  A FLAGGED MINOR WHO IS NOT CLOSED
+021900*  GETS ITS AGE CHECKED AGAINST THE CUSTOMER MASTER'S DATE OF
+022000*  BIRTH; EVERY OTHER ACCOUNT IS LEFT ALONE.
+022100*----------------------------------------------------------------
+022200 2000-SWEEP-ONE-ACCOUNT.
+022300     ADD 1 TO WS-ACCOUNTS-CHECKED
+022400     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+022500     IF AM-IS-MINOR-ACCOUNT AND NOT STATUS-CLOSED
+022600         PERFORM 2200-CHECK-AND-RESET-MINOR
+022700             THRU 2200-CHECK-AND-RESET-MINOR-EXIT
+022800     END-IF
+022900     IF FUNCTION MOD(WS-ACCOUNTS-CHECKED, WS-CHKPT-CHUNK-SIZE) = 0
+023000         PERFORM 2400-UPDATE-CHECKPOINT
+023100             THRU 2400-UPDATE-CHECKPOINT-EXIT
+023200     END-IF
+023300     PERFORM 2100-READ-NEXT-ACCOUNT
+023400         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+023500     .
+023600 2000-SWEEP-ONE-ACCOUNT-EXIT.
+023700     EXIT.
+023800*----------------------------------------------------------------
+023900*  2100-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD.
+024000*----------------------------------------------------------------
+024100 2100-READ-NEXT-ACCOUNT.
+024200     READ ACCOUNT-MASTER-FILE NEXT RECORD
+024300         AT END
+024400             MOVE 'Y' TO WS-EOF-SWITCH
+024500     END-READ
+024600     .
+024700 2100-READ-NEXT-ACCOUNT-EXIT.
+024800     EXIT.
+024900*----------------------------------------------------------------
+025000*  2200-CHECK-AND-RESET-MINOR  --  LOOK UP THE HOLDER'S DATE OF
+025100*  BIRTH AND CLEAR THE MINOR CAP ONCE THEY HAVE REACHED
+025200*  WS-MINIMUM-AGE.  A CUSTOMER RECORD THAT CANNOT BE FOUND IS
+025300*  LOGGED AND LEFT ALONE RATHER THAN GUESSED AT.
+025400*----------------------------------------------------------------
+025500 2200-CHECK-AND-RESET-MINOR.
+025600     MOVE AM-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+025700     READ CUSTOMER-MASTER-FILE
+025800         KEY IS CM-CUSTOMER-NUMBER
+025900         INVALID KEY
+026000             DISPLAY "MINORAGE: CUSTOMER " AM-CUSTOMER-NUMBER
+026100                 " NOT FOUND - ACCOUNT " AM-ACCT-NUMBER
+026200                 " LEFT UNCHANGED"
+026300             GO TO 2200-CHECK-AND-RESET-MINOR-EXIT
+026400     END-READ
+026500
+026600     COMPUTE WS-CUSTOMER-AGE =
+026700         (WS-TS-DATE - CM-DATE-OF-BIRTH) / 10000
+026800
+026900     IF WS-CUSTOMER-AGE >= WS-MINIMUM-AGE
+027000         PERFORM 2210-RESET-MINOR-STATUS
+027100             THRU 2210-RESET-MINOR-STATUS-EXIT
+027200     END-IF
+027300     .
+027400 2200-CHECK-AND-RESET-MINOR-EXIT.
+027500     EXIT.
+027600*----------------------------------------------------------------
+027700*  2210-RESET-MINOR-STATUS  --  LOG TO THE ACTIVITY AUDIT TRAIL,
+027800*  THEN CLEAR THE MINOR FLAG, GUARDIAN LINK AND WITHDRAWAL CAP.
+027900*----------------------------------------------------------------
+028000 2210-RESET-MINOR-STATUS.
+028100     PERFORM 2220-WRITE-ACTIVITY-AUDIT-RECORD
+028200         THRU 2220-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+028300
+028400     SET AM-IS-NOT-MINOR TO TRUE
+028500     MOVE ZERO TO AM-GUARDIAN-ACCT-NUMBER
+028600     MOVE ZERO TO AM-MINOR-WITHDRAWAL-CAP
+028700     REWRITE ACCOUNT-MASTER-RECORD
+028800         INVALID KEY
+028900             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+029000     END-REWRITE
+029100
+029200     ADD 1 TO WS-ACCOUNTS-RESET
+029300     DISPLAY "ACCOUNT " AM-ACCT-NUMBER
+029400         " - MINOR WITHDRAWAL CAP CLEARED, AGE " WS-CUSTOMER-AGE
+029500     .
+029600 2210-RESET-MINOR-STATUS-EXIT.
+029700     EXIT.
+029800*----------------------------------------------------------------
+029900*  2220-WRITE-ACTIVITY-AUDIT-RECORD  --  BEFORE/AFTER OF THE
+030000*  MINOR FLAG TO THE SHARED ACTIVITY AUDIT LOG.
+030100*----------------------------------------------------------------
+030200 2220-WRITE-ACTIVITY-AUDIT-RECORD.
+030300     MOVE "MINORAGE"       TO AL-PROGRAM-ID
+030400     MOVE AM-ACCT-NUMBER   TO AL-ACCT-NUMBER
+030500     MOVE WS-OPERATOR-ID   TO AL-OPERATOR-ID
+030600     MOVE "MINOR"          TO AL-BEFORE-VALUE
+030700     MOVE "ADULT"          TO AL-AFTER-VALUE
+030800     MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+030900     WRITE ACTIVITY-AUDIT-RECORD
+031000     .
+031100 2220-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+031200     EXIT.
+031300*----------------------------------------------------------------
+031400*  2400-UPDATE-CHECKPOINT  --  RECORD HOW FAR THE SWEEP HAS
+031500*  GOTTEN SO A RESTART CAN RESUME AFTER THIS ACCOUNT INSTEAD OF
+031600*  FROM THE TOP OF THE FILE.
+031700*----------------------------------------------------------------
+031800 2400-UPDATE-CHECKPOINT.
+031900     MOVE AM-ACCT-NUMBER TO CP-LAST-ACCT-NUMBER
+032000     MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+032100     REWRITE CHECKPOINT-RECORD
+032200         INVALID KEY
+032300             DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+032400     END-REWRITE
+032500     .
+032600 2400-UPDATE-CHECKPOINT-EXIT.
+032700     EXIT.
+032800*----------------------------------------------------------------
+032900*  3000-SHOW-SUMMARY  --  END-OF-RUN SWEEP TOTALS.
+033000*----------------------------------------------------------------
+033100 3000-SHOW-SUMMARY.
+033200     DISPLAY "MINORAGE: ACCOUNTS CHECKED = " WS-ACCOUNTS-CHECKED
+033300     DISPLAY "MINORAGE: CAPS CLEARED     = " WS-ACCOUNTS-RESET
+033400     .
+033500 3000-SHOW-SUMMARY-EXIT.
+033600     EXIT.
+033700*----------------------------------------------------------------
+033800*  9999-EXIT  --  COMMON PROGRAM EXIT.
+033900*----------------------------------------------------------------
+034000 9999-EXIT.
+034100     IF WS-CHKPT-OPEN
+034200         IF NO-MORE-ACCOUNTS
+034300             SET CP-STEP-COMPLETE TO TRUE
+034400             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+034500             REWRITE CHECKPOINT-RECORD
+034600                 INVALID KEY
+034700                     DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+034800             END-REWRITE
+034900         END-IF
+035000         CLOSE CHECKPOINT-FILE
+035100     END-IF
+035200     CLOSE ACCOUNT-MASTER-FILE
+035300     CLOSE CUSTOMER-MASTER-FILE
+035400     CLOSE ACTIVITY-AUDIT-FILE
+035500     .
+035600 9999-EXIT-EXIT.
+035700     EXIT.
