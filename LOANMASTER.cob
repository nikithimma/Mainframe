@@ -0,0 +1,699 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    LOAN-DISBURSE.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION - OPENS A LOAN MASTER
+001300*                     RECORD AT DISBURSEMENT, DERIVING THE EMI
+001400*                     THE SAME WAY LOAN-EMI-SCHEDULE DOES (SEE
+001500*                     SIMPLEINTEREST.COB), SO THE LOAN HAS
+001600*                     SOMEWHERE TO BE TRACKED FROM THE MOMENT
+001700*                     THE CASH GOES OUT THE DOOR INSTEAD OF
+001800*                     ONLY EXISTING AS A ONE-SHOT SCHEDULE
+001900*                     PRINTOUT.  LOAN-PAYMENT-POST AND
+002000*                     LOAN-DELINQUENCY-AGING BELOW MAINTAIN THE
+002100*                     RECORD THIS WRITES.
+002200*    2026-08-09  RPK  DISBURSEMENT NOW CREDITS THE CUSTOMER'S OWN
+002300*                     ACCOUNT-MASTER BALANCE AND POSTS A MATCHED
+002400*                     GL ENTRY (VIA GL-POSTING, SAME 'D' DEPOSIT
+002500*                     TRAN CODE DEPOSITTRAN USES) SO THE CASH
+002600*                     DISBURSED IS NOT FINANCIALLY DISCONNECTED
+002700*                     FROM BOTH THE CUSTOMER'S BALANCE AND THE
+002800*                     GENERAL LEDGER.
+002900*    2026-08-09  RPK  3000-WRITE-LOAN-MASTER POSTED STRAIGHT TO
+003000*                     AM-BALANCE WITH NO CHECK OF THE ACCOUNT'S
+003100*                     STATUS, UNLIKE EVERY OTHER MONEY-MOVING
+003200*                     PROGRAM IN THIS SHOP.  IT NOW REJECTS
+003300*                     DISBURSEMENT TO A FROZEN OR CLOSED ACCOUNT
+003400*                     THE SAME WAY WITHDRAWTRAN AND DEPOSITTRAN
+003500*                     DO.
+003600*================================================================
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     COPY LOANMSEL.
+004100     COPY ACCTMSEL.
+004200*================================================================
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  LOAN-MASTER-FILE.
+004600     COPY LOANMAST.
+004700*----------------------------------------------------------------
+004800 FD  ACCOUNT-MASTER-FILE.
+004900     COPY ACCTMAST.
+005000*----------------------------------------------------------------
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-LOANMAST-STATUS            PIC XX.
+005300 01  WS-ACCTMAST-STATUS            PIC XX.
+005400*----------------------------------------------------------------
+005500*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+005600*----------------------------------------------------------------
+005700     COPY ACCTSTAT.
+005800*----------------------------------------------------------------
+005900 01  WS-WORK-FIELDS.
+006000     05  WS-OPERATOR-ID            PIC X(08).
+006100     05  WS-GL-POST-FLAG           PIC X.
+006200     05  WS-MONTHLY-RATE           PIC 9(03)V9999.
+006300     05  WS-COMPOUND-FACTOR        PIC 9(05)V9999999.
+006400     05  WS-PERIOD                 PIC 9(04) COMP.
+006500*----------------------------------------------------------------
+006600*  SAME DATE-ARITHMETIC WORK FIELDS STANDPAY USES TO ADVANCE A
+006700*  DATE BY ONE MONTH, CLAMPED TO THE TARGET MONTH'S LAST DAY.
+006800*----------------------------------------------------------------
+006900 01  WS-WORK-DATE                  PIC 9(08).
+007000 01  WS-WORK-DATE-FIELDS REDEFINES WS-WORK-DATE.
+007100     05  WS-WD-YYYY                PIC 9(04).
+007200     05  WS-WD-MM                  PIC 9(02).
+007300     05  WS-WD-DD                  PIC 9(02).
+007400 01  WS-NEW-DATE                   PIC 9(08).
+007500 01  WS-NEW-DATE-FIELDS REDEFINES WS-NEW-DATE.
+007600     05  WS-ND-YYYY                PIC 9(04).
+007700     05  WS-ND-MM                  PIC 9(02).
+007800     05  WS-ND-DD                  PIC 9(02).
+007900 01  WS-NEXT-MONTH-1ST             PIC 9(08).
+008000 01  WS-NEXT-MONTH-1ST-FIELDS REDEFINES WS-NEXT-MONTH-1ST.
+008100     05  WS-NM1-YYYY               PIC 9(04).
+008200     05  WS-NM1-MM                 PIC 9(02).
+008300     05  WS-NM1-DD                 PIC 9(02).
+008400 01  WS-LAST-DAY-OF-MONTH          PIC 9(08).
+008500 01  WS-LAST-DAY-FIELDS REDEFINES WS-LAST-DAY-OF-MONTH.
+008600     05  WS-LD-YYYY                PIC 9(04).
+008700     05  WS-LD-MM                  PIC 9(02).
+008800     05  WS-LD-DD                  PIC 9(02).
+008900 01  WS-DATE-INTEGER               PIC S9(09) COMP.
+009000*================================================================
+009100 PROCEDURE DIVISION.
+009200*================================================================
+009300 0000-MAINLINE.
+009400     PERFORM 1000-ACCEPT-LOAN-DETAILS
+009500         THRU 1000-ACCEPT-LOAN-DETAILS-EXIT
+009600     PERFORM 2000-COMPUTE-EMI
+009700         THRU 2000-COMPUTE-EMI-EXIT
+009800     PERFORM 3000-WRITE-LOAN-MASTER
+009900         THRU 3000-WRITE-LOAN-MASTER-EXIT
+010000     STOP RUN.
+010100*----------------------------------------------------------------
+010200*  1000-ACCEPT-LOAN-DETAILS  --  SAME INPUTS LOAN-EMI-SCHEDULE
+010300*  ACCEPTS, PLUS THE LOAN AND ACCOUNT NUMBER TO DISBURSE AGAINST.
+010400*----------------------------------------------------------------
+010500 1000-ACCEPT-LOAN-DETAILS.
+010600     DISPLAY "ENTER LOAN NUMBER: "
+010700     ACCEPT LM-LOAN-NUMBER
+010800     DISPLAY "ENTER ACCOUNT NUMBER: "
+010900     ACCEPT LM-ACCT-NUMBER
+011000     DISPLAY "ENTER PRINCIPAL AMOUNT: "
+011100     ACCEPT LM-PRINCIPAL
+011200     DISPLAY "ENTER RATE OF INTEREST (%): "
+011300     ACCEPT LM-ANNUAL-RATE
+011400     DISPLAY "ENTER TERM (MONTHS): "
+011500     ACCEPT LM-TERM-MONTHS
+011600     DISPLAY "ENTER OPERATOR ID: "
+011700     ACCEPT WS-OPERATOR-ID
+011800     .
+011900 1000-ACCEPT-LOAN-DETAILS-EXIT.
+012000     EXIT.
+012100*----------------------------------------------------------------
+012200*  2000-COMPUTE-EMI  --  BUILD (1 + MONTHLY-RATE) ** TERM-MONTHS
+012300*  BY THE SAME PERIOD-BY-PERIOD GROWTH LOOP LOAN-EMI-SCHEDULE
+012400*  USES, THEN DERIVE THE LEVEL MONTHLY INSTALLMENT FROM IT.
+012500*----------------------------------------------------------------
+012600 2000-COMPUTE-EMI.
+012700     COMPUTE WS-MONTHLY-RATE ROUNDED = LM-ANNUAL-RATE / 12
+012800     MOVE 1 TO WS-COMPOUND-FACTOR
+012900     PERFORM VARYING WS-PERIOD FROM 1 BY 1
+013000             UNTIL WS-PERIOD > LM-TERM-MONTHS
+013100         COMPUTE WS-COMPOUND-FACTOR ROUNDED =
+013200             WS-COMPOUND-FACTOR +
+013300             (WS-COMPOUND-FACTOR * WS-MONTHLY-RATE / 100)
+013400     END-PERFORM
+013500
+013600     COMPUTE LM-EMI-AMOUNT ROUNDED =
+013700         LM-PRINCIPAL * (WS-MONTHLY-RATE / 100)
+013800         * WS-COMPOUND-FACTOR / (WS-COMPOUND-FACTOR - 1)
+013900     DISPLAY "MONTHLY INSTALLMENT (EMI): " LM-EMI-AMOUNT
+014000     .
+014100 2000-COMPUTE-EMI-EXIT.
+014200     EXIT.
+014300*----------------------------------------------------------------
+014400*  3000-WRITE-LOAN-MASTER  --  OPEN THE LOAN OUTSTANDING AT THE
+014500*  FULL PRINCIPAL, DUE ONE MONTH FROM TODAY.
+014600*----------------------------------------------------------------
+014700 3000-WRITE-LOAN-MASTER.
+014800     MOVE FUNCTION CURRENT-DATE (1:8) TO LM-DISBURSEMENT-DATE
+014900     MOVE LM-DISBURSEMENT-DATE      TO WS-WORK-DATE
+015000     PERFORM 3100-ADVANCE-ONE-MONTH
+015100         THRU 3100-ADVANCE-ONE-MONTH-EXIT
+015200     MOVE WS-NEW-DATE                TO LM-NEXT-DUE-DATE
+015300     MOVE LM-PRINCIPAL               TO LM-OUTSTANDING-BALANCE
+015400     MOVE ZERO                       TO LM-INSTALLMENTS-PAID
+015500     MOVE ZERO                       TO LM-DAYS-PAST-DUE
+015600     SET LM-LOAN-CURRENT             TO TRUE
+015700
+015800     OPEN I-O LOAN-MASTER-FILE
+015900     IF WS-LOANMAST-STATUS = "35"
+016000         CLOSE LOAN-MASTER-FILE
+016100         OPEN OUTPUT LOAN-MASTER-FILE
+016200         CLOSE LOAN-MASTER-FILE
+016300         OPEN I-O LOAN-MASTER-FILE
+016400     END-IF
+016500
+016600     OPEN I-O ACCOUNT-MASTER-FILE
+016700     IF WS-ACCTMAST-STATUS NOT = "00"
+016800         DISPLAY "LOAN-DISBURSE: UNABLE TO OPEN ACCOUNT MASTER, "
+016900             "STATUS = " WS-ACCTMAST-STATUS
+017000         CLOSE LOAN-MASTER-FILE
+017100         GO TO 3000-WRITE-LOAN-MASTER-EXIT
+017200     END-IF
+017300
+017400     MOVE LM-ACCT-NUMBER TO AM-ACCT-NUMBER
+017500     READ ACCOUNT-MASTER-FILE
+017600         KEY IS AM-ACCT-NUMBER
+017700         INVALID KEY
+017800             DISPLAY "LOAN-DISBURSE: ACCOUNT " LM-ACCT-NUMBER
+017900                 " NOT FOUND - LOAN NOT DISBURSED"
+018000             CLOSE ACCOUNT-MASTER-FILE
+018100             CLOSE LOAN-MASTER-FILE
+018200             GO TO 3000-WRITE-LOAN-MASTER-EXIT
+018300     END-READ
+018400
+018500     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+018600     IF STATUS-FROZEN OR STATUS-CLOSED
+018700         DISPLAY "LOAN-DISBURSE: ACCOUNT " LM-ACCT-NUMBER
+018800             " IS FROZEN OR CLOSED - LOAN NOT DISBURSED"
+018900         CLOSE ACCOUNT-MASTER-FILE
+019000         CLOSE LOAN-MASTER-FILE
+019100         GO TO 3000-WRITE-LOAN-MASTER-EXIT
+019200     END-IF
+019300
+019400     ADD LM-PRINCIPAL TO AM-BALANCE
+019500     REWRITE ACCOUNT-MASTER-RECORD
+019600         INVALID KEY
+019700             DISPLAY "LOAN-DISBURSE: UNABLE TO REWRITE ACCOUNT "
+019800                 "MASTER RECORD"
+019900             CLOSE ACCOUNT-MASTER-FILE
+020000             CLOSE LOAN-MASTER-FILE
+020100             GO TO 3000-WRITE-LOAN-MASTER-EXIT
+020200     END-REWRITE
+020300
+020400     CALL "GL-POSTING" USING AM-ACCT-NUMBER AM-TYPE-CODE "D"
+020500         LM-PRINCIPAL WS-OPERATOR-ID WS-GL-POST-FLAG
+020600     CLOSE ACCOUNT-MASTER-FILE
+020700
+020800     WRITE LOAN-MASTER-RECORD
+020900         INVALID KEY
+021000             DISPLAY "LOAN-DISBURSE: LOAN NUMBER "
+021100                 LM-LOAN-NUMBER " ALREADY EXISTS"
+021200     END-WRITE
+021300     CLOSE LOAN-MASTER-FILE
+021400     DISPLAY "LOAN " LM-LOAN-NUMBER " DISBURSED - NEXT DUE "
+021500         LM-NEXT-DUE-DATE
+021600     .
+021700 3000-WRITE-LOAN-MASTER-EXIT.
+021800     EXIT.
+021900*----------------------------------------------------------------
+022000*  3100-ADVANCE-ONE-MONTH  --  SAME MONTH NEXT YEAR IF DECEMBER,
+022100*  OTHERWISE NEXT MONTH SAME YEAR, CLAMPED TO THE TARGET MONTH'S
+022200*  LAST DAY.  SAME TECHNIQUE AS STANDPAY'S 2310-ADVANCE-ONE-
+022300*  MONTH.
+022400*----------------------------------------------------------------
+022500 3100-ADVANCE-ONE-MONTH.
+022600     IF WS-WD-MM = 12
+022700         COMPUTE WS-ND-YYYY = WS-WD-YYYY + 1
+022800         MOVE 01 TO WS-ND-MM
+022900     ELSE
+023000         MOVE WS-WD-YYYY TO WS-ND-YYYY
+023100         COMPUTE WS-ND-MM = WS-WD-MM + 1
+023200     END-IF
+023300     MOVE WS-WD-DD TO WS-ND-DD
+023400
+023500     IF WS-ND-MM = 12
+023600         COMPUTE WS-NM1-YYYY = WS-ND-YYYY + 1
+023700         MOVE 01 TO WS-NM1-MM
+023800     ELSE
+023900         MOVE WS-ND-YYYY TO WS-NM1-YYYY
+024000         COMPUTE WS-NM1-MM = WS-ND-MM + 1
+024100     END-IF
+024200     MOVE 01 TO WS-NM1-DD
+024300     COMPUTE WS-DATE-INTEGER =
+024400         FUNCTION INTEGER-OF-DATE(WS-NEXT-MONTH-1ST) - 1
+024500     MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+024600         TO WS-LAST-DAY-OF-MONTH
+024700     IF WS-ND-DD > WS-LD-DD
+024800         MOVE WS-LD-DD TO WS-ND-DD
+024900     END-IF
+025000     .
+025100 3100-ADVANCE-ONE-MONTH-EXIT.
+025200     EXIT.
+025300 END PROGRAM LOAN-DISBURSE.
+025400*================================================================
+025500*  IDENTIFICATION DIVISION.
+025600*================================================================
+025700 IDENTIFICATION DIVISION.
+025800 PROGRAM-ID.    LOAN-PAYMENT-POST.
+025900 AUTHOR.        R KUMAR.
+026000 INSTALLATION.  RETAIL BANKING SYSTEMS.
+026100 DATE-WRITTEN.  2026-08-09.
+026200 DATE-COMPILED. 2026-08-09.
+026300*----------------------------------------------------------------
+026400*  MOD-HISTORY
+026500*    2026-08-09  RPK  INITIAL VERSION - POSTS ONE EMI PAYMENT
+026600*                     AGAINST A LOAN OPENED BY LOAN-DISBURSE
+026700*                     ABOVE: SPLITS THE EMI INTO INTEREST AND
+026800*                     PRINCIPAL PORTIONS THE SAME WAY LOAN-EMI-
+026900*                     SCHEDULE'S PRINTED SCHEDULE DOES, REDUCES
+027000*                     THE OUTSTANDING BALANCE, ADVANCES THE NEXT
+027100*                     DUE DATE, AND CLEARS ANY DELINQUENCY
+027200*                     AGING SINCE THE LOAN IS CURRENT AGAIN.
+027300*    2026-08-09  RPK  PAYMENT POSTING NOW DEBITS THE CASH
+027400*                     ACTUALLY COLLECTED (INTEREST PLUS PRINCIPAL
+027500*                     PORTIONS, CAPPED FOR A FINAL PAYMENT) FROM
+027600*                     THE CUSTOMER'S OWN ACCOUNT-MASTER BALANCE
+027700*                     AND POSTS A MATCHED GL ENTRY (VIA
+027800*                     GL-POSTING, SAME 'W' WITHDRAWAL TRAN CODE
+027900*                     WITHDRAWTRAN USES) SO AN EMI PAYMENT IS NOT
+028000*                     FINANCIALLY DISCONNECTED FROM BOTH THE
+028100*                     CUSTOMER'S BALANCE AND THE GENERAL LEDGER.
+028200*    2026-08-09  RPK  2050-POST-PAYMENT-TO-ACCOUNT POSTED STRAIGHT
+028300*                     TO AM-BALANCE WITH NO CHECK OF THE ACCOUNT'S
+028400*                     STATUS, UNLIKE EVERY OTHER MONEY-MOVING
+028500*                     PROGRAM IN THIS SHOP.  IT NOW SKIPS THE
+028600*                     ACCOUNT-MASTER DEBIT FOR A FROZEN OR CLOSED
+028700*                     ACCOUNT THE SAME WAY WITHDRAWTRAN AND
+028800*                     DEPOSITTRAN DO (THE LOAN MASTER ITSELF STILL
+028900*                     ADVANCES - THE SAME AS THE EXISTING ACCOUNT-
+029000*                     NOT-FOUND PATH ABOVE).
+029100*================================================================
+029200 ENVIRONMENT DIVISION.
+029300 INPUT-OUTPUT SECTION.
+029400 FILE-CONTROL.
+029500     COPY LOANMSEL.
+029600     COPY ACCTMSEL.
+029700*================================================================
+029800 DATA DIVISION.
+029900 FILE SECTION.
+030000 FD  LOAN-MASTER-FILE.
+030100     COPY LOANMAST.
+030200*----------------------------------------------------------------
+030300 FD  ACCOUNT-MASTER-FILE.
+030400     COPY ACCTMAST.
+030500*----------------------------------------------------------------
+030600 WORKING-STORAGE SECTION.
+030700 01  WS-LOANMAST-STATUS            PIC XX.
+030800 01  WS-ACCTMAST-STATUS            PIC XX.
+030900*----------------------------------------------------------------
+031000*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+031100*----------------------------------------------------------------
+031200     COPY ACCTSTAT.
+031300*----------------------------------------------------------------
+031400 01  WS-WORK-FIELDS.
+031500     05  WS-OPERATOR-ID            PIC X(08).
+031600     05  WS-GL-POST-FLAG           PIC X.
+031700     05  WS-PAYMENT-AMOUNT         PIC S9(09)V99.
+031800     05  WS-MONTHLY-RATE           PIC 9(03)V9999.
+031900     05  WS-INTEREST-PORTION       PIC S9(09)V99.
+032000     05  WS-PRINCIPAL-PORTION      PIC S9(09)V99.
+032100*----------------------------------------------------------------
+032200 01  WS-WORK-DATE                  PIC 9(08).
+032300 01  WS-WORK-DATE-FIELDS REDEFINES WS-WORK-DATE.
+032400     05  WS-WD-YYYY                PIC 9(04).
+032500     05  WS-WD-MM                  PIC 9(02).
+032600     05  WS-WD-DD                  PIC 9(02).
+032700 01  WS-NEW-DATE                   PIC 9(08).
+032800 01  WS-NEW-DATE-FIELDS REDEFINES WS-NEW-DATE.
+032900     05  WS-ND-YYYY                PIC 9(04).
+033000     05  WS-ND-MM                  PIC 9(02).
+033100     05  WS-ND-DD                  PIC 9(02).
+033200 01  WS-NEXT-MONTH-1ST             PIC 9(08).
+033300 01  WS-NEXT-MONTH-1ST-FIELDS REDEFINES WS-NEXT-MONTH-1ST.
+033400     05  WS-NM1-YYYY               PIC 9(04).
+033500     05  WS-NM1-MM                 PIC 9(02).
+033600     05  WS-NM1-DD                 PIC 9(02).
+033700 01  WS-LAST-DAY-OF-MONTH          PIC 9(08).
+033800 01  WS-LAST-DAY-FIELDS REDEFINES WS-LAST-DAY-OF-MONTH.
+033900     05  WS-LD-YYYY                PIC 9(04).
+034000     05  WS-LD-MM                  PIC 9(02).
+034100     05  WS-LD-DD                  PIC 9(02).
+034200 01  WS-DATE-INTEGER               PIC S9(09) COMP.
+034300*================================================================
+034400 PROCEDURE DIVISION.
+034500*================================================================
+034600 0000-MAINLINE.
+034700     OPEN I-O LOAN-MASTER-FILE
+034800     IF WS-LOANMAST-STATUS NOT = "00"
+034900         DISPLAY "LOAN-PAYMENT-POST: UNABLE TO OPEN LOAN "
+035000             "MASTER, STATUS = " WS-LOANMAST-STATUS
+035100         STOP RUN
+035200     END-IF
+035300
+035400     DISPLAY "ENTER LOAN NUMBER: "
+035500     ACCEPT LM-LOAN-NUMBER
+035600     DISPLAY "ENTER OPERATOR ID: "
+035700     ACCEPT WS-OPERATOR-ID
+035800     READ LOAN-MASTER-FILE
+035900         INVALID KEY
+036000             DISPLAY "LOAN-PAYMENT-POST: LOAN NUMBER "
+036100                 LM-LOAN-NUMBER " NOT FOUND"
+036200             CLOSE LOAN-MASTER-FILE
+036300             STOP RUN
+036400     END-READ
+036500
+036600     IF LM-LOAN-CLOSED
+036700         DISPLAY "LOAN " LM-LOAN-NUMBER " IS ALREADY CLOSED"
+036800         CLOSE LOAN-MASTER-FILE
+036900         STOP RUN
+037000     END-IF
+037100
+037200     PERFORM 2000-APPLY-PAYMENT
+037300         THRU 2000-APPLY-PAYMENT-EXIT
+037400
+037500     REWRITE LOAN-MASTER-RECORD
+037600         INVALID KEY
+037700             DISPLAY "LOAN-PAYMENT-POST: UNABLE TO REWRITE "
+037800                 "LOAN MASTER RECORD"
+037900     END-REWRITE
+038000     CLOSE LOAN-MASTER-FILE
+038100     DISPLAY "LOAN " LM-LOAN-NUMBER " - PAYMENT POSTED, "
+038200         "OUTSTANDING BALANCE " LM-OUTSTANDING-BALANCE
+038300     STOP RUN.
+038400*----------------------------------------------------------------
+038500*  2000-APPLY-PAYMENT  --  INTEREST ON THE OUTSTANDING BALANCE,
+038600*  THE REST OF THE EMI REDUCES PRINCIPAL; CLOSE THE LOAN IF THE
+038700*  BALANCE IS PAID OFF.
+038800*----------------------------------------------------------------
+038900 2000-APPLY-PAYMENT.
+039000     COMPUTE WS-MONTHLY-RATE ROUNDED = LM-ANNUAL-RATE / 12
+039100     COMPUTE WS-INTEREST-PORTION ROUNDED =
+039200         LM-OUTSTANDING-BALANCE * WS-MONTHLY-RATE / 100
+039300     COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+039400         LM-EMI-AMOUNT - WS-INTEREST-PORTION
+039500     IF WS-PRINCIPAL-PORTION > LM-OUTSTANDING-BALANCE
+039600         MOVE LM-OUTSTANDING-BALANCE TO WS-PRINCIPAL-PORTION
+039700     END-IF
+039800     COMPUTE WS-PAYMENT-AMOUNT =
+039900         WS-INTEREST-PORTION + WS-PRINCIPAL-PORTION
+040000
+040100     PERFORM 2050-POST-PAYMENT-TO-ACCOUNT
+040200         THRU 2050-POST-PAYMENT-TO-ACCOUNT-EXIT
+040300     SUBTRACT WS-PRINCIPAL-PORTION FROM LM-OUTSTANDING-BALANCE
+040400     ADD 1 TO LM-INSTALLMENTS-PAID
+040500     MOVE ZERO TO LM-DAYS-PAST-DUE
+040600
+040700     MOVE LM-NEXT-DUE-DATE TO WS-WORK-DATE
+040800     PERFORM 2100-ADVANCE-ONE-MONTH
+040900         THRU 2100-ADVANCE-ONE-MONTH-EXIT
+041000     MOVE WS-NEW-DATE TO LM-NEXT-DUE-DATE
+041100
+041200     IF LM-OUTSTANDING-BALANCE <= ZERO
+041300         MOVE ZERO TO LM-OUTSTANDING-BALANCE
+041400         SET LM-LOAN-CLOSED TO TRUE
+041500     ELSE
+041600         SET LM-LOAN-CURRENT TO TRUE
+041700     END-IF
+041800     .
+041900 2000-APPLY-PAYMENT-EXIT.
+042000     EXIT.
+042100*----------------------------------------------------------------
+042200*  2050-POST-PAYMENT-TO-ACCOUNT  --  DEBIT THE CASH ACTUALLY
+042300*  COLLECTED (WS-PAYMENT-AMOUNT) FROM THE CUSTOMER'S ACCOUNT
+042400*  MASTER RECORD AND POST THE MATCHING GL ENTRY, THE SAME WAY
+042500*  WITHDRAWTRANSACTION DOES FOR A TELLER WITHDRAWAL.
+042600*----------------------------------------------------------------
+042700 2050-POST-PAYMENT-TO-ACCOUNT.
+042800     OPEN I-O ACCOUNT-MASTER-FILE
+042900     IF WS-ACCTMAST-STATUS NOT = "00"
+043000         DISPLAY "LOAN-PAYMENT-POST: UNABLE TO OPEN ACCOUNT "
+043100             "MASTER, STATUS = " WS-ACCTMAST-STATUS
+043200         GO TO 2050-POST-PAYMENT-TO-ACCOUNT-EXIT
+043300     END-IF
+043400
+043500     MOVE LM-ACCT-NUMBER TO AM-ACCT-NUMBER
+043600     READ ACCOUNT-MASTER-FILE
+043700         KEY IS AM-ACCT-NUMBER
+043800         INVALID KEY
+043900             DISPLAY "LOAN-PAYMENT-POST: ACCOUNT " LM-ACCT-NUMBER
+044000                 " NOT FOUND - PAYMENT NOT POSTED TO ACCOUNT"
+044100             CLOSE ACCOUNT-MASTER-FILE
+044200             GO TO 2050-POST-PAYMENT-TO-ACCOUNT-EXIT
+044300     END-READ
+044400
+044500     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+044600     IF STATUS-FROZEN OR STATUS-CLOSED
+044700         DISPLAY "LOAN-PAYMENT-POST: ACCOUNT " LM-ACCT-NUMBER
+044800             " IS FROZEN OR CLOSED - PAYMENT NOT POSTED TO "
+044900             "ACCOUNT"
+045000         CLOSE ACCOUNT-MASTER-FILE
+045100         GO TO 2050-POST-PAYMENT-TO-ACCOUNT-EXIT
+045200     END-IF
+045300
+045400     SUBTRACT WS-PAYMENT-AMOUNT FROM AM-BALANCE
+045500     REWRITE ACCOUNT-MASTER-RECORD
+045600         INVALID KEY
+045700             DISPLAY "LOAN-PAYMENT-POST: UNABLE TO REWRITE "
+045800                 "ACCOUNT MASTER RECORD"
+045900             CLOSE ACCOUNT-MASTER-FILE
+046000             GO TO 2050-POST-PAYMENT-TO-ACCOUNT-EXIT
+046100     END-REWRITE
+046200
+046300     CALL "GL-POSTING" USING AM-ACCT-NUMBER AM-TYPE-CODE "W"
+046400         WS-PAYMENT-AMOUNT WS-OPERATOR-ID WS-GL-POST-FLAG
+046500     CLOSE ACCOUNT-MASTER-FILE
+046600     .
+046700 2050-POST-PAYMENT-TO-ACCOUNT-EXIT.
+046800     EXIT.
+046900*----------------------------------------------------------------
+047000*  2100-ADVANCE-ONE-MONTH  --  SAME TECHNIQUE AS LOAN-DISBURSE'S
+047100*  3100-ADVANCE-ONE-MONTH AND STANDPAY'S 2310-ADVANCE-ONE-MONTH.
+047200*----------------------------------------------------------------
+047300 2100-ADVANCE-ONE-MONTH.
+047400     IF WS-WD-MM = 12
+047500         COMPUTE WS-ND-YYYY = WS-WD-YYYY + 1
+047600         MOVE 01 TO WS-ND-MM
+047700     ELSE
+047800         MOVE WS-WD-YYYY TO WS-ND-YYYY
+047900         COMPUTE WS-ND-MM = WS-WD-MM + 1
+048000     END-IF
+048100     MOVE WS-WD-DD TO WS-ND-DD
+048200
+048300     IF WS-ND-MM = 12
+048400         COMPUTE WS-NM1-YYYY = WS-ND-YYYY + 1
+048500         MOVE 01 TO WS-NM1-MM
+048600     ELSE
+048700         MOVE WS-ND-YYYY TO WS-NM1-YYYY
+048800         COMPUTE WS-NM1-MM = WS-ND-MM + 1
+048900     END-IF
+049000     MOVE 01 TO WS-NM1-DD
+049100     COMPUTE WS-DATE-INTEGER =
+049200         FUNCTION INTEGER-OF-DATE(WS-NEXT-MONTH-1ST) - 1
+049300     MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+049400         TO WS-LAST-DAY-OF-MONTH
+049500     IF WS-ND-DD > WS-LD-DD
+049600         MOVE WS-LD-DD TO WS-ND-DD
+049700     END-IF
+049800     .
+049900 2100-ADVANCE-ONE-MONTH-EXIT.
+050000     EXIT.
+050100 END PROGRAM LOAN-PAYMENT-POST.
+050200*================================================================
+050300*  IDENTIFICATION DIVISION.
+050400*================================================================
+050500 IDENTIFICATION DIVISION.
+050600 PROGRAM-ID.    LOAN-DELINQUENCY-AGING.
+050700 AUTHOR.        R KUMAR.
+050800 INSTALLATION.  RETAIL BANKING SYSTEMS.
+050900 DATE-WRITTEN.  2026-08-09.
+051000 DATE-COMPILED. 2026-08-09.
+051100*----------------------------------------------------------------
+051200*  MOD-HISTORY
+051300*    2026-08-09  RPK  INITIAL VERSION - NIGHTLY-STYLE SWEEP OF
+051400*                     THE LOAN MASTER FILE THAT RECOMPUTES EACH
+051500*                     OPEN LOAN'S DAYS PAST DUE FROM TODAY'S
+051600*                     DATE AGAINST LM-NEXT-DUE-DATE (NOT
+051700*                     ADVANCED UNTIL LOAN-PAYMENT-POST RECORDS
+051800*                     AN ACTUAL PAYMENT) AND BUCKETS IT INTO
+051900*                     30/60/90+ DAYS PAST DUE FOR COLLECTIONS.
+052000*================================================================
+052100 ENVIRONMENT DIVISION.
+052200 INPUT-OUTPUT SECTION.
+052300 FILE-CONTROL.
+052400     COPY LOANMSEL.
+052500     COPY LDASEL.
+052600*================================================================
+052700 DATA DIVISION.
+052800 FILE SECTION.
+052900 FD  LOAN-MASTER-FILE.
+053000     COPY LOANMAST.
+053100*----------------------------------------------------------------
+053200 FD  DELINQUENCY-AGING-FILE.
+053300     COPY LDAREC.
+053400*----------------------------------------------------------------
+053500 WORKING-STORAGE SECTION.
+053600 01  WS-LOANMAST-STATUS            PIC XX.
+053700 01  WS-LOANAGE-STATUS             PIC XX.
+053800*----------------------------------------------------------------
+053900 01  WS-WORK-FIELDS.
+054000     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+054100         88  NO-MORE-LOANS         VALUE 'Y'.
+054200     05  WS-CURRENT-DATE           PIC 9(08).
+054300     05  WS-TODAY-INTEGER          PIC S9(09) COMP.
+054400     05  WS-DUE-INTEGER            PIC S9(09) COMP.
+054500     05  WS-LOANS-CHECKED          PIC 9(06) COMP VALUE 0.
+054600     05  WS-LOANS-CURRENT          PIC 9(06) COMP VALUE 0.
+054700     05  WS-LOANS-30-59            PIC 9(06) COMP VALUE 0.
+054800     05  WS-LOANS-60-89            PIC 9(06) COMP VALUE 0.
+054900     05  WS-LOANS-90-PLUS          PIC 9(06) COMP VALUE 0.
+055000*================================================================
+055100 PROCEDURE DIVISION.
+055200*================================================================
+055300 0000-MAINLINE.
+055400     PERFORM 1000-INITIALIZE
+055500         THRU 1000-INITIALIZE-EXIT
+055600     PERFORM 2000-AGE-ONE-LOAN
+055700         THRU 2000-AGE-ONE-LOAN-EXIT
+055800         UNTIL NO-MORE-LOANS
+055900     PERFORM 3000-SHOW-SUMMARY
+056000         THRU 3000-SHOW-SUMMARY-EXIT
+056100     PERFORM 9999-EXIT
+056200         THRU 9999-EXIT-EXIT
+056300     STOP RUN.
+056400*----------------------------------------------------------------
+056500*  1000-INITIALIZE  --  OPEN BOTH FILES AND PRIME THE READ-AHEAD.
+056600*----------------------------------------------------------------
+056700 1000-INITIALIZE.
+056800     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+056900     COMPUTE WS-TODAY-INTEGER =
+057000         FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE)
+057100
+057200     OPEN I-O LOAN-MASTER-FILE
+057300     IF WS-LOANMAST-STATUS NOT = "00"
+057400         DISPLAY "LOAN-DELINQUENCY-AGING: UNABLE TO OPEN LOAN "
+057500             "MASTER, STATUS = " WS-LOANMAST-STATUS
+057600         MOVE 'Y' TO WS-EOF-SWITCH
+057700         GO TO 1000-INITIALIZE-EXIT
+057800     END-IF
+057900
+058000     OPEN OUTPUT DELINQUENCY-AGING-FILE
+058100
+058200     PERFORM 2100-READ-NEXT-LOAN
+058300         THRU 2100-READ-NEXT-LOAN-EXIT
+058400     .
+058500 1000-INITIALIZE-EXIT.
+058600     EXIT.
+058700*----------------------------------------------------------------
+058800*  2000-AGE-ONE-LOAN  --  RECOMPUTE DAYS PAST DUE FOR ONE OPEN
+058900*  LOAN, BUCKET IT, AND WRITE A REPORT LINE IF IT IS DELINQUENT.
+059000*----------------------------------------------------------------
+059100 2000-AGE-ONE-LOAN.
+059200     ADD 1 TO WS-LOANS-CHECKED
+059300     IF LM-LOAN-CLOSED
+059400         GO TO 2000-AGE-ONE-LOAN-CONTINUE
+059500     END-IF
+059600
+059700     COMPUTE WS-DUE-INTEGER =
+059800         FUNCTION INTEGER-OF-DATE(LM-NEXT-DUE-DATE)
+059900     IF WS-TODAY-INTEGER > WS-DUE-INTEGER
+060000         COMPUTE LM-DAYS-PAST-DUE =
+060100             WS-TODAY-INTEGER - WS-DUE-INTEGER
+060200     ELSE
+060300         MOVE ZERO TO LM-DAYS-PAST-DUE
+060400     END-IF
+060500
+060600     IF LM-DAYS-PAST-DUE >= 90
+060700         ADD 1 TO WS-LOANS-90-PLUS
+060800         SET LM-LOAN-DELINQUENT TO TRUE
+060900         PERFORM 2200-WRITE-AGING-LINE
+061000             THRU 2200-WRITE-AGING-LINE-EXIT
+061100     ELSE
+061200         IF LM-DAYS-PAST-DUE >= 60
+061300             ADD 1 TO WS-LOANS-60-89
+061400             SET LM-LOAN-DELINQUENT TO TRUE
+061500             PERFORM 2200-WRITE-AGING-LINE
+061600                 THRU 2200-WRITE-AGING-LINE-EXIT
+061700         ELSE
+061800             IF LM-DAYS-PAST-DUE >= 30
+061900                 ADD 1 TO WS-LOANS-30-59
+062000                 SET LM-LOAN-DELINQUENT TO TRUE
+062100                 PERFORM 2200-WRITE-AGING-LINE
+062200                     THRU 2200-WRITE-AGING-LINE-EXIT
+062300             ELSE
+062400                 ADD 1 TO WS-LOANS-CURRENT
+062500                 SET LM-LOAN-CURRENT TO TRUE
+062600             END-IF
+062700         END-IF
+062800     END-IF
+062900
+063000     REWRITE LOAN-MASTER-RECORD
+063100         INVALID KEY
+063200             DISPLAY "LOAN-DELINQUENCY-AGING: UNABLE TO REWRITE "
+063300                 "LOAN " LM-LOAN-NUMBER
+063400     END-REWRITE
+063500     .
+063600 2000-AGE-ONE-LOAN-CONTINUE.
+063700     PERFORM 2100-READ-NEXT-LOAN
+063800         THRU 2100-READ-NEXT-LOAN-EXIT
+063900     .
+064000 2000-AGE-ONE-LOAN-EXIT.
+064100     EXIT.
+064200*----------------------------------------------------------------
+064300*  2100-READ-NEXT-LOAN  --  SEQUENTIAL READ-AHEAD.
+064400*----------------------------------------------------------------
+064500 2100-READ-NEXT-LOAN.
+064600     READ LOAN-MASTER-FILE NEXT RECORD
+064700         AT END
+064800             MOVE 'Y' TO WS-EOF-SWITCH
+064900     END-READ
+065000     .
+065100 2100-READ-NEXT-LOAN-EXIT.
+065200     EXIT.
+065300*----------------------------------------------------------------
+065400*  2200-WRITE-AGING-LINE  --  ONE REPORT LINE FOR A DELINQUENT
+065500*  LOAN, LABELLED WITH ITS AGING BUCKET.
+065600*----------------------------------------------------------------
+065700 2200-WRITE-AGING-LINE.
+065800     MOVE LM-LOAN-NUMBER         TO DA-LOAN-NUMBER
+065900     MOVE LM-ACCT-NUMBER         TO DA-ACCT-NUMBER
+066000     MOVE LM-OUTSTANDING-BALANCE TO DA-OUTSTANDING-BALANCE
+066100     MOVE LM-DAYS-PAST-DUE       TO DA-DAYS-PAST-DUE
+066200     EVALUATE TRUE
+066300         WHEN LM-DAYS-PAST-DUE >= 90
+066400             MOVE "90+"      TO DA-AGING-BUCKET
+066500         WHEN LM-DAYS-PAST-DUE >= 60
+066600             MOVE "60-89"    TO DA-AGING-BUCKET
+066700         WHEN OTHER
+066800             MOVE "30-59"    TO DA-AGING-BUCKET
+066900     END-EVALUATE
+067000     MOVE WS-CURRENT-DATE        TO DA-RUN-DATE
+067100     WRITE DELINQUENCY-AGING-RECORD
+067200     .
+067300 2200-WRITE-AGING-LINE-EXIT.
+067400     EXIT.
+067500*----------------------------------------------------------------
+067600*  3000-SHOW-SUMMARY  --  BUCKET COUNTS FOR THE OPERATOR LOG.
+067700*----------------------------------------------------------------
+067800 3000-SHOW-SUMMARY.
+067900     DISPLAY "===== LOAN DELINQUENCY AGING SUMMARY ====="
+068000     DISPLAY "LOANS CHECKED      : " WS-LOANS-CHECKED
+068100     DISPLAY "CURRENT            : " WS-LOANS-CURRENT
+068200     DISPLAY "30-59 DAYS PAST DUE: " WS-LOANS-30-59
+068300     DISPLAY "60-89 DAYS PAST DUE: " WS-LOANS-60-89
+068400     DISPLAY "90+ DAYS PAST DUE  : " WS-LOANS-90-PLUS
+068500     DISPLAY "============================================"
+068600     .
+068700 3000-SHOW-SUMMARY-EXIT.
+068800     EXIT.
+068900*----------------------------------------------------------------
+069000*  9999-EXIT  --  COMMON PROGRAM EXIT.
+069100*----------------------------------------------------------------
+069200 9999-EXIT.
+069300     IF WS-LOANMAST-STATUS = "00"
+069400         CLOSE LOAN-MASTER-FILE
+069500         CLOSE DELINQUENCY-AGING-FILE
+069600     END-IF
+069700     .
+069800 9999-EXIT-EXIT.
+069900     EXIT.
