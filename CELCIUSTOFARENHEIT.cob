@@ -1,12 +1,109 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CELSIUS-TO-FAHRENHEIT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  CELSIUS        PIC 99V9.
-       01  FAHRENHEIT     PIC 999V9.
-       PROCEDURE DIVISION.
-           ACCEPT CELSIUS
-           DISPLAY "Enter temperature in Celsius: " CELSIUS   
-           COMPUTE FAHRENHEIT = (CELSIUS * 9 / 5) + 32
-           DISPLAY "Temperature in Fahrenheit is: " FAHRENHEIT
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CELSIUS-TO-FAHRENHEIT.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-09-15.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-09-15  RPK  ORIGINAL - ONE-SHOT CELSIUS TO FAHRENHEIT
+001300*                     CONVERSION, NOTHING KEPT.
+001400*    2026-08-09  RPK  NOW LOGS EVERY FACILITY SENSOR READING TO
+001500*                     FACILITY-TEMP-LOG WITH BRANCH ID AND
+001600*                     TIMESTAMP, ADDS A KELVIN CONVERSION
+001700*                     ALONGSIDE FAHRENHEIT, AND RAISES AN ALERT
+001800*                     WHEN A READING EXCEEDS THE SAFE OPERATING
+001900*                     THRESHOLD SO OPS HEARS ABOUT IT BEFORE
+002000*                     EQUIPMENT FAILS.
+002100*================================================================
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     COPY FACTSEL.
+002600*================================================================
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  FACILITY-TEMP-LOG.
+003000     COPY FACTLOG.
+003100*----------------------------------------------------------------
+003200 WORKING-STORAGE SECTION.
+003300 01  WS-FACTTEMP-STATUS             PIC XX.
+003400*----------------------------------------------------------------
+003500 01  WS-WORK-FIELDS.
+003600     05  WS-BRANCH-ID               PIC X(06).
+003700     05  WS-CELSIUS                 PIC S9(03)V9.
+003800     05  WS-FAHRENHEIT              PIC S9(03)V9.
+003900     05  WS-KELVIN                  PIC S9(04)V9.
+004000     05  WS-SAFE-THRESHOLD-C        PIC S9(03)V9 VALUE +35.0.
+004100*================================================================
+004200 PROCEDURE DIVISION.
+004300*================================================================
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE
+004600         THRU 1000-INITIALIZE-EXIT
+004700     PERFORM 2000-CONVERT-AND-LOG
+004800         THRU 2000-CONVERT-AND-LOG-EXIT
+004900     PERFORM 9999-EXIT
+005000         THRU 9999-EXIT-EXIT
+005100     STOP RUN.
+005200*----------------------------------------------------------------
+005300*  1000-INITIALIZE  --  OPEN THE LOG AND ACCEPT THE READING.
+005400*----------------------------------------------------------------
+005500 1000-INITIALIZE.
+005600     OPEN EXTEND FACILITY-TEMP-LOG
+005700     IF WS-FACTTEMP-STATUS = "35"
+005800         CLOSE FACILITY-TEMP-LOG
+005900         OPEN OUTPUT FACILITY-TEMP-LOG
+006000     END-IF
+006100
+006200     DISPLAY "ENTER BRANCH ID: "
+006300     ACCEPT WS-BRANCH-ID
+006400     DISPLAY "ENTER TEMPERATURE READING IN CELSIUS: "
+006500     ACCEPT WS-CELSIUS
+006600     .
+006700 1000-INITIALIZE-EXIT.
+006800     EXIT.
+006900*----------------------------------------------------------------
+007000*  2000-CONVERT-AND-LOG  --  CONVERT TO FAHRENHEIT AND KELVIN,
+007100*  DISPLAY BOTH, WRITE THE LOG RECORD, AND RAISE THE ALERT IF
+007200*  THE READING IS OVER THE SAFE OPERATING THRESHOLD.
+007300*----------------------------------------------------------------
+007400 2000-CONVERT-AND-LOG.
+007500     COMPUTE WS-FAHRENHEIT ROUNDED =
+007600         (WS-CELSIUS * 9 / 5) + 32
+007700     COMPUTE WS-KELVIN ROUNDED =
+007800         WS-CELSIUS + 273.15
+007900
+008000     DISPLAY "TEMPERATURE IN FAHRENHEIT IS: " WS-FAHRENHEIT
+008100     DISPLAY "TEMPERATURE IN KELVIN IS    : " WS-KELVIN
+008200
+008300     MOVE WS-BRANCH-ID     TO FT-BRANCH-ID
+008400     MOVE WS-CELSIUS       TO FT-CELSIUS
+008500     MOVE WS-FAHRENHEIT    TO FT-FAHRENHEIT
+008600     MOVE WS-KELVIN        TO FT-KELVIN
+008700     MOVE FUNCTION CURRENT-DATE TO FT-READING-TIMESTAMP
+008800
+008900     IF WS-CELSIUS > WS-SAFE-THRESHOLD-C
+009000         MOVE 'Y' TO FT-ALERT-FLAG
+009100         DISPLAY "*** ALERT *** BRANCH " WS-BRANCH-ID
+009200             " TEMPERATURE " WS-CELSIUS "C EXCEEDS THE SAFE "
+009300             "OPERATING THRESHOLD OF " WS-SAFE-THRESHOLD-C "C"
+009400     ELSE
+009500         MOVE 'N' TO FT-ALERT-FLAG
+009600     END-IF
+009700
+009800     WRITE FACILITY-TEMP-LOG-RECORD
+009900     .
+010000 2000-CONVERT-AND-LOG-EXIT.
+010100     EXIT.
+010200*----------------------------------------------------------------
+010300*  9999-EXIT  --  COMMON PROGRAM EXIT.
+010400*----------------------------------------------------------------
+010500 9999-EXIT.
+010600     CLOSE FACILITY-TEMP-LOG
+010700     .
+010800 9999-EXIT-EXIT.
+010900     EXIT.
