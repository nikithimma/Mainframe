@@ -1,16 +1,353 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. MINBALANCE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ACCOUNT-BALANCE     PIC 9(5).
-       01 MINIMUM-BALANCE     PIC 9(5) VALUE 1000.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT ACCOUNT-BALANCE
-           DISPLAY "Enter Account Balance: " ACCOUNT-BALANCE       
-           IF ACCOUNT-BALANCE >= MINIMUM-BALANCE
-               DISPLAY "Minimum balance maintained"
-           ELSE
-               DISPLAY "Minimum balance not maintained"
-           END-IF
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    MINBALANCE.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-11-20.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-11-20  RPK  ORIGINAL - ONE MANUALLY ENTERED BALANCE
+001300*                     CHECKED AGAINST A HARDCODED 1000 MINIMUM,
+001400*                     RESULT DISPLAYED ONLY.
+001500*    2026-08-09  RPK  REPLACED THE FLAT LITERAL WITH A LOOK-UP
+001600*                     AGAINST THE PER-TYPE MINIMUM BALANCE CARRIED
+001700*                     IN THE PRODUCT REFERENCE TABLE (SAME TABLE
+001800*                     ACCTYPEEVAL USES), SWEEPING EVERY ACCOUNT ON
+001900*                     THE MASTER FILE.  A CURRENT ACCOUNT THAT
+002000*                     FALLS BELOW ITS TIER NOW GETS A NON-
+002100*                     MAINTENANCE FEE DEBIT POSTED AUTOMATICALLY
+002200*                     INSTEAD OF JUST BEING REPORTED.
+002300*    2026-08-09  RPK  NOW PARTICIPATES IN THE NIGHTLY BATCH
+002400*                     CHECKPOINT SCHEME - SKIPS THE SWEEP
+002500*                     ENTIRELY IF ALREADY MARKED COMPLETE FOR
+002600*                     TONIGHT, AND RESTARTS PAST THE LAST
+002700*                     ACCOUNT CHECKPOINTED INSTEAD OF FROM THE
+002800*                     TOP OF THE FILE.
+002900*    2026-08-09  RPK  WHEN AN ACCOUNT'S TYPE HAS NO PRODUCT
+003000*                     REFERENCE ENTRY, THE MINIMUM BALANCE USED
+003100*                     TO DECIDE A SHORTFALL NOW FALLS BACK TO THE
+003200*                     MINIMUM-BALANCE ENTRY IN THE BUSINESS
+003300*                     PARAMETER FILE (SAME FILE AND PARAMETER
+003400*                     NAME LOWBALWARN READS) INSTEAD OF A BARE
+003500*                     ZERO, SO THE TWO PROGRAMS AT LEAST AGREE ON
+003600*                     THE UNTIERED FALLBACK FLOOR.
+003700*================================================================
+003800 ENVIRONMENT DIVISION.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     COPY ACCTMSEL.
+004200     COPY TRANSEL.
+004300     COPY CHKPSEL.
+004400     COPY PARMSEL.
+004500*================================================================
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  ACCOUNT-MASTER-FILE.
+004900     COPY ACCTMAST.
+005000 FD  TRANSACTION-FILE.
+005100     COPY TRANREC.
+005200 FD  CHECKPOINT-FILE.
+005300     COPY CHKPREC.
+005400 FD  BUSINESS-PARAMETER-FILE.
+005500     COPY PARMREC.
+005600*----------------------------------------------------------------
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-ACCTMAST-STATUS            PIC XX.
+005900 01  WS-TRANFILE-STATUS            PIC XX.
+006000 01  WS-CHKPTFILE-STATUS           PIC XX.
+006100 01  WS-BUSPARM-STATUS             PIC XX.
+006200*----------------------------------------------------------------
+006300*  ACCOUNT STATUS CODE AND THE PRODUCT REFERENCE TABLE (SHARED).
+006400*----------------------------------------------------------------
+006500     COPY ACCTSTAT.
+006600     COPY PRODTAB.
+006700*----------------------------------------------------------------
+006800*  ACCOUNT TYPE CODE AND ITS 88-LEVEL CONDITIONS (SAME CODE SET
+006900*  AS ACCTYPEIF/ACCTYPEEVAL).
+007000*----------------------------------------------------------------
+007100 01  ACCOUNT-TYPE-CODE             PIC X.
+007200     88  TYPE-SAVINGS              VALUE 'S'.
+007300     88  TYPE-CURRENT              VALUE 'C'.
+007400     88  TYPE-FIXED-DEPOSIT        VALUE 'F'.
+007500     88  TYPE-RECURRING-DEPOSIT    VALUE 'R'.
+007600     88  TYPE-LOAN                 VALUE 'L'.
+007700*----------------------------------------------------------------
+007800 01  WS-WORK-FIELDS.
+007900     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+008000         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+008100     05  WS-ACCOUNTS-CHECKED       PIC 9(06) COMP VALUE 0.
+008200     05  WS-SHORTFALL-COUNT        PIC 9(06) COMP VALUE 0.
+008300     05  WS-FEES-POSTED            PIC 9(06) COMP VALUE 0.
+008400     05  WS-TIER-MIN-BALANCE       PIC 9(09)V99.
+008500     05  WS-NON-MAINTENANCE-FEE    PIC S9(07)V99 VALUE 50.00.
+008600     05  WS-CHKPT-CHUNK-SIZE       PIC 9(04) COMP VALUE 50.
+008700     05  WS-CHKPT-OPEN-FLAG        PIC X VALUE 'N'.
+008800         88  WS-CHKPT-OPEN         VALUE 'Y'.
+008900     05  WS-DEFAULT-MIN-BALANCE    PIC 9(09)V99 VALUE 1000.00.
+009000     05  WS-PARM-EOF-SWITCH        PIC X VALUE 'N'.
+009100         88  NO-MORE-PARAMETERS    VALUE 'Y'.
+009200*----------------------------------------------------------------
+009300 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+009400 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+009500     05  WS-TS-DATE                PIC 9(08).
+009600     05  WS-TS-TIME-OF-DAY         PIC 9(08).
+009700     05  FILLER                    PIC X(05).
+009800*================================================================
+009900 PROCEDURE DIVISION.
+010000*================================================================
+010100 0000-MAINLINE.
+010200     PERFORM 1000-INITIALIZE
+010300         THRU 1000-INITIALIZE-EXIT
+010400     PERFORM 2000-SWEEP-ONE-ACCOUNT
+010500         THRU 2000-SWEEP-ONE-ACCOUNT-EXIT
+010600         UNTIL NO-MORE-ACCOUNTS
+010700     PERFORM 3000-SHOW-SUMMARY
+010800         THRU 3000-SHOW-SUMMARY-EXIT
+010900     PERFORM 9999-EXIT
+011000         THRU 9999-EXIT-EXIT
+011100     STOP RUN.
+011200*----------------------------------------------------------------
+011300*  1000-INITIALIZE  --  OPEN THE MASTER (I-O, SO FEES CAN BE
+011400*  POSTED) AND THE TRANSACTION FILE, PRIME THE READ-AHEAD.
+011500*----------------------------------------------------------------
+011600 1000-INITIALIZE.
+011700     PERFORM 1100-LOAD-BUSINESS-PARAMETERS
+011800         THRU 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+011900     OPEN I-O ACCOUNT-MASTER-FILE
+012000     IF WS-ACCTMAST-STATUS NOT = "00"
+012100         DISPLAY "MINBALANCE: UNABLE TO OPEN ACCOUNT MASTER, "
+012200             "STATUS = " WS-ACCTMAST-STATUS
+012300         GO TO 9999-EXIT
+012400     END-IF
+012500
+012600     OPEN EXTEND TRANSACTION-FILE
+012700     IF WS-TRANFILE-STATUS = "35"
+012800         CLOSE TRANSACTION-FILE
+012900         OPEN OUTPUT TRANSACTION-FILE
+013000     END-IF
+013100
+013200     OPEN I-O CHECKPOINT-FILE
+013300     IF WS-CHKPTFILE-STATUS = "35"
+013400         CLOSE CHECKPOINT-FILE
+013500         OPEN OUTPUT CHECKPOINT-FILE
+013600         CLOSE CHECKPOINT-FILE
+013700         OPEN I-O CHECKPOINT-FILE
+013800     END-IF
+013900     IF WS-CHKPTFILE-STATUS NOT = "00"
+014000         DISPLAY "MINBALANCE: UNABLE TO OPEN CHECKPOINT FILE, "
+014100             "STATUS = " WS-CHKPTFILE-STATUS
+014200         GO TO 9999-EXIT
+014300     END-IF
+014400     SET WS-CHKPT-OPEN TO TRUE
+014500
+014600     MOVE "MINBAL"   TO CP-JOB-STEP
+014700     READ CHECKPOINT-FILE
+014800         KEY IS CP-JOB-STEP
+014900         INVALID KEY
+015000             MOVE ZERO TO CP-LAST-ACCT-NUMBER
+015100             SET CP-STEP-IN-PROGRESS TO TRUE
+015200             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+015300             WRITE CHECKPOINT-RECORD
+015400     END-READ
+015500
+015600     IF CP-STEP-COMPLETE
+015700         DISPLAY "MINBALANCE: TONIGHT'S RUN ALREADY COMPLETED "
+015800             "PER CHECKPOINT - NOTHING TO DO"
+015900         GO TO 9999-EXIT
+016000     END-IF
+016100
+016200     IF CP-LAST-ACCT-NUMBER > ZERO
+016300         MOVE CP-LAST-ACCT-NUMBER TO AM-ACCT-NUMBER
+016400         START ACCOUNT-MASTER-FILE KEY > AM-ACCT-NUMBER
+016500             INVALID KEY
+016600                 MOVE 'Y' TO WS-EOF-SWITCH
+016700         END-START
+016800         DISPLAY "MINBALANCE: RESUMING AFTER CHECKPOINTED "
+016900             "ACCOUNT " CP-LAST-ACCT-NUMBER
+017000     END-IF
+017100
+017200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+017300
+017400     IF NOT NO-MORE-ACCOUNTS
+017500         PERFORM 2900-READ-NEXT-ACCOUNT
+017600             THRU 2900-READ-NEXT-ACCOUNT-EXIT
+017700     END-IF
+017800     .
+017900 1000-INITIALIZE-EXIT.
+018000     EXIT.
+018100*----------------------------------------------------------------
+018200*  1100-LOAD-BUSINESS-PARAMETERS  --  OVERRIDE THE COMPILED-IN
+018300*  WS-DEFAULT-MIN-BALANCE FALLBACK FROM THE BUSINESS PARAMETER
+018400*  FILE IF IT CARRIES A MINIMUM-BALANCE ENTRY.  A MISSING
+018500*  PARAMETER FILE IS NOT AN ERROR - THE COMPILED-IN DEFAULT
+018600*  STANDS.
+018700*----------------------------------------------------------------
+018800 1100-LOAD-BUSINESS-PARAMETERS.
+018900     OPEN INPUT BUSINESS-PARAMETER-FILE
+019000     IF WS-BUSPARM-STATUS NOT = "00"
+019100         GO TO 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+019200     END-IF
+019300     PERFORM 1110-READ-ONE-PARAMETER
+019400         THRU 1110-READ-ONE-PARAMETER-EXIT
+019500         UNTIL NO-MORE-PARAMETERS
+019600     CLOSE BUSINESS-PARAMETER-FILE
+019700     .
+019800 1100-LOAD-BUSINESS-PARAMETERS-EXIT.
+019900     EXIT.
+020000*----------------------------------------------------------------
+020100*  1110-READ-ONE-PARAMETER  --  APPLY ONE RECOGNIZED PARAMETER;
+020200*  ANY OTHER NAME ON THE FILE IS SOMEONE ELSE'S AND IS IGNORED.
+020300*----------------------------------------------------------------
+020400 1110-READ-ONE-PARAMETER.
+020500     READ BUSINESS-PARAMETER-FILE
+020600         AT END
+020700             MOVE 'Y' TO WS-PARM-EOF-SWITCH
+020800         NOT AT END
+020900             EVALUATE BP-PARM-NAME
+021000                 WHEN "MINIMUM-BALANCE"
+021100                     MOVE BP-PARM-VALUE TO WS-DEFAULT-MIN-BALANCE
+021200                 WHEN OTHER
+021300                     CONTINUE
+021400             END-EVALUATE
+021500     END-READ
+021600     .
+021700 1110-READ-ONE-PARAMETER-EXIT.
+021800     EXIT.
+021900*----------------------------------------------------------------
+022000*  2000-SWEEP-ONE-ACCOUNT  --  CHECK ONE ACCOUNT AGAINST ITS
+022100*  PRODUCT'S MINIMUM BALANCE TIER.
+022200*----------------------------------------------------------------
+022300 2000-SWEEP-ONE-ACCOUNT.
+022400     ADD 1 TO WS-ACCOUNTS-CHECKED
+022500     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+022600     IF NOT STATUS-CLOSED
+022700         PERFORM 2100-LOOKUP-TIER-MINIMUM
+022800             THRU 2100-LOOKUP-TIER-MINIMUM-EXIT
+022900         IF AM-BALANCE < WS-TIER-MIN-BALANCE
+023000             DISPLAY "ACCOUNT " AM-ACCT-NUMBER
+023100                 " - MINIMUM BALANCE NOT MAINTAINED"
+023200             ADD 1 TO WS-SHORTFALL-COUNT
+023300             IF TYPE-CURRENT
+023400                 PERFORM 2200-POST-NON-MAINTENANCE-FEE
+023500                     THRU 2200-POST-NON-MAINTENANCE-FEE-EXIT
+023600             END-IF
+023700         END-IF
+023800     END-IF
+023900     IF FUNCTION MOD(WS-ACCOUNTS-CHECKED, WS-CHKPT-CHUNK-SIZE) = 0
+024000         PERFORM 2300-UPDATE-CHECKPOINT
+024100             THRU 2300-UPDATE-CHECKPOINT-EXIT
+024200     END-IF
+024300     PERFORM 2900-READ-NEXT-ACCOUNT
+024400         THRU 2900-READ-NEXT-ACCOUNT-EXIT
+024500     .
+024600 2000-SWEEP-ONE-ACCOUNT-EXIT.
+024700     EXIT.
+024800*----------------------------------------------------------------
+024900*  2100-LOOKUP-TIER-MINIMUM  --  FIND THIS ACCOUNT'S MINIMUM
+025000*  BALANCE IN THE PRODUCT REFERENCE TABLE.  ALSO SETS
+025100*  ACCOUNT-TYPE-CODE SO ITS 88-LEVELS CAN BE TESTED AFTERWARD.
+025200*----------------------------------------------------------------
+025300 2100-LOOKUP-TIER-MINIMUM.
+025400     MOVE AM-TYPE-CODE TO ACCOUNT-TYPE-CODE
+025500     SET PT-IDX TO 1
+025600     SEARCH PT-ENTRY
+025700         AT END
+025800             DISPLAY "NO PRODUCT REFERENCE ENTRY FOR TYPE "
+025900                 AM-TYPE-CODE
+026000             MOVE WS-DEFAULT-MIN-BALANCE TO WS-TIER-MIN-BALANCE
+026100         WHEN PT-TYPE-CODE (PT-IDX) = AM-TYPE-CODE
+026200             MOVE PT-MIN-BALANCE (PT-IDX) TO WS-TIER-MIN-BALANCE
+026300     END-SEARCH
+026400     .
+026500 2100-LOOKUP-TIER-MINIMUM-EXIT.
+026600     EXIT.
+026700*----------------------------------------------------------------
+026800*  2200-POST-NON-MAINTENANCE-FEE  --  DEBIT THE FEE, REWRITE THE
+026900*  MASTER, AND LOG IT TO THE DAILY TRANSACTION FILE.
+027000*----------------------------------------------------------------
+027100 2200-POST-NON-MAINTENANCE-FEE.
+027200     SUBTRACT WS-NON-MAINTENANCE-FEE FROM AM-BALANCE
+027300     MOVE WS-TS-DATE TO AM-LAST-ACTIVITY-DATE
+027400     REWRITE ACCOUNT-MASTER-RECORD
+027500         INVALID KEY
+027600             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+027700             GO TO 2200-POST-NON-MAINTENANCE-FEE-EXIT
+027800     END-REWRITE
+027900
+028000     MOVE WS-TS-TIME-OF-DAY       TO TR-TRAN-ID
+028100     MOVE AM-ACCT-NUMBER          TO TR-ACCT-NUMBER
+028200     SET TRAN-FEE                 TO TRUE
+028300     MOVE WS-NON-MAINTENANCE-FEE  TO TR-AMOUNT
+028400     MOVE WS-TS-DATE              TO TR-TRAN-DATE
+028500     MOVE WS-TS-TIME-OF-DAY (1:6) TO TR-TRAN-TIME
+028600     MOVE "BATCH"                 TO TR-OPERATOR-ID
+028700     WRITE TRANSACTION-RECORD
+028800
+028900     ADD 1 TO WS-FEES-POSTED
+029000     DISPLAY "NON-MAINTENANCE FEE POSTED - NEW BALANCE = "
+029100         AM-BALANCE
+029200     .
+029300 2200-POST-NON-MAINTENANCE-FEE-EXIT.
+029400     EXIT.
+029500*----------------------------------------------------------------
+029600*  2300-UPDATE-CHECKPOINT  --  RECORD HOW FAR THE SWEEP HAS
+029700*  GOTTEN SO A RESTART CAN RESUME AFTER THIS ACCOUNT INSTEAD OF
+029800*  FROM THE TOP OF THE FILE.
+029900*----------------------------------------------------------------
+030000 2300-UPDATE-CHECKPOINT.
+030100     MOVE AM-ACCT-NUMBER TO CP-LAST-ACCT-NUMBER
+030200     MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+030300     REWRITE CHECKPOINT-RECORD
+030400         INVALID KEY
+030500             DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+030600     END-REWRITE
+030700     .
+030800 2300-UPDATE-CHECKPOINT-EXIT.
+030900     EXIT.
+031000*----------------------------------------------------------------
+031100*  2900-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD.
+031200*----------------------------------------------------------------
+031300 2900-READ-NEXT-ACCOUNT.
+031400     READ ACCOUNT-MASTER-FILE NEXT RECORD
+031500         AT END
+031600             MOVE 'Y' TO WS-EOF-SWITCH
+031700     END-READ
+031800     .
+031900 2900-READ-NEXT-ACCOUNT-EXIT.
+032000     EXIT.
+032100*----------------------------------------------------------------
+032200*  3000-SHOW-SUMMARY  --  END-OF-RUN SWEEP TOTALS.
+032300*----------------------------------------------------------------
+032400 3000-SHOW-SUMMARY.
+032500     DISPLAY "MINBALANCE: ACCOUNTS CHECKED   = "
+032600         WS-ACCOUNTS-CHECKED
+032700     DISPLAY "MINBALANCE: SHORTFALLS FOUND   = "
+032800         WS-SHORTFALL-COUNT
+032900     DISPLAY "MINBALANCE: FEES POSTED        = "
+033000         WS-FEES-POSTED
+033100     .
+033200 3000-SHOW-SUMMARY-EXIT.
+033300     EXIT.
+033400*----------------------------------------------------------------
+033500*  9999-EXIT  --  COMMON PROGRAM EXIT.
+033600*----------------------------------------------------------------
+033700 9999-EXIT.
+033800     IF WS-CHKPT-OPEN
+033900         IF NO-MORE-ACCOUNTS
+034000             SET CP-STEP-COMPLETE TO TRUE
+034100             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+034200             REWRITE CHECKPOINT-RECORD
+034300                 INVALID KEY
+034400                     DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+034500             END-REWRITE
+034600         END-IF
+034700         CLOSE CHECKPOINT-FILE
+034800     END-IF
+034900     CLOSE ACCOUNT-MASTER-FILE
+035000     CLOSE TRANSACTION-FILE
+035100     .
+035200 9999-EXIT-EXIT.
+035300     EXIT.
