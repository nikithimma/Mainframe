@@ -0,0 +1,296 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    JOINTAUTH.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  MAINTAINS SIGNATORY 2 AND
+001300*                     UP ON A JOINT ACCOUNT (SIGNATORY 1 STAYS ON
+001400*                     THE PIN MASTER FILE, VERIFIED BY PINVERIFY,
+001500*                     EXACTLY AS A SINGLE-HOLDER ACCOUNT).  TWO
+001600*                     MODES - LS-MODE-ADD WRITES A NEW JOINT
+001700*                     SIGNATORY RECORD AND BUMPS THE ACCOUNT
+001800*                     MASTER'S SIGNATORY COUNT; LS-MODE-VERIFY
+001900*                     CHECKS AN ENTERED PIN FOR ONE EXISTING
+002000*                     SIGNATORY, WITH THE SAME THREE-STRIKE
+002100*                     LOCKOUT PINVERIFY USES FOR SIGNATORY 1.
+002200*                     DECIDING HOW MANY SIGNATORIES MUST PASS
+002300*                     (AM-AUTH-EITHER VS AM-AUTH-BOTH) IS LEFT TO
+002400*                     THE CALLING SESSION, NOT THIS PROGRAM.
+002500*================================================================
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     COPY JSIGSEL.
+003000     COPY ACCTMSEL.
+003100     COPY ACTAUDSEL.
+003200*================================================================
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  JOINT-SIGNATORY-FILE.
+003600     COPY JSIGREC.
+003700 FD  ACCOUNT-MASTER-FILE.
+003800     COPY ACCTMAST.
+003900 FD  ACTIVITY-AUDIT-FILE.
+004000     COPY ACTAUDREC.
+004100*----------------------------------------------------------------
+004200 WORKING-STORAGE SECTION.
+004300 01  WS-JNTSIGN-STATUS             PIC XX.
+004400 01  WS-ACCTMAST-STATUS            PIC XX.
+004500 01  WS-ACTAUDIT-STATUS            PIC XX.
+004600*----------------------------------------------------------------
+004700*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+004800*----------------------------------------------------------------
+004900     COPY ACCTSTAT.
+005000*----------------------------------------------------------------
+005100 01  WS-WORK-FIELDS.
+005200     05  WS-ENTERED-PIN            PIC 9(4).
+005300     05  WS-ENTERED-PIN-HASH       PIC 9(10).
+005400     05  WS-LOCKOUT-THRESHOLD      PIC 9(02) VALUE 3.
+005500     05  WS-OLD-FAILED-ATTEMPTS    PIC 9(02).
+005600     05  WS-OPERATOR-ID            PIC X(08) VALUE "SELF".
+005700*================================================================
+005800 LINKAGE SECTION.
+005900*----------------------------------------------------------------
+006000*  LS-MODE 'A' ADDS A NEW SIGNATORY; LS-MODE 'V' VERIFIES ONE
+006100*  EXISTING SIGNATORY'S PIN.  LS-ACCT-NUMBER/LS-SIGNATORY-SEQ
+006200*  IDENTIFY THE JOINT SIGNATORY RECORD.  LS-SIGNATORY-NAME AND
+006300*  LS-ENTERED-PIN ARE ONLY USED ON ADD; LS-ENTERED-PIN IS ALSO
+006400*  USED ON VERIFY, TO COMPARE AGAINST THE STORED HASH.
+006500*  LS-ACCESS-FLAG RETURNS THE RESULT ON EITHER MODE - FOR ADD,
+006600*  'Y' MEANS THE SIGNATORY WAS ADDED.
+006700*----------------------------------------------------------------
+006800 01  LS-ACCT-NUMBER                PIC 9(10).
+006900 01  LS-SIGNATORY-SEQ              PIC 9(01).
+007000 01  LS-SIGNATORY-NAME             PIC X(30).
+007100 01  LS-ENTERED-PIN                PIC 9(4).
+007200 01  LS-MODE                       PIC X.
+007300     88  LS-MODE-ADD               VALUE 'A'.
+007400     88  LS-MODE-VERIFY            VALUE 'V'.
+007500 01  LS-ACCESS-FLAG                PIC X.
+007600     88  LS-ACCESS-GRANTED         VALUE 'Y'.
+007700     88  LS-ACCESS-DENIED          VALUE 'N'.
+007800*================================================================
+007900 PROCEDURE DIVISION USING LS-ACCT-NUMBER LS-SIGNATORY-SEQ
+008000     LS-SIGNATORY-NAME LS-ENTERED-PIN LS-MODE LS-ACCESS-FLAG.
+008100*================================================================
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE
+008400         THRU 1000-INITIALIZE-EXIT
+008500     IF LS-MODE-ADD
+008600         PERFORM 2000-ADD-SIGNATORY
+008700             THRU 2000-ADD-SIGNATORY-EXIT
+008800     ELSE
+008900         PERFORM 3000-VERIFY-SIGNATORY
+009000             THRU 3000-VERIFY-SIGNATORY-EXIT
+009100     END-IF
+009200     PERFORM 9999-EXIT
+009300         THRU 9999-EXIT-EXIT
+009400     GOBACK.
+009500*----------------------------------------------------------------
+009600*  1000-INITIALIZE  --  OPEN THE JOINT SIGNATORY, ACCOUNT MASTER
+009700*  AND ACTIVITY AUDIT FILES.
+009800*----------------------------------------------------------------
+009900 1000-INITIALIZE.
+010000     SET LS-ACCESS-DENIED TO TRUE
+010100     OPEN I-O JOINT-SIGNATORY-FILE
+010200     IF WS-JNTSIGN-STATUS = "35"
+010300         CLOSE JOINT-SIGNATORY-FILE
+010400         OPEN OUTPUT JOINT-SIGNATORY-FILE
+010500         CLOSE JOINT-SIGNATORY-FILE
+010600         OPEN I-O JOINT-SIGNATORY-FILE
+010700     END-IF
+010800     IF WS-JNTSIGN-STATUS NOT = "00"
+010900         DISPLAY "JOINTAUTH: UNABLE TO OPEN JOINT SIGNATORY "
+011000             "FILE, STATUS = " WS-JNTSIGN-STATUS
+011100         GO TO 1000-INITIALIZE-EXIT
+011200     END-IF
+011300 
+011400     OPEN I-O ACCOUNT-MASTER-FILE
+011500     IF WS-ACCTMAST-STATUS NOT = "00"
+011600         DISPLAY "JOINTAUTH: UNABLE TO OPEN ACCOUNT MASTER, "
+011700             "STATUS = " WS-ACCTMAST-STATUS
+011800         GO TO 1000-INITIALIZE-EXIT
+011900     END-IF
+012000 
+012100     OPEN EXTEND ACTIVITY-AUDIT-FILE
+012200     IF WS-ACTAUDIT-STATUS = "35"
+012300         CLOSE ACTIVITY-AUDIT-FILE
+012400         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+012500     END-IF
+012600 
+012700     MOVE LS-ACCT-NUMBER TO AM-ACCT-NUMBER
+012800     READ ACCOUNT-MASTER-FILE
+012900         KEY IS AM-ACCT-NUMBER
+013000         INVALID KEY
+013100             DISPLAY "JOINTAUTH: ACCOUNT NOT FOUND ON MASTER FILE"
+013200             GO TO 1000-INITIALIZE-EXIT
+013300     END-READ
+013400 
+013500     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+013600     IF STATUS-BLOCKED
+013700         DISPLAY "JOINTAUTH: ACCOUNT BLOCKED - BRANCH MANAGER "
+013800             "OVERRIDE REQUIRED"
+013900         GO TO 1000-INITIALIZE-EXIT
+014000     END-IF
+014100 
+014200     SET LS-ACCESS-GRANTED TO TRUE
+014300     .
+014400 1000-INITIALIZE-EXIT.
+014500     EXIT.
+014600*----------------------------------------------------------------
+014700*  2000-ADD-SIGNATORY  --  WRITE A NEW JOINT SIGNATORY RECORD AND
+014800*  BUMP THE ACCOUNT MASTER'S SIGNATORY COUNT.
+014900*----------------------------------------------------------------
+015000 2000-ADD-SIGNATORY.
+015100     IF LS-ACCESS-DENIED
+015200         GO TO 2000-ADD-SIGNATORY-EXIT
+015300     END-IF
+015400 
+015500     MOVE LS-ACCT-NUMBER TO JS-ACCT-NUMBER
+015600     MOVE LS-SIGNATORY-SEQ TO JS-SIGNATORY-SEQ
+015700     MOVE LS-SIGNATORY-NAME TO JS-SIGNATORY-NAME
+015800     CALL "PIN-HASH-COMPUTE" USING LS-ENTERED-PIN JS-PIN-HASH
+015900     MOVE FUNCTION CURRENT-DATE(1:8) TO JS-LAST-CHANGED-DATE
+016000     MOVE 0 TO JS-FAILED-ATTEMPTS
+016100 
+016200     WRITE JOINT-SIGNATORY-RECORD
+016300         INVALID KEY
+016400             DISPLAY "JOINTAUTH: SIGNATORY ALREADY ON FILE FOR "
+016500                 "THIS ACCOUNT AND SEQUENCE"
+016600             SET LS-ACCESS-DENIED TO TRUE
+016700             GO TO 2000-ADD-SIGNATORY-EXIT
+016800     END-WRITE
+016900 
+017000     ADD 1 TO AM-SIGNATORY-COUNT
+017100     REWRITE ACCOUNT-MASTER-RECORD
+017200         INVALID KEY
+017300             DISPLAY "JOINTAUTH: UNABLE TO REWRITE ACCOUNT "
+017400                 "MASTER RECORD"
+017500     END-REWRITE
+017600 
+017700     MOVE "JOINTAUTH"      TO AL-PROGRAM-ID
+017800     MOVE AM-ACCT-NUMBER   TO AL-ACCT-NUMBER
+017900     MOVE WS-OPERATOR-ID   TO AL-OPERATOR-ID
+018000     MOVE "SIGNATORY ADD"  TO AL-BEFORE-VALUE
+018100     MOVE "SIGNATORY ADDED" TO AL-AFTER-VALUE
+018200     MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+018300     WRITE ACTIVITY-AUDIT-RECORD
+018400     .
+018500 2000-ADD-SIGNATORY-EXIT.
+018600     EXIT.
+018700*----------------------------------------------------------------
+018800*  3000-VERIFY-SIGNATORY  --  REJECT AN ALREADY-BLOCKED ACCOUNT
+018900*  OUTRIGHT (CHECKED IN 1000-INITIALIZE), OTHERWISE HASH THE
+019000*  ENTERED PIN AND COMPARE AGAINST THE STORED SIGNATORY HASH.
+019100*----------------------------------------------------------------
+019200 3000-VERIFY-SIGNATORY.
+019300     IF LS-ACCESS-DENIED
+019400         GO TO 3000-VERIFY-SIGNATORY-EXIT
+019500     END-IF
+019600 
+019700     MOVE LS-ACCT-NUMBER TO JS-ACCT-NUMBER
+019800     MOVE LS-SIGNATORY-SEQ TO JS-SIGNATORY-SEQ
+019900     READ JOINT-SIGNATORY-FILE
+020000         KEY IS JS-SIGNATORY-KEY
+020100         INVALID KEY
+020200             DISPLAY "JOINTAUTH: NO SUCH SIGNATORY ON FILE"
+020300             SET LS-ACCESS-DENIED TO TRUE
+020400             GO TO 3000-VERIFY-SIGNATORY-EXIT
+020500     END-READ
+020600 
+020700     MOVE JS-FAILED-ATTEMPTS TO WS-OLD-FAILED-ATTEMPTS
+020800     CALL "PIN-HASH-COMPUTE" USING LS-ENTERED-PIN
+020900         WS-ENTERED-PIN-HASH
+021000 
+021100     IF WS-ENTERED-PIN-HASH = JS-PIN-HASH
+021200         PERFORM 3100-ACCEPT-PIN
+021300             THRU 3100-ACCEPT-PIN-EXIT
+021400     ELSE
+021500         PERFORM 3200-REJECT-PIN
+021600             THRU 3200-REJECT-PIN-EXIT
+021700     END-IF
+021800 
+021900     PERFORM 3300-WRITE-ACTIVITY-AUDIT-RECORD
+022000         THRU 3300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+022100     .
+022200 3000-VERIFY-SIGNATORY-EXIT.
+022300     EXIT.
+022400*----------------------------------------------------------------
+022500*  3100-ACCEPT-PIN  --  CORRECT PIN.  RESET THE FAILED-ATTEMPT
+022600*  COUNTER.
+022700*----------------------------------------------------------------
+022800 3100-ACCEPT-PIN.
+022900     SET LS-ACCESS-GRANTED TO TRUE
+023000     DISPLAY "Access Granted"
+023100     MOVE 0 TO JS-FAILED-ATTEMPTS
+023200     REWRITE JOINT-SIGNATORY-RECORD
+023300         INVALID KEY
+023400             DISPLAY "JOINTAUTH: UNABLE TO REWRITE JOINT "
+023500                 "SIGNATORY RECORD"
+023600     END-REWRITE
+023700     .
+023800 3100-ACCEPT-PIN-EXIT.
+023900     EXIT.
+024000*----------------------------------------------------------------
+024100*  3200-REJECT-PIN  --  WRONG PIN.  COUNT THE ATTEMPT; AT THE
+024200*  LOCKOUT THRESHOLD, BLOCK THE ACCOUNT.
+024300*----------------------------------------------------------------
+024400 3200-REJECT-PIN.
+024500     SET LS-ACCESS-DENIED TO TRUE
+024600     DISPLAY "Access Denied"
+024700     ADD 1 TO JS-FAILED-ATTEMPTS
+024800     REWRITE JOINT-SIGNATORY-RECORD
+024900         INVALID KEY
+025000             DISPLAY "JOINTAUTH: UNABLE TO REWRITE JOINT "
+025100                 "SIGNATORY RECORD"
+025200     END-REWRITE
+025300 
+025400     IF JS-FAILED-ATTEMPTS >= WS-LOCKOUT-THRESHOLD
+025500         SET STATUS-BLOCKED TO TRUE
+025600         MOVE ACCT-STATUS-CODE TO AM-STATUS-CODE
+025700         REWRITE ACCOUNT-MASTER-RECORD
+025800             INVALID KEY
+025900                 DISPLAY "JOINTAUTH: UNABLE TO REWRITE ACCOUNT "
+026000                     "MASTER RECORD"
+026100         END-REWRITE
+026200         DISPLAY "ACCOUNT BLOCKED AFTER " WS-LOCKOUT-THRESHOLD
+026300             " CONSECUTIVE FAILED PIN ATTEMPTS"
+026400     END-IF
+026500     .
+026600 3200-REJECT-PIN-EXIT.
+026700     EXIT.
+026800*----------------------------------------------------------------
+026900*  3300-WRITE-ACTIVITY-AUDIT-RECORD  --  BEFORE/AFTER FAILED-
+027000*  ATTEMPT COUNT TO THE SHARED ACTIVITY AUDIT LOG.
+027100*----------------------------------------------------------------
+027200 3300-WRITE-ACTIVITY-AUDIT-RECORD.
+027300     MOVE "JOINTAUTH"      TO AL-PROGRAM-ID
+027400     MOVE AM-ACCT-NUMBER   TO AL-ACCT-NUMBER
+027500     MOVE WS-OPERATOR-ID   TO AL-OPERATOR-ID
+027600     MOVE WS-OLD-FAILED-ATTEMPTS TO AL-BEFORE-VALUE
+027700     IF LS-ACCESS-GRANTED
+027800         MOVE "ACCESS GRANTED" TO AL-AFTER-VALUE
+027900     ELSE
+028000         MOVE "ACCESS DENIED"  TO AL-AFTER-VALUE
+028100     END-IF
+028200     MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+028300     WRITE ACTIVITY-AUDIT-RECORD
+028400     .
+028500 3300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+028600     EXIT.
+028700*----------------------------------------------------------------
+028800*  9999-EXIT  --  COMMON PROGRAM EXIT.
+028900*----------------------------------------------------------------
+029000 9999-EXIT.
+029100     CLOSE JOINT-SIGNATORY-FILE
+029200     CLOSE ACCOUNT-MASTER-FILE
+029300     CLOSE ACTIVITY-AUDIT-FILE
+029400     .
+029500 9999-EXIT-EXIT.
+029600     EXIT.
