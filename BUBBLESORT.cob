@@ -1,27 +1,163 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. BUBBLESORT.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ARR      PIC 9(3) OCCURS 10 TIMES.
-       01 I        PIC 99.
-       01 J        PIC 99.
-       01 TEMP     PIC 9(3).
-       PROCEDURE DIVISION.
-           DISPLAY "Enter 10 numbers:"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               ACCEPT ARR(I)
-           END-PERFORM
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10 - I
-                   IF ARR(J) > ARR(J + 1)
-                       MOVE ARR(J) TO TEMP
-                       MOVE ARR(J + 1) TO ARR(J)
-                       MOVE TEMP TO ARR(J + 1)
-                   END-IF
-               END-PERFORM
-           END-PERFORM
-           DISPLAY "Sorted array:"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               DISPLAY ARR(I)
-           END-PERFORM
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    BUBBLESORT.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-11-02.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-11-02  RPK  ORIGINAL - SORTED 10 HAND-KEYED NUMBERS.
+001300*    2026-08-09  RPK  NOW READS THE DAY'S ACTUAL TRANSACTION FILE
+001400*                     AND SORTS BY AMOUNT TO PRODUCE A "TOP
+001500*                     TRANSACTIONS OF THE DAY" REPORT FOR BRANCH
+001600*                     MANAGERS INSTEAD OF A STANDALONE EXERCISE.
+001700*    2026-08-09  RPK  REPLACED THE WORKING-STORAGE BUBBLE SORT
+001800*                     WITH THE COBOL SORT VERB AGAINST A SORT
+001900*                     WORK FILE.  A NESTED PERFORM VARYING
+002000*                     BUBBLE SORT IS AN O(N**2) BATCH-WINDOW RISK
+002100*                     AT THOUSANDS OF TRANSACTIONS A DAY; THE
+002200*                     SORT VERB SCALES TO FULL VOLUME THE SAME
+002300*                     WAY ANY OTHER RANKING REPORT IN THE SHOP
+002400*                     DOES.
+002500*    2026-08-09  RPK  ALSO APPENDS THIS REPORT'S LINES TO THE
+002600*                     SHARED EOD-REPORT-DECK-FILE, SO IT TAKES ITS
+002700*                     PLACE AS ONE SECTION OF THE CONSOLIDATED
+002800*                     END-OF-DAY REPORT DECK INSTEAD OF STANDING
+002900*                     ON ITS OWN.
+003000*================================================================
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     COPY TRANSEL.
+003500     COPY TSRTSEL.
+003600     COPY EODDSEL.
+003700*================================================================
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  TRANSACTION-FILE.
+004100     COPY TRANREC.
+004200*----------------------------------------------------------------
+004300 SD  SORT-WORK-FILE.
+004400     COPY TRANREC
+004500         REPLACING ==TRANSACTION-RECORD== BY ==SORT-WORK-RECORD==.
+004600*----------------------------------------------------------------
+004700 FD  SORTED-TRANSACTION-FILE.
+004800     COPY TRANREC
+004900         REPLACING ==TRANSACTION-RECORD==
+005000                BY ==SORTED-TRANSACTION-RECORD==.
+005100*----------------------------------------------------------------
+005200 FD  EOD-REPORT-DECK-FILE.
+005300     COPY EODDREC.
+005400*----------------------------------------------------------------
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-TRANFILE-STATUS             PIC XX.
+005700 01  WS-TRANSRTD-STATUS             PIC XX.
+005800 01  WS-EODDECK-STATUS             PIC XX.
+005900*----------------------------------------------------------------
+006000 01  WS-WORK-FIELDS.
+006100     05  WS-EOF-SWITCH              PIC X VALUE 'N'.
+006200         88  NO-MORE-SORTED-RECS    VALUE 'Y'.
+006300     05  WS-RANK                    PIC 9(04) COMP VALUE ZERO.
+006400     05  WS-RANK-DISPLAY            PIC 9(04).
+006500     05  WS-TOP-COUNT               PIC 9(02) VALUE 10.
+006600     05  WS-CURRENT-DATE            PIC 9(08).
+006700*================================================================
+006800 PROCEDURE DIVISION.
+006900*================================================================
+007000 0000-MAINLINE.
+007100     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+007200     OPEN EXTEND EOD-REPORT-DECK-FILE
+007300     IF WS-EODDECK-STATUS = "35"
+007400         CLOSE EOD-REPORT-DECK-FILE
+007500         OPEN OUTPUT EOD-REPORT-DECK-FILE
+007600     END-IF
+007700     SORT SORT-WORK-FILE
+007800         ON DESCENDING KEY TR-AMOUNT OF SORT-WORK-RECORD
+007900         USING TRANSACTION-FILE
+008000         GIVING SORTED-TRANSACTION-FILE
+008100     IF WS-TRANFILE-STATUS NOT = "00"
+008200         DISPLAY "UNABLE TO SORT TRANSACTION FILE, STATUS = "
+008300             WS-TRANFILE-STATUS
+008400         CLOSE EOD-REPORT-DECK-FILE
+008500         STOP RUN
+008600     END-IF
+008700     PERFORM 3000-PRINT-TOP-TRANSACTIONS
+008800         THRU 3000-PRINT-TOP-TRANSACTIONS-EXIT
+008900     CLOSE EOD-REPORT-DECK-FILE
+009000     STOP RUN.
+009100*----------------------------------------------------------------
+009200*  3000-PRINT-TOP-TRANSACTIONS  --  READ THE SORTED OUTPUT FILE
+009300*  AND DISPLAY THE FIRST WS-TOP-COUNT RECORDS - ALREADY IN
+009400*  DESCENDING AMOUNT ORDER, SO NO FURTHER COMPARISON IS NEEDED.
+009500*----------------------------------------------------------------
+009600 3000-PRINT-TOP-TRANSACTIONS.
+009700     OPEN INPUT SORTED-TRANSACTION-FILE
+009800     IF WS-TRANSRTD-STATUS NOT = "00"
+009900         DISPLAY "UNABLE TO OPEN SORTED TRANSACTION FILE, "
+010000             "STATUS = " WS-TRANSRTD-STATUS
+010100         GO TO 3000-PRINT-TOP-TRANSACTIONS-EXIT
+010200     END-IF
+010300
+010400     DISPLAY "===== TOP TRANSACTIONS OF THE DAY ====="
+010500     MOVE SPACES          TO ED-BRANCH-ID
+010600     MOVE "TOP TRANSACTIONS OF THE DAY" TO ED-SECTION-TITLE
+010700     MOVE SPACES          TO ED-DETAIL-LINE
+010800     MOVE WS-CURRENT-DATE TO ED-RUN-DATE
+010900     WRITE EOD-REPORT-DECK-RECORD
+011000     PERFORM 3100-READ-SORTED-RECORD
+011100         THRU 3100-READ-SORTED-RECORD-EXIT
+011200     PERFORM 3200-PRINT-ONE-LINE
+011300         THRU 3200-PRINT-ONE-LINE-EXIT
+011400         UNTIL NO-MORE-SORTED-RECS
+011500            OR WS-RANK >= WS-TOP-COUNT
+011600     DISPLAY "========================================"
+011700
+011800     IF WS-RANK = ZERO
+011900         DISPLAY "NO TRANSACTIONS FOUND FOR TODAY"
+012000         MOVE "NO TRANSACTIONS FOUND FOR TODAY" TO ED-DETAIL-LINE
+012100         WRITE EOD-REPORT-DECK-RECORD
+012200     END-IF
+012300
+012400     CLOSE SORTED-TRANSACTION-FILE
+012500     .
+012600 3000-PRINT-TOP-TRANSACTIONS-EXIT.
+012700     EXIT.
+012800*----------------------------------------------------------------
+012900*  3100-READ-SORTED-RECORD  --  ONE RECORD FROM THE SORTED FILE.
+013000*----------------------------------------------------------------
+013100 3100-READ-SORTED-RECORD.
+013200     READ SORTED-TRANSACTION-FILE
+013300         AT END
+013400             MOVE 'Y' TO WS-EOF-SWITCH
+013500     END-READ
+013600     .
+013700 3100-READ-SORTED-RECORD-EXIT.
+013800     EXIT.
+013900*----------------------------------------------------------------
+014000*  3200-PRINT-ONE-LINE  --  RANK, ACCOUNT, TYPE AND AMOUNT, THEN
+014100*  ADVANCE TO THE NEXT SORTED RECORD.
+014200*----------------------------------------------------------------
+014300 3200-PRINT-ONE-LINE.
+014400     ADD 1 TO WS-RANK
+014500     DISPLAY WS-RANK ". ACCT " TR-ACCT-NUMBER OF
+014600         SORTED-TRANSACTION-RECORD
+014700         "  TYPE " TR-TRAN-TYPE OF SORTED-TRANSACTION-RECORD
+014800         "  AMOUNT " TR-AMOUNT OF SORTED-TRANSACTION-RECORD
+014900     MOVE SPACES TO ED-BRANCH-ID
+015000     MOVE "TOP TRANSACTIONS OF THE DAY" TO ED-SECTION-TITLE
+015100     MOVE WS-RANK TO WS-RANK-DISPLAY
+015200     STRING WS-RANK-DISPLAY ". ACCT " TR-ACCT-NUMBER OF
+015300         SORTED-TRANSACTION-RECORD
+015400         "  TYPE " TR-TRAN-TYPE OF SORTED-TRANSACTION-RECORD
+015500         "  AMOUNT " TR-AMOUNT OF SORTED-TRANSACTION-RECORD
+015600         DELIMITED BY SIZE INTO ED-DETAIL-LINE
+015700     MOVE WS-CURRENT-DATE TO ED-RUN-DATE
+015800     WRITE EOD-REPORT-DECK-RECORD
+015900     PERFORM 3100-READ-SORTED-RECORD
+016000         THRU 3100-READ-SORTED-RECORD-EXIT
+016100     .
+016200 3200-PRINT-ONE-LINE-EXIT.
+016300     EXIT.
