@@ -1,24 +1,110 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FIBO-SUM.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A      PIC 9(3) VALUE 0.
-       01 B      PIC 9(3) VALUE 1.
-       01 C      PIC 9(3).
-       01 S      PIC 9(4) VALUE 1.
-       PROCEDURE DIVISION.
-           DISPLAY "Fibonacci series up to 100:"
-           DISPLAY A
-           DISPLAY B
-           PERFORM UNTIL C > 100
-               COMPUTE C = A + B
-               IF C <= 100
-                   DISPLAY C
-                   COMPUTE S = S + C
-               END-IF
-               MOVE B TO A
-               MOVE C TO B
-           END-PERFORM
-           DISPLAY "Sum of Fibonacci numbers:"
-           DISPLAY S
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    FIBO-SUM.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-09-05.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-09-05  RPK  ORIGINAL - FIBONACCI SERIES UP TO A
+001300*                     HARDCODED BOUND OF 100, DISPLAYED ONLY.
+001400*    2026-08-09  RPK  UPPER BOUND IS NOW OPERATOR-SUPPLIED AND
+001500*                     EVERY GENERATED TERM AND RUNNING SUM IS
+001600*                     APPENDED TO THE TREND-PROJECTION FILE SO
+001700*                     ACTUARIAL REPORTING CAN PULL A LONGER-
+001800*                     RANGE INTEREST-FORECASTING SERIES FROM IT.
+001900*================================================================
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     COPY TRNDSEL.
+002400*================================================================
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  TREND-PROJECTION-FILE.
+002800     COPY TRNDREC.
+002900*----------------------------------------------------------------
+003000 WORKING-STORAGE SECTION.
+003100 01  WS-TRENDPRJ-STATUS            PIC XX.
+003200*----------------------------------------------------------------
+003300 01  WS-WORK-FIELDS.
+003400     05  WS-UPPER-BOUND            PIC 9(09).
+003500     05  WS-TERM-SEQUENCE          PIC 9(04) VALUE 0.
+003600     05  A                         PIC 9(09) VALUE 0.
+003700     05  B                         PIC 9(09) VALUE 1.
+003800     05  C                         PIC 9(09).
+003900     05  S                         PIC 9(10) VALUE 1.
+004000*================================================================
+004100 PROCEDURE DIVISION.
+004200*================================================================
+004300 0000-MAINLINE.
+004400     PERFORM 1000-INITIALIZE
+004500         THRU 1000-INITIALIZE-EXIT
+004600     PERFORM 2000-GENERATE-SERIES
+004700         THRU 2000-GENERATE-SERIES-EXIT
+004800         UNTIL C > WS-UPPER-BOUND
+004900     DISPLAY "SUM OF FIBONACCI NUMBERS: " S
+005000     PERFORM 9999-EXIT
+005100         THRU 9999-EXIT-EXIT
+005200     STOP RUN.
+005300*----------------------------------------------------------------
+005400*  1000-INITIALIZE  --  OPEN THE TREND FILE, ACCEPT THE BOUND,
+005500*  LOG THE SEED TERMS.
+005600*----------------------------------------------------------------
+005700 1000-INITIALIZE.
+005800     OPEN EXTEND TREND-PROJECTION-FILE
+005900     IF WS-TRENDPRJ-STATUS = "35"
+006000         CLOSE TREND-PROJECTION-FILE
+006100         OPEN OUTPUT TREND-PROJECTION-FILE
+006200     END-IF
+006300
+006400     DISPLAY "ENTER UPPER BOUND FOR THE SERIES: "
+006500     ACCEPT WS-UPPER-BOUND
+006600     DISPLAY "FIBONACCI SERIES UP TO " WS-UPPER-BOUND ":"
+006700     DISPLAY A
+006800     DISPLAY B
+006900     PERFORM 2100-LOG-TERM
+007000         THRU 2100-LOG-TERM-EXIT
+007100     .
+007200 1000-INITIALIZE-EXIT.
+007300     EXIT.
+007400*----------------------------------------------------------------
+007500*  2000-GENERATE-SERIES  --  ONE NEXT TERM, DISPLAYED, SUMMED,
+007600*  AND LOGGED TO THE TREND FILE.
+007700*----------------------------------------------------------------
+007800 2000-GENERATE-SERIES.
+007900     COMPUTE C = A + B
+008000     IF C <= WS-UPPER-BOUND
+008100         DISPLAY C
+008200         COMPUTE S = S + C
+008300         PERFORM 2100-LOG-TERM
+008400             THRU 2100-LOG-TERM-EXIT
+008500     END-IF
+008600     MOVE B TO A
+008700     MOVE C TO B
+008800     .
+008900 2000-GENERATE-SERIES-EXIT.
+009000     EXIT.
+009100*----------------------------------------------------------------
+009200*  2100-LOG-TERM  --  APPEND THE CURRENT TERM AND RUNNING SUM.
+009300*----------------------------------------------------------------
+009400 2100-LOG-TERM.
+009500     ADD 1 TO WS-TERM-SEQUENCE
+009600     MOVE WS-TERM-SEQUENCE TO TF-TERM-SEQUENCE
+009700     MOVE B                TO TF-TERM-VALUE
+009800     MOVE S                TO TF-RUNNING-SUM
+009900     WRITE TREND-PROJECTION-RECORD
+010000     .
+010100 2100-LOG-TERM-EXIT.
+010200     EXIT.
+010300*----------------------------------------------------------------
+010400*  9999-EXIT  --  COMMON PROGRAM EXIT.
+010500*----------------------------------------------------------------
+010600 9999-EXIT.
+010700     CLOSE TREND-PROJECTION-FILE
+010800     .
+010900 9999-EXIT-EXIT.
+011000     EXIT.
