@@ -1,24 +1,435 @@
-IDENTIFICATION DIVISION.
-       PROGRAM-ID. MENUBASED.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USER-CHOICE     PIC 9.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT USER-CHOICE
-           DISPLAY "----- MENU -----"
-           DISPLAY "1. Deposit"
-           DISPLAY "2. Withdraw"
-           DISPLAY "3. Balance Enquiry"
-           DISPLAY "Enter your choice: " USER-CHOICE
-           EVALUATE USER-CHOICE
-               WHEN 1
-                   DISPLAY "Deposit Selected"
-               WHEN 2
-                   DISPLAY "Withdraw Selected"
-               WHEN 3
-                   DISPLAY "Balance Displayed"
-               WHEN OTHER
-                   DISPLAY "Invalid Choice"
-           END-EVALUATE
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    MENUBASED.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-12-01.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-12-01  RPK  ORIGINAL - ONE CHOICE ACCEPTED, ITS LABEL
+001300*                     DISPLAYED, PROGRAM ENDED.  NOTHING WAS
+001400*                     EVER ACTUALLY POSTED.
+001500*    2026-08-09  RPK  REWORKED INTO A REAL TELLER SESSION.  THE
+001600*                     ACCOUNT NUMBER IS CAPTURED ONCE AT SESSION
+001700*                     START AND HELD IN CONTEXT; DEPOSIT AND
+001800*                     WITHDRAW NOW CALL DEPOSITTRAN/WITHDRAWTRAN
+001900*                     FOR REAL; BALANCE ENQUIRY AND A NEW MINI-
+002000*                     STATEMENT OPTION READ THE ACCOUNT MASTER
+002100*                     AND TRANSACTION FILES DIRECTLY; A NEW PIN-
+002200*                     CHANGE OPTION CALLS PINVERIFY TO CHECK THE
+002300*                     CURRENT PIN; THE MENU LOOPS BACK AFTER
+002400*                     EVERY CHOICE INSTEAD OF EXITING; AND EVERY
+002500*                     CHOICE MADE IS LOGGED TO THE MENU SESSION
+002600*                     LOG FILE.
+002700*    2026-08-09  RPK  PIN CHANGE NOW WRITES THE NEW PIN'S HASH TO
+002800*                     THE PIN MASTER FILE (CREATING THE RECORD IF
+002900*                     THE ACCOUNT HAS NEVER HAD A PIN ON FILE),
+003000*                     AND THE SESSION ACCOUNT NUMBER IS PASSED TO
+003100*                     PINVERIFY SO IT CAN LOOK UP THIS CUSTOMER'S
+003200*                     OWN PIN INSTEAD OF A SHARED ONE.
+003300*    2026-08-09  RPK  SITES RUNNING CICS HAVE A MAPPED-SCREEN
+003400*                     ALTERNATIVE TO THIS CONSOLE LOOP - SEE
+003500*                     TELLMENU (MENUTELLER.COB), TRANID TELR.
+003600*                     THIS PROGRAM IS UNCHANGED AND REMAINS THE
+003700*                     TELLER INTERFACE FOR NON-CICS SITES.
+003800*    2026-08-09  RPK  AM-AUTH-BOTH WAS SET ON JOINT ACCOUNTS BY
+003900*                     ACCTOPEN BUT NEVER ACTUALLY CONSULTED BY
+004000*                     ANY SESSION.  1000-INITIALIZE NOW CHECKS
+004100*                     AM-AUTH-BOTH AFTER THE ACCOUNT LOADS AND,
+004200*                     WHEN SET, REQUIRES SIGNATORY 2 TO PASS A
+004300*                     JOINTAUTH VERIFICATION BEFORE THE SESSION IS
+004400*                     ALLOWED TO START.
+004500*    2026-08-09  RPK  THE ABOVE FIX MISSED THAT SIGNATORY 1 WAS
+004600*                     NEVER VERIFIED EITHER - 1000-INITIALIZE JUST
+004700*                     ACCEPTED AN ACCOUNT NUMBER AND STARTED THE
+004800*                     SESSION, SO ON THE DEFAULT AM-AUTH-EITHER
+004900*                     ACCOUNTS ANYONE WHO KNEW A VALID ACCOUNT
+005000*                     NUMBER GOT A FULL TELLER SESSION WITH NO PIN
+005100*                     CHECKED AT ALL.  1000-INITIALIZE NOW CALLS
+005200*                     PINVERIFY FOR SIGNATORY 1 RIGHT AFTER THE
+005300*                     ACCOUNT LOADS, FOR EVERY ACCOUNT, BEFORE
+005400*                     EVEN LOOKING AT AM-AUTH-BOTH.
+005500*================================================================
+005600 ENVIRONMENT DIVISION.
+005700 INPUT-OUTPUT SECTION.
+005800 FILE-CONTROL.
+005900     COPY ACCTMSEL.
+006000     COPY TRANSEL.
+006100     COPY MLOGSEL.
+006200     COPY PINMSEL.
+006300*================================================================
+006400 DATA DIVISION.
+006500 FILE SECTION.
+006600 FD  ACCOUNT-MASTER-FILE.
+006700     COPY ACCTMAST.
+006800 FD  TRANSACTION-FILE.
+006900     COPY TRANREC.
+007000 FD  MENU-SESSION-LOG-FILE.
+007100     COPY MLOGREC.
+007200 FD  PIN-MASTER-FILE.
+007300     COPY PINMAST.
+007400*----------------------------------------------------------------
+007500 WORKING-STORAGE SECTION.
+007600 01  WS-ACCTMAST-STATUS            PIC XX.
+007700 01  WS-TRANFILE-STATUS            PIC XX.
+007800 01  WS-MLOGFILE-STATUS            PIC XX.
+007900 01  WS-PINMAST-STATUS             PIC XX.
+008000*----------------------------------------------------------------
+008100 01  WS-WORK-FIELDS.
+008200     05  WS-SESSION-ACCT-NUMBER    PIC 9(10).
+008300     05  USER-CHOICE               PIC 9.
+008400     05  WS-SESSION-SWITCH         PIC X VALUE 'Y'.
+008500         88  SESSION-ACTIVE        VALUE 'Y'.
+008600     05  WS-SESSION-PIN            PIC 9(4).
+008700     05  WS-OLD-PIN                PIC 9(4).
+008800     05  WS-NEW-PIN                PIC 9(4).
+008900     05  WS-NEW-PIN-HASH           PIC 9(10).
+009000     05  WS-PIN-ACCESS-FLAG        PIC X.
+009100         88  PIN-ACCESS-GRANTED    VALUE 'Y'.
+009200     05  WS-SECOND-SIGNATORY-PIN   PIC 9(4).
+009300     05  WS-SECOND-SIGNATORY-NAME  PIC X(30) VALUE SPACES.
+009400     05  WS-JOINTAUTH-SEQ          PIC 9(01) VALUE 2.
+009500     05  WS-JOINTAUTH-MODE         PIC X VALUE 'V'.
+009600*----------------------------------------------------------------
+009700*  LAST-5 ROLLING MINI-STATEMENT TABLE.
+009800*----------------------------------------------------------------
+009900 01  WS-MINI-STATEMENT-TABLE.
+010000     05  MS-ENTRY OCCURS 5 TIMES INDEXED BY MS-IDX.
+010100         10  MS-TRAN-TYPE          PIC X.
+010200         10  MS-AMOUNT             PIC S9(09)V99.
+010300         10  MS-TRAN-DATE          PIC 9(08).
+010400 01  WS-MINI-STATEMENT-COUNT       PIC 9 VALUE 0.
+010500 01  WS-SCAN-EOF-SWITCH            PIC X.
+010600     88  NO-MORE-TRANSACTIONS      VALUE 'Y'.
+010700*----------------------------------------------------------------
+010800 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+010900 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+011000     05  WS-TS-DATE                PIC 9(08).
+011100     05  WS-TS-TIME-OF-DAY         PIC 9(08).
+011200     05  FILLER                    PIC X(05).
+011300*================================================================
+011400 PROCEDURE DIVISION.
+011500*================================================================
+011600 0000-MAINLINE.
+011700     PERFORM 1000-INITIALIZE
+011800         THRU 1000-INITIALIZE-EXIT
+011900     PERFORM 2000-SESSION-LOOP
+012000         THRU 2000-SESSION-LOOP-EXIT
+012100         UNTIL NOT SESSION-ACTIVE
+012200     PERFORM 9999-EXIT
+012300         THRU 9999-EXIT-EXIT
+012400     STOP RUN.
+012500*----------------------------------------------------------------
+012600*  1000-INITIALIZE  --  OPEN THE MENU LOG, ACCEPT THE ACCOUNT
+012700*  FOR THIS SESSION AND CONFIRM IT EXISTS ON THE MASTER FILE.
+012800*----------------------------------------------------------------
+012900 1000-INITIALIZE.
+013000     OPEN EXTEND MENU-SESSION-LOG-FILE
+013100     IF WS-MLOGFILE-STATUS = "35"
+013200         CLOSE MENU-SESSION-LOG-FILE
+013300         OPEN OUTPUT MENU-SESSION-LOG-FILE
+013400     END-IF
+013500
+013600     DISPLAY "ENTER ACCOUNT NUMBER FOR THIS SESSION: "
+013700     ACCEPT WS-SESSION-ACCT-NUMBER
+013800
+013900     OPEN INPUT ACCOUNT-MASTER-FILE
+014000     IF WS-ACCTMAST-STATUS NOT = "00"
+014100         DISPLAY "MENUBASED: UNABLE TO OPEN ACCOUNT MASTER, "
+014200             "STATUS = " WS-ACCTMAST-STATUS
+014300         MOVE 'N' TO WS-SESSION-SWITCH
+014400         GO TO 1000-INITIALIZE-EXIT
+014500     END-IF
+014600     MOVE WS-SESSION-ACCT-NUMBER TO AM-ACCT-NUMBER
+014700     READ ACCOUNT-MASTER-FILE
+014800         KEY IS AM-ACCT-NUMBER
+014900         INVALID KEY
+015000             DISPLAY "ACCOUNT NOT FOUND - SESSION CANNOT START"
+015100             MOVE 'N' TO WS-SESSION-SWITCH
+015200     END-READ
+015300     IF SESSION-ACTIVE
+015400         PERFORM 1050-VERIFY-FIRST-SIGNATORY
+015500             THRU 1050-VERIFY-FIRST-SIGNATORY-EXIT
+015600     END-IF
+015700     IF SESSION-ACTIVE AND AM-AUTH-BOTH
+015800         PERFORM 1100-VERIFY-SECOND-SIGNATORY
+015900             THRU 1100-VERIFY-SECOND-SIGNATORY-EXIT
+016000     END-IF
+016100     CLOSE ACCOUNT-MASTER-FILE
+016200     .
+016300 1000-INITIALIZE-EXIT.
+016400     EXIT.
+016500*----------------------------------------------------------------
+016600*  1050-VERIFY-FIRST-SIGNATORY  --  SIGNATORY 1 (THE PIN KEPT ON
+016700*  THE PIN MASTER FILE ITSELF) MUST PASS BEFORE ANY SESSION
+016800*  STARTS, REGARDLESS OF AM-AUTH-RULE - THIS IS THE BASELINE
+016900*  CHECK EVERY ACCOUNT GETS.  AM-AUTH-BOTH ADDS A SECOND CHECK ON
+017000*  TOP OF THIS ONE; IT DOES NOT REPLACE IT.
+017100*----------------------------------------------------------------
+017200 1050-VERIFY-FIRST-SIGNATORY.
+017300     DISPLAY "ENTER PIN FOR THIS ACCOUNT: "
+017400     ACCEPT WS-SESSION-PIN
+017500     CALL "PINVERIFY" USING WS-SESSION-ACCT-NUMBER WS-SESSION-PIN
+017600         WS-PIN-ACCESS-FLAG
+017700     IF NOT PIN-ACCESS-GRANTED
+017800         DISPLAY "PIN VERIFICATION FAILED - SESSION CANNOT START"
+017900         MOVE 'N' TO WS-SESSION-SWITCH
+018000     END-IF
+018100     .
+018200 1050-VERIFY-FIRST-SIGNATORY-EXIT.
+018300     EXIT.
+018400*----------------------------------------------------------------
+018500*  1100-VERIFY-SECOND-SIGNATORY  --  THIS ACCOUNT IS SET UP SO
+018600*  BOTH SIGNATORIES MUST AUTHORIZE THE SESSION (AM-AUTH-BOTH),
+018700*  NOT JUST WHICHEVER ONE SHOWS UP (AM-AUTH-EITHER).  SIGNATORY 1
+018800*  WAS ALREADY PROVEN BY THE PIN JUST USED TO START THE MENU
+018900*  SESSION; THIS ASKS FOR SIGNATORY 2'S PIN AND HAS JOINTAUTH
+019000*  VERIFY IT.  IF IT FAILS, THE SESSION NEVER STARTS.
+019100*----------------------------------------------------------------
+019200 1100-VERIFY-SECOND-SIGNATORY.
+019300     DISPLAY "THIS ACCOUNT REQUIRES BOTH SIGNATORIES - ENTER "
+019400         "SIGNATORY 2 PIN: "
+019500     ACCEPT WS-SECOND-SIGNATORY-PIN
+019600     CALL "JOINTAUTH" USING AM-ACCT-NUMBER WS-JOINTAUTH-SEQ
+019700         WS-SECOND-SIGNATORY-NAME WS-SECOND-SIGNATORY-PIN
+019800         WS-JOINTAUTH-MODE WS-PIN-ACCESS-FLAG
+019900     IF NOT PIN-ACCESS-GRANTED
+020000         DISPLAY "SIGNATORY 2 VERIFICATION FAILED - SESSION "
+020100             "CANNOT START"
+020200         MOVE 'N' TO WS-SESSION-SWITCH
+020300     END-IF
+020400     .
+020500 1100-VERIFY-SECOND-SIGNATORY-EXIT.
+020600     EXIT.
+020700*----------------------------------------------------------------
+020800*  2000-SESSION-LOOP  --  SHOW THE MENU, ACT ON ONE CHOICE, LOOP
+020900*  BACK UNTIL THE TELLER ENDS THE SESSION.
+021000*----------------------------------------------------------------
+021100 2000-SESSION-LOOP.
+021200     PERFORM 2100-SHOW-MENU
+021300         THRU 2100-SHOW-MENU-EXIT
+021400     PERFORM 2200-LOG-CHOICE
+021500         THRU 2200-LOG-CHOICE-EXIT
+021600     PERFORM 2300-PROCESS-CHOICE
+021700         THRU 2300-PROCESS-CHOICE-EXIT
+021800     .
+021900 2000-SESSION-LOOP-EXIT.
+022000     EXIT.
+022100*----------------------------------------------------------------
+022200*  2100-SHOW-MENU  --  DISPLAY THE MENU AND ACCEPT ONE CHOICE.
+022300*----------------------------------------------------------------
+022400 2100-SHOW-MENU.
+022500     DISPLAY "----- MENU - ACCOUNT " WS-SESSION-ACCT-NUMBER
+022600         " -----"
+022700     DISPLAY "1. DEPOSIT"
+022800     DISPLAY "2. WITHDRAW"
+022900     DISPLAY "3. BALANCE ENQUIRY"
+023000     DISPLAY "4. MINI STATEMENT"
+023100     DISPLAY "5. PIN CHANGE"
+023200     DISPLAY "6. END SESSION"
+023300     DISPLAY "ENTER YOUR CHOICE: "
+023400     ACCEPT USER-CHOICE
+023500     .
+023600 2100-SHOW-MENU-EXIT.
+023700     EXIT.
+023800*----------------------------------------------------------------
+023900*  2200-LOG-CHOICE  --  APPEND ONE ENTRY TO THE MENU SESSION LOG.
+024000*----------------------------------------------------------------
+024100 2200-LOG-CHOICE.
+024200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+024300     MOVE WS-SESSION-ACCT-NUMBER TO ML-ACCT-NUMBER
+024400     MOVE USER-CHOICE            TO ML-CHOICE-CODE
+024500     MOVE WS-TS-DATE             TO ML-CHOICE-DATE
+024600     MOVE WS-TS-TIME-OF-DAY (1:6) TO ML-CHOICE-TIME
+024700     WRITE MENU-SESSION-LOG-RECORD
+024800     .
+024900 2200-LOG-CHOICE-EXIT.
+025000     EXIT.
+025100*----------------------------------------------------------------
+025200*  2300-PROCESS-CHOICE  --  ACT ON THE TELLER'S CHOICE.
+025300*----------------------------------------------------------------
+025400 2300-PROCESS-CHOICE.
+025500     EVALUATE USER-CHOICE
+025600         WHEN 1
+025700             CALL "DEPOSITTRAN" USING WS-SESSION-ACCT-NUMBER
+025800         WHEN 2
+025900             CALL "WITHDRAWTRAN" USING WS-SESSION-ACCT-NUMBER
+026000         WHEN 3
+026100             PERFORM 2400-BALANCE-ENQUIRY
+026200                 THRU 2400-BALANCE-ENQUIRY-EXIT
+026300         WHEN 4
+026400             PERFORM 2500-MINI-STATEMENT
+026500                 THRU 2500-MINI-STATEMENT-EXIT
+026600         WHEN 5
+026700             PERFORM 2600-PIN-CHANGE
+026800                 THRU 2600-PIN-CHANGE-EXIT
+026900         WHEN 6
+027000             MOVE 'N' TO WS-SESSION-SWITCH
+027100             DISPLAY "SESSION ENDED"
+027200         WHEN OTHER
+027300             DISPLAY "INVALID CHOICE"
+027400     END-EVALUATE
+027500     .
+027600 2300-PROCESS-CHOICE-EXIT.
+027700     EXIT.
+027800*----------------------------------------------------------------
+027900*  2400-BALANCE-ENQUIRY  --  READ-ONLY LOOK AT THE CURRENT
+028000*  BALANCE.  OPENS AND CLOSES THE MASTER FILE AROUND THE LOOK-UP
+028100*  SO IT IS NEVER HELD OPEN WHILE DEPOSITTRAN/WITHDRAWTRAN ARE
+028200*  CALLED FOR OTHER CHOICES.
+028300*----------------------------------------------------------------
+028400 2400-BALANCE-ENQUIRY.
+028500     OPEN INPUT ACCOUNT-MASTER-FILE
+028600     MOVE WS-SESSION-ACCT-NUMBER TO AM-ACCT-NUMBER
+028700     READ ACCOUNT-MASTER-FILE
+028800         KEY IS AM-ACCT-NUMBER
+028900         INVALID KEY
+029000             DISPLAY "ACCOUNT NOT FOUND ON MASTER FILE"
+029100             CLOSE ACCOUNT-MASTER-FILE
+029200             GO TO 2400-BALANCE-ENQUIRY-EXIT
+029300     END-READ
+029400     DISPLAY "CURRENT BALANCE = " AM-BALANCE
+029500     CLOSE ACCOUNT-MASTER-FILE
+029600     .
+029700 2400-BALANCE-ENQUIRY-EXIT.
+029800     EXIT.
+029900*----------------------------------------------------------------
+030000*  2500-MINI-STATEMENT  --  SCAN THE DAILY TRANSACTION FILE FOR
+030100*  THIS ACCOUNT, KEEPING ONLY THE LAST 5 MATCHES, THEN DISPLAY
+030200*  THEM.
+030300*----------------------------------------------------------------
+030400 2500-MINI-STATEMENT.
+030500     MOVE 0   TO WS-MINI-STATEMENT-COUNT
+030600     MOVE 'N' TO WS-SCAN-EOF-SWITCH
+030700     OPEN INPUT TRANSACTION-FILE
+030800     IF WS-TRANFILE-STATUS NOT = "00"
+030900         DISPLAY "NO TRANSACTION ACTIVITY ON FILE YET"
+031000         GO TO 2500-MINI-STATEMENT-EXIT
+031100     END-IF
+031200
+031300     PERFORM 2510-SCAN-ONE-TRANSACTION
+031400         THRU 2510-SCAN-ONE-TRANSACTION-EXIT
+031500         UNTIL NO-MORE-TRANSACTIONS
+031600     CLOSE TRANSACTION-FILE
+031700
+031800     DISPLAY "----- MINI STATEMENT - ACCOUNT "
+031900         WS-SESSION-ACCT-NUMBER " -----"
+032000     IF WS-MINI-STATEMENT-COUNT = 0
+032100         DISPLAY "NO TRANSACTIONS FOUND FOR THIS ACCOUNT"
+032200     ELSE
+032300         PERFORM 2520-SHOW-ONE-LINE
+032400             THRU 2520-SHOW-ONE-LINE-EXIT
+032500             VARYING MS-IDX FROM 1 BY 1
+032600             UNTIL MS-IDX > WS-MINI-STATEMENT-COUNT
+032700     END-IF
+032800     .
+032900 2500-MINI-STATEMENT-EXIT.
+033000     EXIT.
+033100*----------------------------------------------------------------
+033200*  2510-SCAN-ONE-TRANSACTION  --  READ ONE TRANSACTION RECORD
+033300*  AND, IF IT BELONGS TO THIS ACCOUNT, ROLL IT INTO THE LAST-5
+033400*  TABLE.
+033500*----------------------------------------------------------------
+033600 2510-SCAN-ONE-TRANSACTION.
+033700     READ TRANSACTION-FILE
+033800         AT END
+033900             MOVE 'Y' TO WS-SCAN-EOF-SWITCH
+034000             GO TO 2510-SCAN-ONE-TRANSACTION-EXIT
+034100     END-READ
+034200     IF TR-ACCT-NUMBER = WS-SESSION-ACCT-NUMBER
+034300         PERFORM 2530-ROLL-INTO-TABLE
+034400             THRU 2530-ROLL-INTO-TABLE-EXIT
+034500     END-IF
+034600     .
+034700 2510-SCAN-ONE-TRANSACTION-EXIT.
+034800     EXIT.
+034900*----------------------------------------------------------------
+035000*  2520-SHOW-ONE-LINE  --  DISPLAY ONE MINI-STATEMENT ENTRY.
+035100*----------------------------------------------------------------
+035200 2520-SHOW-ONE-LINE.
+035300     DISPLAY MS-TRAN-TYPE (MS-IDX) " "
+035400         MS-AMOUNT (MS-IDX) " " MS-TRAN-DATE (MS-IDX)
+035500     .
+035600 2520-SHOW-ONE-LINE-EXIT.
+035700     EXIT.
+035800*----------------------------------------------------------------
+035900*  2530-ROLL-INTO-TABLE  --  KEEP ONLY THE LAST 5 TRANSACTIONS
+036000*  SEEN FOR THIS ACCOUNT.  WHEN THE TABLE IS FULL, EVERY EXISTING
+036100*  ENTRY SHIFTS DOWN ONE SLOT AND THE NEW ONE GOES IN LAST.
+036200*----------------------------------------------------------------
+036300 2530-ROLL-INTO-TABLE.
+036400     IF WS-MINI-STATEMENT-COUNT < 5
+036500         ADD 1 TO WS-MINI-STATEMENT-COUNT
+036600     ELSE
+036700         PERFORM 2540-SHIFT-TABLE-UP
+036800             THRU 2540-SHIFT-TABLE-UP-EXIT
+036900             VARYING MS-IDX FROM 1 BY 1
+037000             UNTIL MS-IDX > 4
+037100     END-IF
+037200     MOVE TR-TRAN-TYPE TO MS-TRAN-TYPE (WS-MINI-STATEMENT-COUNT)
+037300     MOVE TR-AMOUNT    TO MS-AMOUNT (WS-MINI-STATEMENT-COUNT)
+037400     MOVE TR-TRAN-DATE TO MS-TRAN-DATE (WS-MINI-STATEMENT-COUNT)
+037500     .
+037600 2530-ROLL-INTO-TABLE-EXIT.
+037700     EXIT.
+037800*----------------------------------------------------------------
+037900*  2540-SHIFT-TABLE-UP  --  MOVE ENTRY MS-IDX+1 DOWN INTO MS-IDX.
+038000*----------------------------------------------------------------
+038100 2540-SHIFT-TABLE-UP.
+038200     MOVE MS-ENTRY (MS-IDX + 1) TO MS-ENTRY (MS-IDX)
+038300     .
+038400 2540-SHIFT-TABLE-UP-EXIT.
+038500     EXIT.
+038600*----------------------------------------------------------------
+038700*  2600-PIN-CHANGE  --  AUTHENTICATE THE CURRENT PIN THROUGH
+038800*  PINVERIFY, THEN REPLACE IT ON THE PIN MASTER FILE.
+038900*----------------------------------------------------------------
+039000 2600-PIN-CHANGE.
+039100     DISPLAY "ENTER CURRENT PIN: "
+039200     ACCEPT WS-OLD-PIN
+039300     CALL "PINVERIFY" USING WS-SESSION-ACCT-NUMBER WS-OLD-PIN
+039400         WS-PIN-ACCESS-FLAG
+039500     IF PIN-ACCESS-GRANTED
+039600         DISPLAY "ENTER NEW PIN: "
+039700         ACCEPT WS-NEW-PIN
+039800         PERFORM 2610-STORE-NEW-PIN
+039900             THRU 2610-STORE-NEW-PIN-EXIT
+040000         DISPLAY "PIN CHANGE ACCEPTED"
+040100     ELSE
+040200         DISPLAY "CURRENT PIN INCORRECT - PIN NOT CHANGED"
+040300     END-IF
+040400     .
+040500 2600-PIN-CHANGE-EXIT.
+040600     EXIT.
+040700*----------------------------------------------------------------
+040800*  2610-STORE-NEW-PIN  --  HASH THE NEW PIN AND WRITE IT TO THE
+040900*  PIN MASTER FILE, CREATING THE RECORD IF THIS ACCOUNT HAS NEVER
+041000*  HAD A PIN ON FILE BEFORE.
+041100*----------------------------------------------------------------
+041200 2610-STORE-NEW-PIN.
+041300     CALL "PIN-HASH-COMPUTE" USING WS-NEW-PIN WS-NEW-PIN-HASH
+041400     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+041500
+041600     OPEN I-O PIN-MASTER-FILE
+041700     MOVE WS-SESSION-ACCT-NUMBER TO PM-ACCT-NUMBER
+041800     MOVE WS-NEW-PIN-HASH        TO PM-PIN-HASH
+041900     MOVE WS-TS-DATE             TO PM-LAST-CHANGED-DATE
+042000     REWRITE PIN-MASTER-RECORD
+042100         INVALID KEY
+042200             WRITE PIN-MASTER-RECORD
+042300     END-REWRITE
+042400     CLOSE PIN-MASTER-FILE
+042500     .
+042600 2610-STORE-NEW-PIN-EXIT.
+042700     EXIT.
+042800*----------------------------------------------------------------
+042900*  9999-EXIT  --  COMMON PROGRAM EXIT.
+043000*----------------------------------------------------------------
+043100 9999-EXIT.
+043200     CLOSE MENU-SESSION-LOG-FILE
+043300     .
+043400 9999-EXIT-EXIT.
+043500     EXIT.
