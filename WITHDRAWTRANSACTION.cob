@@ -1,22 +1,441 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. WITHDRAWTRAN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CURRENT-BALANCE      PIC 9(6).
-       01 WITHDRAW-AMOUNT      PIC 9(6).
-       01 REMAINING-BALANCE    PIC 9(6).
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT CURRENT-BALANCE
-           DISPLAY "Enter Current Balance: " CURRENT-BALANCE       
-           ACCEPT WITHDRAW-AMOUNT
-           DISPLAY "Enter Withdrawal Amount: " WITHDRAW-AMOUNT           
-           IF WITHDRAW-AMOUNT <= CURRENT-BALANCE
-               SUBTRACT WITHDRAW-AMOUNT FROM CURRENT-BALANCE
-               MOVE CURRENT-BALANCE TO REMAINING-BALANCE
-               DISPLAY "Withdrawal Successful"
-               DISPLAY "Remaining Balance = " REMAINING-BALANCE
-           ELSE
-               DISPLAY "Insufficient Balance"
-           END-IF
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    WITHDRAWTRAN.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-11-16.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-11-16  RPK  ORIGINAL - BALANCE AND WITHDRAWAL AMOUNT
+001300*                     BOTH ACCEPTED FROM THE TERMINAL, NOTHING
+001400*                     SAVED.
+001500*    2026-08-09  RPK  WITHDRAWALS NOW POST AGAINST THE REAL
+001600*                     ACCOUNT MASTER FILE AND APPEND A RECORD TO
+001700*                     THE DAILY TRANSACTION FILE, MIRRORING
+001800*                     DEPOSITTRAN.  FROZEN AND CLOSED ACCOUNTS
+001900*                     REJECT THE WITHDRAWAL, AS DOES INSUFFICIENT
+002000*                     BALANCE.  ACCEPTS AN OPTIONAL ACCOUNT
+002100*                     NUMBER FROM A CALLING PROGRAM (E.G.
+002200*                     MENUBASED) SO A TELLER SESSION ALREADY
+002300*                     HOLDING THE ACCOUNT IN CONTEXT IS NOT
+002400*                     PROMPTED FOR IT AGAIN.
+002500*    2026-08-09  RPK  VALIDATES THE ACCOUNT NUMBER'S CHECK DIGIT
+002600*                     (VIA ACCT-CHECK-DIGIT) BEFORE READING THE
+002700*                     MASTER FILE, SO A MISTYPED ACCOUNT NUMBER
+002800*                     IS CAUGHT INSTEAD OF POSTED TO THE WRONG
+002900*                     ACCOUNT.
+003000*    2026-08-09  RPK  ENFORCES A CUMULATIVE DAILY WITHDRAWAL
+003100*                     LIMIT AGAINST AM-DAILY-WITHDRAWN-TOTAL,
+003200*                     WHICH RESETS WHEN AM-DAILY-WITHDRAWN-DATE
+003300*                     IS NOT TODAY, INSTEAD OF ONLY CHECKING EACH
+003400*                     WITHDRAWAL AGAINST THE CURRENT BALANCE.
+003500*    2026-08-09  RPK  A WITHDRAWAL THAT WOULD OVERDRAW THE
+003600*                     ACCOUNT IS NOW ALLOWED DOWN TO
+003700*                     AM-OVERDRAFT-LIMIT INSTEAD OF BEING
+003800*                     DECLINED OUTRIGHT; THE OVERDRAWN BALANCE IS
+003900*                     PICKED UP BY COMPOUND-INTEREST-BATCH FOR
+004000*                     OVERDRAFT INTEREST.
+004100*    2026-08-09  RPK  POSTS A MATCHED DEBIT/CREDIT PAIR TO THE
+004200*                     GENERAL LEDGER (VIA GL-POSTING) FOR EVERY
+004300*                     WITHDRAWAL SO THE BALANCE TIES BACK TO THE
+004400*                     BOOKS.
+004500*    2026-08-09  RPK  WRITES THE BEFORE/AFTER BALANCE TO THE
+004600*                     SHARED ACTIVITY AUDIT LOG ON EVERY WITHDRAWAL.
+004700*    2026-08-09  RPK  LOOKS UP THE ACCOUNT'S CURRENCY CODE AGAINST
+004800*                     CURRTAB TO CONFIRM IT IS STILL A CURRENCY
+004900*                     THIS BANK SUPPORTS, AND STAMPS IT ONTO THE
+005000*                     TRANSACTION RECORD SO A MULTI-CURRENCY
+005100*                     ACCOUNT'S HISTORY SHOWS WHAT IT WAS POSTED IN.
+005200*    2026-08-09  RPK  COUNTS WITHDRAWALS AGAINST THE ACCOUNT FOR
+005300*                     THE DAY (AM-DAILY-WITHDRAWAL-CNT, RESET THE
+005400*                     SAME WAY AS THE DAILY WITHDRAWN TOTAL) AND,
+005500*                     ONCE THE COUNT CROSSES THE VELOCITY
+005600*                     THRESHOLD, FLAGS THE ACCOUNT ONTO THE
+005700*                     FRAUD-REVIEW QUEUE.  THE WITHDRAWAL ITSELF
+005800*                     STILL POSTS - THIS ONLY FLAGS THE PATTERN
+005900*                     FOR REVIEW, IT DOES NOT DECLINE IT.
+006000*    2026-08-09  RPK  VALIDATES THE WITHDRAWAL AMOUNT AGAINST A
+006100*                     SANE RANGE (VIA EDIT-CHECK-AMOUNT) INSTEAD
+006200*                     OF ONLY CHECKING IT IS GREATER THAN ZERO,
+006300*                     AND REQUIRES THE OPERATOR TO EXPLICITLY
+006400*                     CONFIRM AN UNUSUALLY LARGE WITHDRAWAL
+006500*                     BEFORE IT POSTS.
+006600*    2026-08-09  RPK  ACCEPTS THE WITHDRAWAL AMOUNT, OPERATOR ID
+006700*                     AND BRANCH ID AS OPTIONAL LINKAGE PARAMETERS
+006800*                     ALONGSIDE THE EXISTING OPTIONAL ACCOUNT
+006900*                     NUMBER, SO STANDPAY CAN POST A STANDING
+007000*                     INSTRUCTION'S SCHEDULED TRANSFER WITHOUT A
+007100*                     TERMINAL TO PROMPT AT; UNCHANGED FOR
+007200*                     MENUBASED, WHICH STILL ONLY SUPPLIES THE
+007300*                     ACCOUNT NUMBER.
+007400*    2026-08-09  RPK  ADDS AN OPTIONAL RETURN CODE LINKAGE
+007500*                     PARAMETER, SET TO 'Y' IF THE WITHDRAWAL
+007600*                     POSTED OR 'N' IF IT WAS REJECTED FOR ANY
+007700*                     REASON, SO STANDPAY CAN TELL WHETHER TO GO
+007800*                     AHEAD WITH THE MATCHING DEPOSIT LEG OF A
+007900*                     STANDING INSTRUCTION TRANSFER.
+008000*    2026-08-09  RPK  THE ACTIVITY AUDIT LOG WAS RECORDING A
+008100*                     NUMERIC-TO-ALPHANUMERIC MOVE OF THE BALANCE,
+008200*                     WHICH DROPS THE SIGN ON AN OVERDRAWN
+008300*                     ACCOUNT.
+008400*                     BALANCES NOW PASS THROUGH A SIGNED NUMERIC-
+008500*                     EDITED WORK FIELD BEFORE GOING TO AL-BEFORE-
+008600*                     VALUE/AL-AFTER-VALUE.  ALSO ADDS THE MINOR
+008700*                     WITHDRAWAL-CAP CHECK FROM ACCTOPEN'S AM-
+008800*                     MINOR-WITHDRAWAL-CAP/AM-IS-MINOR-ACCOUNT.
+008900*================================================================
+009000 ENVIRONMENT DIVISION.
+009100 INPUT-OUTPUT SECTION.
+009200 FILE-CONTROL.
+009300     COPY ACCTMSEL.
+009400     COPY TRANSEL.
+009500     COPY ACTAUDSEL.
+009600     COPY FRAUDSEL.
+009700*================================================================
+009800 DATA DIVISION.
+009900 FILE SECTION.
+010000 FD  ACCOUNT-MASTER-FILE.
+010100     COPY ACCTMAST.
+010200 FD  TRANSACTION-FILE.
+010300     COPY TRANREC.
+010400 FD  ACTIVITY-AUDIT-FILE.
+010500     COPY ACTAUDREC.
+010600 FD  FRAUD-REVIEW-QUEUE-FILE.
+010700     COPY FRAUDREC.
+010800*----------------------------------------------------------------
+010900 WORKING-STORAGE SECTION.
+011000*----------------------------------------------------------------
+011100*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+011200*----------------------------------------------------------------
+011300     COPY ACCTSTAT.
+011400*----------------------------------------------------------------
+011500*  CURRENCY REFERENCE TABLE (SHARED).
+011600*----------------------------------------------------------------
+011700     COPY CURRTAB.
+011800*----------------------------------------------------------------
+011900 01  WS-FILE-STATUSES.
+012000     05  WS-ACCTMAST-STATUS        PIC XX.
+012100     05  WS-TRANFILE-STATUS        PIC XX.
+012200     05  WS-ACTAUDIT-STATUS        PIC XX.
+012300     05  WS-FRAUDQUE-STATUS        PIC XX.
+012400*----------------------------------------------------------------
+012500 01  WS-WORK-FIELDS.
+012600     05  WS-OPERATOR-ID            PIC X(08).
+012700     05  WS-BRANCH-ID              PIC X(06).
+012800     05  WS-WITHDRAWAL-AMOUNT      PIC S9(09)V99.
+012900     05  WS-CHECK-DIGIT-FLAG       PIC X.
+013000         88  WS-CHECK-DIGIT-VALID  VALUE 'Y'.
+013100         88  WS-CHECK-DIGIT-INVALID VALUE 'N'.
+013200     05  WS-EDIT-VALID-FLAG        PIC X.
+013300         88  WS-EDIT-VALID         VALUE 'Y'.
+013400         88  WS-EDIT-INVALID       VALUE 'N'.
+013500     05  WS-EDIT-CONFIRM-FLAG      PIC X.
+013600         88  WS-EDIT-CONFIRM-REQUIRED VALUE 'Y'.
+013700         88  WS-EDIT-CONFIRM-NOT-REQUIRED VALUE 'N'.
+013800     05  WS-CONFIRM-RESPONSE       PIC X.
+013900     05  WS-GL-POST-FLAG           PIC X.
+014000     05  WS-OLD-BALANCE            PIC S9(09)V99.
+014100     05  WS-AUDIT-EDIT-VALUE       PIC -(9)9.99.
+014200*----------------------------------------------------------------
+014300*  THE DAILY WITHDRAWAL LIMIT, CHECKED CUMULATIVELY AGAINST
+014400*  AM-DAILY-WITHDRAWN-TOTAL RATHER THAN JUST THE SINGLE
+014500*  WITHDRAWAL AMOUNT IN HAND.
+014600*----------------------------------------------------------------
+014700 01  WS-DAILY-WITHDRAWAL-LIMIT     PIC 9(09)V99 VALUE 50000.00.
+014800*----------------------------------------------------------------
+014900*  THE VELOCITY THRESHOLD - MORE WITHDRAWALS THAN THIS AGAINST
+015000*  THE ACCOUNT IN ONE DAY FLAGS THE ACCOUNT ONTO THE FRAUD-REVIEW
+015100*  QUEUE.  CHECKED AGAINST AM-DAILY-WITHDRAWAL-CNT, NOT AGAINST
+015200*  THE DOLLAR AMOUNT - A COMPROMISED ACCOUNT IS OFTEN DRAINED IN
+015300*  MANY SMALL WITHDRAWALS THAT WOULD NEVER TRIP THE DAILY LIMIT.
+015400*----------------------------------------------------------------
+015500 01  WS-VELOCITY-THRESHOLD         PIC 9(04) VALUE 0005.
+015600*----------------------------------------------------------------
+015700*  TIMESTAMP SPLIT INTO THE DATE/TIME/ID FIELDS A TRANSACTION
+015800*  RECORD NEEDS - SAME CONVENTION AS DEPOSITTRAN.
+015900*----------------------------------------------------------------
+016000 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+016100 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+016200     05  WS-TS-DATE                PIC 9(08).
+016300     05  WS-TS-TIME-OF-DAY         PIC 9(08).
+016400     05  FILLER                    PIC X(05).
+016500*================================================================
+016600 LINKAGE SECTION.
+016700*----------------------------------------------------------------
+016800*  ACCOUNT NUMBER OPTIONALLY SUPPLIED BY A CALLING PROGRAM THAT
+016900*  ALREADY HAS THE ACCOUNT IN CONTEXT (E.G. MENUBASED).  LEFT AT
+017000*  ZERO, 1000-INITIALIZE FALLS BACK TO PROMPTING FOR IT.
+017100*----------------------------------------------------------------
+017200 01  LS-ACCT-NUMBER                PIC 9(10).
+017300*----------------------------------------------------------------
+017400*  WITHDRAWAL AMOUNT, OPERATOR ID AND BRANCH ID ARE DECLARED
+017500*  OPTIONAL SO THIS PROGRAM STILL WORKS UNCHANGED WHEN CALLED BY
+017600*  MENUBASED, WHICH ONLY SUPPLIES THE ACCOUNT NUMBER AND LETS
+017700*  THE OPERATOR KEY THE REST IN AT THE TERMINAL.  STANDPAY,
+017800*  POSTING A STANDING INSTRUCTION WITH NO TERMINAL TO PROMPT AT,
+017900*  SUPPLIES ALL FOUR.
+018000*----------------------------------------------------------------
+018100 01  LS-WITHDRAWAL-AMOUNT          PIC S9(09)V99.
+018200 01  LS-OPERATOR-ID                PIC X(08).
+018300 01  LS-BRANCH-ID                  PIC X(06).
+018400*----------------------------------------------------------------
+018500*  LS-RETURN-CODE IS OPTIONAL SO MENUBASED, WHICH DISPLAYS ITS
+018600*  OWN RESULT MESSAGES AT THE TERMINAL, DOES NOT HAVE TO SUPPLY
+018700*  IT.  A CALLER THAT DOES SUPPLY IT GETS BACK 'Y' IF THE
+018800*  WITHDRAWAL POSTED, 'N' IF IT WAS REJECTED.
+018900*----------------------------------------------------------------
+019000 01  LS-RETURN-CODE                PIC X.
+019100     88  LS-WITHDRAWAL-POSTED      VALUE 'Y'.
+019200     88  LS-WITHDRAWAL-REJECTED    VALUE 'N'.
+019300*================================================================
+019400 PROCEDURE DIVISION USING LS-ACCT-NUMBER
+019500     OPTIONAL LS-WITHDRAWAL-AMOUNT
+019600     OPTIONAL LS-OPERATOR-ID
+019700     OPTIONAL LS-BRANCH-ID
+019800     OPTIONAL LS-RETURN-CODE.
+019900*================================================================
+020000 0000-MAINLINE.
+020100     PERFORM 1000-INITIALIZE
+020200         THRU 1000-INITIALIZE-EXIT
+020300     PERFORM 2000-PROCESS-WITHDRAWAL
+020400         THRU 2000-PROCESS-WITHDRAWAL-EXIT
+020500     PERFORM 9999-EXIT
+020600         THRU 9999-EXIT-EXIT
+020700     GOBACK.
+020800*----------------------------------------------------------------
+020900*  1000-INITIALIZE  --  OPEN FILES, ACCEPT THE WITHDRAWAL
+021000*  REQUEST.
+021100*----------------------------------------------------------------
+021200 1000-INITIALIZE.
+021300     OPEN I-O ACCOUNT-MASTER-FILE
+021400     IF WS-ACCTMAST-STATUS NOT = "00"
+021500         DISPLAY "WITHDRAWTRAN: UNABLE TO OPEN ACCOUNT MASTER, "
+021600             "STATUS = " WS-ACCTMAST-STATUS
+021700         GO TO 9999-EXIT
+021800     END-IF
+021900
+022000     OPEN EXTEND TRANSACTION-FILE
+022100     IF WS-TRANFILE-STATUS = "35"
+022200         CLOSE TRANSACTION-FILE
+022300         OPEN OUTPUT TRANSACTION-FILE
+022400     END-IF
+022500
+022600     OPEN EXTEND ACTIVITY-AUDIT-FILE
+022700     IF WS-ACTAUDIT-STATUS = "35"
+022800         CLOSE ACTIVITY-AUDIT-FILE
+022900         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+023000     END-IF
+023100
+023200     OPEN EXTEND FRAUD-REVIEW-QUEUE-FILE
+023300     IF WS-FRAUDQUE-STATUS = "35"
+023400         CLOSE FRAUD-REVIEW-QUEUE-FILE
+023500         OPEN OUTPUT FRAUD-REVIEW-QUEUE-FILE
+023600     END-IF
+023700
+023800     IF LS-ACCT-NUMBER NOT = ZERO
+023900         MOVE LS-ACCT-NUMBER TO AM-ACCT-NUMBER
+024000     ELSE
+024100         DISPLAY "ENTER ACCOUNT NUMBER: "
+024200         ACCEPT AM-ACCT-NUMBER
+024300     END-IF
+024400     IF ADDRESS OF LS-OPERATOR-ID = NULL
+024500         DISPLAY "ENTER OPERATOR ID: "
+024600         ACCEPT WS-OPERATOR-ID
+024700     ELSE
+024800         MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID
+024900     END-IF
+025000     IF ADDRESS OF LS-BRANCH-ID = NULL
+025100         DISPLAY "ENTER BRANCH ID: "
+025200         ACCEPT WS-BRANCH-ID
+025300     ELSE
+025400         MOVE LS-BRANCH-ID TO WS-BRANCH-ID
+025500     END-IF
+025600     IF ADDRESS OF LS-WITHDRAWAL-AMOUNT = NULL
+025700         DISPLAY "ENTER WITHDRAWAL AMOUNT: "
+025800         ACCEPT WS-WITHDRAWAL-AMOUNT
+025900     ELSE
+026000         MOVE LS-WITHDRAWAL-AMOUNT TO WS-WITHDRAWAL-AMOUNT
+026100     END-IF
+026200     IF ADDRESS OF LS-RETURN-CODE NOT = NULL
+026300         SET LS-WITHDRAWAL-REJECTED TO TRUE
+026400     END-IF
+026500     .
+026600 1000-INITIALIZE-EXIT.
+026700     EXIT.
+026800*----------------------------------------------------------------
+026900*  2000-PROCESS-WITHDRAWAL  --  READ, VALIDATE, POST, LOG.
+027000*----------------------------------------------------------------
+027100 2000-PROCESS-WITHDRAWAL.
+027200     CALL "ACCT-CHECK-DIGIT" USING AM-ACCT-NUMBER
+027300         WS-CHECK-DIGIT-FLAG
+027400     IF WS-CHECK-DIGIT-INVALID
+027500         DISPLAY "ACCOUNT NUMBER FAILED CHECK DIGIT VALIDATION"
+027600         GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+027700     END-IF
+027800
+027900     READ ACCOUNT-MASTER-FILE
+028000         KEY IS AM-ACCT-NUMBER
+028100         INVALID KEY
+028200             DISPLAY "ACCOUNT NOT FOUND ON MASTER FILE"
+028300             GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+028400     END-READ
+028500
+028600     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+028700     IF STATUS-FROZEN OR STATUS-CLOSED
+028800         DISPLAY "WITHDRAWAL REJECTED - ACCOUNT IS FROZEN OR "
+028900             "CLOSED"
+029000         GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+029100     END-IF
+029200
+029300     CALL "EDIT-CHECK-AMOUNT" USING "W" WS-WITHDRAWAL-AMOUNT
+029400         WS-EDIT-VALID-FLAG WS-EDIT-CONFIRM-FLAG
+029500     IF WS-EDIT-INVALID
+029600         DISPLAY "INVALID WITHDRAWAL AMOUNT"
+029700         GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+029800     END-IF
+029900
+030000     IF WS-EDIT-CONFIRM-REQUIRED
+030100         DISPLAY "LARGE WITHDRAWAL AMOUNT - CONFIRM (Y/N): "
+030200         ACCEPT WS-CONFIRM-RESPONSE
+030300         IF WS-CONFIRM-RESPONSE NOT = "Y"
+030400             DISPLAY "WITHDRAWAL CANCELLED BY OPERATOR"
+030500             GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+030600         END-IF
+030700     END-IF
+030800
+030900     IF (AM-BALANCE - WS-WITHDRAWAL-AMOUNT)
+031000             < (0 - AM-OVERDRAFT-LIMIT)
+031100         DISPLAY "WITHDRAWAL REJECTED - INSUFFICIENT BALANCE"
+031200         GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+031300     END-IF
+031400
+031500     IF AM-IS-MINOR-ACCOUNT
+031600             AND WS-WITHDRAWAL-AMOUNT > AM-MINOR-WITHDRAWAL-CAP
+031700         DISPLAY "WITHDRAWAL REJECTED - EXCEEDS MINOR STANDALONE "
+031800             "WITHDRAWAL CAP OF " AM-MINOR-WITHDRAWAL-CAP
+031900         GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+032000     END-IF
+032100
+032200     SET CT-IDX TO 1
+032300     SEARCH CT-ENTRY
+032400         AT END
+032500             DISPLAY "WITHDRAWAL REJECTED - CURRENCY CODE "
+032600                 AM-CURRENCY-CODE " NOT ON THE CURRENCY TABLE"
+032700             GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+032800         WHEN CT-CURRENCY-CODE (CT-IDX) = AM-CURRENCY-CODE
+032900             CONTINUE
+033000     END-SEARCH
+033100
+033200     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+033300
+033400     IF AM-DAILY-WITHDRAWN-DATE NOT = WS-TS-DATE
+033500         MOVE ZERO TO AM-DAILY-WITHDRAWN-TOTAL
+033600         MOVE ZERO TO AM-DAILY-WITHDRAWAL-CNT
+033700         MOVE WS-TS-DATE TO AM-DAILY-WITHDRAWN-DATE
+033800     END-IF
+033900
+034000     IF AM-DAILY-WITHDRAWN-TOTAL + WS-WITHDRAWAL-AMOUNT
+034100             > WS-DAILY-WITHDRAWAL-LIMIT
+034200         DISPLAY "WITHDRAWAL REJECTED - DAILY WITHDRAWAL LIMIT "
+034300             "EXCEEDED"
+034400         GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+034500     END-IF
+034600
+034700     MOVE AM-BALANCE TO WS-OLD-BALANCE
+034800     SUBTRACT WS-WITHDRAWAL-AMOUNT FROM AM-BALANCE
+034900     ADD WS-WITHDRAWAL-AMOUNT TO AM-DAILY-WITHDRAWN-TOTAL
+035000     ADD 1 TO AM-DAILY-WITHDRAWAL-CNT
+035100     MOVE WS-TS-DATE TO AM-LAST-ACTIVITY-DATE
+035200     REWRITE ACCOUNT-MASTER-RECORD
+035300         INVALID KEY
+035400             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+035500             GO TO 2000-PROCESS-WITHDRAWAL-EXIT
+035600     END-REWRITE
+035700
+035800     PERFORM 2100-WRITE-TRANSACTION-RECORD
+035900         THRU 2100-WRITE-TRANSACTION-RECORD-EXIT
+036000
+036100     CALL "GL-POSTING" USING AM-ACCT-NUMBER AM-TYPE-CODE "W"
+036200         WS-WITHDRAWAL-AMOUNT WS-OPERATOR-ID WS-GL-POST-FLAG
+036300
+036400     PERFORM 2300-WRITE-ACTIVITY-AUDIT-RECORD
+036500         THRU 2300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+036600
+036700     IF AM-DAILY-WITHDRAWAL-CNT > WS-VELOCITY-THRESHOLD
+036800         PERFORM 2400-WRITE-FRAUD-REVIEW-RECORD
+036900             THRU 2400-WRITE-FRAUD-REVIEW-RECORD-EXIT
+037000     END-IF
+037100
+037200     DISPLAY "WITHDRAWAL POSTED - NEW BALANCE = " AM-BALANCE
+037300     IF ADDRESS OF LS-RETURN-CODE NOT = NULL
+037400         SET LS-WITHDRAWAL-POSTED TO TRUE
+037500     END-IF
+037600     .
+037700 2000-PROCESS-WITHDRAWAL-EXIT.
+037800     EXIT.
+037900*----------------------------------------------------------------
+038000*  2100-WRITE-TRANSACTION-RECORD  --  APPEND TO THE DAILY
+038100*  TRANSACTION FILE.
+038200*----------------------------------------------------------------
+038300 2100-WRITE-TRANSACTION-RECORD.
+038400     MOVE WS-TS-TIME-OF-DAY      TO TR-TRAN-ID
+038500     MOVE AM-ACCT-NUMBER         TO TR-ACCT-NUMBER
+038600     SET TRAN-WITHDRAWAL        TO TRUE
+038700     MOVE WS-WITHDRAWAL-AMOUNT   TO TR-AMOUNT
+038800     MOVE WS-TS-DATE             TO TR-TRAN-DATE
+038900     MOVE WS-TS-TIME-OF-DAY (1:6) TO TR-TRAN-TIME
+039000     MOVE WS-OPERATOR-ID         TO TR-OPERATOR-ID
+039100     MOVE AM-CURRENCY-CODE       TO TR-CURRENCY-CODE
+039200     WRITE TRANSACTION-RECORD
+039300     .
+039400 2100-WRITE-TRANSACTION-RECORD-EXIT.
+039500     EXIT.
+039600*----------------------------------------------------------------
+039700*  2300-WRITE-ACTIVITY-AUDIT-RECORD  --  BEFORE/AFTER BALANCE TO
+039800*  THE SHARED ACTIVITY AUDIT LOG.
+039900*----------------------------------------------------------------
+040000 2300-WRITE-ACTIVITY-AUDIT-RECORD.
+040100     MOVE "WITHDRAWTRAN"   TO AL-PROGRAM-ID
+040200     MOVE AM-ACCT-NUMBER    TO AL-ACCT-NUMBER
+040300     MOVE WS-OPERATOR-ID    TO AL-OPERATOR-ID
+040400     MOVE WS-OLD-BALANCE    TO WS-AUDIT-EDIT-VALUE
+040500     MOVE WS-AUDIT-EDIT-VALUE TO AL-BEFORE-VALUE
+040600     MOVE AM-BALANCE        TO WS-AUDIT-EDIT-VALUE
+040700     MOVE WS-AUDIT-EDIT-VALUE TO AL-AFTER-VALUE
+040800     MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP
+040900     WRITE ACTIVITY-AUDIT-RECORD
+041000     .
+041100 2300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+041200     EXIT.
+041300*----------------------------------------------------------------
+041400*  2400-WRITE-FRAUD-REVIEW-RECORD  --  FLAG THE ACCOUNT ONTO THE
+041500*  FRAUD-REVIEW QUEUE.  THE WITHDRAWAL HAS ALREADY POSTED - THIS
+041600*  ONLY RECORDS THE PATTERN FOR AN ANALYST TO WORK.
+041700*----------------------------------------------------------------
+041800 2400-WRITE-FRAUD-REVIEW-RECORD.
+041900     MOVE AM-ACCT-NUMBER          TO FQ-ACCT-NUMBER
+042000     MOVE AM-CUSTOMER-NUMBER      TO FQ-CUSTOMER-NUMBER
+042100     MOVE WS-BRANCH-ID            TO FQ-BRANCH-ID
+042200     MOVE AM-DAILY-WITHDRAWAL-CNT TO FQ-WITHDRAWAL-COUNT
+042300     MOVE WS-WITHDRAWAL-AMOUNT    TO FQ-TRIGGERING-AMOUNT
+042400     MOVE WS-TS-DATE              TO FQ-FLAG-DATE
+042500     WRITE FRAUD-REVIEW-QUEUE-RECORD
+042600     DISPLAY "ACCOUNT FLAGGED FOR FRAUD REVIEW - WITHDRAWAL "
+042700         "COUNT = " AM-DAILY-WITHDRAWAL-CNT
+042800     .
+042900 2400-WRITE-FRAUD-REVIEW-RECORD-EXIT.
+043000     EXIT.
+043100*----------------------------------------------------------------
+043200*  9999-EXIT  --  COMMON PROGRAM EXIT.
+043300*----------------------------------------------------------------
+043400 9999-EXIT.
+043500     CLOSE ACCOUNT-MASTER-FILE
+043600     CLOSE TRANSACTION-FILE
+043700     CLOSE ACTIVITY-AUDIT-FILE
+043800     CLOSE FRAUD-REVIEW-QUEUE-FILE
+043900     .
+044000 9999-EXIT-EXIT.
+044100     EXIT.
