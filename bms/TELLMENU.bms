@@ -0,0 +1,113 @@
+000100*================================================================
+000200*  TELLMENU.BMS
+000300*  BMS MAPSET FOR THE TELLER WORKSTATION SCREEN - ACCOUNT LOOKUP,
+000400*  DEPOSIT/WITHDRAW/BALANCE-INQUIRY/PIN-CHANGE, ON-SCREEN RESULT
+000500*  CONFIRMATION.  ASSEMBLED BY DFHMAPS/DFHMAPC INTO THE LOAD
+000600*  LIBRARY (PHYSICAL MAP) AND INTO TELLMAP.CPY IN THE COPYBOOK
+000700*  LIBRARY (SYMBOLIC MAP) FOR TELLMENU.COB TO COPY.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION - REPLACES MENUBASED'S
+001100*                     ACCEPT-DRIVEN CONSOLE LOOP WITH A REAL
+001200*                     MAPPED SCREEN FOR THE TELLER TRANSACTION.
+001300*================================================================
+001400TELLMSET DFHMSD TYPE=&SYSPARM,                                   X
+001500               MODE=INOUT,                                       X
+001600               LANG=COBOL,                                       X
+001700               STORAGE=AUTO,                                     X
+001800               TIOAPFX=YES,                                      X
+001900               CTRL=FREEKB
+002000*----------------------------------------------------------------
+002100*  MAP TELLMAP - SINGLE-SCREEN TELLER WORKSTATION.
+002200*----------------------------------------------------------------
+002300TELLMAP  DFHMDI SIZE=(24,80),                                    X
+002400               LINE=1,                                           X
+002500               COLUMN=1
+002600*
+002700         DFHMDF POS=(1,1),                                       X
+002800               LENGTH=40,                                        X
+002900               ATTRB=(PROT,BRT),                                 X
+003000               INITIAL='RETAIL BANKING SYSTEMS - TELLER WORKSTATIO
+003100               N'
+003200*
+003300         DFHMDF POS=(3,1),                                       X
+003400               LENGTH=15,                                        X
+003500               ATTRB=(PROT,NORM),                                X
+003600               INITIAL='ACCOUNT NUMBER:'
+003700ACCTNOI  DFHMDF POS=(3,17),                                      X
+003800               LENGTH=10,                                        X
+003900               ATTRB=(UNPROT,NUM,IC),                            X
+004000               PICIN='9(10)'
+004100*
+004200         DFHMDF POS=(4,1),                                       X
+004300               LENGTH=15,                                        X
+004400               ATTRB=(PROT,NORM),                                X
+004500               INITIAL='TELLER PIN:'
+004600PINI     DFHMDF POS=(4,17),                                      X
+004700               LENGTH=4,                                         X
+004800               ATTRB=(UNPROT,NUM,DRK),                           X
+004900               PICIN='9(4)'
+005000*
+005100         DFHMDF POS=(6,1),                                       X
+005200               LENGTH=60,                                        X
+005300               ATTRB=(PROT,NORM),                                X
+005400               INITIAL='1=DEPOSIT  2=WITHDRAW  3=BALANCE INQUIRY  X
+005500               4=PIN CHANGE  9=END'
+005600         DFHMDF POS=(7,1),                                       X
+005700               LENGTH=15,                                        X
+005800               ATTRB=(PROT,NORM),                                X
+005900               INITIAL='OPTION:'
+006000OPTIONI  DFHMDF POS=(7,17),                                      X
+006100               LENGTH=1,                                         X
+006200               ATTRB=(UNPROT,NUM),                               X
+006300               PICIN='9'
+006400*
+006500         DFHMDF POS=(9,1),                                       X
+006600               LENGTH=15,                                        X
+006700               ATTRB=(PROT,NORM),                                X
+006800               INITIAL='AMOUNT:'
+006900AMOUNTI  DFHMDF POS=(9,17),                                      X
+007000               LENGTH=12,                                        X
+007100               ATTRB=(UNPROT,NUM),                               X
+007200               PICIN='9(9)V99',                                  X
+007300               PICOUT='ZZZZZZZZ9.99'
+007400*
+007500         DFHMDF POS=(10,1),                                      X
+007600               LENGTH=15,                                        X
+007700               ATTRB=(PROT,NORM),                                X
+007800               INITIAL='NEW PIN:'
+007900NEWPINI  DFHMDF POS=(10,17),                                     X
+008000               LENGTH=4,                                         X
+008100               ATTRB=(UNPROT,NUM,DRK),                           X
+008200               PICIN='9(4)'
+008300*
+008400         DFHMDF POS=(11,1),                                      X
+008500               LENGTH=20,                                        X
+008600               ATTRB=(PROT,NORM),                                X
+008700               INITIAL='ACCOUNT STATUS:'
+008800STATOUT  DFHMDF POS=(11,22),                                     X
+008900               LENGTH=10,                                        X
+009000               ATTRB=(PROT,NORM)
+009100*
+009200         DFHMDF POS=(12,1),                                      X
+009300               LENGTH=20,                                        X
+009400               ATTRB=(PROT,NORM),                                X
+009500               INITIAL='CURRENT BALANCE:'
+009600BALOUT   DFHMDF POS=(12,22),                                     X
+009700               LENGTH=15,                                        X
+009800               ATTRB=(PROT,NORM)
+009900*
+010000         DFHMDF POS=(21,1),                                      X
+010100               LENGTH=79,                                        X
+010200               ATTRB=(PROT,BRT),                                 X
+010300               INITIAL=' '
+010400MSGOUT   DFHMDF POS=(21,1),                                      X
+010500               LENGTH=79,                                        X
+010600               ATTRB=(PROT,BRT)
+010700*
+010800         DFHMDF POS=(24,1),                                      X
+010900               LENGTH=79,                                        X
+011000               ATTRB=(PROT,NORM),                                X
+011100               INITIAL='PF3=END  ENTER=SUBMIT'
+011200*
+011300         DFHMSD TYPE=FINAL
