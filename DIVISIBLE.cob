@@ -1,15 +1,77 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DIVISIBLE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 I    PIC 9(4).
-       PROCEDURE DIVISION.
-           DISPLAY "Numbers divisible by 2, 3 and 17 from 1 to 1000:"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000
-               IF FUNCTION MOD(I, 2) = 0
-                  AND FUNCTION MOD(I, 3) = 0
-                  AND FUNCTION MOD(I, 17) = 0
-                   DISPLAY I
-               END-IF
-           END-PERFORM
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    DIVISIBLE.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-09-28.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-09-28  RPK  ORIGINAL - DISPLAYED NUMBERS 1 TO 1000
+001300*                     DIVISIBLE BY 2, 3 AND 17.
+001400*    2026-08-09  RPK  SAME MODULUS LOGIC NOW DRIVES A BATCH-JOB
+001500*                     SCHEDULING CALENDAR - EACH JOB DECLARES THE
+001600*                     CYCLE-DAY MODULUS IT RUNS ON IN JOBCAL, AND
+001700*                     THIS PROGRAM REPORTS WHICH JOBS FIRE ON A
+001800*                     GIVEN CALENDAR DAY NUMBER INSTEAD OF
+001900*                     LISTING BARE DIVISIBLE NUMBERS.
+002000*================================================================
+002100 DATA DIVISION.
+002200 WORKING-STORAGE SECTION.
+002300*----------------------------------------------------------------
+002400*  THE JOB CALENDAR REFERENCE TABLE (SEE JOBCAL.CPY).
+002500*----------------------------------------------------------------
+002600     COPY JOBCAL.
+002700*----------------------------------------------------------------
+002800 01  WS-WORK-FIELDS.
+002900     05  WS-CALENDAR-DAY           PIC 9(04).
+003000     05  WS-JOBS-DUE-TODAY         PIC 9(02) COMP VALUE 0.
+003100*================================================================
+003200 PROCEDURE DIVISION.
+003300*================================================================
+003400 0000-MAINLINE.
+003500     PERFORM 1000-INITIALIZE
+003600         THRU 1000-INITIALIZE-EXIT
+003700     PERFORM 2000-REPORT-JOBS-DUE
+003800         THRU 2000-REPORT-JOBS-DUE-EXIT
+003900     STOP RUN.
+004000*----------------------------------------------------------------
+004100*  1000-INITIALIZE  --  ACCEPT THE CALENDAR DAY TO CHECK.
+004200*----------------------------------------------------------------
+004300 1000-INITIALIZE.
+004400     DISPLAY "ENTER CALENDAR DAY NUMBER: "
+004500     ACCEPT WS-CALENDAR-DAY
+004600     .
+004700 1000-INITIALIZE-EXIT.
+004800     EXIT.
+004900*----------------------------------------------------------------
+005000*  2000-REPORT-JOBS-DUE  --  WALK THE JOB CALENDAR TABLE AND
+005100*  REPORT EVERY JOB WHOSE CYCLE-DAY MODULUS DIVIDES THE DAY.
+005200*----------------------------------------------------------------
+005300 2000-REPORT-JOBS-DUE.
+005400     DISPLAY "JOBS DUE ON CALENDAR DAY " WS-CALENDAR-DAY ":"
+005500     PERFORM 2100-CHECK-ONE-JOB
+005600         THRU 2100-CHECK-ONE-JOB-EXIT
+005700         VARYING JC-IDX FROM 1 BY 1
+005800         UNTIL JC-IDX > 3
+005900     IF WS-JOBS-DUE-TODAY = ZERO
+006000         DISPLAY "    NO SCHEDULED JOBS FIRE ON THIS DAY"
+006100     END-IF
+006200     .
+006300 2000-REPORT-JOBS-DUE-EXIT.
+006400     EXIT.
+006500*----------------------------------------------------------------
+006600*  2100-CHECK-ONE-JOB  --  ONE CALENDAR ENTRY.
+006700*----------------------------------------------------------------
+006800 2100-CHECK-ONE-JOB.
+006900     IF FUNCTION MOD(WS-CALENDAR-DAY, JC-CYCLE-MODULUS (JC-IDX))
+007000             = 0
+007100         DISPLAY "    " JC-JOB-ID (JC-IDX) "  "
+007200             JC-JOB-NAME (JC-IDX)
+007300         ADD 1 TO WS-JOBS-DUE-TODAY
+007400     END-IF
+007500     .
+007600 2100-CHECK-ONE-JOB-EXIT.
+007700     EXIT.
