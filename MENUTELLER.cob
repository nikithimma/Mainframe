@@ -0,0 +1,550 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    TELLMENU.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  CICS PSEUDO-CONVERSATIONAL
+001300*                     TELLER TRANSACTION (TRANID TELR) REPLACING
+001400*                     MENUBASED'S ACCEPT-DRIVEN CONSOLE LOOP WITH
+001500*                     THE TELLMAP MAPPED SCREEN (SEE BMS/TELLMENU.
+001600*                     BMS AND COPYBOOKS/TELLMAP.CPY) - ACCOUNT
+001700*                     LOOKUP WITH ON-SCREEN STATUS/BALANCE, THEN
+001800*                     DEPOSIT, WITHDRAW, BALANCE INQUIRY OR PIN
+001900*                     CHANGE, WITH THE RESULT OF EVERY ACTION
+002000*                     CONFIRMED BACK ON THE SAME SCREEN.  SESSION
+002100*                     STATE (ACCOUNT NUMBER LOOKED UP SO FAR) IS
+002200*                     CARRIED ACROSS PSEUDO-CONVERSATIONAL
+002300*                     RETURN/RECEIVE PAIRS IN THE COMMAREA RATHER
+002400*                     THAN STAYING TASK-ATTACHED, SINCE A CICS
+002500*                     TASK DOES NOT HOLD THE TERMINAL BETWEEN
+002600*                     SCREEN SENDS.  DEPOSIT/WITHDRAW/BALANCE AND
+002700*                     THE PIN CHECK ARE RE-IMPLEMENTED HERE
+002800*                     AGAINST THE ACCOUNT MASTER AND PIN MASTER
+002900*                     DIRECTLY VIA EXEC CICS READ/REWRITE RATHER
+003000*                     THAN
+003100*                     CALLING DEPOSITTRAN/WITHDRAWTRAN/PINVERIFY,
+003200*                     BECAUSE THOSE PROGRAMS ACCEPT/DISPLAY AT A
+003300*                     CONSOLE AND OPEN/CLOSE THEIR OWN FILES ON
+003400*                     EVERY CALL, NEITHER OF WHICH IS VALID UNDER
+003500*                     CICS (FILES STAY OPEN VIA THE FCT AND A
+003600*                     TRANSACTION HAS NO CONSOLE).  THE POSTING
+003700*                     RULES THEMSELVES - FROZEN/CLOSED REJECTION,
+003800*                     OVERDRAFT LIMIT, DAILY WITHDRAWAL LIMIT, GL
+003900*                     POSTING, ACTIVITY AUDIT, CURRENCY LOOKUP -
+004000*                     ARE THE SAME RULES DEPOSITTRAN/WITHDRAWTRAN
+004100*                     ENFORCE, KEPT IN STEP BY HAND SINCE THEY ARE
+004200*                     NOW DUPLICATED FOR THE CICS FRONT END.
+004300*                     MENUBASED'S CONSOLE LOOP IS LEFT IN PLACE
+004400*                     FOR SITES RUNNING WITHOUT CICS.
+004500*    2026-08-09  RPK  2200-VERIFY-PIN WAS NOT ACTUALLY KEEPING
+004600*                     STEP WITH PINVERIFY'S THREE-STRIKE LOCKOUT -
+004700*                     IT NEVER CHECKED STATUS-BLOCKED AND NEVER
+004800*                     COUNTED A WRONG PIN.  IT NOW REJECTS AN
+004900*                     ALREADY-BLOCKED ACCOUNT OUTRIGHT, COUNTS
+005000*                     CONSECUTIVE WRONG PINS ON
+005100*                     PM-FAILED-ATTEMPTS, BLOCKS THE ACCOUNT AT
+005200*                     THE SAME THRESHOLD
+005300*                     PINVERIFY USES, AND RESETS THE COUNTER ON A
+005400*                     CORRECT PIN.
+005500*    2026-08-09  RPK  SEND MAP/RECEIVE MAP CALLS WERE MISSING THE
+005600*                     FROM/INTO CLAUSES.  3000-DO-DEPOSIT NOW
+005700*                     WRITES A CTR RECORD ON A LARGE CASH DEPOSIT
+005800*                     AND 4000-DO-WITHDRAWAL NOW ENFORCES THE
+005900*                     MINOR STANDALONE WITHDRAWAL CAP AND FLAGS
+006000*                     THE DAILY WITHDRAWAL VELOCITY THE SAME WAY
+006100*                     WITHDRAWTRAN DOES, INSTEAD OF JUST CLAIMING
+006200*                     PARITY WITH IT IN A COMMENT.
+006300*================================================================
+006400 ENVIRONMENT DIVISION.
+006500*================================================================
+006600 DATA DIVISION.
+006700 WORKING-STORAGE SECTION.
+006800*----------------------------------------------------------------
+006900*  BMS SYMBOLIC MAP AND STANDARD CICS ATTRIBUTE/AID COPYBOOKS.
+007000*----------------------------------------------------------------
+007100     COPY TELLMAP.
+007200     COPY DFHAID.
+007300     COPY DFHBMSCA.
+007400*----------------------------------------------------------------
+007500*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+007600*----------------------------------------------------------------
+007700     COPY ACCTSTAT.
+007800*----------------------------------------------------------------
+007900*  CURRENCY REFERENCE TABLE (SHARED).
+008000*----------------------------------------------------------------
+008100     COPY CURRTAB.
+008200*----------------------------------------------------------------
+008300*  RECORD LAYOUTS FOR THE CICS-MANAGED FILES (NO FILE-CONTROL/FD
+008400*  UNDER CICS - FILES ARE DEFINED TO THE FCT AND OPENED BY CICS).
+008500*----------------------------------------------------------------
+008600 01  ACCOUNT-MASTER-RECORD.
+008700     COPY ACCTMAST.
+008800 01  TRANSACTION-RECORD.
+008900     COPY TRANREC.
+009000 01  PIN-MASTER-RECORD.
+009100     COPY PINMAST.
+009200 01  ACTIVITY-LOG-RECORD.
+009300     COPY ACTAUDREC.
+009400 01  CTR-RECORD.
+009500     COPY CTRREC.
+009600 01  FRAUD-REVIEW-RECORD.
+009700     COPY FRAUDREC.
+009800*----------------------------------------------------------------
+009900 01  WS-WORK-FIELDS.
+010000     05  WS-RESP                   PIC S9(8) COMP.
+010100     05  WS-TRAN-ID                PIC 9(08).
+010200     05  WS-OLD-BALANCE            PIC S9(09)V99.
+010300     05  WS-DAILY-WITHDRAWAL-LIMIT PIC 9(09)V99 VALUE 50000.00.
+010400     05  WS-LARGE-DEPOSIT-THRESHOLD
+010500                                   PIC S9(09)V99 VALUE 10000.00.
+010600     05  WS-VELOCITY-THRESHOLD     PIC 9(04) VALUE 0005.
+010700     05  WS-CURRENT-DATE           PIC 9(08).
+010800     05  WS-CURRENT-TIME           PIC 9(06).
+010900     05  WS-GL-POST-FLAG           PIC X.
+011000     05  WS-TELLER-ID              PIC X(08) VALUE "TELLER".
+011100     05  WS-ACCT-FOUND-FLAG        PIC X.
+011200         88  ACCT-FOUND-ON-FILE    VALUE 'Y'.
+011300         88  ACCT-NOT-FOUND-ON-FILE VALUE 'N'.
+011400     05  WS-PIN-VERIFIED-FLAG      PIC X.
+011500         88  PIN-IS-VERIFIED       VALUE 'Y'.
+011600         88  PIN-NOT-VERIFIED      VALUE 'N'.
+011700     05  WS-CURRENCY-VALID-FLAG    PIC X.
+011800         88  CURRENCY-IS-VALID     VALUE 'Y'.
+011900         88  CURRENCY-IS-INVALID   VALUE 'N'.
+012000     05  WS-ENTERED-PIN-HASH       PIC 9(10).
+012100     05  WS-LOCKOUT-THRESHOLD      PIC 9(02) VALUE 3.
+012200     05  WS-OLD-FAILED-ATTEMPTS    PIC 9(02).
+012300*----------------------------------------------------------------
+012400*  COMMAREA CARRIED ACROSS PSEUDO-CONVERSATIONAL SCREEN TURNS -
+012500*  JUST THE ACCOUNT NUMBER ALREADY LOOKED UP THIS SESSION, IF
+012600*  ANY, SO A RETURNING TASK DOES NOT HAVE TO RE-KEY IT.
+012700*----------------------------------------------------------------
+012800 01  WS-COMMAREA.
+012900     05  CA-ACCT-NUMBER            PIC 9(10).
+013000     05  CA-FIRST-TIME-FLAG        PIC X.
+013100         88  CA-IS-FIRST-TIME      VALUE 'Y'.
+013200*================================================================
+013300 LINKAGE SECTION.
+013400 01  DFHCOMMAREA                   PIC X(11).
+013500*================================================================
+013600 PROCEDURE DIVISION.
+013700*================================================================
+013800 0000-MAINLINE.
+013900     IF EIBCALEN = ZERO
+014000         MOVE 'Y' TO CA-FIRST-TIME-FLAG
+014100         MOVE ZERO TO CA-ACCT-NUMBER
+014200     ELSE
+014300         MOVE DFHCOMMAREA TO WS-COMMAREA
+014400         MOVE 'N' TO CA-FIRST-TIME-FLAG
+014500     END-IF
+014600
+014700     IF CA-IS-FIRST-TIME
+014800         PERFORM 1000-SEND-BLANK-SCREEN
+014900             THRU 1000-SEND-BLANK-SCREEN-EXIT
+015000     ELSE
+015100         PERFORM 2000-RECEIVE-AND-PROCESS
+015200             THRU 2000-RECEIVE-AND-PROCESS-EXIT
+015300     END-IF
+015400
+015500     MOVE CA-ACCT-NUMBER TO CA-ACCT-NUMBER OF WS-COMMAREA
+015600     EXEC CICS RETURN
+015700         TRANSID('TELR')
+015800         COMMAREA(WS-COMMAREA)
+015900     END-EXEC
+016000     GOBACK.
+016100*----------------------------------------------------------------
+016200*  1000-SEND-BLANK-SCREEN  --  FIRST ENTRY TO THE TRANSACTION.
+016300*----------------------------------------------------------------
+016400 1000-SEND-BLANK-SCREEN.
+016500     MOVE LOW-VALUES TO TELLMAPO
+016600     EXEC CICS SEND MAP('TELLMAP')
+016700         MAPSET('TELLMSET')
+016800         FROM(TELLMAPO)
+016900         ERASE
+017000     END-EXEC
+017100     .
+017200 1000-SEND-BLANK-SCREEN-EXIT.
+017300     EXIT.
+017400*----------------------------------------------------------------
+017500*  2000-RECEIVE-AND-PROCESS  --  READ THE TELLER'S INPUT AND
+017600*  CARRY OUT THE REQUESTED ACTION.
+017700*----------------------------------------------------------------
+017800 2000-RECEIVE-AND-PROCESS.
+017900     EXEC CICS RECEIVE MAP('TELLMAP')
+018000         MAPSET('TELLMSET')
+018100         INTO(TELLMAPI)
+018200         RESP(WS-RESP)
+018300     END-EXEC
+018400
+018500     MOVE SPACES TO MSGOUTO
+018600     MOVE ACCTNOI TO CA-ACCT-NUMBER
+018700
+018800     PERFORM 2100-LOOKUP-ACCOUNT
+018900         THRU 2100-LOOKUP-ACCOUNT-EXIT
+019000     IF NOT ACCT-FOUND-ON-FILE
+019100         GO TO 2000-RECEIVE-AND-PROCESS-EXIT
+019200     END-IF
+019300
+019400     PERFORM 2200-VERIFY-PIN
+019500         THRU 2200-VERIFY-PIN-EXIT
+019600     IF NOT PIN-IS-VERIFIED
+019700         GO TO 2000-RECEIVE-AND-PROCESS-EXIT
+019800     END-IF
+019900
+020000     EVALUATE OPTIONI
+020100         WHEN 1
+020200             PERFORM 3000-DO-DEPOSIT THRU 3000-DO-DEPOSIT-EXIT
+020300         WHEN 2
+020400             PERFORM 4000-DO-WITHDRAWAL
+020500                 THRU 4000-DO-WITHDRAWAL-EXIT
+020600         WHEN 3
+020700             CONTINUE
+020800         WHEN 4
+020900             PERFORM 5000-DO-PIN-CHANGE
+021000                 THRU 5000-DO-PIN-CHANGE-EXIT
+021100         WHEN 9
+021200             EXEC CICS RETURN END-EXEC
+021300         WHEN OTHER
+021400             MOVE "INVALID OPTION" TO MSGOUTO
+021500     END-EVALUATE
+021600
+021700     PERFORM 6000-SEND-RESULT-SCREEN
+021800         THRU 6000-SEND-RESULT-SCREEN-EXIT
+021900     .
+022000 2000-RECEIVE-AND-PROCESS-EXIT.
+022100     EXIT.
+022200*----------------------------------------------------------------
+022300*  2100-LOOKUP-ACCOUNT  --  READ THE ACCOUNT MASTER, SHOW STATUS
+022400*  AND BALANCE ON THE SCREEN EVEN IF THE REQUEST FAILS LATER.
+022500*----------------------------------------------------------------
+022600 2100-LOOKUP-ACCOUNT.
+022700     SET ACCT-NOT-FOUND-ON-FILE TO TRUE
+022800     EXEC CICS READ FILE('ACCTMAST')
+022900         INTO(ACCOUNT-MASTER-RECORD)
+023000         RIDFLD(ACCTNOI)
+023100         RESP(WS-RESP)
+023200     END-EXEC
+023300
+023400     IF WS-RESP NOT = DFHRESP(NORMAL)
+023500         MOVE "ACCOUNT NOT FOUND" TO MSGOUTO
+023600         PERFORM 6000-SEND-RESULT-SCREEN
+023700             THRU 6000-SEND-RESULT-SCREEN-EXIT
+023800         GO TO 2100-LOOKUP-ACCOUNT-EXIT
+023900     END-IF
+024000
+024100     SET ACCT-FOUND-ON-FILE TO TRUE
+024200     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+024300     MOVE ACCT-STATUS-CODE TO STATOUTO
+024400     MOVE AM-BALANCE TO BALOUTO
+024500     .
+024600 2100-LOOKUP-ACCOUNT-EXIT.
+024700     EXIT.
+024800*----------------------------------------------------------------
+024900*  2200-VERIFY-PIN  --  CONFIRM THE TELLER-ENTERED PIN AGAINST
+025000*  THE PIN MASTER BEFORE ANY MONEY MOVES.
+025100*----------------------------------------------------------------
+025200 2200-VERIFY-PIN.
+025300     SET PIN-NOT-VERIFIED TO TRUE
+025400     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+025500     IF STATUS-BLOCKED
+025600         MOVE "ACCOUNT BLOCKED - BRANCH MANAGER OVERRIDE "
+025700             "REQUIRED" TO MSGOUTO
+025800         PERFORM 6000-SEND-RESULT-SCREEN
+025900             THRU 6000-SEND-RESULT-SCREEN-EXIT
+026000         GO TO 2200-VERIFY-PIN-EXIT
+026100     END-IF
+026200     EXEC CICS READ FILE('PINMAST')
+026300         INTO(PIN-MASTER-RECORD)
+026400         RIDFLD(ACCTNOI)
+026500         RESP(WS-RESP)
+026600     END-EXEC
+026700
+026800     IF WS-RESP NOT = DFHRESP(NORMAL)
+026900         MOVE "NO PIN ON FILE FOR THIS ACCOUNT" TO MSGOUTO
+027000         PERFORM 6000-SEND-RESULT-SCREEN
+027100             THRU 6000-SEND-RESULT-SCREEN-EXIT
+027200         GO TO 2200-VERIFY-PIN-EXIT
+027300     END-IF
+027400
+027500     MOVE PM-FAILED-ATTEMPTS TO WS-OLD-FAILED-ATTEMPTS
+027600     CALL "PIN-HASH-COMPUTE" USING PINI WS-ENTERED-PIN-HASH
+027700     IF WS-ENTERED-PIN-HASH NOT = PM-PIN-HASH
+027800         ADD 1 TO PM-FAILED-ATTEMPTS
+027900         EXEC CICS REWRITE FILE('PINMAST')
+028000             FROM(PIN-MASTER-RECORD)
+028100             RESP(WS-RESP)
+028200         END-EXEC
+028300         IF PM-FAILED-ATTEMPTS >= WS-LOCKOUT-THRESHOLD
+028400             SET STATUS-BLOCKED TO TRUE
+028500             MOVE ACCT-STATUS-CODE TO AM-STATUS-CODE
+028600             EXEC CICS REWRITE FILE('ACCTMAST')
+028700                 FROM(ACCOUNT-MASTER-RECORD)
+028800                 RESP(WS-RESP)
+028900             END-EXEC
+029000             MOVE "INCORRECT PIN - ACCOUNT NOW BLOCKED" TO MSGOUTO
+029100         ELSE
+029200             MOVE "INCORRECT PIN" TO MSGOUTO
+029300         END-IF
+029400         PERFORM 6000-SEND-RESULT-SCREEN
+029500             THRU 6000-SEND-RESULT-SCREEN-EXIT
+029600         GO TO 2200-VERIFY-PIN-EXIT
+029700     END-IF
+029800
+029900     IF PM-FAILED-ATTEMPTS NOT = 0
+030000         MOVE 0 TO PM-FAILED-ATTEMPTS
+030100         EXEC CICS REWRITE FILE('PINMAST')
+030200             FROM(PIN-MASTER-RECORD)
+030300             RESP(WS-RESP)
+030400         END-EXEC
+030500     END-IF
+030600     SET PIN-IS-VERIFIED TO TRUE
+030700     .
+030800 2200-VERIFY-PIN-EXIT.
+030900     EXIT.
+031000*----------------------------------------------------------------
+031100*  3000-DO-DEPOSIT  --  SAME RULES AS DEPOSITTRAN.
+031200*----------------------------------------------------------------
+031300 3000-DO-DEPOSIT.
+031400     IF STATUS-FROZEN OR STATUS-CLOSED
+031500         MOVE "DEPOSIT REJECTED - ACCOUNT IS FROZEN OR CLOSED"
+031600             TO MSGOUTO
+031700         GO TO 3000-DO-DEPOSIT-EXIT
+031800     END-IF
+031900     IF AMOUNTI NOT > ZERO
+032000         MOVE "INVALID DEPOSIT AMOUNT" TO MSGOUTO
+032100         GO TO 3000-DO-DEPOSIT-EXIT
+032200     END-IF
+032300
+032400     PERFORM 7000-LOOKUP-CURRENCY
+032500         THRU 7000-LOOKUP-CURRENCY-EXIT
+032600     IF NOT CURRENCY-IS-VALID
+032700         GO TO 3000-DO-DEPOSIT-EXIT
+032800     END-IF
+032900
+033000     EXEC CICS ASKTIME END-EXEC
+033100     EXEC CICS FORMATTIME ABSTIME(EIBTIME)
+033200         YYYYMMDD(WS-CURRENT-DATE)
+033300         TIME(WS-CURRENT-TIME)
+033400     END-EXEC
+033500
+033600     MOVE AM-BALANCE TO WS-OLD-BALANCE
+033700     ADD AMOUNTI TO AM-BALANCE
+033800     MOVE WS-CURRENT-DATE TO AM-LAST-ACTIVITY-DATE
+033900     EXEC CICS REWRITE FILE('ACCTMAST')
+034000         FROM(ACCOUNT-MASTER-RECORD)
+034100         RESP(WS-RESP)
+034200     END-EXEC
+034300
+034400     SET TRAN-DEPOSIT TO TRUE
+034500     PERFORM 8000-WRITE-TRANSACTION
+034600         THRU 8000-WRITE-TRANSACTION-EXIT
+034700
+034800     CALL "GL-POSTING" USING AM-ACCT-NUMBER AM-TYPE-CODE "D"
+034900         AMOUNTI WS-TELLER-ID WS-GL-POST-FLAG
+035000
+035100     IF AMOUNTI >= WS-LARGE-DEPOSIT-THRESHOLD
+035200         PERFORM 8100-WRITE-CTR-RECORD
+035300             THRU 8100-WRITE-CTR-RECORD-EXIT
+035400     END-IF
+035500
+035600     MOVE AM-BALANCE TO BALOUTO
+035700     MOVE "DEPOSIT POSTED" TO MSGOUTO
+035800     .
+035900 3000-DO-DEPOSIT-EXIT.
+036000     EXIT.
+036100*----------------------------------------------------------------
+036200*  4000-DO-WITHDRAWAL  --  SAME RULES AS WITHDRAWTRAN (DAILY
+036300*  LIMIT, OVERDRAFT LIMIT, MINOR STANDALONE WITHDRAWAL CAP AND
+036400*  VELOCITY/FRAUD-REVIEW CHECK).
+036500*----------------------------------------------------------------
+036600 4000-DO-WITHDRAWAL.
+036700     IF STATUS-FROZEN OR STATUS-CLOSED
+036800         MOVE "WITHDRAWAL REJECTED - ACCOUNT IS FROZEN OR CLOSED"
+036900             TO MSGOUTO
+037000         GO TO 4000-DO-WITHDRAWAL-EXIT
+037100     END-IF
+037200     IF AMOUNTI NOT > ZERO
+037300         MOVE "INVALID WITHDRAWAL AMOUNT" TO MSGOUTO
+037400         GO TO 4000-DO-WITHDRAWAL-EXIT
+037500     END-IF
+037600     IF (AM-BALANCE - AMOUNTI) < (0 - AM-OVERDRAFT-LIMIT)
+037700         MOVE "WITHDRAWAL REJECTED - INSUFFICIENT BALANCE"
+037800             TO MSGOUTO
+037900         GO TO 4000-DO-WITHDRAWAL-EXIT
+038000     END-IF
+038100
+038200     IF AM-IS-MINOR-ACCOUNT AND AMOUNTI > AM-MINOR-WITHDRAWAL-CAP
+038300         MOVE "WITHDRAWAL REJECTED - EXCEEDS MINOR WITHDRAWAL CAP"
+038400             TO MSGOUTO
+038500         GO TO 4000-DO-WITHDRAWAL-EXIT
+038600     END-IF
+038700
+038800     PERFORM 7000-LOOKUP-CURRENCY
+038900         THRU 7000-LOOKUP-CURRENCY-EXIT
+039000     IF NOT CURRENCY-IS-VALID
+039100         GO TO 4000-DO-WITHDRAWAL-EXIT
+039200     END-IF
+039300
+039400     EXEC CICS ASKTIME END-EXEC
+039500     EXEC CICS FORMATTIME ABSTIME(EIBTIME)
+039600         YYYYMMDD(WS-CURRENT-DATE)
+039700         TIME(WS-CURRENT-TIME)
+039800     END-EXEC
+039900
+040000     IF AM-DAILY-WITHDRAWN-DATE NOT = WS-CURRENT-DATE
+040100         MOVE ZERO TO AM-DAILY-WITHDRAWN-TOTAL
+040200         MOVE ZERO TO AM-DAILY-WITHDRAWAL-CNT
+040300         MOVE WS-CURRENT-DATE TO AM-DAILY-WITHDRAWN-DATE
+040400     END-IF
+040500     IF AM-DAILY-WITHDRAWN-TOTAL + AMOUNTI
+040600             > WS-DAILY-WITHDRAWAL-LIMIT
+040700         MOVE "WITHDRAWAL REJECTED - DAILY LIMIT EXCEEDED"
+040800             TO MSGOUTO
+040900         GO TO 4000-DO-WITHDRAWAL-EXIT
+041000     END-IF
+041100
+041200     MOVE AM-BALANCE TO WS-OLD-BALANCE
+041300     SUBTRACT AMOUNTI FROM AM-BALANCE
+041400     ADD AMOUNTI TO AM-DAILY-WITHDRAWN-TOTAL
+041500     ADD 1 TO AM-DAILY-WITHDRAWAL-CNT
+041600     MOVE WS-CURRENT-DATE TO AM-LAST-ACTIVITY-DATE
+041700     EXEC CICS REWRITE FILE('ACCTMAST')
+041800         FROM(ACCOUNT-MASTER-RECORD)
+041900         RESP(WS-RESP)
+042000     END-EXEC
+042100
+042200     SET TRAN-WITHDRAWAL TO TRUE
+042300     PERFORM 8000-WRITE-TRANSACTION
+042400         THRU 8000-WRITE-TRANSACTION-EXIT
+042500
+042600     CALL "GL-POSTING" USING AM-ACCT-NUMBER AM-TYPE-CODE "W"
+042700         AMOUNTI WS-TELLER-ID WS-GL-POST-FLAG
+042800
+042900     IF AM-DAILY-WITHDRAWAL-CNT > WS-VELOCITY-THRESHOLD
+043000         PERFORM 8200-WRITE-FRAUD-REVIEW-RECORD
+043100             THRU 8200-WRITE-FRAUD-REVIEW-RECORD-EXIT
+043200     END-IF
+043300
+043400     MOVE AM-BALANCE TO BALOUTO
+043500     MOVE "WITHDRAWAL POSTED" TO MSGOUTO
+043600     .
+043700 4000-DO-WITHDRAWAL-EXIT.
+043800     EXIT.
+043900*----------------------------------------------------------------
+044000*  5000-DO-PIN-CHANGE  --  OVERWRITE THE PIN MASTER RECORD WITH
+044100*  THE HASH OF THE NEW PIN ENTERED IN THE NEW-PIN FIELD.
+044200*----------------------------------------------------------------
+044300 5000-DO-PIN-CHANGE.
+044400     CALL "PIN-HASH-COMPUTE" USING NEWPINI PM-PIN-HASH
+044500     EXEC CICS ASKTIME END-EXEC
+044600     EXEC CICS FORMATTIME ABSTIME(EIBTIME)
+044700         YYYYMMDD(PM-LAST-CHANGED-DATE)
+044800     END-EXEC
+044900     EXEC CICS REWRITE FILE('PINMAST')
+045000         FROM(PIN-MASTER-RECORD)
+045100         RESP(WS-RESP)
+045200     END-EXEC
+045300     MOVE "PIN CHANGED" TO MSGOUTO
+045400     .
+045500 5000-DO-PIN-CHANGE-EXIT.
+045600     EXIT.
+045700*----------------------------------------------------------------
+045800*  6000-SEND-RESULT-SCREEN  --  REDISPLAY THE SCREEN WITH THE
+045900*  OUTCOME MESSAGE AND CURRENT STATUS/BALANCE.
+046000*----------------------------------------------------------------
+046100 6000-SEND-RESULT-SCREEN.
+046200     EXEC CICS SEND MAP('TELLMAP')
+046300         MAPSET('TELLMSET')
+046400         FROM(TELLMAPO)
+046500         DATAONLY
+046600     END-EXEC
+046700     .
+046800 6000-SEND-RESULT-SCREEN-EXIT.
+046900     EXIT.
+047000*----------------------------------------------------------------
+047100*  7000-LOOKUP-CURRENCY  --  CONFIRM THE ACCOUNT'S CURRENCY CODE
+047200*  IS STILL ON THE CURRENCY TABLE BEFORE POSTING.
+047300*----------------------------------------------------------------
+047400 7000-LOOKUP-CURRENCY.
+047500     SET CURRENCY-IS-INVALID TO TRUE
+047600     SET CT-IDX TO 1
+047700     SEARCH CT-ENTRY
+047800         AT END
+047900             MOVE "CURRENCY CODE NOT ON THE CURRENCY TABLE"
+048000                 TO MSGOUTO
+048100         WHEN CT-CURRENCY-CODE (CT-IDX) = AM-CURRENCY-CODE
+048200             SET CURRENCY-IS-VALID TO TRUE
+048300     END-SEARCH
+048400     .
+048500 7000-LOOKUP-CURRENCY-EXIT.
+048600     EXIT.
+048700*----------------------------------------------------------------
+048800*  8000-WRITE-TRANSACTION  --  APPEND TO THE DAILY TRANSACTION
+048900*  FILE.  TR-TRAN-TYPE IS SET BY THE CALLING PARAGRAPH.
+049000*----------------------------------------------------------------
+049100 8000-WRITE-TRANSACTION.
+049200     EXEC CICS ASKTIME END-EXEC
+049300     MOVE EIBTIME TO WS-TRAN-ID
+049400     MOVE WS-TRAN-ID TO TR-TRAN-ID
+049500     MOVE AM-ACCT-NUMBER TO TR-ACCT-NUMBER
+049600     MOVE AMOUNTI TO TR-AMOUNT
+049700     MOVE WS-CURRENT-DATE TO TR-TRAN-DATE
+049800     MOVE WS-CURRENT-TIME TO TR-TRAN-TIME
+049900     MOVE "TELLER"  TO TR-OPERATOR-ID
+050000     MOVE AM-CURRENCY-CODE TO TR-CURRENCY-CODE
+050100     EXEC CICS WRITE FILE('TRANFILE')
+050200         FROM(TRANSACTION-RECORD)
+050300         RIDFLD(WS-TRAN-ID)
+050400         RESP(WS-RESP)
+050500     END-EXEC
+050600     .
+050700 8000-WRITE-TRANSACTION-EXIT.
+050800     EXIT.
+050900*----------------------------------------------------------------
+051000*  8100-WRITE-CTR-RECORD  --  SAME LARGE-CASH-DEPOSIT REPORTING
+051100*  DEPOSITTRAN WRITES, SO A CASH DEPOSIT TAKEN OVER THE COUNTER
+051200*  SHOWS UP FOR COMPLIANCE THE SAME AS ONE TAKEN THROUGH THE
+051300*  BATCH-FACING PROGRAM.
+051400*----------------------------------------------------------------
+051500 8100-WRITE-CTR-RECORD.
+051600     MOVE AM-ACCT-NUMBER    TO CT-ACCT-NUMBER
+051700     MOVE AM-BRANCH-ID      TO CT-BRANCH-ID
+051800     MOVE AMOUNTI           TO CT-AMOUNT
+051900     MOVE WS-CURRENT-DATE   TO CT-TRAN-DATE
+052000     MOVE WS-CURRENT-TIME   TO CT-TRAN-TIME
+052100     MOVE "TELLER"          TO CT-OPERATOR-ID
+052200     EXEC CICS WRITE FILE('CTRFILE')
+052300         FROM(CTR-RECORD)
+052400         RIDFLD(WS-TRAN-ID)
+052500         RESP(WS-RESP)
+052600     END-EXEC
+052700     .
+052800 8100-WRITE-CTR-RECORD-EXIT.
+052900     EXIT.
+053000*----------------------------------------------------------------
+053100*  8200-WRITE-FRAUD-REVIEW-RECORD  --  SAME VELOCITY FRAUD-REVIEW
+053200*  FLAGGING WITHDRAWTRAN DOES, SO A COUNTER WITHDRAWAL THAT TRIPS
+053300*  THE DAILY COUNT THRESHOLD LANDS IN THE SAME REVIEW QUEUE AS
+053400*  ONE TAKEN THROUGH THE BATCH-FACING PROGRAM.
+053500*----------------------------------------------------------------
+053600 8200-WRITE-FRAUD-REVIEW-RECORD.
+053700     MOVE AM-ACCT-NUMBER         TO FQ-ACCT-NUMBER
+053800     MOVE AM-CUSTOMER-NUMBER     TO FQ-CUSTOMER-NUMBER
+053900     MOVE AM-BRANCH-ID           TO FQ-BRANCH-ID
+054000     MOVE AM-DAILY-WITHDRAWAL-CNT TO FQ-WITHDRAWAL-COUNT
+054100     MOVE AMOUNTI                TO FQ-TRIGGERING-AMOUNT
+054200     MOVE WS-CURRENT-DATE        TO FQ-FLAG-DATE
+054300     EXEC CICS WRITE FILE('FRAUDQUE')
+054400         FROM(FRAUD-REVIEW-RECORD)
+054500         RIDFLD(WS-TRAN-ID)
+054600         RESP(WS-RESP)
+054700     END-EXEC
+054800     .
+054900 8200-WRITE-FRAUD-REVIEW-RECORD-EXIT.
+055000     EXIT.
