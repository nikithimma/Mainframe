@@ -0,0 +1,76 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    EDIT-CHECK-AMOUNT.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION - SHARED AMOUNT EDIT
+001300*                     CHECK CALLED BY DEPOSITTRAN AND
+001400*                     WITHDRAWTRAN.  LOOKS THE FIELD TYPE UP ON
+001500*                     EDITRTAB AND CHECKS THE ENTERED AMOUNT
+001600*                     AGAINST ITS SANE MIN/MAX RANGE (CATCHES A
+001700*                     FAT-FINGERED ENTRY THAT WOULD OTHERWISE
+001800*                     ONLY NEED TO PASS THE PICTURE CLAUSE) AND
+001900*                     ITS CONFIRMATION THRESHOLD - THE CALLER IS
+002000*                     TOLD WHETHER TO PROMPT THE OPERATOR FOR AN
+002100*                     EXPLICIT CONFIRMATION BEFORE POSTING.
+002200*================================================================
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500     COPY EDITRTAB.
+002600*================================================================
+002700 LINKAGE SECTION.
+002800*----------------------------------------------------------------
+002900*  LS-FIELD-TYPE SELECTS THE EDITRTAB ENTRY - 'D' DEPOSIT-AMOUNT,
+003000*  'W' WITHDRAW-AMOUNT.  LS-VALID-FLAG COMES BACK 'N' IF THE
+003100*  AMOUNT IS ZERO/NEGATIVE, BELOW THE FIELD'S MINIMUM, ABOVE ITS
+003200*  MAXIMUM, OR THE FIELD TYPE IS NOT ON THE TABLE.
+003300*  LS-CONFIRM-FLAG COMES BACK 'Y' WHEN A VALID AMOUNT IS AT OR
+003400*  ABOVE THE FIELD'S CONFIRMATION THRESHOLD, SO THE CALLER KNOWS
+003500*  TO PROMPT BEFORE POSTING.
+003600*----------------------------------------------------------------
+003700 01  LS-FIELD-TYPE                 PIC X.
+003800 01  LS-AMOUNT                     PIC S9(09)V99.
+003900 01  LS-VALID-FLAG                 PIC X.
+004000     88  LS-AMOUNT-VALID           VALUE 'Y'.
+004100     88  LS-AMOUNT-INVALID         VALUE 'N'.
+004200 01  LS-CONFIRM-FLAG                PIC X.
+004300     88  LS-CONFIRM-REQUIRED       VALUE 'Y'.
+004400     88  LS-CONFIRM-NOT-REQUIRED   VALUE 'N'.
+004500*================================================================
+004600 PROCEDURE DIVISION USING LS-FIELD-TYPE LS-AMOUNT LS-VALID-FLAG
+004700     LS-CONFIRM-FLAG.
+004800*================================================================
+004900 0000-MAINLINE.
+005000     SET LS-AMOUNT-INVALID TO TRUE
+005100     SET LS-CONFIRM-NOT-REQUIRED TO TRUE
+005200
+005300     IF LS-AMOUNT NOT > ZERO
+005400         GOBACK
+005500     END-IF
+005600
+005700     SET EC-IDX TO 1
+005800     SEARCH EC-ENTRY
+005900         AT END
+006000             GOBACK
+006100         WHEN EC-FIELD-TYPE (EC-IDX) = LS-FIELD-TYPE
+006200             CONTINUE
+006300     END-SEARCH
+006400
+006500     IF LS-AMOUNT < EC-MIN-AMOUNT (EC-IDX)
+006600         OR LS-AMOUNT > EC-MAX-AMOUNT (EC-IDX)
+006700         GOBACK
+006800     END-IF
+006900
+007000     SET LS-AMOUNT-VALID TO TRUE
+007100     IF LS-AMOUNT >= EC-CONFIRM-THRESHOLD (EC-IDX)
+007200         SET LS-CONFIRM-REQUIRED TO TRUE
+007300     END-IF
+007400
+007500     GOBACK.
+007600 END PROGRAM EDIT-CHECK-AMOUNT.
