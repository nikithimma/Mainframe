@@ -1,22 +1,106 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PALINDROME.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 N   PIC 9(5).
-       01 T   PIC 9(5).
-       01 R   PIC 9(5) VALUE 0.
-       01 D   PIC 9.
-       PROCEDURE DIVISION.
-           ACCEPT N
-           MOVE N TO T
-           PERFORM UNTIL T = 0
-               COMPUTE D = FUNCTION MOD(T,10)
-               COMPUTE R = R * 10 + D
-               COMPUTE T= T / 10
-           END-PERFORM
-           IF R = N
-               DISPLAY "PALINDROME"
-           ELSE
-               DISPLAY "NOT PALINDROME"
-           END-IF
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    PALINDROME.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-07-05.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-07-05  RPK  ORIGINAL - REVERSES A 5-DIGIT TYPED-IN
+001300*                     NUMBER VIA FUNCTION MOD AND REPEATED DIVIDE,
+001400*                     COMPARES IT TO ITSELF.
+001500*================================================================
+001600 DATA DIVISION.
+001700 WORKING-STORAGE SECTION.
+001800 01 N   PIC 9(5).
+001900 01 T   PIC 9(5).
+002000 01 R   PIC 9(5) VALUE 0.
+002100 01 D   PIC 9.
+002200 PROCEDURE DIVISION.
+002300     ACCEPT N
+002400     MOVE N TO T
+002500     PERFORM UNTIL T = 0
+002600         COMPUTE D = FUNCTION MOD(T,10)
+002700         COMPUTE R = R * 10 + D
+002800         COMPUTE T= T / 10
+002900     END-PERFORM
+003000     IF R = N
+003100         DISPLAY "PALINDROME"
+003200     ELSE
+003300         DISPLAY "NOT PALINDROME"
+003400     END-IF
+003500     STOP RUN.
+003600 END PROGRAM PALINDROME.
+003700*================================================================
+003800*  IDENTIFICATION DIVISION.
+003900*================================================================
+004000 IDENTIFICATION DIVISION.
+004100 PROGRAM-ID.    ACCT-CHECK-DIGIT.
+004200 AUTHOR.        R KUMAR.
+004300 INSTALLATION.  RETAIL BANKING SYSTEMS.
+004400 DATE-WRITTEN.  2026-08-09.
+004500 DATE-COMPILED. 2026-08-09.
+004600*----------------------------------------------------------------
+004700*  MOD-HISTORY
+004800*    2026-08-09  RPK  INITIAL VERSION - USES THE SAME DIGIT
+004900*                     REVERSAL PALINDROME BUILDS (FUNCTION MOD AND
+005000*                     REPEATED DIVIDE) TO COMPUTE A CHECK DIGIT
+005100*                     FROM THE FIRST NINE DIGITS OF AN ACCOUNT
+005200*                     NUMBER AND VALIDATE IT AGAINST THE TENTH,
+005300*                     SO A CALLING PROGRAM CAN CATCH A MISTYPED
+005400*                     ACCOUNT NUMBER BEFORE POSTING MONEY TO THE
+005500*                     WRONG ACCOUNT.  CALLED BY DEPOSITTRAN AND
+005600*                     WITHDRAWTRAN.
+005700*================================================================
+005800 DATA DIVISION.
+005900 WORKING-STORAGE SECTION.
+006000*----------------------------------------------------------------
+006100*  WORKING COPY OF THE NINE-DIGIT BASE, REVERSED THE SAME WAY
+006200*  PALINDROME REVERSES N - REPEATED FUNCTION MOD / DIVIDE RATHER
+006300*  THAN AN INTRINSIC REVERSE FUNCTION.
+006400*----------------------------------------------------------------
+006500 01  WS-T                          PIC 9(9).
+006600 01  WS-R                          PIC 9(9) VALUE 0.
+006700 01  WS-D                          PIC 9.
+006800 01  WS-COMPUTED-CHECK-DIGIT       PIC 9.
+006900*================================================================
+007000 LINKAGE SECTION.
+007100*----------------------------------------------------------------
+007200*  THE ACCOUNT NUMBER TO VALIDATE.  THE FIRST NINE DIGITS ARE THE
+007300*  ISSUED BASE NUMBER, THE TENTH IS THE CHECK DIGIT.
+007400*----------------------------------------------------------------
+007500 01  LS-ACCT-NUMBER                PIC 9(10).
+007600 01  LS-ACCT-NUMBER-PARTS REDEFINES LS-ACCT-NUMBER.
+007700     05  LS-ACCT-BASE              PIC 9(9).
+007800     05  LS-ACCT-CHECK-DIGIT       PIC 9.
+007900*----------------------------------------------------------------
+008000*  RESULT RETURNED TO THE CALLER.
+008100*----------------------------------------------------------------
+008200 01  LS-VALID-FLAG                 PIC X.
+008300     88  LS-CHECK-DIGIT-VALID      VALUE 'Y'.
+008400     88  LS-CHECK-DIGIT-INVALID    VALUE 'N'.
+008500*================================================================
+008600 PROCEDURE DIVISION USING LS-ACCT-NUMBER LS-VALID-FLAG.
+008700*================================================================
+008800 0000-MAINLINE.
+008900     MOVE LS-ACCT-BASE TO WS-T
+009000     MOVE 0 TO WS-R
+009100     PERFORM UNTIL WS-T = 0
+009200         COMPUTE WS-D = FUNCTION MOD(WS-T,10)
+009300         COMPUTE WS-R = WS-R * 10 + WS-D
+009400         COMPUTE WS-T = WS-T / 10
+009500     END-PERFORM
+009600
+009700     COMPUTE WS-COMPUTED-CHECK-DIGIT = FUNCTION MOD(WS-R,10)
+009800
+009900     IF WS-COMPUTED-CHECK-DIGIT = LS-ACCT-CHECK-DIGIT
+010000         SET LS-CHECK-DIGIT-VALID TO TRUE
+010100     ELSE
+010200         SET LS-CHECK-DIGIT-INVALID TO TRUE
+010300     END-IF
+010400
+010500     GOBACK.
+010600 END PROGRAM ACCT-CHECK-DIGIT.
