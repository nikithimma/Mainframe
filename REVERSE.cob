@@ -1,21 +1,139 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. REVERSE-NUMBER.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM      PIC 9(5).
-       01 REV      PIC 9(5) VALUE 0.
-       01 REM      PIC 9.
-       01 TEMP     PIC 9(5).
-       PROCEDURE DIVISION.
-           ACCEPT NUM
-           DISPLAY "Enter a five digit number: " NUM
-           MOVE NUM TO TEMP
-           PERFORM UNTIL TEMP = 0
-               DIVIDE TEMP BY 10
-                   GIVING TEMP
-                   REMAINDER REM
-               MULTIPLY REV BY 10 GIVING REV
-               ADD REM TO REV
-           END-PERFORM
-           DISPLAY "Reversed number is: " REV
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    REVERSE-NUMBER.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-05-22.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-05-22  RPK  ORIGINAL - ACCEPTS A 5-DIGIT NUMBER AND
+001300*                     DISPLAYS IT DIGIT-REVERSED, BY REPEATED
+001400*                     DIVIDE ... REMAINDER.
+001500*    2026-08-09  RPK  NO LOGIC CHANGE.  RESTAMPED TO HOUSE STYLE.
+001600*                     ITS DIVIDE ... REMAINDER DIGIT-PEELING IS
+001700*                     NOW ALSO REUSED BY ACCT-NUMBER-MASK BELOW
+001800*                     TO MASK ACCOUNT NUMBERS ON PRINTED OUTPUT.
+001900*================================================================
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  NUM                           PIC 9(5).
+002300 01  REV                           PIC 9(5) VALUE 0.
+002400 01  REM                           PIC 9.
+002500 01  TEMP                          PIC 9(5).
+002600*================================================================
+002700 PROCEDURE DIVISION.
+002800 0000-MAINLINE.
+002900     ACCEPT NUM
+003000     DISPLAY "Enter a five digit number: " NUM
+003100     MOVE NUM TO TEMP
+003200     PERFORM UNTIL TEMP = 0
+003300         DIVIDE TEMP BY 10
+003400             GIVING TEMP
+003500             REMAINDER REM
+003600         MULTIPLY REV BY 10 GIVING REV
+003700         ADD REM TO REV
+003800     END-PERFORM
+003900     DISPLAY "Reversed number is: " REV
+004000     STOP RUN.
+004100 END PROGRAM REVERSE-NUMBER.
+004200*================================================================
+004300*  IDENTIFICATION DIVISION.
+004400*================================================================
+004500 IDENTIFICATION DIVISION.
+004600 PROGRAM-ID.    ACCT-NUMBER-MASK.
+004700 AUTHOR.        R KUMAR.
+004800 INSTALLATION.  RETAIL BANKING SYSTEMS.
+004900 DATE-WRITTEN.  2026-08-09.
+005000 DATE-COMPILED. 2026-08-09.
+005100*----------------------------------------------------------------
+005200*  MOD-HISTORY
+005300*    2026-08-09  RPK  NEW - MASKS AN ACCOUNT NUMBER FOR PRINTED
+005400*                     STATEMENTS AND RECEIPTS, SHOWING ONLY THE
+005500*                     LAST 4 DIGITS (E.G. "XXXXXX1234") SO A
+005600*                     DOCUMENT LEFT ON A COUNTER DOES NOT EXPOSE
+005700*                     THE FULL ACCOUNT NUMBER.  THE LAST 4
+005800*                     DIGITS ARE PEELED OFF BY THE SAME
+005900*                     DIVIDE ... REMAINDER APPROACH AS
+006000*                     REVERSE-NUMBER ABOVE, THEN UN-REVERSED BY
+006100*                     RUNNING THE SAME LOOP A SECOND TIME.
+006200*================================================================
+006300 DATA DIVISION.
+006400 WORKING-STORAGE SECTION.
+006500 01  TEMP                          PIC 9(10).
+006600 01  REM                           PIC 9.
+006700 01  REV-LAST-FOUR                 PIC 9(4) VALUE 0.
+006800 01  LAST-FOUR                     PIC 9(4) VALUE 0.
+006900 01  WS-LOOP-COUNT                 PIC 9.
+007000*================================================================
+007100 LINKAGE SECTION.
+007200*----------------------------------------------------------------
+007300*  LS-ACCT-NUMBER IS THE FULL 10-DIGIT ACCOUNT NUMBER.
+007400*  LS-MASKED-ACCT-NUMBER COMES BACK AS 6 X'S FOLLOWED BY THE
+007500*  LAST 4 DIGITS, READY TO PRINT.
+007600*----------------------------------------------------------------
+007700 01  LS-ACCT-NUMBER                PIC 9(10).
+007800 01  LS-MASKED-ACCT-NUMBER         PIC X(10).
+007900*================================================================
+008000 PROCEDURE DIVISION USING LS-ACCT-NUMBER LS-MASKED-ACCT-NUMBER.
+008100*================================================================
+008200 0000-MAINLINE.
+008300     PERFORM 1000-PEEL-LAST-FOUR
+008400         THRU 1000-PEEL-LAST-FOUR-EXIT
+008500     PERFORM 1500-UNREVERSE-LAST-FOUR
+008600         THRU 1500-UNREVERSE-LAST-FOUR-EXIT
+008700     PERFORM 2000-BUILD-MASKED-NUMBER
+008800         THRU 2000-BUILD-MASKED-NUMBER-EXIT
+008900     GOBACK.
+009000*----------------------------------------------------------------
+009100*  1000-PEEL-LAST-FOUR  --  REVERSE-NUMBER'S OWN DIVIDE ...
+009200*  REMAINDER LOOP, RUN FOR JUST THE LAST 4 DIGITS.  THE RESULT
+009300*  COMES OUT DIGIT-REVERSED, EXACTLY AS IN REVERSE-NUMBER.
+009400*----------------------------------------------------------------
+009500 1000-PEEL-LAST-FOUR.
+009600     MOVE LS-ACCT-NUMBER TO TEMP
+009700     MOVE 0 TO REV-LAST-FOUR
+009800     PERFORM VARYING WS-LOOP-COUNT FROM 1 BY 1
+009900             UNTIL WS-LOOP-COUNT > 4
+010000         DIVIDE TEMP BY 10
+010100             GIVING TEMP
+010200             REMAINDER REM
+010300         MULTIPLY REV-LAST-FOUR BY 10 GIVING REV-LAST-FOUR
+010400         ADD REM TO REV-LAST-FOUR
+010500     END-PERFORM
+010600     .
+010700 1000-PEEL-LAST-FOUR-EXIT.
+010800     EXIT.
+010900*----------------------------------------------------------------
+011000*  1500-UNREVERSE-LAST-FOUR  --  THE SAME LOOP A SECOND TIME
+011100*  PUTS THE 4 DIGITS BACK IN THEIR ORIGINAL ORDER.
+011200*----------------------------------------------------------------
+011300 1500-UNREVERSE-LAST-FOUR.
+011400     MOVE REV-LAST-FOUR TO TEMP
+011500     MOVE 0 TO LAST-FOUR
+011600     PERFORM VARYING WS-LOOP-COUNT FROM 1 BY 1
+011700             UNTIL WS-LOOP-COUNT > 4
+011800         DIVIDE TEMP BY 10
+011900             GIVING TEMP
+012000             REMAINDER REM
+012100         MULTIPLY LAST-FOUR BY 10 GIVING LAST-FOUR
+012200         ADD REM TO LAST-FOUR
+012300     END-PERFORM
+012400     .
+012500 1500-UNREVERSE-LAST-FOUR-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------
+012800*  2000-BUILD-MASKED-NUMBER  --  6 X'S FOLLOWED BY THE LAST 4
+012900*  DIGITS, ZERO-PADDED.
+013000*----------------------------------------------------------------
+013100 2000-BUILD-MASKED-NUMBER.
+013200     STRING "XXXXXX" DELIMITED BY SIZE
+013300            LAST-FOUR DELIMITED BY SIZE
+013400            INTO LS-MASKED-ACCT-NUMBER
+013500     END-STRING
+013600     .
+013700 2000-BUILD-MASKED-NUMBER-EXIT.
+013800     EXIT.
+013900 END PROGRAM ACCT-NUMBER-MASK.
