@@ -1,21 +1,380 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DEPOSITTRAN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CURRENT-BALANCE    PIC 9(6).
-       01 DEPOSIT-AMOUNT     PIC 9(6).
-       01 UPDATED-BALANCE    PIC 9(6).
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT CURRENT-BALANCE
-           DISPLAY "Enter Current Balance: " CURRENT-BALANCE    
-           ACCEPT DEPOSIT-AMOUNT
-           DISPLAY "Enter Deposit Amount: " DEPOSIT-AMOUNT           
-           IF DEPOSIT-AMOUNT > 0
-               ADD DEPOSIT-AMOUNT TO CURRENT-BALANCE
-               MOVE CURRENT-BALANCE TO UPDATED-BALANCE
-               DISPLAY "Updated Balance = " UPDATED-BALANCE
-           ELSE
-               DISPLAY "Invalid Deposit Amount"
-           END-IF
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    DEPOSITTRAN.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-11-14.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-11-14  RPK  ORIGINAL - ADDED A DEPOSIT TO A BALANCE
+001300*                     ACCEPTED FROM THE TERMINAL, NOTHING SAVED.
+001400*    2026-08-09  RPK  DEPOSITS NOW POST AGAINST THE REAL ACCOUNT
+001500*                     MASTER FILE AND APPEND A RECORD TO THE
+001600*                     DAILY TRANSACTION FILE SO THE ACTIVITY CAN
+001700*                     BE REPORTED AND SORTED LATER.  FROZEN AND
+001800*                     CLOSED ACCOUNTS REJECT THE DEPOSIT.
+001900*    2026-08-09  RPK  DEPOSITS AT OR ABOVE THE LARGE-DEPOSIT
+002000*                     THRESHOLD NOW ALSO WRITE A RECORD TO THE
+002100*                     CURRENCY-TRANSACTION REPORT FILE FOR
+002200*                     COMPLIANCE REVIEW.
+002300*    2026-08-09  RPK  ACCEPTS AN OPTIONAL ACCOUNT NUMBER FROM A
+002400*                     CALLING PROGRAM (E.G. MENUBASED) SO A
+002500*                     TELLER SESSION ALREADY HOLDING THE ACCOUNT
+002600*                     IN CONTEXT IS NOT PROMPTED FOR IT AGAIN.
+002700*                     RUN STANDALONE, IT STILL PROMPTS AS BEFORE.
+002800*    2026-08-09  RPK  VALIDATES THE ACCOUNT NUMBER'S CHECK DIGIT
+002900*                     (VIA ACCT-CHECK-DIGIT) BEFORE READING THE
+003000*                     MASTER FILE, SO A MISTYPED ACCOUNT NUMBER
+003100*                     IS CAUGHT INSTEAD OF POSTED TO THE WRONG
+003200*                     ACCOUNT.
+003300*    2026-08-09  RPK  POSTS A MATCHED DEBIT/CREDIT PAIR TO THE
+003400*                     GENERAL LEDGER (VIA GL-POSTING) FOR EVERY
+003500*                     DEPOSIT SO THE BALANCE TIES BACK TO THE
+003600*                     BOOKS.
+003700*    2026-08-09  RPK  WRITES THE BEFORE/AFTER BALANCE TO THE
+003800*                     SHARED ACTIVITY AUDIT LOG ON EVERY DEPOSIT.
+003900*    2026-08-09  RPK  LOOKS UP THE ACCOUNT'S CURRENCY CODE AGAINST
+004000*                     CURRTAB TO CONFIRM IT IS STILL A CURRENCY
+004100*                     THIS BANK SUPPORTS, AND STAMPS IT ONTO THE
+004200*                     TRANSACTION RECORD SO A MULTI-CURRENCY
+004300*                     ACCOUNT'S HISTORY SHOWS WHAT IT WAS POSTED IN.
+004400*    2026-08-09  RPK  VALIDATES THE DEPOSIT AMOUNT AGAINST A SANE
+004500*                     RANGE (VIA EDIT-CHECK-AMOUNT) INSTEAD OF
+004600*                     ONLY CHECKING IT IS GREATER THAN ZERO, AND
+004700*                     REQUIRES THE OPERATOR TO EXPLICITLY CONFIRM
+004800*                     AN UNUSUALLY LARGE DEPOSIT BEFORE IT POSTS.
+004900*    2026-08-09  RPK  ACCEPTS THE DEPOSIT AMOUNT, OPERATOR ID AND
+005000*                     BRANCH ID AS OPTIONAL LINKAGE PARAMETERS
+005100*                     ALONGSIDE THE EXISTING OPTIONAL ACCOUNT
+005200*                     NUMBER, SO STANDPAY CAN POST A STANDING
+005300*                     INSTRUCTION'S SCHEDULED TRANSFER WITHOUT A
+005400*                     TERMINAL TO PROMPT AT; UNCHANGED FOR
+005500*                     MENUBASED, WHICH STILL ONLY SUPPLIES THE
+005600*                     ACCOUNT NUMBER.
+005700*    2026-08-09  RPK  ADDS AN OPTIONAL RETURN CODE LINKAGE
+005800*                     PARAMETER, SET TO 'Y' IF THE DEPOSIT POSTED
+005900*                     OR 'N' IF IT WAS REJECTED FOR ANY REASON, SO
+006000*                     STANDPAY CAN TELL WHETHER THE DEPOSIT LEG OF
+006100*                     A STANDING INSTRUCTION TRANSFER WENT THROUGH.
+006200*    2026-08-09  RPK  THE ACTIVITY AUDIT LOG WAS RECORDING A
+006300*                     NUMERIC-TO-ALPHANUMERIC MOVE OF THE BALANCE,
+006400*                     WHICH DROPS THE SIGN ON AN OVERDRAWN
+006500*                     ACCOUNT.
+006600*                     BALANCES NOW PASS THROUGH A SIGNED NUMERIC-
+006700*                     EDITED WORK FIELD BEFORE GOING TO AL-BEFORE-
+006800*                     VALUE/AL-AFTER-VALUE.
+006900*================================================================
+007000 ENVIRONMENT DIVISION.
+007100 INPUT-OUTPUT SECTION.
+007200 FILE-CONTROL.
+007300     COPY ACCTMSEL.
+007400     COPY TRANSEL.
+007500     COPY CTRSEL.
+007600     COPY ACTAUDSEL.
+007700*================================================================
+007800 DATA DIVISION.
+007900 FILE SECTION.
+008000 FD  ACCOUNT-MASTER-FILE.
+008100     COPY ACCTMAST.
+008200 FD  TRANSACTION-FILE.
+008300     COPY TRANREC.
+008400 FD  CURRENCY-TRANSACTION-REPORT.
+008500     COPY CTRREC.
+008600 FD  ACTIVITY-AUDIT-FILE.
+008700     COPY ACTAUDREC.
+008800*----------------------------------------------------------------
+008900 WORKING-STORAGE SECTION.
+009000*----------------------------------------------------------------
+009100*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+009200*----------------------------------------------------------------
+009300     COPY ACCTSTAT.
+009400*----------------------------------------------------------------
+009500*  CURRENCY REFERENCE TABLE (SHARED).
+009600*----------------------------------------------------------------
+009700     COPY CURRTAB.
+009800*----------------------------------------------------------------
+009900 01  WS-FILE-STATUSES.
+010000     05  WS-ACCTMAST-STATUS        PIC XX.
+010100     05  WS-TRANFILE-STATUS        PIC XX.
+010200     05  WS-CTRFILE-STATUS         PIC XX.
+010300     05  WS-ACTAUDIT-STATUS        PIC XX.
+010400*----------------------------------------------------------------
+010500 01  WS-WORK-FIELDS.
+010600     05  WS-OPERATOR-ID            PIC X(08).
+010700     05  WS-BRANCH-ID              PIC X(06).
+010800     05  WS-DEPOSIT-AMOUNT         PIC S9(09)V99.
+010900     05  WS-LARGE-DEPOSIT-THRESHOLD
+011000                                   PIC S9(09)V99 VALUE 10000.00.
+011100     05  WS-CHECK-DIGIT-FLAG       PIC X.
+011200         88  WS-CHECK-DIGIT-VALID  VALUE 'Y'.
+011300         88  WS-CHECK-DIGIT-INVALID VALUE 'N'.
+011400     05  WS-EDIT-VALID-FLAG        PIC X.
+011500         88  WS-EDIT-VALID         VALUE 'Y'.
+011600         88  WS-EDIT-INVALID       VALUE 'N'.
+011700     05  WS-EDIT-CONFIRM-FLAG      PIC X.
+011800         88  WS-EDIT-CONFIRM-REQUIRED VALUE 'Y'.
+011900         88  WS-EDIT-CONFIRM-NOT-REQUIRED VALUE 'N'.
+012000     05  WS-CONFIRM-RESPONSE       PIC X.
+012100     05  WS-GL-POST-FLAG           PIC X.
+012200     05  WS-OLD-BALANCE            PIC S9(09)V99.
+012300     05  WS-AUDIT-EDIT-VALUE       PIC -(9)9.99.
+012400*----------------------------------------------------------------
+012500*  TIMESTAMP SPLIT INTO THE DATE/TIME/ID FIELDS A TRANSACTION
+012600*  RECORD NEEDS - REUSES THE ESTABLISHED FUNCTION CURRENT-DATE
+012700*  CONVENTION RATHER THAN A SEPARATE COUNTER FILE.
+012800*----------------------------------------------------------------
+012900 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+013000 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+013100     05  WS-TS-DATE                PIC 9(08).
+013200     05  WS-TS-TIME-OF-DAY         PIC 9(08).
+013300     05  FILLER                    PIC X(05).
+013400*================================================================
+013500 LINKAGE SECTION.
+013600*----------------------------------------------------------------
+013700*  ACCOUNT NUMBER OPTIONALLY SUPPLIED BY A CALLING PROGRAM THAT
+013800*  ALREADY HAS THE ACCOUNT IN CONTEXT (E.G. MENUBASED).  LEFT AT
+013900*  ZERO, 1000-INITIALIZE FALLS BACK TO PROMPTING FOR IT.
+014000*----------------------------------------------------------------
+014100 01  LS-ACCT-NUMBER                PIC 9(10).
+014200*----------------------------------------------------------------
+014300*  DEPOSIT AMOUNT, OPERATOR ID AND BRANCH ID ARE DECLARED
+014400*  OPTIONAL SO THIS PROGRAM STILL WORKS UNCHANGED WHEN CALLED BY
+014500*  MENUBASED, WHICH ONLY SUPPLIES THE ACCOUNT NUMBER AND LETS
+014600*  THE OPERATOR KEY THE REST IN AT THE TERMINAL.  STANDPAY,
+014700*  POSTING A STANDING INSTRUCTION WITH NO TERMINAL TO PROMPT AT,
+014800*  SUPPLIES ALL FOUR.
+014900*----------------------------------------------------------------
+015000 01  LS-DEPOSIT-AMOUNT             PIC S9(09)V99.
+015100 01  LS-OPERATOR-ID                PIC X(08).
+015200 01  LS-BRANCH-ID                  PIC X(06).
+015300*----------------------------------------------------------------
+015400*  LS-RETURN-CODE IS OPTIONAL SO MENUBASED, WHICH DISPLAYS ITS
+015500*  OWN RESULT MESSAGES AT THE TERMINAL, DOES NOT HAVE TO SUPPLY
+015600*  IT.  A CALLER THAT DOES SUPPLY IT GETS BACK 'Y' IF THE DEPOSIT
+015700*  POSTED, 'N' IF IT WAS REJECTED.
+015800*----------------------------------------------------------------
+015900 01  LS-RETURN-CODE                PIC X.
+016000     88  LS-DEPOSIT-POSTED         VALUE 'Y'.
+016100     88  LS-DEPOSIT-REJECTED       VALUE 'N'.
+016200*================================================================
+016300 PROCEDURE DIVISION USING LS-ACCT-NUMBER
+016400     OPTIONAL LS-DEPOSIT-AMOUNT
+016500     OPTIONAL LS-OPERATOR-ID
+016600     OPTIONAL LS-BRANCH-ID
+016700     OPTIONAL LS-RETURN-CODE.
+016800*================================================================
+016900 0000-MAINLINE.
+017000     PERFORM 1000-INITIALIZE
+017100         THRU 1000-INITIALIZE-EXIT
+017200     PERFORM 2000-PROCESS-DEPOSIT
+017300         THRU 2000-PROCESS-DEPOSIT-EXIT
+017400     PERFORM 9999-EXIT
+017500         THRU 9999-EXIT-EXIT
+017600     GOBACK.
+017700*----------------------------------------------------------------
+017800*  1000-INITIALIZE  --  OPEN FILES, ACCEPT THE DEPOSIT REQUEST.
+017900*----------------------------------------------------------------
+018000 1000-INITIALIZE.
+018100     OPEN I-O ACCOUNT-MASTER-FILE
+018200     IF WS-ACCTMAST-STATUS NOT = "00"
+018300         DISPLAY "DEPOSITTRAN: UNABLE TO OPEN ACCOUNT MASTER, "
+018400             "STATUS = " WS-ACCTMAST-STATUS
+018500         GO TO 9999-EXIT
+018600     END-IF
+018700
+018800     OPEN EXTEND TRANSACTION-FILE
+018900     IF WS-TRANFILE-STATUS = "35"
+019000         CLOSE TRANSACTION-FILE
+019100         OPEN OUTPUT TRANSACTION-FILE
+019200     END-IF
+019300
+019400     OPEN EXTEND CURRENCY-TRANSACTION-REPORT
+019500     IF WS-CTRFILE-STATUS = "35"
+019600         CLOSE CURRENCY-TRANSACTION-REPORT
+019700         OPEN OUTPUT CURRENCY-TRANSACTION-REPORT
+019800     END-IF
+019900
+020000     OPEN EXTEND ACTIVITY-AUDIT-FILE
+020100     IF WS-ACTAUDIT-STATUS = "35"
+020200         CLOSE ACTIVITY-AUDIT-FILE
+020300         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+020400     END-IF
+020500
+020600     IF LS-ACCT-NUMBER NOT = ZERO
+020700         MOVE LS-ACCT-NUMBER TO AM-ACCT-NUMBER
+020800     ELSE
+020900         DISPLAY "ENTER ACCOUNT NUMBER: "
+021000         ACCEPT AM-ACCT-NUMBER
+021100     END-IF
+021200     IF ADDRESS OF LS-OPERATOR-ID = NULL
+021300         DISPLAY "ENTER OPERATOR ID: "
+021400         ACCEPT WS-OPERATOR-ID
+021500     ELSE
+021600         MOVE LS-OPERATOR-ID TO WS-OPERATOR-ID
+021700     END-IF
+021800     IF ADDRESS OF LS-BRANCH-ID = NULL
+021900         DISPLAY "ENTER BRANCH ID: "
+022000         ACCEPT WS-BRANCH-ID
+022100     ELSE
+022200         MOVE LS-BRANCH-ID TO WS-BRANCH-ID
+022300     END-IF
+022400     IF ADDRESS OF LS-DEPOSIT-AMOUNT = NULL
+022500         DISPLAY "ENTER DEPOSIT AMOUNT: "
+022600         ACCEPT WS-DEPOSIT-AMOUNT
+022700     ELSE
+022800         MOVE LS-DEPOSIT-AMOUNT TO WS-DEPOSIT-AMOUNT
+022900     END-IF
+023000     IF ADDRESS OF LS-RETURN-CODE NOT = NULL
+023100         SET LS-DEPOSIT-REJECTED TO TRUE
+023200     END-IF
+023300     .
+023400 1000-INITIALIZE-EXIT.
+023500     EXIT.
+023600*----------------------------------------------------------------
+023700*  2000-PROCESS-DEPOSIT  --  READ, VALIDATE, POST, LOG.
+023800*----------------------------------------------------------------
+023900 2000-PROCESS-DEPOSIT.
+024000     CALL "ACCT-CHECK-DIGIT" USING AM-ACCT-NUMBER
+024100         WS-CHECK-DIGIT-FLAG
+024200     IF WS-CHECK-DIGIT-INVALID
+024300         DISPLAY "ACCOUNT NUMBER FAILED CHECK DIGIT VALIDATION"
+024400         GO TO 2000-PROCESS-DEPOSIT-EXIT
+024500     END-IF
+024600
+024700     READ ACCOUNT-MASTER-FILE
+024800         KEY IS AM-ACCT-NUMBER
+024900         INVALID KEY
+025000             DISPLAY "ACCOUNT NOT FOUND ON MASTER FILE"
+025100             GO TO 2000-PROCESS-DEPOSIT-EXIT
+025200     END-READ
+025300
+025400     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+025500     IF STATUS-FROZEN OR STATUS-CLOSED
+025600         DISPLAY "DEPOSIT REJECTED - ACCOUNT IS FROZEN OR "
+025700             "CLOSED"
+025800         GO TO 2000-PROCESS-DEPOSIT-EXIT
+025900     END-IF
+026000
+026100     CALL "EDIT-CHECK-AMOUNT" USING "D" WS-DEPOSIT-AMOUNT
+026200         WS-EDIT-VALID-FLAG WS-EDIT-CONFIRM-FLAG
+026300     IF WS-EDIT-INVALID
+026400         DISPLAY "INVALID DEPOSIT AMOUNT"
+026500         GO TO 2000-PROCESS-DEPOSIT-EXIT
+026600     END-IF
+026700
+026800     IF WS-EDIT-CONFIRM-REQUIRED
+026900         DISPLAY "LARGE DEPOSIT AMOUNT ENTERED - CONFIRM (Y/N): "
+027000         ACCEPT WS-CONFIRM-RESPONSE
+027100         IF WS-CONFIRM-RESPONSE NOT = "Y"
+027200             DISPLAY "DEPOSIT CANCELLED BY OPERATOR"
+027300             GO TO 2000-PROCESS-DEPOSIT-EXIT
+027400         END-IF
+027500     END-IF
+027600
+027700     SET CT-IDX TO 1
+027800     SEARCH CT-ENTRY
+027900         AT END
+028000             DISPLAY "DEPOSIT REJECTED - ACCOUNT CURRENCY CODE "
+028100                 AM-CURRENCY-CODE " NOT ON THE CURRENCY TABLE"
+028200             GO TO 2000-PROCESS-DEPOSIT-EXIT
+028300         WHEN CT-CURRENCY-CODE (CT-IDX) = AM-CURRENCY-CODE
+028400             CONTINUE
+028500     END-SEARCH
+028600
+028700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+028800
+028900     MOVE AM-BALANCE TO WS-OLD-BALANCE
+029000     ADD WS-DEPOSIT-AMOUNT TO AM-BALANCE
+029100     MOVE WS-TS-DATE TO AM-LAST-ACTIVITY-DATE
+029200     REWRITE ACCOUNT-MASTER-RECORD
+029300         INVALID KEY
+029400             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+029500             GO TO 2000-PROCESS-DEPOSIT-EXIT
+029600     END-REWRITE
+029700
+029800     PERFORM 2100-WRITE-TRANSACTION-RECORD
+029900         THRU 2100-WRITE-TRANSACTION-RECORD-EXIT
+030000
+030100     CALL "GL-POSTING" USING AM-ACCT-NUMBER AM-TYPE-CODE "D"
+030200         WS-DEPOSIT-AMOUNT WS-OPERATOR-ID WS-GL-POST-FLAG
+030300
+030400     PERFORM 2300-WRITE-ACTIVITY-AUDIT-RECORD
+030500         THRU 2300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+030600
+030700     IF WS-DEPOSIT-AMOUNT >= WS-LARGE-DEPOSIT-THRESHOLD
+030800         PERFORM 2200-WRITE-CTR-RECORD
+030900             THRU 2200-WRITE-CTR-RECORD-EXIT
+031000     END-IF
+031100
+031200     DISPLAY "DEPOSIT POSTED - NEW BALANCE = " AM-BALANCE
+031300     IF ADDRESS OF LS-RETURN-CODE NOT = NULL
+031400         SET LS-DEPOSIT-POSTED TO TRUE
+031500     END-IF
+031600     .
+031700 2000-PROCESS-DEPOSIT-EXIT.
+031800     EXIT.
+031900*----------------------------------------------------------------
+032000*  2100-WRITE-TRANSACTION-RECORD  --  APPEND TO THE DAILY
+032100*  TRANSACTION FILE.
+032200*----------------------------------------------------------------
+032300 2100-WRITE-TRANSACTION-RECORD.
+032400     MOVE WS-TS-TIME-OF-DAY      TO TR-TRAN-ID
+032500     MOVE AM-ACCT-NUMBER         TO TR-ACCT-NUMBER
+032600     SET TRAN-DEPOSIT            TO TRUE
+032700     MOVE WS-DEPOSIT-AMOUNT      TO TR-AMOUNT
+032800     MOVE WS-TS-DATE             TO TR-TRAN-DATE
+032900     MOVE WS-TS-TIME-OF-DAY (1:6) TO TR-TRAN-TIME
+033000     MOVE WS-OPERATOR-ID         TO TR-OPERATOR-ID
+033100     MOVE AM-CURRENCY-CODE       TO TR-CURRENCY-CODE
+033200     WRITE TRANSACTION-RECORD
+033300     .
+033400 2100-WRITE-TRANSACTION-RECORD-EXIT.
+033500     EXIT.
+033600*----------------------------------------------------------------
+033700*  2200-WRITE-CTR-RECORD  --  LARGE CASH DEPOSIT, REGULATORY
+033800*  REPORTING REQUIRED.
+033900*----------------------------------------------------------------
+034000 2200-WRITE-CTR-RECORD.
+034100     MOVE AM-ACCT-NUMBER    TO CT-ACCT-NUMBER
+034200     MOVE WS-BRANCH-ID      TO CT-BRANCH-ID
+034300     MOVE WS-DEPOSIT-AMOUNT TO CT-AMOUNT
+034400     MOVE WS-TS-DATE        TO CT-TRAN-DATE
+034500     MOVE WS-TS-TIME-OF-DAY (1:6) TO CT-TRAN-TIME
+034600     MOVE WS-OPERATOR-ID    TO CT-OPERATOR-ID
+034700     WRITE CURRENCY-TRANSACTION-REPORT-RECORD
+034800     DISPLAY "LARGE DEPOSIT - CURRENCY TRANSACTION REPORT "
+034900         "RECORD WRITTEN FOR COMPLIANCE REVIEW"
+035000     .
+035100 2200-WRITE-CTR-RECORD-EXIT.
+035200     EXIT.
+035300*----------------------------------------------------------------
+035400*  2300-WRITE-ACTIVITY-AUDIT-RECORD  --  BEFORE/AFTER BALANCE TO
+035500*  THE SHARED ACTIVITY AUDIT LOG.
+035600*----------------------------------------------------------------
+035700 2300-WRITE-ACTIVITY-AUDIT-RECORD.
+035800     MOVE "DEPOSITTRAN"    TO AL-PROGRAM-ID
+035900     MOVE AM-ACCT-NUMBER    TO AL-ACCT-NUMBER
+036000     MOVE WS-OPERATOR-ID    TO AL-OPERATOR-ID
+036100     MOVE WS-OLD-BALANCE    TO WS-AUDIT-EDIT-VALUE
+036200     MOVE WS-AUDIT-EDIT-VALUE TO AL-BEFORE-VALUE
+036300     MOVE AM-BALANCE        TO WS-AUDIT-EDIT-VALUE
+036400     MOVE WS-AUDIT-EDIT-VALUE TO AL-AFTER-VALUE
+036500     MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP
+036600     WRITE ACTIVITY-AUDIT-RECORD
+036700     .
+036800 2300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+036900     EXIT.
+037000*----------------------------------------------------------------
+037100*  9999-EXIT  --  COMMON PROGRAM EXIT.
+037200*----------------------------------------------------------------
+037300 9999-EXIT.
+037400     CLOSE ACCOUNT-MASTER-FILE
+037500     CLOSE TRANSACTION-FILE
+037600     CLOSE CURRENCY-TRANSACTION-REPORT
+037700     CLOSE ACTIVITY-AUDIT-FILE
+037800     .
+037900 9999-EXIT-EXIT.
+038000     EXIT.
