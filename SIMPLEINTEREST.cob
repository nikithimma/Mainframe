@@ -1,18 +1,151 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SIMPLE-INTEREST.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PRINCIPAL     PIC 9(6)V99.
-       01 RATE          PIC 9(3)V99.
-       01 T           PIC 9(3)V99.
-       01 INTEREST      PIC 9(6)V99.
-       PROCEDURE DIVISION.
-           ACCEPT PRINCIPAL
-           DISPLAY "Enter Principal Amount: " PRINCIPAL
-           ACCEPT RATE
-           DISPLAY "Enter Rate of Interest (%): " RATE       
-           ACCEPT T
-           DISPLAY "Enter Time (years): " T      
-           COMPUTE INTEREST = (PRINCIPAL * RATE * T) / 100
-           DISPLAY "Simple Interest is: " INTEREST
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    SIMPLE-INTEREST.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-04-11.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-04-11  RPK  ORIGINAL - ONE-SHOT SIMPLE INTEREST FIGURE
+001300*                     FROM PRINCIPAL, RATE AND TIME.
+001400*    2026-08-09  RPK  NO LOGIC CHANGE.  RESTAMPED TO HOUSE STYLE.
+001500*                     FOR A FULL MONTH-BY-MONTH LOAN REPAYMENT
+001600*                     SCHEDULE, SEE LOAN-EMI-SCHEDULE BELOW, WHICH
+001700*                     TAKES THE SAME PRINCIPAL/RATE/T INPUTS.
+001800*================================================================
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  PRINCIPAL                     PIC 9(6)V99.
+002200 01  RATE                          PIC 9(3)V99.
+002300 01  T                             PIC 9(3)V99.
+002400 01  INTEREST                      PIC 9(6)V99.
+002500*================================================================
+002600 PROCEDURE DIVISION.
+002700 0000-MAINLINE.
+002800     ACCEPT PRINCIPAL
+002900     DISPLAY "Enter Principal Amount: " PRINCIPAL
+003000     ACCEPT RATE
+003100     DISPLAY "Enter Rate of Interest (%): " RATE
+003200     ACCEPT T
+003300     DISPLAY "Enter Time (years): " T
+003400     COMPUTE INTEREST = (PRINCIPAL * RATE * T) / 100
+003500     DISPLAY "Simple Interest is: " INTEREST
+003600     STOP RUN.
+003700 END PROGRAM SIMPLE-INTEREST.
+003800*================================================================
+003900*  IDENTIFICATION DIVISION.
+004000*================================================================
+004100 IDENTIFICATION DIVISION.
+004200 PROGRAM-ID.    LOAN-EMI-SCHEDULE.
+004300 AUTHOR.        R KUMAR.
+004400 INSTALLATION.  RETAIL BANKING SYSTEMS.
+004500 DATE-WRITTEN.  2026-08-09.
+004600 DATE-COMPILED. 2026-08-09.
+004700*----------------------------------------------------------------
+004800*  MOD-HISTORY
+004900*    2026-08-09  RPK  NEW - TAKES THE SAME PRINCIPAL/RATE/T
+005000*                     INPUTS AS SIMPLE-INTEREST ABOVE AND
+005100*                     PRODUCES A FULL MONTH-BY-MONTH LOAN
+005200*                     AMORTIZATION SCHEDULE (REDUCING BALANCE),
+005300*                     SO CUSTOMERS AND LOAN OFFICERS CAN SEE
+005400*                     EACH MONTH'S PRINCIPAL, INTEREST, AND
+005500*                     REMAINING BALANCE INSTEAD OF ONE STATIC
+005600*                     INTEREST FIGURE.  THE EMI COMPOUND FACTOR
+005700*                     IS BUILT BY THE SAME PERIOD-BY-PERIOD
+005800*                     PERFORM VARYING LOOP COMPOUND-INTEREST
+005900*                     USES TO GROW ITS AMOUNT.
+006000*================================================================
+006100 DATA DIVISION.
+006200 WORKING-STORAGE SECTION.
+006300 01  PRINCIPAL                     PIC 9(6)V99.
+006400 01  RATE                          PIC 9(3)V99.
+006500 01  T                             PIC 9(3)V99.
+006600*----------------------------------------------------------------
+006700 01  WS-NUM-MONTHS                 PIC 9(04) COMP.
+006800 01  WS-MONTHLY-RATE               PIC 9(03)V9999.
+006900 01  WS-COMPOUND-FACTOR            PIC 9(05)V9999999.
+007000 01  WS-EMI-AMOUNT                 PIC 9(8)V99.
+007100 01  WS-BALANCE                    PIC 9(8)V99.
+007200 01  WS-INTEREST-PORTION           PIC 9(8)V99.
+007300 01  WS-PRINCIPAL-PORTION          PIC 9(8)V99.
+007400 01  WS-PERIOD                     PIC 9(04) COMP.
+007500*================================================================
+007600 PROCEDURE DIVISION.
+007700 0000-MAINLINE.
+007800     PERFORM 1000-INITIALIZE
+007900         THRU 1000-INITIALIZE-EXIT
+008000     PERFORM 2000-COMPUTE-EMI
+008100         THRU 2000-COMPUTE-EMI-EXIT
+008200     PERFORM 3000-PRINT-SCHEDULE
+008300         THRU 3000-PRINT-SCHEDULE-EXIT
+008400     STOP RUN.
+008500*----------------------------------------------------------------
+008600*  1000-INITIALIZE  --  ACCEPT THE SAME THREE INPUTS AS SIMPLE-
+008700*  INTEREST AND DERIVE THE MONTHLY RATE AND TERM IN MONTHS.
+008800*----------------------------------------------------------------
+008900 1000-INITIALIZE.
+009000     ACCEPT PRINCIPAL
+009100     DISPLAY "Enter Principal Amount: " PRINCIPAL
+009200     ACCEPT RATE
+009300     DISPLAY "Enter Rate of Interest (%): " RATE
+009400     ACCEPT T
+009500     DISPLAY "Enter Time (years): " T
+009600     COMPUTE WS-MONTHLY-RATE ROUNDED = RATE / 12
+009700     COMPUTE WS-NUM-MONTHS = T * 12
+009800     MOVE PRINCIPAL TO WS-BALANCE
+009900     .
+010000 1000-INITIALIZE-EXIT.
+010100     EXIT.
+010200*----------------------------------------------------------------
+010300*  2000-COMPUTE-EMI  --  BUILD (1 + MONTHLY-RATE) ** NUM-MONTHS BY
+010400*  THE SAME PERIOD-BY-PERIOD GROWTH LOOP AS COMPOUND-INTEREST,
+010500*  THEN DERIVE THE LEVEL MONTHLY INSTALLMENT FROM IT.
+010600*----------------------------------------------------------------
+010700 2000-COMPUTE-EMI.
+010800     MOVE 1 TO WS-COMPOUND-FACTOR
+010900     PERFORM VARYING WS-PERIOD FROM 1 BY 1
+011000             UNTIL WS-PERIOD > WS-NUM-MONTHS
+011100         COMPUTE WS-COMPOUND-FACTOR ROUNDED =
+011200             WS-COMPOUND-FACTOR +
+011300             (WS-COMPOUND-FACTOR * WS-MONTHLY-RATE / 100)
+011400     END-PERFORM
+011500
+011600     COMPUTE WS-EMI-AMOUNT ROUNDED =
+011700         PRINCIPAL * (WS-MONTHLY-RATE / 100) * WS-COMPOUND-FACTOR
+011800         / (WS-COMPOUND-FACTOR - 1)
+011900     DISPLAY "MONTHLY INSTALLMENT (EMI): " WS-EMI-AMOUNT
+012000     .
+012100 2000-COMPUTE-EMI-EXIT.
+012200     EXIT.
+012300*----------------------------------------------------------------
+012400*  3000-PRINT-SCHEDULE  --  ONE ROW PER MONTH - PRINCIPAL,
+012500*  INTEREST, AND REMAINING BALANCE.
+012600*----------------------------------------------------------------
+012700 3000-PRINT-SCHEDULE.
+012800     DISPLAY "MONTH  PRINCIPAL   INTEREST   BALANCE"
+012900     PERFORM 3100-PRINT-ONE-MONTH
+013000         THRU 3100-PRINT-ONE-MONTH-EXIT
+013100         VARYING WS-PERIOD FROM 1 BY 1
+013200         UNTIL WS-PERIOD > WS-NUM-MONTHS
+013300     .
+013400 3000-PRINT-SCHEDULE-EXIT.
+013500     EXIT.
+013600*----------------------------------------------------------------
+013700*  3100-PRINT-ONE-MONTH  --  INTEREST ON THE OUTSTANDING BALANCE,
+013800*  THE REST OF THE EMI REDUCES PRINCIPAL.
+013900*----------------------------------------------------------------
+014000 3100-PRINT-ONE-MONTH.
+014100     COMPUTE WS-INTEREST-PORTION ROUNDED =
+014200         WS-BALANCE * WS-MONTHLY-RATE / 100
+014300     COMPUTE WS-PRINCIPAL-PORTION ROUNDED =
+014400         WS-EMI-AMOUNT - WS-INTEREST-PORTION
+014500     SUBTRACT WS-PRINCIPAL-PORTION FROM WS-BALANCE
+014600     DISPLAY WS-PERIOD "   " WS-PRINCIPAL-PORTION "   "
+014700         WS-INTEREST-PORTION "   " WS-BALANCE
+014800     .
+014900 3100-PRINT-ONE-MONTH-EXIT.
+015000     EXIT.
+015100 END PROGRAM LOAN-EMI-SCHEDULE.
