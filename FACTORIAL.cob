@@ -1,15 +1,139 @@
- IDENTIFICATION DIVISION.
- PROGRAM-ID. FACTORIAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  NUM        PIC 99.
-       01  I          PIC 99.
-       01  FACT       PIC 99999 VALUE 1.
-       PROCEDURE DIVISION.
-           ACCEPT NUM
-           DISPLAY "Enter a number: " NUM
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
-               COMPUTE FACT = FACT*I
-           END-PERFORM
-           DISPLAY "Factorial is: " FACT
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    FACTORIAL.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-08-02.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-08-02  RPK  ORIGINAL - N! FOR A SINGLE TYPED-IN NUMBER.
+001300*================================================================
+001400 DATA DIVISION.
+001500 WORKING-STORAGE SECTION.
+001600 01  NUM        PIC 99.
+001700 01  I          PIC 99.
+001800 01  FACT       PIC 99999 VALUE 1.
+001900*================================================================
+002000 PROCEDURE DIVISION.
+002100*================================================================
+002200 0000-MAINLINE.
+002300     DISPLAY "ENTER A NUMBER: "
+002400     ACCEPT NUM
+002500     PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
+002600         COMPUTE FACT = FACT * I
+002700     END-PERFORM
+002800     DISPLAY "FACTORIAL IS: " FACT
+002900     STOP RUN.
+003000 END PROGRAM FACTORIAL.
+003100*================================================================
+003200*  IDENTIFICATION DIVISION.
+003300*================================================================
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID.    PIN-RISK-REPORT.
+003600 AUTHOR.        R KUMAR.
+003700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+003800 DATE-WRITTEN.  2026-08-09.
+003900 DATE-COMPILED. 2026-08-09.
+004000*----------------------------------------------------------------
+004100*  MOD-HISTORY
+004200*    2026-08-09  RPK  INITIAL VERSION - USES THE SAME ITERATIVE
+004300*                     MULTIPLICATION FACTORIAL USES TO BUILD N!
+004400*                     TO INSTEAD BUILD 10 RAISED TO THE PIN
+004500*                     LENGTH, THEN REPORTS GUESS-SPACE AND
+004600*                     BRUTE-FORCE RISK FOR PINVERIFY'S PIN
+004700*                     POLICY SO SECURITY CAN JUSTIFY A LONGER
+004800*                     PIN FROM ACTUAL NUMBERS.
+004900*================================================================
+005000 DATA DIVISION.
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-WORK-FIELDS.
+005300     05  WS-PIN-LENGTH             PIC 9(02).
+005400     05  WS-GUESS-RATE-PER-SEC     PIC 9(06).
+005500     05  WS-LOOP-INDEX             PIC 9(02).
+005600*----------------------------------------------------------------
+005700*  GUESS-SPACE AND BRUTE-FORCE RISK FIGURES, BUILT UP THE SAME
+005800*  WAY FACTORIAL BUILDS N! - REPEATED MULTIPLICATION RATHER
+005900*  THAN AN INTRINSIC EXPONENT FUNCTION.
+006000*----------------------------------------------------------------
+006100 01  WS-RISK-FIGURES.
+006200     05  WS-KEYSPACE-SIZE          PIC 9(10) VALUE 1.
+006300     05  WS-AVERAGE-GUESSES        PIC 9(10).
+006400     05  WS-SECONDS-TO-EXHAUST     PIC 9(10).
+006500     05  WS-DAYS-TO-EXHAUST        PIC 9(08).
+006600*================================================================
+006700 PROCEDURE DIVISION.
+006800*================================================================
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE
+007100         THRU 1000-INITIALIZE-EXIT
+007200     PERFORM 2000-COMPUTE-KEYSPACE
+007300         THRU 2000-COMPUTE-KEYSPACE-EXIT
+007400     PERFORM 3000-COMPUTE-BRUTE-FORCE-RISK
+007500         THRU 3000-COMPUTE-BRUTE-FORCE-RISK-EXIT
+007600     PERFORM 4000-SHOW-REPORT
+007700         THRU 4000-SHOW-REPORT-EXIT
+007800     STOP RUN.
+007900*----------------------------------------------------------------
+008000*  1000-INITIALIZE  --  ACCEPT THE PIN POLICY AND THE ASSUMED
+008100*  ATTACKER GUESS RATE.
+008200*----------------------------------------------------------------
+008300 1000-INITIALIZE.
+008400     DISPLAY "ENTER PIN LENGTH (DIGITS): "
+008500     ACCEPT WS-PIN-LENGTH
+008600     DISPLAY "ENTER ASSUMED GUESSES PER SECOND: "
+008700     ACCEPT WS-GUESS-RATE-PER-SEC
+008800     .
+008900 1000-INITIALIZE-EXIT.
+009000     EXIT.
+009100*----------------------------------------------------------------
+009200*  2000-COMPUTE-KEYSPACE  --  10 RAISED TO THE PIN LENGTH, BUILT
+009300*  BY REPEATED MULTIPLICATION EXACTLY AS FACTORIAL BUILDS N!.
+009400*----------------------------------------------------------------
+009500 2000-COMPUTE-KEYSPACE.
+009600     MOVE 1 TO WS-KEYSPACE-SIZE
+009700     PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+009800             UNTIL WS-LOOP-INDEX > WS-PIN-LENGTH
+009900         COMPUTE WS-KEYSPACE-SIZE = WS-KEYSPACE-SIZE * 10
+010000     END-PERFORM
+010100     .
+010200 2000-COMPUTE-KEYSPACE-EXIT.
+010300     EXIT.
+010400*----------------------------------------------------------------
+010500*  3000-COMPUTE-BRUTE-FORCE-RISK  --  AVERAGE GUESSES TO A HIT
+010600*  AND TIME TO EXHAUST THE FULL KEYSPACE AT THE ASSUMED RATE.
+010700*----------------------------------------------------------------
+010800 3000-COMPUTE-BRUTE-FORCE-RISK.
+010900     COMPUTE WS-AVERAGE-GUESSES = WS-KEYSPACE-SIZE / 2
+011000     IF WS-GUESS-RATE-PER-SEC > ZERO
+011100         COMPUTE WS-SECONDS-TO-EXHAUST ROUNDED =
+011200             WS-KEYSPACE-SIZE / WS-GUESS-RATE-PER-SEC
+011300         COMPUTE WS-DAYS-TO-EXHAUST ROUNDED =
+011400             WS-SECONDS-TO-EXHAUST / 86400
+011500     ELSE
+011600         MOVE ZERO TO WS-SECONDS-TO-EXHAUST
+011700         MOVE ZERO TO WS-DAYS-TO-EXHAUST
+011800     END-IF
+011900     .
+012000 3000-COMPUTE-BRUTE-FORCE-RISK-EXIT.
+012100     EXIT.
+012200*----------------------------------------------------------------
+012300*  4000-SHOW-REPORT  --  DISPLAY THE FIGURES FOR SECURITY.
+012400*----------------------------------------------------------------
+012500 4000-SHOW-REPORT.
+012600     DISPLAY "===== PIN KEYSPACE RISK REPORT ====="
+012700     DISPLAY "PIN LENGTH (DIGITS)      : " WS-PIN-LENGTH
+012800     DISPLAY "TOTAL KEYSPACE (10**N)   : " WS-KEYSPACE-SIZE
+012900     DISPLAY "AVERAGE GUESSES TO A HIT : " WS-AVERAGE-GUESSES
+013000     DISPLAY "ASSUMED GUESSES/SECOND   : "
+013100         WS-GUESS-RATE-PER-SEC
+013200     DISPLAY "SECONDS TO EXHAUST       : "
+013300         WS-SECONDS-TO-EXHAUST
+013400     DISPLAY "DAYS TO EXHAUST          : " WS-DAYS-TO-EXHAUST
+013500     DISPLAY "======================================"
+013600     .
+013700 4000-SHOW-REPORT-EXIT.
+013800     EXIT.
+013900 END PROGRAM PIN-RISK-REPORT.
