@@ -1,16 +1,295 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LOWBALWARN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ACCOUNT-BALANCE     PIC 9(5).
-       01 MINIMUM-BALANCE     PIC 9(5) VALUE 1000.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT ACCOUNT-BALANCE
-           DISPLAY "Enter Account Balance: " ACCOUNT-BALANCE        
-           IF ACCOUNT-BALANCE < MINIMUM-BALANCE
-               DISPLAY "Warning: Low balance"
-           ELSE
-               DISPLAY "Balance sufficient"
-           END-IF
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    LOWBALWARN.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-11-02.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-11-02  RPK  ORIGINAL - ONE MANUALLY ENTERED BALANCE
+001300*                     CHECKED AGAINST A HARDCODED MINIMUM,
+001400*                     WARNING DISPLAYED TO THE SCREEN ONLY.
+001500*    2026-08-09  RPK  REPLACED THE SINGLE ACCEPT WITH AN
+001600*                     END-OF-DAY SWEEP OF THE ACCOUNT MASTER.
+001700*                     EVERY ACCOUNT BELOW THE MINIMUM BALANCE
+001800*                     NOW GETS A LOW-BALANCE WARNING LETTER
+001900*                     EXTRACT RECORD INSTEAD OF RELYING ON A
+002000*                     TELLER TO SPOT IT DURING A MANUAL CHECK.
+002100*    2026-08-09  RPK  NOW PARTICIPATES IN THE NIGHTLY BATCH
+002200*                     CHECKPOINT SCHEME - SKIPS THE SWEEP
+002300*                     ENTIRELY IF ALREADY MARKED COMPLETE FOR
+002400*                     TONIGHT, AND RESTARTS PAST THE LAST
+002500*                     ACCOUNT CHECKPOINTED INSTEAD OF FROM THE
+002600*                     TOP OF THE FILE.
+002700*    2026-08-09  RPK  WS-MINIMUM-BALANCE IS NOW LOADED FROM THE
+002800*                     BUSINESS PARAMETER FILE IF IT CARRIES A
+002900*                     MINIMUM-BALANCE ENTRY, SO OPERATIONS CAN
+003000*                     ADJUST IT WITHOUT A RECOMPILE.  THE VALUE
+003100*                     CLAUSE BELOW REMAINS THE FALLBACK WHEN THE
+003200*                     PARAMETER FILE HAS NO SUCH ENTRY.
+003300*================================================================
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     COPY ACCTMSEL.
+003800     COPY LBWSEL.
+003900     COPY CHKPSEL.
+004000     COPY PARMSEL.
+004100*================================================================
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  ACCOUNT-MASTER-FILE.
+004500     COPY ACCTMAST.
+004600*----------------------------------------------------------------
+004700 FD  LOW-BALANCE-WARNING-FILE.
+004800     COPY LBWREC.
+004900*----------------------------------------------------------------
+005000 FD  CHECKPOINT-FILE.
+005100     COPY CHKPREC.
+005200*----------------------------------------------------------------
+005300 FD  BUSINESS-PARAMETER-FILE.
+005400     COPY PARMREC.
+005500*----------------------------------------------------------------
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-ACCTMAST-STATUS            PIC XX.
+005800 01  WS-LBWFILE-STATUS             PIC XX.
+005900 01  WS-CHKPTFILE-STATUS           PIC XX.
+006000 01  WS-BUSPARM-STATUS             PIC XX.
+006100*----------------------------------------------------------------
+006200     COPY ACCTSTAT.
+006300*----------------------------------------------------------------
+006400 01  WS-WORK-FIELDS.
+006500     05  WS-MINIMUM-BALANCE        PIC S9(09)V99 VALUE 1000.00.
+006600     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+006700         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+006800     05  WS-ACCOUNTS-CHECKED       PIC 9(06) COMP VALUE 0.
+006900     05  WS-WARNINGS-ISSUED        PIC 9(06) COMP VALUE 0.
+007000     05  WS-CHKPT-CHUNK-SIZE       PIC 9(04) COMP VALUE 50.
+007100     05  WS-CHKPT-OPEN-FLAG        PIC X VALUE 'N'.
+007200         88  WS-CHKPT-OPEN         VALUE 'Y'.
+007300     05  WS-PARM-EOF-SWITCH        PIC X VALUE 'N'.
+007400         88  NO-MORE-PARAMETERS    VALUE 'Y'.
+007500*----------------------------------------------------------------
+007600 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+007700 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+007800     05  WS-TS-DATE                PIC 9(08).
+007900     05  FILLER                    PIC X(13).
+008000*================================================================
+008100 PROCEDURE DIVISION.
+008200*================================================================
+008300 0000-MAINLINE.
+008400     PERFORM 1000-INITIALIZE
+008500         THRU 1000-INITIALIZE-EXIT
+008600     PERFORM 2000-SWEEP-ONE-ACCOUNT
+008700         THRU 2000-SWEEP-ONE-ACCOUNT-EXIT
+008800         UNTIL NO-MORE-ACCOUNTS
+008900     PERFORM 3000-SHOW-SUMMARY
+009000         THRU 3000-SHOW-SUMMARY-EXIT
+009100     PERFORM 9999-EXIT
+009200         THRU 9999-EXIT-EXIT
+009300     STOP RUN.
+009400*----------------------------------------------------------------
+009500*  1000-INITIALIZE  --  OPEN THE MASTER AND THE WARNING EXTRACT,
+009600*  STAMP TODAY'S DATE, PRIME THE READ-AHEAD.
+009700*----------------------------------------------------------------
+009800 1000-INITIALIZE.
+009900     PERFORM 1100-LOAD-BUSINESS-PARAMETERS
+010000         THRU 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+010100     OPEN INPUT ACCOUNT-MASTER-FILE
+010200     IF WS-ACCTMAST-STATUS NOT = "00"
+010300         DISPLAY "LOWBALWARN: UNABLE TO OPEN ACCOUNT MASTER, "
+010400             "STATUS = " WS-ACCTMAST-STATUS
+010500         GO TO 9999-EXIT
+010600     END-IF
+010700
+010800     OPEN EXTEND LOW-BALANCE-WARNING-FILE
+010900     IF WS-LBWFILE-STATUS = "35"
+011000         CLOSE LOW-BALANCE-WARNING-FILE
+011100         OPEN OUTPUT LOW-BALANCE-WARNING-FILE
+011200     END-IF
+011300
+011400     OPEN I-O CHECKPOINT-FILE
+011500     IF WS-CHKPTFILE-STATUS = "35"
+011600         CLOSE CHECKPOINT-FILE
+011700         OPEN OUTPUT CHECKPOINT-FILE
+011800         CLOSE CHECKPOINT-FILE
+011900         OPEN I-O CHECKPOINT-FILE
+012000     END-IF
+012100     IF WS-CHKPTFILE-STATUS NOT = "00"
+012200         DISPLAY "LOWBALWARN: UNABLE TO OPEN CHECKPOINT FILE, "
+012300             "STATUS = " WS-CHKPTFILE-STATUS
+012400         GO TO 9999-EXIT
+012500     END-IF
+012600     SET WS-CHKPT-OPEN TO TRUE
+012700
+012800     MOVE "LOWBAL"   TO CP-JOB-STEP
+012900     READ CHECKPOINT-FILE
+013000         KEY IS CP-JOB-STEP
+013100         INVALID KEY
+013200             MOVE ZERO TO CP-LAST-ACCT-NUMBER
+013300             SET CP-STEP-IN-PROGRESS TO TRUE
+013400             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+013500             WRITE CHECKPOINT-RECORD
+013600     END-READ
+013700
+013800     IF CP-STEP-COMPLETE
+013900         DISPLAY "LOWBALWARN: TONIGHT'S RUN ALREADY COMPLETED "
+014000             "PER CHECKPOINT - NOTHING TO DO"
+014100         GO TO 9999-EXIT
+014200     END-IF
+014300
+014400     IF CP-LAST-ACCT-NUMBER > ZERO
+014500         MOVE CP-LAST-ACCT-NUMBER TO AM-ACCT-NUMBER
+014600         START ACCOUNT-MASTER-FILE KEY > AM-ACCT-NUMBER
+014700             INVALID KEY
+014800                 MOVE 'Y' TO WS-EOF-SWITCH
+014900         END-START
+015000         DISPLAY "LOWBALWARN: RESUMING AFTER CHECKPOINTED "
+015100             "ACCOUNT " CP-LAST-ACCT-NUMBER
+015200     END-IF
+015300
+015400     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+015500
+015600     IF NOT NO-MORE-ACCOUNTS
+015700         PERFORM 2100-READ-NEXT-ACCOUNT
+015800             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+015900     END-IF
+016000     .
+016100 1000-INITIALIZE-EXIT.
+016200     EXIT.
+016300*----------------------------------------------------------------
+016400*  1100-LOAD-BUSINESS-PARAMETERS  --  OVERRIDE THE COMPILED-IN
+016500*  WS-MINIMUM-BALANCE DEFAULT FROM THE BUSINESS PARAMETER FILE
+016600*  IF IT CARRIES A MINIMUM-BALANCE ENTRY.  A MISSING PARAMETER
+016700*  FILE IS NOT AN ERROR - THE COMPILED-IN DEFAULT STANDS.
+016800*----------------------------------------------------------------
+016900 1100-LOAD-BUSINESS-PARAMETERS.
+017000     OPEN INPUT BUSINESS-PARAMETER-FILE
+017100     IF WS-BUSPARM-STATUS NOT = "00"
+017200         GO TO 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+017300     END-IF
+017400     PERFORM 1110-READ-ONE-PARAMETER
+017500         THRU 1110-READ-ONE-PARAMETER-EXIT
+017600         UNTIL NO-MORE-PARAMETERS
+017700     CLOSE BUSINESS-PARAMETER-FILE
+017800     .
+017900 1100-LOAD-BUSINESS-PARAMETERS-EXIT.
+018000     EXIT.
+018100*----------------------------------------------------------------
+018200*  1110-READ-ONE-PARAMETER  --  APPLY ONE RECOGNIZED PARAMETER;
+018300*  ANY OTHER NAME ON THE FILE IS SOMEONE ELSE'S AND IS IGNORED.
+018400*----------------------------------------------------------------
+018500 1110-READ-ONE-PARAMETER.
+018600     READ BUSINESS-PARAMETER-FILE
+018700         AT END
+018800             MOVE 'Y' TO WS-PARM-EOF-SWITCH
+018900         NOT AT END
+019000             EVALUATE BP-PARM-NAME
+019100                 WHEN "MINIMUM-BALANCE"
+019200                     MOVE BP-PARM-VALUE TO WS-MINIMUM-BALANCE
+019300                 WHEN OTHER
+019400                     CONTINUE
+019500             END-EVALUATE
+019600     END-READ
+019700     .
+019800 1110-READ-ONE-PARAMETER-EXIT.
+019900     EXIT.
+020000*----------------------------------------------------------------
+020100*  2000-SWEEP-ONE-ACCOUNT  --  FLAG ONE ACCOUNT IF ITS BALANCE
+020200*  IS BELOW THE MINIMUM.  CLOSED ACCOUNTS HAVE NO HOLDER LEFT TO
+020300*  WARN AND ARE SKIPPED.
+020400*----------------------------------------------------------------
+020500 2000-SWEEP-ONE-ACCOUNT.
+020600     ADD 1 TO WS-ACCOUNTS-CHECKED
+020700     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+020800     IF NOT STATUS-CLOSED
+020900         IF AM-BALANCE < WS-MINIMUM-BALANCE
+021000             PERFORM 2200-WRITE-WARNING-LETTER
+021100                 THRU 2200-WRITE-WARNING-LETTER-EXIT
+021200         END-IF
+021300     END-IF
+021400     IF FUNCTION MOD(WS-ACCOUNTS-CHECKED, WS-CHKPT-CHUNK-SIZE) = 0
+021500         PERFORM 2300-UPDATE-CHECKPOINT
+021600             THRU 2300-UPDATE-CHECKPOINT-EXIT
+021700     END-IF
+021800     PERFORM 2100-READ-NEXT-ACCOUNT
+021900         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+022000     .
+022100 2000-SWEEP-ONE-ACCOUNT-EXIT.
+022200     EXIT.
+022300*----------------------------------------------------------------
+022400*  2100-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD.
+022500*----------------------------------------------------------------
+022600 2100-READ-NEXT-ACCOUNT.
+022700     READ ACCOUNT-MASTER-FILE NEXT RECORD
+022800         AT END
+022900             MOVE 'Y' TO WS-EOF-SWITCH
+023000     END-READ
+023100     .
+023200 2100-READ-NEXT-ACCOUNT-EXIT.
+023300     EXIT.
+023400*----------------------------------------------------------------
+023500*  2200-WRITE-WARNING-LETTER  --  APPEND ONE EXTRACT RECORD FOR
+023600*  THE LETTER-PRINTING RUN TO PICK UP.
+023700*----------------------------------------------------------------
+023800 2200-WRITE-WARNING-LETTER.
+023900     MOVE AM-ACCT-NUMBER        TO LW-ACCT-NUMBER
+024000     MOVE AM-CUSTOMER-NUMBER    TO LW-CUSTOMER-NUMBER
+024100     MOVE AM-BRANCH-ID          TO LW-BRANCH-ID
+024200     MOVE AM-BALANCE            TO LW-BALANCE
+024300     MOVE WS-MINIMUM-BALANCE    TO LW-MINIMUM-BALANCE
+024400     MOVE WS-TS-DATE            TO LW-WARNING-DATE
+024500     WRITE LOW-BALANCE-WARNING-RECORD
+024600     ADD 1 TO WS-WARNINGS-ISSUED
+024700     .
+024800 2200-WRITE-WARNING-LETTER-EXIT.
+024900     EXIT.
+025000*----------------------------------------------------------------
+025100*  2300-UPDATE-CHECKPOINT  --  RECORD HOW FAR THE SWEEP HAS
+025200*  GOTTEN SO A RESTART CAN RESUME AFTER THIS ACCOUNT INSTEAD OF
+025300*  FROM THE TOP OF THE FILE.
+025400*----------------------------------------------------------------
+025500 2300-UPDATE-CHECKPOINT.
+025600     MOVE AM-ACCT-NUMBER TO CP-LAST-ACCT-NUMBER
+025700     MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+025800     REWRITE CHECKPOINT-RECORD
+025900         INVALID KEY
+026000             DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+026100     END-REWRITE
+026200     .
+026300 2300-UPDATE-CHECKPOINT-EXIT.
+026400     EXIT.
+026500*----------------------------------------------------------------
+026600*  3000-SHOW-SUMMARY  --  END-OF-RUN SWEEP TOTALS.
+026700*----------------------------------------------------------------
+026800 3000-SHOW-SUMMARY.
+026900     DISPLAY "LOWBALWARN: ACCOUNTS CHECKED  = "
+027000         WS-ACCOUNTS-CHECKED
+027100     DISPLAY "LOWBALWARN: WARNINGS ISSUED   = "
+027200         WS-WARNINGS-ISSUED
+027300     .
+027400 3000-SHOW-SUMMARY-EXIT.
+027500     EXIT.
+027600*----------------------------------------------------------------
+027700*  9999-EXIT  --  COMMON PROGRAM EXIT.
+027800*----------------------------------------------------------------
+027900 9999-EXIT.
+028000     IF WS-CHKPT-OPEN
+028100         IF NO-MORE-ACCOUNTS
+028200             SET CP-STEP-COMPLETE TO TRUE
+028300             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+028400             REWRITE CHECKPOINT-RECORD
+028500                 INVALID KEY
+028600                     DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+028700             END-REWRITE
+028800         END-IF
+028900         CLOSE CHECKPOINT-FILE
+029000     END-IF
+029100     CLOSE ACCOUNT-MASTER-FILE
+029200     CLOSE LOW-BALANCE-WARNING-FILE
+029300     .
+029400 9999-EXIT-EXIT.
+029500     EXIT.
