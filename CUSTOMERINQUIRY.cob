@@ -0,0 +1,159 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CUSTINQUIRY.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  UP UNTIL NOW EVERY ACCOUNT
+001300*                     PROGRAM TREATED AM-CUSTOMER-NUMBER AS A BARE
+001400*                     FIELD WITH NOTHING BEHIND IT.  THIS PROGRAM
+001500*                     LOOKS THE NUMBER UP ON THE NEW CUSTOMER
+001600*                     MASTER FILE FOR NAME/ADDRESS/DATE OF BIRTH/
+001700*                     CONTACT INFO, THEN SWEEPS THE ACCOUNT MASTER
+001800*                     FOR EVERY ACCOUNT CARRYING THAT CUSTOMER
+001900*                     NUMBER, GIVING A SINGLE HOUSEHOLD VIEW OF
+002000*                     ALL OF A CUSTOMER'S ACCOUNTS INSTEAD OF
+002100*                     TREATING EACH ONE AS IF IT BELONGED TO A
+002200*                     STRANGER.
+002300*================================================================
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     COPY CUSTMSEL.
+002800     COPY ACCTMSEL.
+002900*================================================================
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CUSTOMER-MASTER-FILE.
+003300     COPY CUSTMAST.
+003400 FD  ACCOUNT-MASTER-FILE.
+003500     COPY ACCTMAST.
+003600*----------------------------------------------------------------
+003700 WORKING-STORAGE SECTION.
+003800*----------------------------------------------------------------
+003900*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+004000*----------------------------------------------------------------
+004100     COPY ACCTSTAT.
+004200*----------------------------------------------------------------
+004300 01  WS-FILE-STATUSES.
+004400     05  WS-CUSTMAST-STATUS        PIC XX.
+004500     05  WS-ACCTMAST-STATUS        PIC XX.
+004600*----------------------------------------------------------------
+004700 01  WS-WORK-FIELDS.
+004800     05  WS-REQUESTED-CUSTOMER     PIC 9(09).
+004900     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+005000         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+005100     05  WS-ACCOUNTS-FOUND         PIC 9(04) COMP VALUE 0.
+005200*================================================================
+005300 PROCEDURE DIVISION.
+005400*================================================================
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700         THRU 1000-INITIALIZE-EXIT
+005800     PERFORM 2000-SHOW-ACCOUNT-IF-LINKED
+005900         THRU 2000-SHOW-ACCOUNT-IF-LINKED-EXIT
+006000         UNTIL NO-MORE-ACCOUNTS
+006100     PERFORM 3000-SHOW-SUMMARY
+006200         THRU 3000-SHOW-SUMMARY-EXIT
+006300     PERFORM 9999-EXIT
+006400         THRU 9999-EXIT-EXIT
+006500     STOP RUN.
+006600*----------------------------------------------------------------
+006700*  1000-INITIALIZE  --  OPEN FILES, ACCEPT THE CUSTOMER NUMBER,
+006800*  SHOW THE CUSTOMER MASTER RECORD, PRIME THE ACCOUNT READ-AHEAD.
+006900*----------------------------------------------------------------
+007000 1000-INITIALIZE.
+007100     OPEN INPUT CUSTOMER-MASTER-FILE
+007200     IF WS-CUSTMAST-STATUS NOT = "00"
+007300         DISPLAY "CUSTINQUIRY: UNABLE TO OPEN CUSTOMER MASTER, "
+007400             "STATUS = " WS-CUSTMAST-STATUS
+007500         GO TO 9999-EXIT
+007600     END-IF
+007700
+007800     OPEN INPUT ACCOUNT-MASTER-FILE
+007900     IF WS-ACCTMAST-STATUS NOT = "00"
+008000         DISPLAY "CUSTINQUIRY: UNABLE TO OPEN ACCOUNT MASTER, "
+008100             "STATUS = " WS-ACCTMAST-STATUS
+008200         GO TO 9999-EXIT
+008300     END-IF
+008400
+008500     DISPLAY "ENTER CUSTOMER NUMBER: "
+008600     ACCEPT WS-REQUESTED-CUSTOMER
+008700
+008800     MOVE WS-REQUESTED-CUSTOMER TO CM-CUSTOMER-NUMBER
+008900     READ CUSTOMER-MASTER-FILE
+009000         KEY IS CM-CUSTOMER-NUMBER
+009100         INVALID KEY
+009200             DISPLAY "CUSTOMER NOT FOUND ON CUSTOMER MASTER FILE"
+009300             GO TO 9999-EXIT
+009400     END-READ
+009500
+009600     DISPLAY "CUSTOMER NUMBER . . . . : " CM-CUSTOMER-NUMBER
+009700     DISPLAY "NAME  . . . . . . . . . : " CM-CUSTOMER-NAME
+009800     DISPLAY "ADDRESS . . . . . . . . : " CM-ADDRESS-LINE-1
+009900     DISPLAY "                          " CM-ADDRESS-LINE-2
+010000     DISPLAY "                          " CM-CITY ", "
+010100         CM-STATE " " CM-ZIP-CODE
+010200     DISPLAY "DATE OF BIRTH . . . . . : " CM-DATE-OF-BIRTH
+010300     DISPLAY "PHONE . . . . . . . . . : " CM-PHONE-NUMBER
+010400     DISPLAY "EMAIL . . . . . . . . . : " CM-EMAIL-ADDRESS
+010500     DISPLAY "LINKED ACCOUNTS:"
+010600
+010700     PERFORM 2100-READ-NEXT-ACCOUNT
+010800         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+010900     .
+011000 1000-INITIALIZE-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------
+011300*  2000-SHOW-ACCOUNT-IF-LINKED  --  DISPLAY THE CURRENT ACCOUNT
+011400*  MASTER RECORD IF IT BELONGS TO THE REQUESTED CUSTOMER, THEN
+011500*  READ THE NEXT ONE.  THE ACCOUNT MASTER HAS NO SECONDARY KEY ON
+011600*  CUSTOMER NUMBER, SO THE WHOLE FILE IS SWEPT SEQUENTIALLY.
+011700*----------------------------------------------------------------
+011800 2000-SHOW-ACCOUNT-IF-LINKED.
+011900     IF AM-CUSTOMER-NUMBER = WS-REQUESTED-CUSTOMER
+012000         MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+012100         DISPLAY "  ACCT " AM-ACCT-NUMBER
+012200             "  TYPE " AM-TYPE-CODE
+012300             "  STATUS " AM-STATUS-CODE
+012400             "  BALANCE " AM-BALANCE
+012500         ADD 1 TO WS-ACCOUNTS-FOUND
+012600     END-IF
+012700     PERFORM 2100-READ-NEXT-ACCOUNT
+012800         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+012900     .
+013000 2000-SHOW-ACCOUNT-IF-LINKED-EXIT.
+013100     EXIT.
+013200*----------------------------------------------------------------
+013300*  2100-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD.
+013400*----------------------------------------------------------------
+013500 2100-READ-NEXT-ACCOUNT.
+013600     READ ACCOUNT-MASTER-FILE NEXT RECORD
+013700         AT END
+013800             MOVE 'Y' TO WS-EOF-SWITCH
+013900     END-READ
+014000     .
+014100 2100-READ-NEXT-ACCOUNT-EXIT.
+014200     EXIT.
+014300*----------------------------------------------------------------
+014400*  3000-SHOW-SUMMARY  --  HOW MANY ACCOUNTS MAKE UP THE HOUSEHOLD.
+014500*----------------------------------------------------------------
+014600 3000-SHOW-SUMMARY.
+014700     DISPLAY "TOTAL LINKED ACCOUNTS . : " WS-ACCOUNTS-FOUND
+014800     .
+014900 3000-SHOW-SUMMARY-EXIT.
+015000     EXIT.
+015100*----------------------------------------------------------------
+015200*  9999-EXIT  --  COMMON PROGRAM EXIT.
+015300*----------------------------------------------------------------
+015400 9999-EXIT.
+015500     CLOSE CUSTOMER-MASTER-FILE
+015600     CLOSE ACCOUNT-MASTER-FILE
+015700     .
+015800 9999-EXIT-EXIT.
+015900     EXIT.
