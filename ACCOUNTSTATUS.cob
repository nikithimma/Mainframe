@@ -1,17 +1,210 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ACCSTATUS88.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ACCOUNT-STATUS      PIC X.
-          88 STATUS-ACTIVE    VALUE 'A'.
-          88 STATUS-INACTIVE  VALUE 'I'.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY "Enter Account Status (A/I): "
-           ACCEPT ACCOUNT-STATUS
-           IF STATUS-ACTIVE
-               DISPLAY "Account Active"
-           ELSE
-               DISPLAY "Account Inactive"
-           END-IF
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    ACCSTATUS88.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2024-02-11.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2024-02-11  RPK  ORIGINAL - SINGLE ACTIVE/INACTIVE CHECK.
+001300*    2026-08-09  RPK  ADDED DORMANT, CLOSED AND FROZEN AS REAL
+001400*                     88-LEVEL CONDITIONS IN PLACE OF A BLANKET
+001500*                     "INACTIVE" ELSE BRANCH.
+001600*    2026-08-09  RPK  STATUS NO LONGER LIVES IN A ONE-SHOT ACCEPT.
+001700*                     THIS PROGRAM NOW READS/REWRITES THE ACCOUNT
+001800*                     MASTER AND WRITES EVERY STATUS CHANGE TO THE
+001900*                     STATUS AUDIT LOG (WHO, OLD VALUE, NEW VALUE,
+002000*                     TIMESTAMP) SO A STATUS FLIP CAN BE TRACED
+002100*                     WITHOUT RELYING ON ANYONE'S MEMORY.
+002200*    2026-08-09  RPK  ALSO WRITES EVERY STATUS CHANGE TO THE
+002300*                     SHARED ACTIVITY AUDIT LOG (IN ADDITION TO,
+002400*                     NOT INSTEAD OF, THE STATUS AUDIT LOG ABOVE)
+002500*                     SO THIS PROGRAM'S ACTIVITY SHOWS UP IN THE
+002600*                     SAME CROSS-PROGRAM TRAIL AS DEPOSITTRAN,
+002700*                     WITHDRAWTRAN AND PINVERIFY.
+002800*================================================================
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     COPY ACCTMSEL.
+003300     COPY AUDTSEL.
+003400     COPY ACTAUDSEL.
+003500*================================================================
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  ACCOUNT-MASTER-FILE.
+003900     COPY ACCTMAST.
+004000 FD  STATUS-AUDIT-FILE.
+004100     COPY AUDTREC.
+004200 FD  ACTIVITY-AUDIT-FILE.
+004300     COPY ACTAUDREC.
+004400*----------------------------------------------------------------
+004500 WORKING-STORAGE SECTION.
+004600*----------------------------------------------------------------
+004700*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+004800*  TESTED AGAINST A WORKING-STORAGE COPY OF THE MASTER'S STATUS
+004900*  BYTE SO THE 88-LEVELS STAY UNAMBIGUOUS ACROSS BOTH RECORDS.
+005000*----------------------------------------------------------------
+005100     COPY ACCTSTAT.
+005200*----------------------------------------------------------------
+005300 01  WS-FILE-STATUSES.
+005400     05  WS-ACCTMAST-STATUS        PIC XX.
+005500     05  WS-STATAUDT-STATUS        PIC XX.
+005600     05  WS-ACTAUDIT-STATUS        PIC XX.
+005700*----------------------------------------------------------------
+005800 01  WS-WORK-FIELDS.
+005900     05  WS-OPERATOR-ID            PIC X(08).
+006000     05  WS-NEW-STATUS-CODE        PIC X.
+006100     05  WS-DAYS-SINCE-ACTIVITY    PIC 9(03) COMP.
+006200     05  WS-DORMANCY-THRESHOLD     PIC 9(03) COMP VALUE 180.
+006300     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+006400         88  NO-MORE-INPUT         VALUE 'Y'.
+006500*================================================================
+006600 PROCEDURE DIVISION.
+006700*================================================================
+006800 0000-MAINLINE.
+006900     PERFORM 1000-INITIALIZE
+007000         THRU 1000-INITIALIZE-EXIT
+007100     PERFORM 2000-PROCESS-STATUS-CHANGE
+007200         THRU 2000-PROCESS-STATUS-CHANGE-EXIT
+007300     PERFORM 9999-EXIT
+007400         THRU 9999-EXIT-EXIT
+007500     STOP RUN.
+007600*----------------------------------------------------------------
+007700*  1000-INITIALIZE  --  OPEN FILES, ACCEPT THE REQUESTED CHANGE.
+007800*----------------------------------------------------------------
+007900 1000-INITIALIZE.
+008000     OPEN I-O ACCOUNT-MASTER-FILE
+008100     IF WS-ACCTMAST-STATUS NOT = "00"
+008200         DISPLAY "ACCSTATUS88: UNABLE TO OPEN ACCOUNT MASTER, "
+008300             "STATUS = " WS-ACCTMAST-STATUS
+008400         GO TO 9999-EXIT
+008500     END-IF
+008600
+008700     OPEN EXTEND STATUS-AUDIT-FILE
+008800     IF WS-STATAUDT-STATUS = "35"
+008900         CLOSE STATUS-AUDIT-FILE
+009000         OPEN OUTPUT STATUS-AUDIT-FILE
+009100     END-IF
+009200
+009300     OPEN EXTEND ACTIVITY-AUDIT-FILE
+009400     IF WS-ACTAUDIT-STATUS = "35"
+009500         CLOSE ACTIVITY-AUDIT-FILE
+009600         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+009700     END-IF
+009800
+009900     DISPLAY "ENTER ACCOUNT NUMBER: "
+010000     ACCEPT AM-ACCT-NUMBER
+010100     DISPLAY "ENTER OPERATOR ID: "
+010200     ACCEPT WS-OPERATOR-ID
+010300     DISPLAY "ENTER NEW STATUS (A/D/C/F): "
+010400     ACCEPT WS-NEW-STATUS-CODE
+010500     DISPLAY "ENTER DAYS SINCE LAST ACTIVITY: "
+010600     ACCEPT WS-DAYS-SINCE-ACTIVITY
+010700     .
+010800 1000-INITIALIZE-EXIT.
+010900     EXIT.
+011000*----------------------------------------------------------------
+011100*  2000-PROCESS-STATUS-CHANGE  --  READ, VALIDATE, REWRITE, LOG.
+011200*----------------------------------------------------------------
+011300 2000-PROCESS-STATUS-CHANGE.
+011400     READ ACCOUNT-MASTER-FILE
+011500         KEY IS AM-ACCT-NUMBER
+011600         INVALID KEY
+011700             DISPLAY "ACCOUNT NOT FOUND ON MASTER FILE"
+011800             GO TO 2000-PROCESS-STATUS-CHANGE-EXIT
+011900     END-READ
+012000
+012100     MOVE WS-NEW-STATUS-CODE TO ACCT-STATUS-CODE
+012200     IF NOT STATUS-VALID
+012300         DISPLAY "INVALID NEW STATUS CODE"
+012400         GO TO 2000-PROCESS-STATUS-CHANGE-EXIT
+012500     END-IF
+012600
+012700     PERFORM 2100-WRITE-AUDIT-RECORD
+012800         THRU 2100-WRITE-AUDIT-RECORD-EXIT
+012900
+013000     PERFORM 2150-WRITE-ACTIVITY-AUDIT-RECORD
+013100         THRU 2150-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+013200
+013300     MOVE WS-NEW-STATUS-CODE TO AM-STATUS-CODE
+013400     REWRITE ACCOUNT-MASTER-RECORD
+013500         INVALID KEY
+013600             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+013700     END-REWRITE
+013800
+013900     PERFORM 2200-SHOW-STATUS-MESSAGE
+014000         THRU 2200-SHOW-STATUS-MESSAGE-EXIT
+014100     .
+014200 2000-PROCESS-STATUS-CHANGE-EXIT.
+014300     EXIT.
+014400*----------------------------------------------------------------
+014500*  2100-WRITE-AUDIT-RECORD  --  OLD VALUE, NEW VALUE, WHO, WHEN.
+014600*----------------------------------------------------------------
+014700 2100-WRITE-AUDIT-RECORD.
+014800     MOVE AM-ACCT-NUMBER     TO AU-ACCT-NUMBER
+014900     MOVE WS-OPERATOR-ID     TO AU-OPERATOR-ID
+015000     MOVE AM-STATUS-CODE     TO AU-OLD-STATUS
+015100     MOVE WS-NEW-STATUS-CODE TO AU-NEW-STATUS
+015200     MOVE FUNCTION CURRENT-DATE TO AU-CHANGE-TIMESTAMP
+015300     WRITE STATUS-AUDIT-RECORD
+015400     .
+015500 2100-WRITE-AUDIT-RECORD-EXIT.
+015600     EXIT.
+015700*----------------------------------------------------------------
+015800*  2150-WRITE-ACTIVITY-AUDIT-RECORD  --  SAME OLD/NEW STATUS TO
+015900*  THE SHARED ACTIVITY AUDIT LOG.
+016000*----------------------------------------------------------------
+016100 2150-WRITE-ACTIVITY-AUDIT-RECORD.
+016200     MOVE "ACCSTATUS88"  TO AL-PROGRAM-ID
+016300     MOVE AM-ACCT-NUMBER TO AL-ACCT-NUMBER
+016400     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID
+016500     MOVE AM-STATUS-CODE TO AL-BEFORE-VALUE
+016600     MOVE WS-NEW-STATUS-CODE TO AL-AFTER-VALUE
+016700     MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+016800     WRITE ACTIVITY-AUDIT-RECORD
+016900     .
+017000 2150-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+017100     EXIT.
+017200*----------------------------------------------------------------
+017300*  2200-SHOW-STATUS-MESSAGE  --  DRIVE DOWNSTREAM HANDLING OFF
+017400*  THE 88-LEVEL CONDITION RATHER THAN A BARE ACTIVE/ELSE TEST.
+017500*----------------------------------------------------------------
+017600 2200-SHOW-STATUS-MESSAGE.
+017700     EVALUATE TRUE
+017800         WHEN STATUS-ACTIVE
+017900             IF WS-DAYS-SINCE-ACTIVITY >= WS-DORMANCY-THRESHOLD
+018000                 DISPLAY "ACCOUNT ACTIVE BUT ELIGIBLE FOR "
+018100                     "DORMANCY - NO ACTIVITY "
+018200                     WS-DAYS-SINCE-ACTIVITY " DAYS"
+018300             ELSE
+018400                 DISPLAY "ACCOUNT ACTIVE"
+018500             END-IF
+018600         WHEN STATUS-DORMANT
+018700             DISPLAY "ACCOUNT DORMANT - NO ACTIVITY 180+ DAYS. "
+018800                 "INTEREST WILL ACCRUE AT THE STANDARD RATE "
+018900                 "ONLY; PROMOTIONAL RATES DO NOT APPLY."
+019000         WHEN STATUS-FROZEN
+019100             DISPLAY "ACCOUNT FROZEN - UNDER INVESTIGATION OR "
+019200                 "COURT ORDER.  DEPOSITS AND WITHDRAWALS ARE "
+019300                 "BLOCKED UNTIL STATUS IS CLEARED."
+019400         WHEN STATUS-CLOSED
+019500             DISPLAY "ACCOUNT CLOSED - EXCLUDED FROM ALL "
+019600                 "NIGHTLY PROCESSING AND REPORTS."
+019700     END-EVALUATE
+019800     .
+019900 2200-SHOW-STATUS-MESSAGE-EXIT.
+020000     EXIT.
+020100*----------------------------------------------------------------
+020200*  9999-EXIT  --  COMMON PROGRAM EXIT.
+020300*----------------------------------------------------------------
+020400 9999-EXIT.
+020500     CLOSE ACCOUNT-MASTER-FILE
+020600     CLOSE STATUS-AUDIT-FILE
+020700     CLOSE ACTIVITY-AUDIT-FILE
+020800     .
+020900 9999-EXIT-EXIT.
+021000     EXIT.
