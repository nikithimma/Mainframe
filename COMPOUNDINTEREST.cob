@@ -1,22 +1,432 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. COMPOUND-INTEREST.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PRINCIPAL   PIC 9(6)V99.
-       01 RATE        PIC 9(3)V99.
-       01 T           PIC 99.
-       01 AMOUNT      PIC 9(8)V99.
-       01 I           PIC 99.
-       PROCEDURE DIVISION.
-           ACCEPT PRINCIPAL
-           DISPLAY "Enter Principal Amount: " PRINCIPAL       
-           ACCEPT RATE
-           DISPLAY "Enter Rate of Interest: " RATE         
-           ACCEPT T
-           DISPLAY "Enter Time (in years): " T           
-           MOVE PRINCIPAL TO AMOUNT
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > T
-               COMPUTE AMOUNT = AMOUNT + (AMOUNT * RATE / 100)
-           END-PERFORM
-           DISPLAY "Compound Amount is: " AMOUNT   
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    COMPOUND-INTEREST.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-07-19.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-07-19  RPK  ORIGINAL - ONE-SHOT WHAT-IF CALCULATION.
+001300*    2026-08-09  RPK  LEFT AS THE SINGLE-ACCOUNT WHAT-IF
+001400*                     CALCULATOR.  THE NIGHTLY BATCH ACCRUAL RUN
+001500*                     THAT POSTS INTEREST TO THE ACCOUNT MASTER
+001600*                     LIVES ALONGSIDE IT IN THIS SAME SOURCE
+001700*                     MEMBER AS COMPOUND-INTEREST-BATCH, REUSING
+001800*                     THE SAME COMPOUNDING FORMULA.
+001900*    2026-08-09  RPK  ADDED A FREQUENCY OPTION (MONTHLY/
+002000*                     QUARTERLY/ANNUALLY) SO THE NUMBER OF
+002100*                     COMPOUNDING PERIODS IN T YEARS AND THE
+002200*                     RATE PER PERIOD MATCH WHAT WE ACTUALLY
+002300*                     DISCLOSED ON THE PRODUCT, INSTEAD OF
+002400*                     APPROXIMATING EVERYTHING AS ANNUAL
+002500*                     COMPOUNDING.  THE NIGHTLY BATCH RUN
+002600*                     (COMPOUND-INTEREST-BATCH) STILL POSTS ONCE
+002700*                     PER NIGHT REGARDLESS OF PRODUCT FREQUENCY -
+002800*                     SEE ITS OWN MOD-HISTORY.
+002900*================================================================
+003000 DATA DIVISION.
+003100 WORKING-STORAGE SECTION.
+003200 01 PRINCIPAL     PIC 9(6)V99.
+003300 01 RATE          PIC 9(3)V99.
+003400 01 T             PIC 99.
+003500 01 AMOUNT        PIC 9(8)V99.
+003600 01 I             PIC 9(04) COMP.
+003700 01 FREQUENCY     PIC X.
+003800    88 FREQ-MONTHLY    VALUE 'M'.
+003900    88 FREQ-QUARTERLY  VALUE 'Q'.
+004000    88 FREQ-ANNUALLY   VALUE 'A'.
+004100 01 PERIODS-PER-YEAR    PIC 99.
+004200 01 TOTAL-PERIODS       PIC 9(04) COMP.
+004300 01 RATE-PER-PERIOD     PIC 9(03)V9999.
+004400 PROCEDURE DIVISION.
+004500     ACCEPT PRINCIPAL
+004600     DISPLAY "Enter Principal Amount: " PRINCIPAL
+004700     ACCEPT RATE
+004800     DISPLAY "Enter Rate of Interest: " RATE
+004900     ACCEPT T
+005000     DISPLAY "Enter Time (in years): " T
+005100     DISPLAY "Enter Compounding Frequency (M/Q/A): "
+005200     ACCEPT FREQUENCY
+005300     EVALUATE TRUE
+005400         WHEN FREQ-MONTHLY
+005500             MOVE 12 TO PERIODS-PER-YEAR
+005600         WHEN FREQ-QUARTERLY
+005700             MOVE 4 TO PERIODS-PER-YEAR
+005800         WHEN OTHER
+005900             MOVE 1 TO PERIODS-PER-YEAR
+006000     END-EVALUATE
+006100     COMPUTE TOTAL-PERIODS = T * PERIODS-PER-YEAR
+006200     COMPUTE RATE-PER-PERIOD ROUNDED = RATE / PERIODS-PER-YEAR
+006300     MOVE PRINCIPAL TO AMOUNT
+006400     PERFORM VARYING I FROM 1 BY 1 UNTIL I > TOTAL-PERIODS
+006500         COMPUTE AMOUNT = AMOUNT +
+006600             (AMOUNT * RATE-PER-PERIOD / 100)
+006700     END-PERFORM
+006800     DISPLAY "Compound Amount is: " AMOUNT
+006900     STOP RUN.
+007000 END PROGRAM COMPOUND-INTEREST.
+007100*================================================================
+007200 IDENTIFICATION DIVISION.
+007300 PROGRAM-ID.    COMPOUND-INTEREST-BATCH.
+007400 AUTHOR.        R KUMAR.
+007500 INSTALLATION.  RETAIL BANKING SYSTEMS.
+007600 DATE-WRITTEN.  2026-08-09.
+007700 DATE-COMPILED. 2026-08-09.
+007800*----------------------------------------------------------------
+007900*  MOD-HISTORY
+008000*    2026-08-09  RPK  INITIAL VERSION - READS EVERY ACCOUNT OFF
+008100*                     THE ACCOUNT MASTER, APPLIES ONE NIGHT'S
+008200*                     COMPOUNDING (COMPOUND-INTEREST'S FORMULA)
+008300*                     AT THE PRODUCT'S DEFAULT RATE FROM THE
+008400*                     PRODUCT REFERENCE TABLE, PLUS THE SENIOR-
+008500*                     CITIZEN BONUS WHERE AM-SENIOR-CITIZEN-FLAG
+008600*                     IS SET, POSTS THE ACCRUED INTEREST BACK TO
+008700*                     THE BALANCE, AND WRITES AN ACCRUAL REGISTER
+008800*                     LINE PER ACCOUNT.  FROZEN AND CLOSED
+008900*                     ACCOUNTS ARE SKIPPED ENTIRELY (FROZEN IS
+009000*                     UNDER INVESTIGATION, CLOSED EARNS NOTHING);
+009100*                     DORMANT ACCOUNTS STILL ACCRUE BUT AT THE
+009200*                     PRODUCT'S STANDARD RATE ONLY - THE SENIOR
+009300*                     BONUS IS TREATED AS A PROMOTIONAL UPLIFT
+009400*                     AND DOES NOT APPLY WHILE DORMANT.
+009500*    2026-08-09  RPK  AN ACCOUNT LEFT OVERDRAWN BY WITHDRAWTRAN
+009600*                     IS CHARGED OVERDRAFT INTEREST ON THE
+009700*                     OVERDRAWN BALANCE INSTEAD OF THE PRODUCT'S
+009800*                     DEPOSIT RATE, SO APPROVED OVERDRAFT USE
+009900*                     ACTUALLY COSTS THE CUSTOMER INTEREST.
+010000*    2026-08-09  RPK  POSTS A MATCHED DEBIT/CREDIT PAIR TO THE
+010100*                     GENERAL LEDGER (VIA GL-POSTING) FOR EVERY
+010200*                     ACCOUNT ACCRUED SO THE BALANCE TIES BACK TO
+010300*                     THE BOOKS.
+010400*    2026-08-09  RPK  NOW PARTICIPATES IN THE NIGHTLY BATCH
+010500*                     CHECKPOINT SCHEME - SKIPS THE RUN ENTIRELY
+010600*                     IF ALREADY MARKED COMPLETE FOR TONIGHT, AND
+010700*                     RESTARTS PAST THE LAST ACCOUNT CHECKPOINTED
+010800*                     INSTEAD OF FROM THE TOP OF THE FILE.
+010900*    2026-08-09  RPK  STAMPS THE ACCOUNT'S CURRENCY CODE ONTO THE
+011000*                     ACCRUAL REGISTER LINE SO A MULTI-CURRENCY
+011100*                     ACCOUNT'S ACCRUAL HISTORY SHOWS WHAT
+011200*                     CURRENCY IT WAS ACCRUED IN.
+011300*    2026-08-09  RPK  STAMPS THE RUN DATE ONTO THE ACCRUAL
+011400*                     REGISTER LINE SO THE MONTHLY STATEMENT JOB
+011500*                     CAN TELL WHICH POSTINGS FALL IN A GIVEN
+011600*                     STATEMENT PERIOD.
+011700*    2026-08-09  RPK  AN ACCOUNT CARRYING A PROMOTIONAL RATE ON
+011800*                     THE NEW PROMOTIONAL-RATE-FILE EARNS THAT
+011900*                     RATE INSTEAD OF THE PRODUCT DEFAULT WHILE
+012000*                     TODAY FALLS BETWEEN ITS EFFECTIVE-FROM AND
+012100*                     EFFECTIVE-TO DATES, AND REVERTS TO THE
+012200*                     PRODUCT DEFAULT ON ITS OWN ONCE THE
+012300*                     PROMOTIONAL WINDOW HAS PASSED.
+012400*    2026-08-09  RPK  MOVED THE CHECKPOINT UPDATE TO THE END OF
+012500*                     2000-ACCRUE-ONE-ACCOUNT, AFTER THE REWRITE,
+012600*                     GL-POSTING AND REGISTER WRITE INSTEAD OF
+012700*                     BEFORE THEM - A CRASH RIGHT AFTER THE OLD
+012800*                     CHECKPOINT POINT WOULD RESUME PAST THIS
+012900*                     ACCOUNT ON RESTART WITHOUT EVER POSTING ITS
+013000*                     INTEREST.
+013100*    2026-08-09  RPK  THE READ-AHEAD TO THE NEXT ACCOUNT WAS
+013200*                     HANGING OFF 2000-ACCRUE-ONE-ACCOUNT-EXIT
+013300*                     INSTEAD OF LIVING IN THE PARAGRAPH BODY,
+013400*                     UNLIKE EVERY OTHER CHECKPOINT SWEEP IN THIS
+013500*                     SHOP.  MOVED IT BACK INTO
+013600*                     2000-ACCRUE-ONE-ACCOUNT AND RESTORED THE
+013700*                     EXIT PARAGRAPH TO A BARE EXIT.
+013800*================================================================
+013900 ENVIRONMENT DIVISION.
+014000 INPUT-OUTPUT SECTION.
+014100 FILE-CONTROL.
+014200     COPY ACCTMSEL.
+014300     COPY INTRSEL.
+014400     COPY CHKPSEL.
+014500     COPY RATESEL.
+014600*================================================================
+014700 DATA DIVISION.
+014800 FILE SECTION.
+014900 FD  ACCOUNT-MASTER-FILE.
+015000     COPY ACCTMAST.
+015100 FD  INTEREST-ACCRUAL-REGISTER.
+015200     COPY INTRREG.
+015300 FD  CHECKPOINT-FILE.
+015400     COPY CHKPREC.
+015500 FD  PROMOTIONAL-RATE-FILE.
+015600     COPY RATEREC.
+015700*----------------------------------------------------------------
+015800 WORKING-STORAGE SECTION.
+015900     COPY ACCTSTAT.
+016000     COPY PRODTAB.
+016100*----------------------------------------------------------------
+016200 01  WS-ACCTMAST-STATUS             PIC XX.
+016300 01  WS-INTRACCR-STATUS             PIC XX.
+016400 01  WS-CHKPTFILE-STATUS            PIC XX.
+016500 01  WS-PROMRATE-STATUS             PIC XX.
+016600*----------------------------------------------------------------
+016700 01  WS-WORK-FIELDS.
+016800     05  WS-EOF-SWITCH              PIC X VALUE 'N'.
+016900         88  NO-MORE-ACCOUNTS       VALUE 'Y'.
+017000     05  WS-ACCOUNTS-READ           PIC 9(06) COMP VALUE ZERO.
+017100     05  WS-ACCOUNTS-ACCRUED        PIC 9(06) COMP VALUE ZERO.
+017200     05  WS-RATE-APPLIED            PIC 9(03)V99.
+017300     05  WS-OLD-BALANCE             PIC S9(09)V99.
+017400     05  WS-INTEREST-AMOUNT         PIC S9(09)V99.
+017500     05  WS-SENIOR-BONUS-RATE       PIC 9(02)V99 VALUE 0.50.
+017600     05  WS-OVERDRAFT-INTEREST-RATE PIC 9(02)V99 VALUE 18.00.
+017700     05  WS-BATCH-OPERATOR-ID       PIC X(08) VALUE "BATCH".
+017800     05  WS-GL-POST-FLAG            PIC X.
+017900     05  WS-CHKPT-CHUNK-SIZE        PIC 9(04) COMP VALUE 50.
+018000     05  WS-CHKPT-OPEN-FLAG         PIC X VALUE 'N'.
+018100         88  WS-CHKPT-OPEN          VALUE 'Y'.
+018200     05  WS-RUN-DATE                PIC 9(08).
+018300*================================================================
+018400 PROCEDURE DIVISION.
+018500*================================================================
+018600 0000-MAINLINE.
+018700     PERFORM 1000-INITIALIZE
+018800         THRU 1000-INITIALIZE-EXIT
+018900     PERFORM 2000-ACCRUE-ONE-ACCOUNT
+019000         THRU 2000-ACCRUE-ONE-ACCOUNT-EXIT
+019100         UNTIL NO-MORE-ACCOUNTS
+019200     PERFORM 9999-EXIT
+019300         THRU 9999-EXIT-EXIT
+019400     STOP RUN.
+019500*----------------------------------------------------------------
+019600*  1000-INITIALIZE  --  OPEN THE MASTER FOR SEQUENTIAL UPDATE
+019700*  AND THE REGISTER FOR OUTPUT, THEN PRIME THE READ-AHEAD.
+019800*----------------------------------------------------------------
+019900 1000-INITIALIZE.
+020000     OPEN I-O ACCOUNT-MASTER-FILE
+020100     IF WS-ACCTMAST-STATUS NOT = "00"
+020200         DISPLAY "COMPOUND-INTEREST-BATCH: UNABLE TO OPEN "
+020300             "ACCOUNT MASTER, STATUS = " WS-ACCTMAST-STATUS
+020400         GO TO 1000-INITIALIZE-EXIT
+020500     END-IF
+020600
+020700     OPEN OUTPUT INTEREST-ACCRUAL-REGISTER
+020800     IF WS-INTRACCR-STATUS NOT = "00"
+020900         DISPLAY "COMPOUND-INTEREST-BATCH: UNABLE TO OPEN "
+021000             "INTEREST ACCRUAL REGISTER, STATUS = "
+021100             WS-INTRACCR-STATUS
+021200         GO TO 1000-INITIALIZE-EXIT
+021300     END-IF
+021400
+021500     OPEN I-O CHECKPOINT-FILE
+021600     IF WS-CHKPTFILE-STATUS = "35"
+021700         CLOSE CHECKPOINT-FILE
+021800         OPEN OUTPUT CHECKPOINT-FILE
+021900         CLOSE CHECKPOINT-FILE
+022000         OPEN I-O CHECKPOINT-FILE
+022100     END-IF
+022200     IF WS-CHKPTFILE-STATUS NOT = "00"
+022300         DISPLAY "COMPOUND-INTEREST-BATCH: UNABLE TO OPEN "
+022400             "CHECKPOINT FILE, STATUS = " WS-CHKPTFILE-STATUS
+022500         GO TO 1000-INITIALIZE-EXIT
+022600     END-IF
+022700     SET WS-CHKPT-OPEN TO TRUE
+022800
+022900     OPEN I-O PROMOTIONAL-RATE-FILE
+023000     IF WS-PROMRATE-STATUS = "35"
+023100         CLOSE PROMOTIONAL-RATE-FILE
+023200         OPEN OUTPUT PROMOTIONAL-RATE-FILE
+023300         CLOSE PROMOTIONAL-RATE-FILE
+023400         OPEN I-O PROMOTIONAL-RATE-FILE
+023500     END-IF
+023600     IF WS-PROMRATE-STATUS NOT = "00"
+023700         DISPLAY "COMPOUND-INTEREST-BATCH: UNABLE TO OPEN "
+023800             "PROMOTIONAL RATE FILE, STATUS = " WS-PROMRATE-STATUS
+023900         GO TO 1000-INITIALIZE-EXIT
+024000     END-IF
+024100
+024200     MOVE "INTEREST" TO CP-JOB-STEP
+024300     READ CHECKPOINT-FILE
+024400         KEY IS CP-JOB-STEP
+024500         INVALID KEY
+024600             MOVE ZERO TO CP-LAST-ACCT-NUMBER
+024700             SET CP-STEP-IN-PROGRESS TO TRUE
+024800             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+024900             WRITE CHECKPOINT-RECORD
+025000     END-READ
+025100
+025200     IF CP-STEP-COMPLETE
+025300         DISPLAY "COMPOUND-INTEREST-BATCH: TONIGHT'S RUN "
+025400             "ALREADY COMPLETED PER CHECKPOINT - NOTHING TO DO"
+025500         GO TO 1000-INITIALIZE-EXIT
+025600     END-IF
+025700
+025800     IF CP-LAST-ACCT-NUMBER > ZERO
+025900         MOVE CP-LAST-ACCT-NUMBER TO AM-ACCT-NUMBER
+026000         START ACCOUNT-MASTER-FILE KEY > AM-ACCT-NUMBER
+026100             INVALID KEY
+026200                 MOVE 'Y' TO WS-EOF-SWITCH
+026300         END-START
+026400         DISPLAY "COMPOUND-INTEREST-BATCH: RESUMING AFTER "
+026500             "CHECKPOINTED ACCOUNT " CP-LAST-ACCT-NUMBER
+026600     END-IF
+026700
+026800     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+026900     DISPLAY "===== INTEREST ACCRUAL REGISTER ====="
+027000     IF NOT NO-MORE-ACCOUNTS
+027100         PERFORM 2100-READ-NEXT-ACCOUNT
+027200             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+027300     END-IF
+027400     .
+027500 1000-INITIALIZE-EXIT.
+027600     EXIT.
+027700*----------------------------------------------------------------
+027800*  2000-ACCRUE-ONE-ACCOUNT  --  SKIP FROZEN/CLOSED, OTHERWISE
+027900*  LOOK UP THE PRODUCT RATE, APPLY THE SENIOR BONUS WHEN IT
+028000*  QUALIFIES, COMPOUND ONE PERIOD, REWRITE THE MASTER, LOG THE
+028100*  REGISTER LINE, AND READ THE NEXT ACCOUNT.
+028200*----------------------------------------------------------------
+028300 2000-ACCRUE-ONE-ACCOUNT.
+028400     ADD 1 TO WS-ACCOUNTS-READ
+028500     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+028600     IF NOT (STATUS-FROZEN OR STATUS-CLOSED)
+028700         PERFORM 2200-DETERMINE-RATE
+028800             THRU 2200-DETERMINE-RATE-EXIT
+028900
+029000         MOVE AM-BALANCE TO WS-OLD-BALANCE
+029100         COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+029200             WS-OLD-BALANCE * WS-RATE-APPLIED / 100
+029300         ADD WS-INTEREST-AMOUNT TO AM-BALANCE
+029400
+029500         REWRITE ACCOUNT-MASTER-RECORD
+029600             INVALID KEY
+029700                 DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER "
+029800                     "RECORD FOR ACCOUNT " AM-ACCT-NUMBER
+029900         END-REWRITE
+030000
+030100         CALL "GL-POSTING" USING AM-ACCT-NUMBER AM-TYPE-CODE
+030200             "I" WS-INTEREST-AMOUNT WS-BATCH-OPERATOR-ID
+030300             WS-GL-POST-FLAG
+030400
+030500         MOVE AM-ACCT-NUMBER    TO IR-ACCT-NUMBER
+030600         MOVE AM-TYPE-CODE      TO IR-TYPE-CODE
+030700         MOVE WS-OLD-BALANCE    TO IR-OLD-BALANCE
+030800         MOVE WS-RATE-APPLIED   TO IR-RATE-APPLIED
+030900         MOVE WS-INTEREST-AMOUNT TO IR-INTEREST-AMOUNT
+031000         MOVE AM-BALANCE        TO IR-NEW-BALANCE
+031100         MOVE AM-CURRENCY-CODE  TO IR-CURRENCY-CODE
+031200         MOVE WS-RUN-DATE       TO IR-ACCRUAL-DATE
+031300         WRITE INTEREST-ACCRUAL-REGISTER-RECORD
+031400
+031500         ADD 1 TO WS-ACCOUNTS-ACCRUED
+031600     END-IF
+031700     IF FUNCTION MOD(WS-ACCOUNTS-READ, WS-CHKPT-CHUNK-SIZE) = 0
+031800         PERFORM 2300-UPDATE-CHECKPOINT
+031900             THRU 2300-UPDATE-CHECKPOINT-EXIT
+032000     END-IF
+032100     PERFORM 2100-READ-NEXT-ACCOUNT
+032200         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+032300     .
+032400 2000-ACCRUE-ONE-ACCOUNT-EXIT.
+032500     EXIT.
+032600*----------------------------------------------------------------
+032700*  2100-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD OVER THE
+032800*  INDEXED MASTER IN KEY ORDER.
+032900*----------------------------------------------------------------
+033000 2100-READ-NEXT-ACCOUNT.
+033100     READ ACCOUNT-MASTER-FILE NEXT RECORD
+033200         AT END
+033300             MOVE 'Y' TO WS-EOF-SWITCH
+033400     END-READ
+033500     .
+033600 2100-READ-NEXT-ACCOUNT-EXIT.
+033700     EXIT.
+033800*----------------------------------------------------------------
+033900*  2300-UPDATE-CHECKPOINT  --  RECORD HOW FAR THE RUN HAS GOTTEN
+034000*  SO A RESTART CAN RESUME AFTER THIS ACCOUNT INSTEAD OF FROM THE
+034100*  TOP OF THE FILE.
+034200*----------------------------------------------------------------
+034300 2300-UPDATE-CHECKPOINT.
+034400     MOVE AM-ACCT-NUMBER TO CP-LAST-ACCT-NUMBER
+034500     MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+034600     REWRITE CHECKPOINT-RECORD
+034700         INVALID KEY
+034800             DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+034900     END-REWRITE
+035000     .
+035100 2300-UPDATE-CHECKPOINT-EXIT.
+035200     EXIT.
+035300*----------------------------------------------------------------
+035400*  2200-DETERMINE-RATE  --  AN OVERDRAWN BALANCE IS CHARGED THE
+035500*  FLAT OVERDRAFT RATE INSTEAD OF EARNING INTEREST.  OTHERWISE,
+035600*  THE PRODUCT DEFAULT RATE FROM THE REFERENCE TABLE, OR AN
+035700*  UNEXPIRED PROMOTIONAL RATE FROM THE PROMOTIONAL-RATE-FILE IN
+035800*  ITS PLACE, PLUS THE SENIOR BONUS FOR AN ACTIVE SENIOR
+035900*  CITIZEN'S ACCOUNT.  DORMANT ACCOUNTS GET THE PRODUCT RATE
+036000*  ONLY - NO PROMOTIONAL RATE AND NO SENIOR BONUS.
+036100*----------------------------------------------------------------
+036200 2200-DETERMINE-RATE.
+036300     IF AM-BALANCE < ZERO
+036400         MOVE WS-OVERDRAFT-INTEREST-RATE TO WS-RATE-APPLIED
+036500         GO TO 2200-DETERMINE-RATE-EXIT
+036600     END-IF
+036700
+036800     SET PT-IDX TO 1
+036900     SEARCH PT-ENTRY
+037000         AT END
+037100             MOVE ZERO TO WS-RATE-APPLIED
+037200         WHEN PT-TYPE-CODE (PT-IDX) = AM-TYPE-CODE
+037300             MOVE PT-DEFAULT-RATE (PT-IDX) TO WS-RATE-APPLIED
+037400     END-SEARCH
+037500
+037600     IF STATUS-ACTIVE
+037700         PERFORM 2250-APPLY-PROMO-RATE
+037800             THRU 2250-APPLY-PROMO-RATE-EXIT
+037900     END-IF
+038000
+038100     IF STATUS-ACTIVE AND AM-IS-SENIOR-CITIZEN
+038200         ADD WS-SENIOR-BONUS-RATE TO WS-RATE-APPLIED
+038300     END-IF
+038400     .
+038500 2200-DETERMINE-RATE-EXIT.
+038600     EXIT.
+038700*----------------------------------------------------------------
+038800*  2250-APPLY-PROMO-RATE  --  IF THE ACCOUNT HAS A RECORD ON THE
+038900*  PROMOTIONAL-RATE-FILE AND TODAY FALLS BETWEEN ITS EFFECTIVE-
+039000*  FROM AND EFFECTIVE-TO DATES, THAT RATE REPLACES THE PRODUCT
+039100*  DEFAULT JUST LOOKED UP.  OUTSIDE THAT WINDOW THE PROMOTIONAL
+039200*  RECORD IS LEFT ALONE AND THE PRODUCT DEFAULT STANDS.
+039300*----------------------------------------------------------------
+039400 2250-APPLY-PROMO-RATE.
+039500     MOVE AM-ACCT-NUMBER TO PR-ACCT-NUMBER
+039600     READ PROMOTIONAL-RATE-FILE
+039700         INVALID KEY
+039800             GO TO 2250-APPLY-PROMO-RATE-EXIT
+039900     END-READ
+040000
+040100     IF WS-RUN-DATE >= PR-EFFECTIVE-FROM-DATE
+040200         AND WS-RUN-DATE <= PR-EFFECTIVE-TO-DATE
+040300         MOVE PR-PROMO-RATE TO WS-RATE-APPLIED
+040400     END-IF
+040500     .
+040600 2250-APPLY-PROMO-RATE-EXIT.
+040700     EXIT.
+040800*----------------------------------------------------------------
+040900*  9999-EXIT  --  COMMON PROGRAM EXIT.
+041000*----------------------------------------------------------------
+041100 9999-EXIT.
+041200     DISPLAY "======================================"
+041300     DISPLAY "ACCOUNTS READ   : " WS-ACCOUNTS-READ
+041400     DISPLAY "ACCOUNTS ACCRUED: " WS-ACCOUNTS-ACCRUED
+041500     IF WS-CHKPT-OPEN
+041600         IF NO-MORE-ACCOUNTS
+041700             SET CP-STEP-COMPLETE TO TRUE
+041800             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+041900             REWRITE CHECKPOINT-RECORD
+042000                 INVALID KEY
+042100                     DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+042200             END-REWRITE
+042300         END-IF
+042400         CLOSE CHECKPOINT-FILE
+042500     END-IF
+042600     CLOSE ACCOUNT-MASTER-FILE
+042700     CLOSE INTEREST-ACCRUAL-REGISTER
+042800     CLOSE PROMOTIONAL-RATE-FILE
+042900     .
+043000 9999-EXIT-EXIT.
+043100     EXIT.
+043200 END PROGRAM COMPOUND-INTEREST-BATCH.
