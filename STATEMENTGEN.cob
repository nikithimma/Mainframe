@@ -0,0 +1,630 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    STMTGEN.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  ONE STATEMENT PER ACCOUNT
+001300*                     FOR THE PRIOR CALENDAR MONTH, COMBINING THE
+001400*                     ACCOUNT'S POSTED TRANSACTIONS, ITS INTEREST
+001500*                     ACCRUAL POSTINGS AND ANY LOW-BALANCE
+001600*                     WARNINGS FOR THE PERIOD.  THE THREE LOGS
+001700*                     ARE SORTED INTO ACCOUNT NUMBER ORDER (SAME
+001800*                     SORT-VERB APPROACH AS EODRECON) AND WALKED
+001900*                     IN STEP WITH THE ACCOUNT MASTER, ONE SKIP-
+002000*                     STALE / ACCUMULATE-MATCHING PAIR OF
+002100*                     PARAGRAPHS PER LOG.  THE CUSTOMER NAME AND
+002200*                     ADDRESS BLOCK IS BUILT THE SAME WAY
+002300*                     CONCAT-LEN BUILDS ITS STATEMENT HEADER -
+002400*                     STRING ... DELIMITED BY SPACE/SIZE - AND THE
+002500*                     ACCOUNT NUMBER ON EVERY LINE IS MASKED BY
+002600*                     ACCT-NUMBER-MASK (SEE REVERSE.COB).
+002700*================================================================
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     COPY ACCTMSEL.
+003200     COPY CUSTMSEL.
+003300     COPY TRANSEL.
+003400     COPY INTRSEL.
+003500     COPY LBWSEL.
+003600     COPY STMTSEL.
+003700*================================================================
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  ACCOUNT-MASTER-FILE.
+004100     COPY ACCTMAST.
+004200 FD  CUSTOMER-MASTER-FILE.
+004300     COPY CUSTMAST.
+004400 FD  TRANSACTION-FILE.
+004500     COPY TRANREC.
+004600*----------------------------------------------------------------
+004700 SD  TRAN-SORT-WORK-FILE.
+004800     COPY TRANREC
+004900         REPLACING ==TRANSACTION-RECORD==
+005000                BY ==TRAN-SORT-WORK-RECORD==.
+005100*----------------------------------------------------------------
+005200 FD  SORTED-STMT-TRAN-FILE.
+005300     COPY TRANREC
+005400         REPLACING ==TRANSACTION-RECORD==
+005500                BY ==SORTED-STMT-TRAN-RECORD==.
+005600*----------------------------------------------------------------
+005700 FD  INTEREST-ACCRUAL-REGISTER.
+005800     COPY INTRREG.
+005900*----------------------------------------------------------------
+006000 SD  INTR-SORT-WORK-FILE.
+006100     COPY INTRREG
+006200         REPLACING ==INTEREST-ACCRUAL-REGISTER-RECORD==
+006300                BY ==INTR-SORT-WORK-RECORD==.
+006400*----------------------------------------------------------------
+006500 FD  SORTED-STMT-INTR-FILE.
+006600     COPY INTRREG
+006700         REPLACING ==INTEREST-ACCRUAL-REGISTER-RECORD==
+006800                BY ==SORTED-STMT-INTR-RECORD==.
+006900*----------------------------------------------------------------
+007000 FD  LOW-BALANCE-WARNING-FILE.
+007100     COPY LBWREC.
+007200*----------------------------------------------------------------
+007300 SD  LBW-SORT-WORK-FILE.
+007400     COPY LBWREC
+007500         REPLACING ==LOW-BALANCE-WARNING-RECORD==
+007600                BY ==LBW-SORT-WORK-RECORD==.
+007700*----------------------------------------------------------------
+007800 FD  SORTED-STMT-WARN-FILE.
+007900     COPY LBWREC
+008000         REPLACING ==LOW-BALANCE-WARNING-RECORD==
+008100                BY ==SORTED-STMT-WARN-RECORD==.
+008200*----------------------------------------------------------------
+008300 FD  STATEMENT-FILE.
+008400     COPY STMTREC.
+008500*----------------------------------------------------------------
+008600 WORKING-STORAGE SECTION.
+008700 01  WS-FILE-STATUSES.
+008800     05  WS-ACCTMAST-STATUS        PIC XX.
+008900     05  WS-CUSTMAST-STATUS        PIC XX.
+009000     05  WS-TRANFILE-STATUS        PIC XX.
+009100     05  WS-STMTTSTD-STATUS        PIC XX.
+009200     05  WS-INTRACCR-STATUS        PIC XX.
+009300     05  WS-STMTISTD-STATUS        PIC XX.
+009400     05  WS-LBWFILE-STATUS         PIC XX.
+009500     05  WS-STMTWSTD-STATUS        PIC XX.
+009600     05  WS-STMTFILE-STATUS        PIC XX.
+009700*----------------------------------------------------------------
+009800 01  WS-WORK-FIELDS.
+009900     05  WS-ACCT-EOF-SWITCH        PIC X VALUE 'N'.
+010000         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+010100     05  WS-TRAN-EOF-SWITCH        PIC X VALUE 'N'.
+010200         88  NO-MORE-SORTED-TRANS  VALUE 'Y'.
+010300     05  WS-INTR-EOF-SWITCH        PIC X VALUE 'N'.
+010400         88  NO-MORE-SORTED-INTR   VALUE 'Y'.
+010500     05  WS-WARN-EOF-SWITCH        PIC X VALUE 'N'.
+010600         88  NO-MORE-SORTED-WARN   VALUE 'Y'.
+010700     05  WS-CUST-FOUND-SWITCH      PIC X VALUE 'N'.
+010800         88  CUSTOMER-FOUND        VALUE 'Y'.
+010900     05  WS-ACCOUNTS-PROCESSED     PIC 9(06) COMP VALUE 0.
+011000     05  WS-TRAN-LINES-WRITTEN     PIC 9(06) COMP VALUE 0.
+011100     05  WS-INTR-LINES-WRITTEN     PIC 9(06) COMP VALUE 0.
+011200     05  WS-WARN-LINES-WRITTEN     PIC 9(06) COMP VALUE 0.
+011300     05  WS-MASKED-ACCT-NUMBER     PIC X(10).
+011400     05  WS-DISPLAY-BALANCE        PIC S9(09)V99.
+011500*----------------------------------------------------------------
+011600*  THE STATEMENT PERIOD IS ALWAYS THE FULL PRIOR CALENDAR MONTH,
+011700*  WORKED OUT FROM TODAY'S DATE THE SAME WAY ACCTDORMANCY WORKS
+011800*  OUT AN AGE IN DAYS - FUNCTION INTEGER-OF-DATE TO GET A DAY
+011900*  COUNT TO SUBTRACT FROM, FUNCTION DATE-OF-INTEGER TO CONVERT
+012000*  BACK.
+012100*----------------------------------------------------------------
+012200 01  WS-RUN-DATE                   PIC 9(08).
+012300 01  WS-RUN-DATE-FIELDS REDEFINES WS-RUN-DATE.
+012400     05  WS-RUN-YYYY               PIC 9(04).
+012500     05  WS-RUN-MM                 PIC 9(02).
+012600     05  WS-RUN-DD                 PIC 9(02).
+012700 01  WS-CURR-MONTH-1ST             PIC 9(08).
+012800 01  WS-CURR-MONTH-1ST-FIELDS REDEFINES WS-CURR-MONTH-1ST.
+012900     05  WS-C1-YYYY                PIC 9(04).
+013000     05  WS-C1-MM                  PIC 9(02).
+013100     05  WS-C1-DD                  PIC 9(02).
+013200 01  WS-DATE-INTEGER               PIC S9(09) COMP.
+013300 01  WS-PERIOD-START-DATE          PIC 9(08).
+013400 01  WS-PERIOD-START-FIELDS REDEFINES WS-PERIOD-START-DATE.
+013500     05  WS-PSTART-YYYY            PIC 9(04).
+013600     05  WS-PSTART-MM              PIC 9(02).
+013700     05  WS-PSTART-DD              PIC 9(02).
+013800 01  WS-PERIOD-END-DATE            PIC 9(08).
+013900 01  WS-PERIOD-END-FIELDS REDEFINES WS-PERIOD-END-DATE.
+014000     05  WS-PEND-YYYY              PIC 9(04).
+014100     05  WS-PEND-MM                PIC 9(02).
+014200     05  WS-PEND-DD                PIC 9(02).
+014300*================================================================
+014400 PROCEDURE DIVISION.
+014500*================================================================
+014600 0000-MAINLINE.
+014700     SORT TRAN-SORT-WORK-FILE
+014800         ON ASCENDING KEY TR-ACCT-NUMBER OF TRAN-SORT-WORK-RECORD
+014900         USING TRANSACTION-FILE
+015000         GIVING SORTED-STMT-TRAN-FILE
+015100     IF WS-TRANFILE-STATUS NOT = "00"
+015200         DISPLAY "STMTGEN: UNABLE TO SORT TRANSACTION FILE, "
+015300             "STATUS = " WS-TRANFILE-STATUS
+015400         STOP RUN
+015500     END-IF
+015600
+015700     SORT INTR-SORT-WORK-FILE
+015800         ON ASCENDING KEY IR-ACCT-NUMBER OF INTR-SORT-WORK-RECORD
+015900         USING INTEREST-ACCRUAL-REGISTER
+016000         GIVING SORTED-STMT-INTR-FILE
+016100     IF WS-INTRACCR-STATUS NOT = "00"
+016200         DISPLAY "STMTGEN: UNABLE TO SORT INTEREST REGISTER, "
+016300             "STATUS = " WS-INTRACCR-STATUS
+016400         STOP RUN
+016500     END-IF
+016600
+016700     SORT LBW-SORT-WORK-FILE
+016800         ON ASCENDING KEY LW-ACCT-NUMBER OF LBW-SORT-WORK-RECORD
+016900         USING LOW-BALANCE-WARNING-FILE
+017000         GIVING SORTED-STMT-WARN-FILE
+017100     IF WS-LBWFILE-STATUS NOT = "00"
+017200         DISPLAY "STMTGEN: UNABLE TO SORT WARNING FILE, "
+017300             "STATUS = " WS-LBWFILE-STATUS
+017400         STOP RUN
+017500     END-IF
+017600
+017700     PERFORM 1000-INITIALIZE
+017800         THRU 1000-INITIALIZE-EXIT
+017900     PERFORM 2000-GENERATE-ONE-STATEMENT
+018000         THRU 2000-GENERATE-ONE-STATEMENT-EXIT
+018100         UNTIL NO-MORE-ACCOUNTS
+018200     PERFORM 3000-SHOW-SUMMARY
+018300         THRU 3000-SHOW-SUMMARY-EXIT
+018400     PERFORM 9999-EXIT
+018500         THRU 9999-EXIT-EXIT
+018600     STOP RUN.
+018700*----------------------------------------------------------------
+018800*  1000-INITIALIZE  --  OPEN FILES, WORK OUT THE STATEMENT PERIOD
+018900*  AND PRIME ALL FOUR READ-AHEADS.
+019000*----------------------------------------------------------------
+019100 1000-INITIALIZE.
+019200     OPEN INPUT ACCOUNT-MASTER-FILE
+019300     IF WS-ACCTMAST-STATUS NOT = "00"
+019400         DISPLAY "STMTGEN: UNABLE TO OPEN ACCOUNT MASTER, "
+019500             "STATUS = " WS-ACCTMAST-STATUS
+019600         GO TO 9999-EXIT
+019700     END-IF
+019800
+019900     OPEN INPUT CUSTOMER-MASTER-FILE
+020000     IF WS-CUSTMAST-STATUS NOT = "00"
+020100         DISPLAY "STMTGEN: UNABLE TO OPEN CUSTOMER MASTER, "
+020200             "STATUS = " WS-CUSTMAST-STATUS
+020300         GO TO 9999-EXIT
+020400     END-IF
+020500
+020600     OPEN INPUT SORTED-STMT-TRAN-FILE
+020700     IF WS-STMTTSTD-STATUS NOT = "00"
+020800         DISPLAY "STMTGEN: UNABLE TO OPEN SORTED TRANSACTION "
+020900             "FILE, STATUS = " WS-STMTTSTD-STATUS
+021000         GO TO 9999-EXIT
+021100     END-IF
+021200
+021300     OPEN INPUT SORTED-STMT-INTR-FILE
+021400     IF WS-STMTISTD-STATUS NOT = "00"
+021500         DISPLAY "STMTGEN: UNABLE TO OPEN SORTED INTEREST FILE, "
+021600             "STATUS = " WS-STMTISTD-STATUS
+021700         GO TO 9999-EXIT
+021800     END-IF
+021900
+022000     OPEN INPUT SORTED-STMT-WARN-FILE
+022100     IF WS-STMTWSTD-STATUS NOT = "00"
+022200         DISPLAY "STMTGEN: UNABLE TO OPEN SORTED WARNING FILE, "
+022300             "STATUS = " WS-STMTWSTD-STATUS
+022400         GO TO 9999-EXIT
+022500     END-IF
+022600
+022700     OPEN OUTPUT STATEMENT-FILE
+022800     IF WS-STMTFILE-STATUS NOT = "00"
+022900         DISPLAY "STMTGEN: UNABLE TO OPEN STATEMENT FILE, "
+023000             "STATUS = " WS-STMTFILE-STATUS
+023100         GO TO 9999-EXIT
+023200     END-IF
+023300
+023400     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+023500     MOVE WS-RUN-YYYY TO WS-C1-YYYY
+023600     MOVE WS-RUN-MM   TO WS-C1-MM
+023700     MOVE 01          TO WS-C1-DD
+023800     COMPUTE WS-DATE-INTEGER =
+023900         FUNCTION INTEGER-OF-DATE(WS-CURR-MONTH-1ST) - 1
+024000     MOVE FUNCTION DATE-OF-INTEGER(WS-DATE-INTEGER)
+024100         TO WS-PERIOD-END-DATE
+024200     MOVE WS-PEND-YYYY TO WS-PSTART-YYYY
+024300     MOVE WS-PEND-MM   TO WS-PSTART-MM
+024400     MOVE 01           TO WS-PSTART-DD
+024500
+024600     DISPLAY "STMTGEN: STATEMENT PERIOD " WS-PERIOD-START-DATE
+024700         " THRU " WS-PERIOD-END-DATE
+024800
+024900     PERFORM 2900-READ-NEXT-ACCOUNT
+025000         THRU 2900-READ-NEXT-ACCOUNT-EXIT
+025100     PERFORM 2910-READ-NEXT-SORTED-TRAN
+025200         THRU 2910-READ-NEXT-SORTED-TRAN-EXIT
+025300     PERFORM 2920-READ-NEXT-SORTED-INTR
+025400         THRU 2920-READ-NEXT-SORTED-INTR-EXIT
+025500     PERFORM 2930-READ-NEXT-SORTED-WARN
+025600         THRU 2930-READ-NEXT-SORTED-WARN-EXIT
+025700     .
+025800 1000-INITIALIZE-EXIT.
+025900     EXIT.
+026000*----------------------------------------------------------------
+026100*  2000-GENERATE-ONE-STATEMENT  --  ONE ACCOUNT'S COMPLETE
+026200*  STATEMENT - HEADER, MATCHING DETAIL LINES FROM ALL THREE
+026300*  SORTED LOGS, AND A CLOSING-BALANCE TRAILER LINE.
+026400*----------------------------------------------------------------
+026500 2000-GENERATE-ONE-STATEMENT.
+026600     ADD 1 TO WS-ACCOUNTS-PROCESSED
+026700     PERFORM 2100-LOOKUP-CUSTOMER
+026800         THRU 2100-LOOKUP-CUSTOMER-EXIT
+026900     PERFORM 2200-WRITE-HEADER-LINES
+027000         THRU 2200-WRITE-HEADER-LINES-EXIT
+027100
+027200     PERFORM 2300-SKIP-STALE-TRANSACTIONS
+027300         THRU 2300-SKIP-STALE-TRANSACTIONS-EXIT
+027400     PERFORM 2400-WRITE-MATCHING-TRANSACTIONS
+027500         THRU 2400-WRITE-MATCHING-TRANSACTIONS-EXIT
+027600
+027700     PERFORM 2500-SKIP-STALE-INTEREST
+027800         THRU 2500-SKIP-STALE-INTEREST-EXIT
+027900     PERFORM 2600-WRITE-MATCHING-INTEREST
+028000         THRU 2600-WRITE-MATCHING-INTEREST-EXIT
+028100
+028200     PERFORM 2700-SKIP-STALE-WARNINGS
+028300         THRU 2700-SKIP-STALE-WARNINGS-EXIT
+028400     PERFORM 2800-WRITE-MATCHING-WARNINGS
+028500         THRU 2800-WRITE-MATCHING-WARNINGS-EXIT
+028600
+028700     PERFORM 2850-WRITE-TRAILER-LINE
+028800         THRU 2850-WRITE-TRAILER-LINE-EXIT
+028900
+029000     PERFORM 2900-READ-NEXT-ACCOUNT
+029100         THRU 2900-READ-NEXT-ACCOUNT-EXIT
+029200     .
+029300 2000-GENERATE-ONE-STATEMENT-EXIT.
+029400     EXIT.
+029500*----------------------------------------------------------------
+029600*  2100-LOOKUP-CUSTOMER  --  FIND THE CUSTOMER MASTER RECORD FOR
+029700*  THE CURRENT ACCOUNT'S AM-CUSTOMER-NUMBER.
+029800*----------------------------------------------------------------
+029900 2100-LOOKUP-CUSTOMER.
+030000     MOVE 'N' TO WS-CUST-FOUND-SWITCH
+030100     MOVE AM-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+030200     READ CUSTOMER-MASTER-FILE
+030300         INVALID KEY
+030400             DISPLAY "STMTGEN: NO CUSTOMER MASTER RECORD FOR "
+030500                 "CUSTOMER " AM-CUSTOMER-NUMBER " - ACCOUNT "
+030600                 AM-ACCT-NUMBER " HEADER SKIPPED"
+030700         NOT INVALID KEY
+030800             MOVE 'Y' TO WS-CUST-FOUND-SWITCH
+030900     END-READ
+031000     .
+031100 2100-LOOKUP-CUSTOMER-EXIT.
+031200     EXIT.
+031300*----------------------------------------------------------------
+031400*  2200-WRITE-HEADER-LINES  --  NAME, ADDRESS, CITY/STATE/ZIP AND
+031500*  MASKED-ACCOUNT-NUMBER LINES, BUILT THE SAME WAY CONCAT-LEN
+031600*  BUILDS ITS STATEMENT HEADER - STRING ... DELIMITED BY SPACE TO
+031700*  JOIN FIELDS WITH A SINGLE SEPARATOR AND TRIM TRAILING SPACE.
+031800*----------------------------------------------------------------
+031900 2200-WRITE-HEADER-LINES.
+032000     IF CUSTOMER-FOUND
+032100         MOVE AM-ACCT-NUMBER TO SL-ACCT-NUMBER
+032200         MOVE SPACES TO SL-DETAIL-LINE
+032300         SET SL-TYPE-NAME TO TRUE
+032400         STRING CM-CUSTOMER-NAME DELIMITED BY SPACE
+032500             INTO SL-DETAIL-LINE
+032600         END-STRING
+032700         WRITE STATEMENT-LINE-RECORD
+032800
+032900         MOVE AM-ACCT-NUMBER TO SL-ACCT-NUMBER
+033000         MOVE SPACES TO SL-DETAIL-LINE
+033100         SET SL-TYPE-ADDRESS TO TRUE
+033200         STRING CM-ADDRESS-LINE-1 DELIMITED BY SPACE
+033300                " " DELIMITED BY SIZE
+033400                CM-ADDRESS-LINE-2 DELIMITED BY SPACE
+033500             INTO SL-DETAIL-LINE
+033600         END-STRING
+033700         WRITE STATEMENT-LINE-RECORD
+033800
+033900         MOVE AM-ACCT-NUMBER TO SL-ACCT-NUMBER
+034000         MOVE SPACES TO SL-DETAIL-LINE
+034100         SET SL-TYPE-CITY-ST-ZIP TO TRUE
+034200         STRING CM-CITY DELIMITED BY SPACE
+034300                ", " DELIMITED BY SIZE
+034400                CM-STATE DELIMITED BY SPACE
+034500                "  " DELIMITED BY SIZE
+034600                CM-ZIP-CODE DELIMITED BY SPACE
+034700             INTO SL-DETAIL-LINE
+034800         END-STRING
+034900         WRITE STATEMENT-LINE-RECORD
+035000
+035100         CALL "ACCT-NUMBER-MASK" USING AM-ACCT-NUMBER
+035200             WS-MASKED-ACCT-NUMBER
+035300
+035400         MOVE AM-ACCT-NUMBER TO SL-ACCT-NUMBER
+035500         MOVE SPACES TO SL-DETAIL-LINE
+035600         SET SL-TYPE-ACCOUNT TO TRUE
+035700         STRING "ACCOUNT " DELIMITED BY SIZE
+035800                WS-MASKED-ACCT-NUMBER DELIMITED BY SIZE
+035900             INTO SL-DETAIL-LINE
+036000         END-STRING
+036100         WRITE STATEMENT-LINE-RECORD
+036200     END-IF
+036300     .
+036400 2200-WRITE-HEADER-LINES-EXIT.
+036500     EXIT.
+036600*----------------------------------------------------------------
+036700*  2300/2400 - TRANSACTION LOG MATCH-MERGE, SAME SKIP-STALE /
+036800*  ACCUMULATE-MATCHING SHAPE AS EODRECON'S SORTED TRANSACTION
+036900*  WALK.
+037000*----------------------------------------------------------------
+037100 2300-SKIP-STALE-TRANSACTIONS.
+037200     PERFORM 2310-SKIP-ONE-STALE-TRANSACTION
+037300         THRU 2310-SKIP-ONE-STALE-TRANSACTION-EXIT
+037400         UNTIL NO-MORE-SORTED-TRANS
+037500            OR TR-ACCT-NUMBER OF SORTED-STMT-TRAN-RECORD
+037600               NOT < AM-ACCT-NUMBER
+037700     .
+037800 2300-SKIP-STALE-TRANSACTIONS-EXIT.
+037900     EXIT.
+038000*----------------------------------------------------------------
+038100 2310-SKIP-ONE-STALE-TRANSACTION.
+038200     PERFORM 2910-READ-NEXT-SORTED-TRAN
+038300         THRU 2910-READ-NEXT-SORTED-TRAN-EXIT
+038400     .
+038500 2310-SKIP-ONE-STALE-TRANSACTION-EXIT.
+038600     EXIT.
+038700*----------------------------------------------------------------
+038800 2400-WRITE-MATCHING-TRANSACTIONS.
+038900     PERFORM 2410-WRITE-ONE-MATCHING-TRANSACTION
+039000         THRU 2410-WRITE-ONE-MATCHING-TRANSACTION-EXIT
+039100         UNTIL NO-MORE-SORTED-TRANS
+039200            OR TR-ACCT-NUMBER OF SORTED-STMT-TRAN-RECORD
+039300               NOT = AM-ACCT-NUMBER
+039400     .
+039500 2400-WRITE-MATCHING-TRANSACTIONS-EXIT.
+039600     EXIT.
+039700*----------------------------------------------------------------
+039800 2410-WRITE-ONE-MATCHING-TRANSACTION.
+039900     IF TR-TRAN-DATE OF SORTED-STMT-TRAN-RECORD
+040000             NOT < WS-PERIOD-START-DATE
+040100        AND TR-TRAN-DATE OF SORTED-STMT-TRAN-RECORD
+040200             NOT > WS-PERIOD-END-DATE
+040300         MOVE AM-ACCT-NUMBER TO SL-ACCT-NUMBER
+040400         MOVE SPACES TO SL-DETAIL-LINE
+040500         SET SL-TYPE-TRANSACTION TO TRUE
+040600         EVALUATE TRUE
+040700             WHEN TRAN-DEPOSIT OF SORTED-STMT-TRAN-RECORD
+040800                 STRING TR-TRAN-DATE OF SORTED-STMT-TRAN-RECORD
+040900                         DELIMITED BY SIZE
+041000                        " DEPOSIT    " DELIMITED BY SIZE
+041100                        TR-AMOUNT OF SORTED-STMT-TRAN-RECORD
+041200                         DELIMITED BY SIZE
+041300                     INTO SL-DETAIL-LINE
+041400                 END-STRING
+041500             WHEN TRAN-WITHDRAWAL OF SORTED-STMT-TRAN-RECORD
+041600                 STRING TR-TRAN-DATE OF SORTED-STMT-TRAN-RECORD
+041700                         DELIMITED BY SIZE
+041800                        " WITHDRAWAL " DELIMITED BY SIZE
+041900                        TR-AMOUNT OF SORTED-STMT-TRAN-RECORD
+042000                         DELIMITED BY SIZE
+042100                     INTO SL-DETAIL-LINE
+042200                 END-STRING
+042300             WHEN TRAN-FEE OF SORTED-STMT-TRAN-RECORD
+042400                 STRING TR-TRAN-DATE OF SORTED-STMT-TRAN-RECORD
+042500                         DELIMITED BY SIZE
+042600                        " FEE        " DELIMITED BY SIZE
+042700                        TR-AMOUNT OF SORTED-STMT-TRAN-RECORD
+042800                         DELIMITED BY SIZE
+042900                     INTO SL-DETAIL-LINE
+043000                 END-STRING
+043100         END-EVALUATE
+043200         WRITE STATEMENT-LINE-RECORD
+043300         ADD 1 TO WS-TRAN-LINES-WRITTEN
+043400     END-IF
+043500     PERFORM 2910-READ-NEXT-SORTED-TRAN
+043600         THRU 2910-READ-NEXT-SORTED-TRAN-EXIT
+043700     .
+043800 2410-WRITE-ONE-MATCHING-TRANSACTION-EXIT.
+043900     EXIT.
+044000*----------------------------------------------------------------
+044100*  2500/2600 - INTEREST ACCRUAL REGISTER MATCH-MERGE.
+044200*----------------------------------------------------------------
+044300 2500-SKIP-STALE-INTEREST.
+044400     PERFORM 2510-SKIP-ONE-STALE-INTEREST
+044500         THRU 2510-SKIP-ONE-STALE-INTEREST-EXIT
+044600         UNTIL NO-MORE-SORTED-INTR
+044700            OR IR-ACCT-NUMBER OF SORTED-STMT-INTR-RECORD
+044800               NOT < AM-ACCT-NUMBER
+044900     .
+045000 2500-SKIP-STALE-INTEREST-EXIT.
+045100     EXIT.
+045200*----------------------------------------------------------------
+045300 2510-SKIP-ONE-STALE-INTEREST.
+045400     PERFORM 2920-READ-NEXT-SORTED-INTR
+045500         THRU 2920-READ-NEXT-SORTED-INTR-EXIT
+045600     .
+045700 2510-SKIP-ONE-STALE-INTEREST-EXIT.
+045800     EXIT.
+045900*----------------------------------------------------------------
+046000 2600-WRITE-MATCHING-INTEREST.
+046100     PERFORM 2610-WRITE-ONE-MATCHING-INTEREST
+046200         THRU 2610-WRITE-ONE-MATCHING-INTEREST-EXIT
+046300         UNTIL NO-MORE-SORTED-INTR
+046400            OR IR-ACCT-NUMBER OF SORTED-STMT-INTR-RECORD
+046500               NOT = AM-ACCT-NUMBER
+046600     .
+046700 2600-WRITE-MATCHING-INTEREST-EXIT.
+046800     EXIT.
+046900*----------------------------------------------------------------
+047000 2610-WRITE-ONE-MATCHING-INTEREST.
+047100     IF IR-ACCRUAL-DATE OF SORTED-STMT-INTR-RECORD
+047200             NOT < WS-PERIOD-START-DATE
+047300        AND IR-ACCRUAL-DATE OF SORTED-STMT-INTR-RECORD
+047400             NOT > WS-PERIOD-END-DATE
+047500         MOVE AM-ACCT-NUMBER TO SL-ACCT-NUMBER
+047600         MOVE SPACES TO SL-DETAIL-LINE
+047700         SET SL-TYPE-INTEREST TO TRUE
+047800         STRING IR-ACCRUAL-DATE OF SORTED-STMT-INTR-RECORD
+047900                 DELIMITED BY SIZE
+048000                " INTEREST   " DELIMITED BY SIZE
+048100                IR-INTEREST-AMOUNT OF SORTED-STMT-INTR-RECORD
+048200                 DELIMITED BY SIZE
+048300             INTO SL-DETAIL-LINE
+048400         END-STRING
+048500         WRITE STATEMENT-LINE-RECORD
+048600         ADD 1 TO WS-INTR-LINES-WRITTEN
+048700     END-IF
+048800     PERFORM 2920-READ-NEXT-SORTED-INTR
+048900         THRU 2920-READ-NEXT-SORTED-INTR-EXIT
+049000     .
+049100 2610-WRITE-ONE-MATCHING-INTEREST-EXIT.
+049200     EXIT.
+049300*----------------------------------------------------------------
+049400*  2700/2800 - LOW-BALANCE WARNING MATCH-MERGE.
+049500*----------------------------------------------------------------
+049600 2700-SKIP-STALE-WARNINGS.
+049700     PERFORM 2710-SKIP-ONE-STALE-WARNING
+049800         THRU 2710-SKIP-ONE-STALE-WARNING-EXIT
+049900         UNTIL NO-MORE-SORTED-WARN
+050000            OR LW-ACCT-NUMBER OF SORTED-STMT-WARN-RECORD
+050100               NOT < AM-ACCT-NUMBER
+050200     .
+050300 2700-SKIP-STALE-WARNINGS-EXIT.
+050400     EXIT.
+050500*----------------------------------------------------------------
+050600 2710-SKIP-ONE-STALE-WARNING.
+050700     PERFORM 2930-READ-NEXT-SORTED-WARN
+050800         THRU 2930-READ-NEXT-SORTED-WARN-EXIT
+050900     .
+051000 2710-SKIP-ONE-STALE-WARNING-EXIT.
+051100     EXIT.
+051200*----------------------------------------------------------------
+051300 2800-WRITE-MATCHING-WARNINGS.
+051400     PERFORM 2810-WRITE-ONE-MATCHING-WARNING
+051500         THRU 2810-WRITE-ONE-MATCHING-WARNING-EXIT
+051600         UNTIL NO-MORE-SORTED-WARN
+051700            OR LW-ACCT-NUMBER OF SORTED-STMT-WARN-RECORD
+051800               NOT = AM-ACCT-NUMBER
+051900     .
+052000 2800-WRITE-MATCHING-WARNINGS-EXIT.
+052100     EXIT.
+052200*----------------------------------------------------------------
+052300 2810-WRITE-ONE-MATCHING-WARNING.
+052400     IF LW-WARNING-DATE OF SORTED-STMT-WARN-RECORD
+052500             NOT < WS-PERIOD-START-DATE
+052600        AND LW-WARNING-DATE OF SORTED-STMT-WARN-RECORD
+052700             NOT > WS-PERIOD-END-DATE
+052800         MOVE AM-ACCT-NUMBER TO SL-ACCT-NUMBER
+052900         MOVE SPACES TO SL-DETAIL-LINE
+053000         SET SL-TYPE-WARNING TO TRUE
+053100         STRING LW-WARNING-DATE OF SORTED-STMT-WARN-RECORD
+053200                 DELIMITED BY SIZE
+053300                " LOW BALANCE WARNING - BALANCE "
+053400                 DELIMITED BY SIZE
+053500                LW-BALANCE OF SORTED-STMT-WARN-RECORD
+053600                 DELIMITED BY SIZE
+053700             INTO SL-DETAIL-LINE
+053800         END-STRING
+053900         WRITE STATEMENT-LINE-RECORD
+054000         ADD 1 TO WS-WARN-LINES-WRITTEN
+054100     END-IF
+054200     PERFORM 2930-READ-NEXT-SORTED-WARN
+054300         THRU 2930-READ-NEXT-SORTED-WARN-EXIT
+054400     .
+054500 2810-WRITE-ONE-MATCHING-WARNING-EXIT.
+054600     EXIT.
+054700*----------------------------------------------------------------
+054800*  2850-WRITE-TRAILER-LINE  --  CLOSING-BALANCE LINE, THE LAST
+054900*  LINE OF EVERY STATEMENT.
+055000*----------------------------------------------------------------
+055100 2850-WRITE-TRAILER-LINE.
+055200     MOVE AM-ACCT-NUMBER TO SL-ACCT-NUMBER
+055300     MOVE AM-BALANCE TO WS-DISPLAY-BALANCE
+055400     MOVE SPACES TO SL-DETAIL-LINE
+055500     SET SL-TYPE-TRAILER TO TRUE
+055600     STRING "CLOSING BALANCE " DELIMITED BY SIZE
+055700            WS-DISPLAY-BALANCE DELIMITED BY SIZE
+055800         INTO SL-DETAIL-LINE
+055900     END-STRING
+056000     WRITE STATEMENT-LINE-RECORD
+056100     .
+056200 2850-WRITE-TRAILER-LINE-EXIT.
+056300     EXIT.
+056400*----------------------------------------------------------------
+056500*  2900/2910/2920/2930 - SEQUENTIAL READ-AHEADS ON THE ACCOUNT
+056600*  MASTER AND THE THREE SORTED LOGS.
+056700*----------------------------------------------------------------
+056800 2900-READ-NEXT-ACCOUNT.
+056900     READ ACCOUNT-MASTER-FILE NEXT RECORD
+057000         AT END
+057100             MOVE 'Y' TO WS-ACCT-EOF-SWITCH
+057200     END-READ
+057300     .
+057400 2900-READ-NEXT-ACCOUNT-EXIT.
+057500     EXIT.
+057600*----------------------------------------------------------------
+057700 2910-READ-NEXT-SORTED-TRAN.
+057800     READ SORTED-STMT-TRAN-FILE
+057900         AT END
+058000             MOVE 'Y' TO WS-TRAN-EOF-SWITCH
+058100     END-READ
+058200     .
+058300 2910-READ-NEXT-SORTED-TRAN-EXIT.
+058400     EXIT.
+058500*----------------------------------------------------------------
+058600 2920-READ-NEXT-SORTED-INTR.
+058700     READ SORTED-STMT-INTR-FILE
+058800         AT END
+058900             MOVE 'Y' TO WS-INTR-EOF-SWITCH
+059000     END-READ
+059100     .
+059200 2920-READ-NEXT-SORTED-INTR-EXIT.
+059300     EXIT.
+059400*----------------------------------------------------------------
+059500 2930-READ-NEXT-SORTED-WARN.
+059600     READ SORTED-STMT-WARN-FILE
+059700         AT END
+059800             MOVE 'Y' TO WS-WARN-EOF-SWITCH
+059900     END-READ
+060000     .
+060100 2930-READ-NEXT-SORTED-WARN-EXIT.
+060200     EXIT.
+060300*----------------------------------------------------------------
+060400*  3000-SHOW-SUMMARY  --  END-OF-RUN TOTALS.
+060500*----------------------------------------------------------------
+060600 3000-SHOW-SUMMARY.
+060700     DISPLAY "STMTGEN: ACCOUNTS PROCESSED = "
+060800         WS-ACCOUNTS-PROCESSED
+060900     DISPLAY "STMTGEN: TRANSACTION LINES  = "
+061000         WS-TRAN-LINES-WRITTEN
+061100     DISPLAY "STMTGEN: INTEREST LINES     = "
+061200         WS-INTR-LINES-WRITTEN
+061300     DISPLAY "STMTGEN: WARNING LINES      = "
+061400         WS-WARN-LINES-WRITTEN
+061500     .
+061600 3000-SHOW-SUMMARY-EXIT.
+061700     EXIT.
+061800*----------------------------------------------------------------
+061900*  9999-EXIT  --  COMMON PROGRAM EXIT.
+062000*----------------------------------------------------------------
+062100 9999-EXIT.
+062200     CLOSE ACCOUNT-MASTER-FILE
+062300     CLOSE CUSTOMER-MASTER-FILE
+062400     CLOSE SORTED-STMT-TRAN-FILE
+062500     CLOSE SORTED-STMT-INTR-FILE
+062600     CLOSE SORTED-STMT-WARN-FILE
+062700     CLOSE STATEMENT-FILE
+062800     .
+062900 9999-EXIT-EXIT.
+063000     EXIT.
