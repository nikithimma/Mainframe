@@ -1,16 +1,220 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. AGEELIGIBILITY.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CUSTOMER-AGE      PIC 99.
-       01 MINIMUM-AGE       PIC 99 VALUE 18.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT CUSTOMER-AGE
-           DISPLAY "Enter Customer Age: " CUSTOMER-AGE      
-           IF CUSTOMER-AGE >= MINIMUM-AGE
-               DISPLAY "Customer is eligible"
-           ELSE
-               DISPLAY "Customer is not eligible"
-           END-IF
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    AGEELIGIBILITY.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2024-01-20.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2024-01-20  RPK  ORIGINAL - AGE >= 18 ONLY.
+001300*    2026-08-09  RPK  MINORS CAN NOW OPEN AN ACCOUNT WITH A
+001400*                     PARENT/GUARDIAN AS JOINT SIGNATORY.  THE
+001500*                     GUARDIAN'S OWN ACCOUNT MUST BE ACTIVE (PER
+001600*                     ACCSTATUS88) BEFORE THE MINOR ACCOUNT CAN
+001700*                     BE OPENED, AND THE MINOR'S STANDALONE
+001800*                     WITHDRAWAL CAP IS RECORDED ON THE MASTER
+001900*                     FOR WITHDRAWTRAN TO ENFORCE UNTIL THE
+002000*                     MINOR TURNS 18.
+002100*    2026-08-09  RPK  CUSTOMERS AGED 60+ NOW HAVE THE SENIOR-
+002200*                     CITIZEN FLAG SET ON THEIR OWN ACCOUNT
+002300*                     MASTER RECORD SO COMPOUND-INTEREST AND
+002400*                     SIMPLE-INTEREST CAN APPLY THE SENIOR
+002500*                     SAVINGS BONUS RATE AUTOMATICALLY.
+002600*    2026-08-09  RPK  WS-MINIMUM-AGE IS NOW LOADED FROM THE
+002700*                     BUSINESS PARAMETER FILE IF IT CARRIES A
+002800*                     MINIMUM-AGE ENTRY, SO OPERATIONS CAN ADJUST
+002900*                     IT WITHOUT A RECOMPILE.  THE VALUE CLAUSE
+003000*                     BELOW REMAINS THE FALLBACK WHEN THE
+003100*                     PARAMETER FILE HAS NO SUCH ENTRY.
+003200*================================================================
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     COPY ACCTMSEL.
+003700     COPY PARMSEL.
+003800*================================================================
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  ACCOUNT-MASTER-FILE.
+004200     COPY ACCTMAST.
+004300*----------------------------------------------------------------
+004400 FD  BUSINESS-PARAMETER-FILE.
+004500     COPY PARMREC.
+004600*----------------------------------------------------------------
+004700 WORKING-STORAGE SECTION.
+004800     COPY ACCTSTAT.
+004900*----------------------------------------------------------------
+005000 01  WS-ACCTMAST-STATUS            PIC XX.
+005100 01  WS-BUSPARM-STATUS             PIC XX.
+005200*----------------------------------------------------------------
+005300 01  WS-WORK-FIELDS.
+005400     05  WS-ACCT-NUMBER            PIC 9(10).
+005500     05  WS-CUSTOMER-AGE           PIC 99.
+005600     05  WS-MINIMUM-AGE            PIC 99 VALUE 18.
+005700     05  WS-PARM-EOF-SWITCH        PIC X VALUE 'N'.
+005800         88  NO-MORE-PARAMETERS    VALUE 'Y'.
+005900     05  WS-SENIOR-AGE             PIC 99 VALUE 60.
+006000     05  WS-GUARDIAN-ACCT-NUMBER   PIC 9(10).
+006100     05  WS-ELIGIBLE-SWITCH        PIC X.
+006200         88  WS-ELIGIBLE           VALUE 'Y'.
+006300     05  WS-STANDARD-MINOR-CAP     PIC 9(09)V99 VALUE 5000.00.
+006400*================================================================
+006500 PROCEDURE DIVISION.
+006600*================================================================
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE
+006900         THRU 1000-INITIALIZE-EXIT
+007000     PERFORM 2000-CHECK-ELIGIBILITY
+007100         THRU 2000-CHECK-ELIGIBILITY-EXIT
+007200     PERFORM 3000-APPLY-SENIOR-FLAG
+007300         THRU 3000-APPLY-SENIOR-FLAG-EXIT
+007400     PERFORM 9999-EXIT
+007500         THRU 9999-EXIT-EXIT
+007600     STOP RUN.
+007700*----------------------------------------------------------------
+007800*  1000-INITIALIZE  --  OPEN THE MASTER, ACCEPT THE APPLICANT'S
+007900*  OWN ACCOUNT NUMBER (ZERO IF THE ACCOUNT DOES NOT EXIST YET)
+008000*  AND AGE.
+008100*----------------------------------------------------------------
+008200 1000-INITIALIZE.
+008300     PERFORM 1100-LOAD-BUSINESS-PARAMETERS
+008400         THRU 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+008500     MOVE 'N' TO WS-ELIGIBLE-SWITCH
+008600     OPEN I-O ACCOUNT-MASTER-FILE
+008700     IF WS-ACCTMAST-STATUS NOT = "00"
+008800         DISPLAY "UNABLE TO OPEN ACCOUNT MASTER, STATUS = "
+008900             WS-ACCTMAST-STATUS
+009000     END-IF
+009100     DISPLAY "ENTER ACCOUNT NUMBER (0 IF NOT YET OPENED): "
+009200     ACCEPT WS-ACCT-NUMBER
+009300     DISPLAY "ENTER CUSTOMER AGE: "
+009400     ACCEPT WS-CUSTOMER-AGE
+009500     .
+009600 1000-INITIALIZE-EXIT.
+009700     EXIT.
+009800*----------------------------------------------------------------
+009900*  1100-LOAD-BUSINESS-PARAMETERS  --  PULLS WS-MINIMUM-AGE FROM
+010000*  THE BUSINESS PARAMETER FILE IF IT CARRIES A MINIMUM-AGE
+010100*  ENTRY.  A MISSING PARAMETER FILE IS NOT AN ERROR - THE VALUE
+010200*  CLAUSE ON WS-MINIMUM-AGE REMAINS THE FALLBACK.
+010300*----------------------------------------------------------------
+010400 1100-LOAD-BUSINESS-PARAMETERS.
+010500     OPEN INPUT BUSINESS-PARAMETER-FILE
+010600     IF WS-BUSPARM-STATUS NOT = "00"
+010700         GO TO 1100-LOAD-BUSINESS-PARAMETERS-EXIT
+010800     END-IF
+010900     PERFORM 1110-READ-ONE-PARAMETER
+011000         THRU 1110-READ-ONE-PARAMETER-EXIT
+011100         UNTIL NO-MORE-PARAMETERS
+011200     CLOSE BUSINESS-PARAMETER-FILE
+011300     .
+011400 1100-LOAD-BUSINESS-PARAMETERS-EXIT.
+011500     EXIT.
+011600 1110-READ-ONE-PARAMETER.
+011700     READ BUSINESS-PARAMETER-FILE
+011800         AT END
+011900             MOVE 'Y' TO WS-PARM-EOF-SWITCH
+012000         NOT AT END
+012100             EVALUATE BP-PARM-NAME
+012200                 WHEN "MINIMUM-AGE"
+012300                     MOVE BP-PARM-VALUE TO WS-MINIMUM-AGE
+012400                 WHEN OTHER
+012500                     CONTINUE
+012600             END-EVALUATE
+012700     END-READ
+012800     .
+012900 1110-READ-ONE-PARAMETER-EXIT.
+013000     EXIT.
+013100*----------------------------------------------------------------
+013200*  2000-CHECK-ELIGIBILITY  --  ADULTS ARE ELIGIBLE OUTRIGHT;
+013300*  MINORS NEED AN ACTIVE GUARDIAN ACCOUNT BEHIND THEM.
+013400*----------------------------------------------------------------
+013500 2000-CHECK-ELIGIBILITY.
+013600     IF WS-CUSTOMER-AGE >= WS-MINIMUM-AGE
+013700         MOVE 'Y' TO WS-ELIGIBLE-SWITCH
+013800         DISPLAY "CUSTOMER IS ELIGIBLE"
+013900     ELSE
+014000         PERFORM 2100-CHECK-MINOR-GUARDIAN
+014100             THRU 2100-CHECK-MINOR-GUARDIAN-EXIT
+014200     END-IF
+014300     .
+014400 2000-CHECK-ELIGIBILITY-EXIT.
+014500     EXIT.
+014600*----------------------------------------------------------------
+014700*  2100-CHECK-MINOR-GUARDIAN  --  MINOR ACCOUNT REQUIRES AN
+014800*  ACTIVE GUARDIAN ACCOUNT AND CARRIES A STANDALONE WITHDRAWAL
+014900*  CAP UNTIL THE MINOR REACHES WS-MINIMUM-AGE.
+015000*----------------------------------------------------------------
+015100 2100-CHECK-MINOR-GUARDIAN.
+015200     DISPLAY "MINOR APPLICANT - ENTER GUARDIAN ACCOUNT NUMBER: "
+015300     ACCEPT WS-GUARDIAN-ACCT-NUMBER
+015400
+015500     MOVE WS-GUARDIAN-ACCT-NUMBER TO AM-ACCT-NUMBER
+015600     READ ACCOUNT-MASTER-FILE
+015700         KEY IS AM-ACCT-NUMBER
+015800         INVALID KEY
+015900             DISPLAY "GUARDIAN ACCOUNT NOT FOUND - MINOR "
+016000                 "ACCOUNT CANNOT BE OPENED"
+016100             GO TO 2100-CHECK-MINOR-GUARDIAN-EXIT
+016200     END-READ
+016300
+016400     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+016500     IF STATUS-ACTIVE
+016600         MOVE 'Y' TO WS-ELIGIBLE-SWITCH
+016700         DISPLAY "MINOR IS ELIGIBLE - GUARDIAN ACCOUNT "
+016800             WS-GUARDIAN-ACCT-NUMBER " IS ACTIVE"
+016900         DISPLAY "STANDALONE WITHDRAWAL CAP UNTIL AGE 18: "
+017000             WS-STANDARD-MINOR-CAP
+017100     ELSE
+017200         DISPLAY "GUARDIAN ACCOUNT IS NOT ACTIVE - MINOR "
+017300             "ACCOUNT CANNOT BE OPENED"
+017400     END-IF
+017500     .
+017600 2100-CHECK-MINOR-GUARDIAN-EXIT.
+017700     EXIT.
+017800*----------------------------------------------------------------
+017900*  3000-APPLY-SENIOR-FLAG  --  WHEN THE APPLICANT IS ELIGIBLE,
+018000*  60 OR OVER, AND THEIR OWN ACCOUNT ALREADY EXISTS ON THE
+018100*  MASTER, SET THE SENIOR-CITIZEN FLAG SO THE INTEREST PROGRAMS
+018200*  PICK UP THE BONUS RATE WITHOUT A MANUAL OVERRIDE.
+018300*----------------------------------------------------------------
+018400 3000-APPLY-SENIOR-FLAG.
+018500     IF NOT WS-ELIGIBLE
+018600          OR WS-CUSTOMER-AGE < WS-SENIOR-AGE
+018700          OR WS-ACCT-NUMBER = ZERO
+018800         GO TO 3000-APPLY-SENIOR-FLAG-EXIT
+018900     END-IF
+019000
+019100     MOVE WS-ACCT-NUMBER TO AM-ACCT-NUMBER
+019200     READ ACCOUNT-MASTER-FILE
+019300         KEY IS AM-ACCT-NUMBER
+019400         INVALID KEY
+019500             DISPLAY "ACCOUNT " WS-ACCT-NUMBER
+019600                 " NOT FOUND - SENIOR FLAG NOT SET"
+019700             GO TO 3000-APPLY-SENIOR-FLAG-EXIT
+019800     END-READ
+019900
+020000     MOVE 'Y' TO AM-SENIOR-CITIZEN-FLAG
+020100     REWRITE ACCOUNT-MASTER-RECORD
+020200         INVALID KEY
+020300             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+020400     END-REWRITE
+020500     DISPLAY "SENIOR-CITIZEN PREFERENTIAL RATE FLAG SET FOR "
+020600         "ACCOUNT " WS-ACCT-NUMBER
+020700     .
+020800 3000-APPLY-SENIOR-FLAG-EXIT.
+020900     EXIT.
+021000*----------------------------------------------------------------
+021100*  9999-EXIT  --  COMMON PROGRAM EXIT.
+021200*----------------------------------------------------------------
+021300 9999-EXIT.
+021400     IF NOT WS-ELIGIBLE
+021500         DISPLAY "CUSTOMER IS NOT ELIGIBLE"
+021600     END-IF
+021700     CLOSE ACCOUNT-MASTER-FILE
+021800     .
+021900 9999-EXIT-EXIT.
+022000     EXIT.
