@@ -0,0 +1,412 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    EODRECON.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  UNTIL NOW NOTHING CROSS-
+001300*                     CHECKED THAT A DAY'S DEPOSITTRAN AND
+001400*                     WITHDRAWTRAN ACTIVITY ACTUALLY EXPLAINED THE
+001500*                     CHANGE IN AN ACCOUNT'S BALANCE - EACH
+001600*                     POSTING PROGRAM JUST TRUSTED ITS OWN INPUTS.
+001700*                     THIS JOB SORTS THE DAY'S TRANSACTION FILE BY
+001800*                     ACCOUNT NUMBER (SAME SORT-VERB APPROACH AS
+001900*                     BUBBLESORT), THEN WALKS IT IN STEP WITH THE
+002000*                     ACCOUNT MASTER - ALSO IN ACCOUNT NUMBER
+002100*                     ORDER - SUMMING EACH ACCOUNT'S DEPOSITS,
+002200*                     WITHDRAWALS AND FEES FOR TODAY AND COMPARING
+002300*                     OPENING BALANCE PLUS THAT NET AGAINST THE
+002400*                     CURRENT CLOSING BALANCE.  A MISMATCH IS
+002500*                     WRITTEN TO THE EOD EXCEPTION FILE SO A
+002600*                     POSTING BUG OR A MISSED TRANSACTION SURFACES
+002700*                     THE SAME DAY INSTEAD OF WEEKS LATER.  EVERY
+002800*                     ACCOUNT'S OPENING BALANCE IS THEN ROLLED
+002900*                     FORWARD TO TODAY'S CLOSING BALANCE SO
+003000*                     TOMORROW'S RUN HAS A FRESH STARTING POINT.
+003100*    2026-08-09  RPK  WS-NET-TRANSACTIONS ONLY EVER FOLDED IN
+003200*                     TRANSACTION-FILE POSTINGS, SO EVERY ACCOUNT
+003300*                     THAT EARNED INTEREST TODAY FAILED TO
+003400*                     RECONCILE - COMPOUND-INTEREST-BATCH POSTS
+003500*                     STRAIGHT TO AM-BALANCE AND LOGS ONLY TO THE
+003600*                     INTEREST ACCRUAL REGISTER, NEVER TO
+003700*                     TRANSACTION-FILE.  THIS JOB NOW ALSO SORTS
+003800*                     THE INTEREST ACCRUAL REGISTER BY ACCOUNT
+003900*                     NUMBER (SAME APPROACH STMTGEN USES) AND
+004000*                     WALKS IT IN STEP WITH THE ACCOUNT MASTER
+004100*                     ALONGSIDE THE TRANSACTION FILE, FOLDING
+004200*                     EACH MATCHING DAY'S IR-INTEREST-AMOUNT INTO
+004300*                     WS-NET-TRANSACTIONS BEFORE THE COMPARISON.
+004400*================================================================
+004500 ENVIRONMENT DIVISION.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     COPY ACCTMSEL.
+004900     COPY TRANSEL.
+005000     COPY INTRSEL.
+005100     COPY EODRSEL.
+005200*================================================================
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  ACCOUNT-MASTER-FILE.
+005600     COPY ACCTMAST.
+005700 FD  TRANSACTION-FILE.
+005800     COPY TRANREC.
+005900*----------------------------------------------------------------
+006000 SD  SORT-WORK-FILE.
+006100     COPY TRANREC
+006200         REPLACING ==TRANSACTION-RECORD== BY ==SORT-WORK-RECORD==.
+006300*----------------------------------------------------------------
+006400 FD  SORTED-TRANSACTION-FILE.
+006500     COPY TRANREC
+006600         REPLACING ==TRANSACTION-RECORD==
+006700                BY ==SORTED-TRANSACTION-RECORD==.
+006800*----------------------------------------------------------------
+006900 FD  INTEREST-ACCRUAL-REGISTER.
+007000     COPY INTRREG.
+007100*----------------------------------------------------------------
+007200 SD  INTR-SORT-WORK-FILE.
+007300     COPY INTRREG
+007400         REPLACING ==INTEREST-ACCRUAL-REGISTER-RECORD==
+007500                BY ==INTR-SORT-WORK-RECORD==.
+007600*----------------------------------------------------------------
+007700 FD  SORTED-EOD-INTR-FILE.
+007800     COPY INTRREG
+007900         REPLACING ==INTEREST-ACCRUAL-REGISTER-RECORD==
+008000                BY ==SORTED-EOD-INTR-RECORD==.
+008100*----------------------------------------------------------------
+008200 FD  EOD-EXCEPTION-FILE.
+008300     COPY EODEREC.
+008400*----------------------------------------------------------------
+008500 WORKING-STORAGE SECTION.
+008600 01  WS-FILE-STATUSES.
+008700     05  WS-ACCTMAST-STATUS        PIC XX.
+008800     05  WS-TRANFILE-STATUS        PIC XX.
+008900     05  WS-EODSRTD-STATUS         PIC XX.
+009000     05  WS-INTRACCR-STATUS        PIC XX.
+009100     05  WS-EODISTD-STATUS         PIC XX.
+009200     05  WS-EODEXCP-STATUS         PIC XX.
+009300*----------------------------------------------------------------
+009400 01  WS-WORK-FIELDS.
+009500     05  WS-ACCT-EOF-SWITCH        PIC X VALUE 'N'.
+009600         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+009700     05  WS-TRAN-EOF-SWITCH        PIC X VALUE 'N'.
+009800         88  NO-MORE-SORTED-TRANS  VALUE 'Y'.
+009900     05  WS-INTR-EOF-SWITCH        PIC X VALUE 'N'.
+010000         88  NO-MORE-SORTED-INTR   VALUE 'Y'.
+010100     05  WS-NET-TRANSACTIONS       PIC S9(09)V99.
+010200     05  WS-EXPECTED-CLOSING       PIC S9(09)V99.
+010300     05  WS-ACCOUNTS-CHECKED       PIC 9(06) COMP VALUE 0.
+010400     05  WS-EXCEPTIONS-FOUND       PIC 9(06) COMP VALUE 0.
+010500*----------------------------------------------------------------
+010600 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+010700 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+010800     05  WS-TS-DATE                PIC 9(08).
+010900     05  FILLER                    PIC X(13).
+011000*================================================================
+011100 PROCEDURE DIVISION.
+011200*================================================================
+011300 0000-MAINLINE.
+011400     SORT SORT-WORK-FILE
+011500         ON ASCENDING KEY TR-ACCT-NUMBER OF SORT-WORK-RECORD
+011600         USING TRANSACTION-FILE
+011700         GIVING SORTED-TRANSACTION-FILE
+011800     IF WS-TRANFILE-STATUS NOT = "00"
+011900         DISPLAY "EODRECON: UNABLE TO SORT TRANSACTION FILE, "
+012000             "STATUS = " WS-TRANFILE-STATUS
+012100         STOP RUN
+012200     END-IF
+012300
+012400     SORT INTR-SORT-WORK-FILE
+012500         ON ASCENDING KEY IR-ACCT-NUMBER OF INTR-SORT-WORK-RECORD
+012600         USING INTEREST-ACCRUAL-REGISTER
+012700         GIVING SORTED-EOD-INTR-FILE
+012800     IF WS-INTRACCR-STATUS NOT = "00"
+012900         DISPLAY "EODRECON: UNABLE TO SORT INTEREST REGISTER, "
+013000             "STATUS = " WS-INTRACCR-STATUS
+013100         STOP RUN
+013200     END-IF
+013300
+013400     PERFORM 1000-INITIALIZE
+013500         THRU 1000-INITIALIZE-EXIT
+013600     PERFORM 2000-RECONCILE-ONE-ACCOUNT
+013700         THRU 2000-RECONCILE-ONE-ACCOUNT-EXIT
+013800         UNTIL NO-MORE-ACCOUNTS
+013900     PERFORM 3000-SHOW-SUMMARY
+014000         THRU 3000-SHOW-SUMMARY-EXIT
+014100     PERFORM 9999-EXIT
+014200         THRU 9999-EXIT-EXIT
+014300     STOP RUN.
+014400*----------------------------------------------------------------
+014500*  1000-INITIALIZE  --  OPEN FILES AND PRIME ALL THREE
+014600*  READ-AHEADS.
+014700*----------------------------------------------------------------
+014800 1000-INITIALIZE.
+014900     OPEN I-O ACCOUNT-MASTER-FILE
+015000     IF WS-ACCTMAST-STATUS NOT = "00"
+015100         DISPLAY "EODRECON: UNABLE TO OPEN ACCOUNT MASTER, "
+015200             "STATUS = " WS-ACCTMAST-STATUS
+015300         GO TO 9999-EXIT
+015400     END-IF
+015500
+015600     OPEN INPUT SORTED-TRANSACTION-FILE
+015700     IF WS-EODSRTD-STATUS NOT = "00"
+015800         DISPLAY "EODRECON: UNABLE TO OPEN SORTED TRANSACTION "
+015900             "FILE, STATUS = " WS-EODSRTD-STATUS
+016000         GO TO 9999-EXIT
+016100     END-IF
+016200
+016300     OPEN INPUT SORTED-EOD-INTR-FILE
+016400     IF WS-EODISTD-STATUS NOT = "00"
+016500         DISPLAY "EODRECON: UNABLE TO OPEN SORTED INTEREST FILE, "
+016600             "STATUS = " WS-EODISTD-STATUS
+016700         GO TO 9999-EXIT
+016800     END-IF
+016900
+017000     OPEN OUTPUT EOD-EXCEPTION-FILE
+017100     IF WS-EODEXCP-STATUS NOT = "00"
+017200         DISPLAY "EODRECON: UNABLE TO OPEN EOD EXCEPTION FILE, "
+017300             "STATUS = " WS-EODEXCP-STATUS
+017400         GO TO 9999-EXIT
+017500     END-IF
+017600
+017700     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+017800
+017900     PERFORM 2100-READ-NEXT-ACCOUNT
+018000         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+018100     PERFORM 2900-READ-NEXT-SORTED-TRAN
+018200         THRU 2900-READ-NEXT-SORTED-TRAN-EXIT
+018300     PERFORM 2920-READ-NEXT-SORTED-INTR
+018400         THRU 2920-READ-NEXT-SORTED-INTR-EXIT
+018500     .
+018600 1000-INITIALIZE-EXIT.
+018700     EXIT.
+018800*----------------------------------------------------------------
+018900*  2000-RECONCILE-ONE-ACCOUNT  --  SUM TODAY'S POSTINGS FOR THE
+019000*  CURRENT ACCOUNT FROM THE SORTED TRANSACTION FILE AND THE
+019100*  SORTED INTEREST ACCRUAL REGISTER, COMPARE OPENING BALANCE PLUS
+019200*  THAT NET AGAINST THE CURRENT CLOSING BALANCE, THEN ROLL THE
+019300*  OPENING BALANCE FORWARD FOR TOMORROW.
+019400*----------------------------------------------------------------
+019500 2000-RECONCILE-ONE-ACCOUNT.
+019600     ADD 1 TO WS-ACCOUNTS-CHECKED
+019700     MOVE ZERO TO WS-NET-TRANSACTIONS
+019800
+019900     PERFORM 2200-SKIP-STALE-TRANSACTIONS
+020000         THRU 2200-SKIP-STALE-TRANSACTIONS-EXIT
+020100
+020200     PERFORM 2300-ACCUMULATE-MATCHING-TRANSACTIONS
+020300         THRU 2300-ACCUMULATE-MATCHING-TRANSACTIONS-EXIT
+020400
+020500     PERFORM 2250-SKIP-STALE-INTEREST
+020600         THRU 2250-SKIP-STALE-INTEREST-EXIT
+020700
+020800     PERFORM 2350-ACCUMULATE-MATCHING-INTEREST
+020900         THRU 2350-ACCUMULATE-MATCHING-INTEREST-EXIT
+021000
+021100     COMPUTE WS-EXPECTED-CLOSING =
+021200         AM-OPENING-BALANCE + WS-NET-TRANSACTIONS
+021300
+021400     IF WS-EXPECTED-CLOSING NOT = AM-BALANCE
+021500         PERFORM 2400-WRITE-EXCEPTION
+021600             THRU 2400-WRITE-EXCEPTION-EXIT
+021700     END-IF
+021800
+021900     MOVE AM-BALANCE TO AM-OPENING-BALANCE
+022000     REWRITE ACCOUNT-MASTER-RECORD
+022100         INVALID KEY
+022200             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+022300     END-REWRITE
+022400
+022500     PERFORM 2100-READ-NEXT-ACCOUNT
+022600         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+022700     .
+022800 2000-RECONCILE-ONE-ACCOUNT-EXIT.
+022900     EXIT.
+023000*----------------------------------------------------------------
+023100*  2100-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD ON THE
+023200*  ACCOUNT MASTER.
+023300*----------------------------------------------------------------
+023400 2100-READ-NEXT-ACCOUNT.
+023500     READ ACCOUNT-MASTER-FILE NEXT RECORD
+023600         AT END
+023700             MOVE 'Y' TO WS-ACCT-EOF-SWITCH
+023800     END-READ
+023900     .
+024000 2100-READ-NEXT-ACCOUNT-EXIT.
+024100     EXIT.
+024200*----------------------------------------------------------------
+024300*  2200-SKIP-STALE-TRANSACTIONS  --  DISCARD ANY SORTED
+024400*  TRANSACTION RECORDS FOR AN ACCOUNT NUMBER LOWER THAN THE
+024500*  CURRENT ACCOUNT MASTER RECORD - AN ORPHANED POSTING FOR AN
+024600*  ACCOUNT THAT NO LONGER EXISTS ON THE MASTER.
+024700*----------------------------------------------------------------
+024800 2200-SKIP-STALE-TRANSACTIONS.
+024900     PERFORM 2210-SKIP-ONE-STALE-TRANSACTION
+025000         THRU 2210-SKIP-ONE-STALE-TRANSACTION-EXIT
+025100         UNTIL NO-MORE-SORTED-TRANS
+025200            OR TR-ACCT-NUMBER OF SORTED-TRANSACTION-RECORD
+025300               NOT < AM-ACCT-NUMBER
+025400     .
+025500 2200-SKIP-STALE-TRANSACTIONS-EXIT.
+025600     EXIT.
+025700*----------------------------------------------------------------
+025800 2210-SKIP-ONE-STALE-TRANSACTION.
+025900     DISPLAY "EODRECON: ORPHANED TRANSACTION FOR ACCOUNT "
+026000         TR-ACCT-NUMBER OF SORTED-TRANSACTION-RECORD
+026100         " - NO MATCHING ACCOUNT MASTER RECORD"
+026200     PERFORM 2900-READ-NEXT-SORTED-TRAN
+026300         THRU 2900-READ-NEXT-SORTED-TRAN-EXIT
+026400     .
+026500 2210-SKIP-ONE-STALE-TRANSACTION-EXIT.
+026600     EXIT.
+026700*----------------------------------------------------------------
+026800*  2300-ACCUMULATE-MATCHING-TRANSACTIONS  --  FOLD IN EVERY
+026900*  SORTED TRANSACTION RECORD FOR THE CURRENT ACCOUNT.
+027000*----------------------------------------------------------------
+027100 2300-ACCUMULATE-MATCHING-TRANSACTIONS.
+027200     PERFORM 2310-ACCUMULATE-ONE-TRANSACTION
+027300         THRU 2310-ACCUMULATE-ONE-TRANSACTION-EXIT
+027400         UNTIL NO-MORE-SORTED-TRANS
+027500            OR TR-ACCT-NUMBER OF SORTED-TRANSACTION-RECORD
+027600               NOT = AM-ACCT-NUMBER
+027700     .
+027800 2300-ACCUMULATE-MATCHING-TRANSACTIONS-EXIT.
+027900     EXIT.
+028000*----------------------------------------------------------------
+028100 2310-ACCUMULATE-ONE-TRANSACTION.
+028200     IF TR-TRAN-DATE OF SORTED-TRANSACTION-RECORD = WS-TS-DATE
+028300         EVALUATE TRUE
+028400             WHEN TRAN-DEPOSIT OF SORTED-TRANSACTION-RECORD
+028500                 ADD TR-AMOUNT OF SORTED-TRANSACTION-RECORD
+028600                     TO WS-NET-TRANSACTIONS
+028700             WHEN TRAN-WITHDRAWAL OF SORTED-TRANSACTION-RECORD
+028800                 SUBTRACT TR-AMOUNT OF SORTED-TRANSACTION-RECORD
+028900                     FROM WS-NET-TRANSACTIONS
+029000             WHEN TRAN-FEE OF SORTED-TRANSACTION-RECORD
+029100                 SUBTRACT TR-AMOUNT OF SORTED-TRANSACTION-RECORD
+029200                     FROM WS-NET-TRANSACTIONS
+029300         END-EVALUATE
+029400     END-IF
+029500     PERFORM 2900-READ-NEXT-SORTED-TRAN
+029600         THRU 2900-READ-NEXT-SORTED-TRAN-EXIT
+029700     .
+029800 2310-ACCUMULATE-ONE-TRANSACTION-EXIT.
+029900     EXIT.
+030000*----------------------------------------------------------------
+030100*  2250-SKIP-STALE-INTEREST  --  DISCARD ANY SORTED INTEREST
+030200*  ACCRUAL REGISTER RECORDS FOR AN ACCOUNT NUMBER LOWER THAN THE
+030300*  CURRENT ACCOUNT MASTER RECORD - AN ORPHANED POSTING FOR AN
+030400*  ACCOUNT THAT NO LONGER EXISTS ON THE MASTER.
+030500*----------------------------------------------------------------
+030600 2250-SKIP-STALE-INTEREST.
+030700     PERFORM 2260-SKIP-ONE-STALE-INTEREST
+030800         THRU 2260-SKIP-ONE-STALE-INTEREST-EXIT
+030900         UNTIL NO-MORE-SORTED-INTR
+031000            OR IR-ACCT-NUMBER OF SORTED-EOD-INTR-RECORD
+031100               NOT < AM-ACCT-NUMBER
+031200     .
+031300 2250-SKIP-STALE-INTEREST-EXIT.
+031400     EXIT.
+031500*----------------------------------------------------------------
+031600 2260-SKIP-ONE-STALE-INTEREST.
+031700     DISPLAY "EODRECON: ORPHANED INTEREST POSTING FOR ACCOUNT "
+031800         IR-ACCT-NUMBER OF SORTED-EOD-INTR-RECORD
+031900         " - NO MATCHING ACCOUNT MASTER RECORD"
+032000     PERFORM 2920-READ-NEXT-SORTED-INTR
+032100         THRU 2920-READ-NEXT-SORTED-INTR-EXIT
+032200     .
+032300 2260-SKIP-ONE-STALE-INTEREST-EXIT.
+032400     EXIT.
+032500*----------------------------------------------------------------
+032600*  2350-ACCUMULATE-MATCHING-INTEREST  --  FOLD IN EVERY SORTED
+032700*  INTEREST ACCRUAL REGISTER RECORD FOR THE CURRENT ACCOUNT.
+032800*----------------------------------------------------------------
+032900 2350-ACCUMULATE-MATCHING-INTEREST.
+033000     PERFORM 2360-ACCUMULATE-ONE-INTEREST-POSTING
+033100         THRU 2360-ACCUMULATE-ONE-INTEREST-POSTING-EXIT
+033200         UNTIL NO-MORE-SORTED-INTR
+033300            OR IR-ACCT-NUMBER OF SORTED-EOD-INTR-RECORD
+033400               NOT = AM-ACCT-NUMBER
+033500     .
+033600 2350-ACCUMULATE-MATCHING-INTEREST-EXIT.
+033700     EXIT.
+033800*----------------------------------------------------------------
+033900 2360-ACCUMULATE-ONE-INTEREST-POSTING.
+034000     IF IR-ACCRUAL-DATE OF SORTED-EOD-INTR-RECORD = WS-TS-DATE
+034100         ADD IR-INTEREST-AMOUNT OF SORTED-EOD-INTR-RECORD
+034200             TO WS-NET-TRANSACTIONS
+034300     END-IF
+034400     PERFORM 2920-READ-NEXT-SORTED-INTR
+034500         THRU 2920-READ-NEXT-SORTED-INTR-EXIT
+034600     .
+034700 2360-ACCUMULATE-ONE-INTEREST-POSTING-EXIT.
+034800     EXIT.
+034900*----------------------------------------------------------------
+035000*  2400-WRITE-EXCEPTION  --  LOG THE MISMATCH TO THE EOD
+035100*  EXCEPTION FILE.
+035200*----------------------------------------------------------------
+035300 2400-WRITE-EXCEPTION.
+035400     MOVE AM-ACCT-NUMBER        TO EX-ACCT-NUMBER
+035500     MOVE AM-OPENING-BALANCE    TO EX-OPENING-BALANCE
+035600     MOVE WS-NET-TRANSACTIONS   TO EX-NET-TRANSACTIONS
+035700     MOVE WS-EXPECTED-CLOSING   TO EX-EXPECTED-CLOSING
+035800     MOVE AM-BALANCE            TO EX-ACTUAL-CLOSING
+035900     COMPUTE EX-DIFFERENCE = AM-BALANCE - WS-EXPECTED-CLOSING
+036000     MOVE WS-TS-DATE            TO EX-RUN-DATE
+036100     WRITE EOD-EXCEPTION-RECORD
+036200     ADD 1 TO WS-EXCEPTIONS-FOUND
+036300     DISPLAY "EODRECON: RECONCILIATION EXCEPTION - ACCOUNT "
+036400         AM-ACCT-NUMBER " EXPECTED " WS-EXPECTED-CLOSING
+036500         " ACTUAL " AM-BALANCE
+036600     .
+036700 2400-WRITE-EXCEPTION-EXIT.
+036800     EXIT.
+036900*----------------------------------------------------------------
+037000*  2900-READ-NEXT-SORTED-TRAN  --  SEQUENTIAL READ-AHEAD ON THE
+037100*  SORTED TRANSACTION FILE.
+037200*----------------------------------------------------------------
+037300 2900-READ-NEXT-SORTED-TRAN.
+037400     READ SORTED-TRANSACTION-FILE
+037500         AT END
+037600             MOVE 'Y' TO WS-TRAN-EOF-SWITCH
+037700     END-READ
+037800     .
+037900 2900-READ-NEXT-SORTED-TRAN-EXIT.
+038000     EXIT.
+038100*----------------------------------------------------------------
+038200*  2920-READ-NEXT-SORTED-INTR  --  SEQUENTIAL READ-AHEAD ON THE
+038300*  SORTED INTEREST ACCRUAL REGISTER FILE.
+038400*----------------------------------------------------------------
+038500 2920-READ-NEXT-SORTED-INTR.
+038600     READ SORTED-EOD-INTR-FILE
+038700         AT END
+038800             MOVE 'Y' TO WS-INTR-EOF-SWITCH
+038900     END-READ
+039000     .
+039100 2920-READ-NEXT-SORTED-INTR-EXIT.
+039200     EXIT.
+039300*----------------------------------------------------------------
+039400*  3000-SHOW-SUMMARY  --  END-OF-RUN TOTALS.
+039500*----------------------------------------------------------------
+039600 3000-SHOW-SUMMARY.
+039700     DISPLAY "EODRECON: ACCOUNTS CHECKED  = " WS-ACCOUNTS-CHECKED
+039800     DISPLAY "EODRECON: EXCEPTIONS FOUND  = " WS-EXCEPTIONS-FOUND
+039900     .
+040000 3000-SHOW-SUMMARY-EXIT.
+040100     EXIT.
+040200*----------------------------------------------------------------
+040300*  9999-EXIT  --  COMMON PROGRAM EXIT.
+040400*----------------------------------------------------------------
+040500 9999-EXIT.
+040600     CLOSE ACCOUNT-MASTER-FILE
+040700     CLOSE SORTED-TRANSACTION-FILE
+040800     CLOSE SORTED-EOD-INTR-FILE
+040900     CLOSE EOD-EXCEPTION-FILE
+041000     .
+041100 9999-EXIT-EXIT.
+041200     EXIT.
