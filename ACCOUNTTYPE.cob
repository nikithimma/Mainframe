@@ -1,40 +1,131 @@
-Version 1: Using IF
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACCTYPEIF.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ACCOUNT-TYPE-CODE     PIC X.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT ACCOUNT-TYPE-CODE
-           DISPLAY "Enter Account Type Code (S/C): " ACCOUNT-TYPE-CODE
-           IF ACCOUNT-TYPE-CODE = 'S'
-               DISPLAY "Savings Account"
-           ELSE
-               IF ACCOUNT-TYPE-CODE = 'C'
-                   DISPLAY "Current Account"
-               ELSE
-                   DISPLAY "Invalid Account Type"
-               END-IF
-           END-IF
-           STOP RUN.
-
-Version 2: Using EVALUATE (Switch Case)
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ACCTYPEEVAL.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ACCOUNT-TYPE-CODE     PIC X.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           ACCEPT ACCOUNT-TYPE-CODE
-           DISPLAY "Enter Account Type Code (S/C): " ACCOUNT-TYPE-CODE
-           EVALUATE ACCOUNT-TYPE-CODE
-               WHEN 'S'
-                   DISPLAY "Savings Account"
-               WHEN 'C'
-                   DISPLAY "Current Account"
-               WHEN OTHER
-                   DISPLAY "Invalid Account Type"
-           END-EVALUATE
-           STOP RUN.
+000100*================================================================
+000200*  ACCOUNTTYPE.COB
+000300*  TWO EQUIVALENT IMPLEMENTATIONS OF THE ACCOUNT-TYPE LOOKUP -
+000400*  ONE USING NESTED IF, ONE USING EVALUATE - KEPT SIDE BY SIDE
+000500*  SO A REVIEWER CAN COMPARE THE TWO STYLES.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2024-03-04  RPK  ORIGINAL - 'S' AND 'C' ONLY.
+000900*    2026-08-09  RPK  ADDED 'F' (FIXED DEPOSIT), 'R' (RECURRING
+001000*                     DEPOSIT) AND 'L' (LOAN) SO EACH PRODUCT
+001100*                     ROUTES TO ITS OWN DOWNSTREAM HANDLING
+001200*                     INSTEAD OF FALLING INTO "INVALID ACCOUNT
+001300*                     TYPE".  FD LOCKS THE PRINCIPAL UNTIL
+001400*                     MATURITY, RD EXPECTS A RECURRING STANDING
+001500*                     DEBIT, LOAN CARRIES AN OUTSTANDING-BALANCE
+001600*                     -OWED SIGN RATHER THAN A BALANCE ON HAND.
+001700*================================================================
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.    ACCTYPEIF.
+002000 AUTHOR.        R KUMAR.
+002100 INSTALLATION.  RETAIL BANKING SYSTEMS.
+002200 DATE-WRITTEN.  2024-03-04.
+002300 DATE-COMPILED. 2026-08-09.
+002400*================================================================
+002500 DATA DIVISION.
+002600 WORKING-STORAGE SECTION.
+002700 01  ACCOUNT-TYPE-CODE             PIC X.
+002800     88  TYPE-SAVINGS              VALUE 'S'.
+002900     88  TYPE-CURRENT              VALUE 'C'.
+003000     88  TYPE-FIXED-DEPOSIT        VALUE 'F'.
+003100     88  TYPE-RECURRING-DEPOSIT    VALUE 'R'.
+003200     88  TYPE-LOAN                 VALUE 'L'.
+003300*================================================================
+003400 PROCEDURE DIVISION.
+003500*================================================================
+003600 MAIN-PARA.
+003700     ACCEPT ACCOUNT-TYPE-CODE
+003800     DISPLAY "ENTER ACCOUNT TYPE CODE (S/C/F/R/L): "
+003900         ACCOUNT-TYPE-CODE
+004000     IF TYPE-SAVINGS
+004100         DISPLAY "SAVINGS ACCOUNT"
+004200     ELSE
+004300         IF TYPE-CURRENT
+004400             DISPLAY "CURRENT ACCOUNT"
+004500         ELSE
+004600             IF TYPE-FIXED-DEPOSIT
+004700                 DISPLAY "FIXED DEPOSIT ACCOUNT - PRINCIPAL "
+004800                     "LOCKED UNTIL MATURITY"
+004900             ELSE
+005000                 IF TYPE-RECURRING-DEPOSIT
+005100                     DISPLAY "RECURRING DEPOSIT ACCOUNT - "
+005200                         "EXPECTS A RECURRING STANDING DEBIT"
+005300                 ELSE
+005400                     IF TYPE-LOAN
+005500                         DISPLAY "LOAN ACCOUNT - BALANCE IS AN "
+005600                             "OUTSTANDING AMOUNT OWED"
+005700                     ELSE
+005800                         DISPLAY "INVALID ACCOUNT TYPE"
+005900                     END-IF
+006000                 END-IF
+006100             END-IF
+006200         END-IF
+006300     END-IF
+006400     STOP RUN.
+006500 END PROGRAM ACCTYPEIF.
+006600*================================================================
+006700 IDENTIFICATION DIVISION.
+006800 PROGRAM-ID.    ACCTYPEEVAL.
+006900 AUTHOR.        R KUMAR.
+007000 INSTALLATION.  RETAIL BANKING SYSTEMS.
+007100 DATE-WRITTEN.  2024-03-04.
+007200 DATE-COMPILED. 2026-08-09.
+007300*----------------------------------------------------------------
+007400*  MOD-HISTORY
+007500*    2026-08-09  RPK  LOOKS UP THE PRODUCT REFERENCE TABLE SO
+007600*                     THE GL ACCOUNT, DEFAULT RATE AND MINIMUM
+007700*                     BALANCE FOR THE TYPE COME FROM ONE PLACE
+007800*                     INSTEAD OF BEING RE-HARDCODED HERE.
+007900*================================================================
+008000 DATA DIVISION.
+008100 WORKING-STORAGE SECTION.
+008200 01  ACCOUNT-TYPE-CODE             PIC X.
+008300     COPY PRODTAB.
+008400*================================================================
+008500 PROCEDURE DIVISION.
+008600*================================================================
+008700 MAIN-PARA.
+008800     ACCEPT ACCOUNT-TYPE-CODE
+008900     DISPLAY "ENTER ACCOUNT TYPE CODE (S/C/F/R/L): "
+009000         ACCOUNT-TYPE-CODE
+009100     EVALUATE ACCOUNT-TYPE-CODE
+009200         WHEN 'S'
+009300             DISPLAY "SAVINGS ACCOUNT"
+009400         WHEN 'C'
+009500             DISPLAY "CURRENT ACCOUNT"
+009600         WHEN 'F'
+009700             DISPLAY "FIXED DEPOSIT ACCOUNT - PRINCIPAL "
+009800                 "LOCKED UNTIL MATURITY"
+009900         WHEN 'R'
+010000             DISPLAY "RECURRING DEPOSIT ACCOUNT - EXPECTS A "
+010100                 "RECURRING STANDING DEBIT"
+010200         WHEN 'L'
+010300             DISPLAY "LOAN ACCOUNT - BALANCE IS AN "
+010400                 "OUTSTANDING AMOUNT OWED"
+010500         WHEN OTHER
+010600             DISPLAY "INVALID ACCOUNT TYPE"
+010700             STOP RUN
+010800     END-EVALUATE
+010900     PERFORM SHOW-PRODUCT-RULES
+011000     STOP RUN.
+011100*----------------------------------------------------------------
+011200*  SHOW-PRODUCT-RULES  --  GL MAPPING, DEFAULT RATE AND MINIMUM
+011300*  BALANCE FOR THIS TYPE CODE, PULLED FROM THE ONE REFERENCE
+011400*  TABLE EVERY PRODUCT-AWARE PROGRAM IN THE SYSTEM SHARES.
+011500*----------------------------------------------------------------
+011600 SHOW-PRODUCT-RULES.
+011700     SET PT-IDX TO 1
+011800     SEARCH PT-ENTRY
+011900         AT END
+012000             DISPLAY "NO PRODUCT REFERENCE ENTRY FOR TYPE "
+012100                 ACCOUNT-TYPE-CODE
+012200         WHEN PT-TYPE-CODE(PT-IDX) = ACCOUNT-TYPE-CODE
+012300             DISPLAY "GL ACCOUNT      : " PT-GL-ACCOUNT-CODE
+012400                 (PT-IDX)
+012500             DISPLAY "DEFAULT RATE    : " PT-DEFAULT-RATE
+012600                 (PT-IDX)
+012700             DISPLAY "MINIMUM BALANCE : " PT-MIN-BALANCE
+012800                 (PT-IDX)
+012900     END-SEARCH
+013000     .
+013100 END PROGRAM ACCTYPEEVAL.
