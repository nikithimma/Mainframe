@@ -0,0 +1,383 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    EXTTRAN.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION - DEBITS THE SOURCE ACCOUNT
+001300*                     USING THE SAME VALIDATION AND BALANCE LOGIC
+001400*                     AS WITHDRAWTRAN (CHECK DIGIT, FROZEN/CLOSED,
+001500*                     OVERDRAFT LIMIT, CURRENCY LOOKUP, CUMULATIVE
+001600*                     DAILY WITHDRAWAL LIMIT AND WITHDRAWAL-COUNT
+001700*                     VELOCITY CHECK - ALL AGAINST THE SAME
+001800*                     ACCOUNT-MASTER FIELDS, SINCE AN OUTBOUND
+001900*                     WIRE DEBITS THE ACCOUNT JUST LIKE A TELLER
+002000*                     WITHDRAWAL DOES) AND WRITES THE INSTRUCTION
+002100*                     TO A NEW OUTBOUND SWIFT/ACH WIRE FILE FOR
+002200*                     INTERBANK SETTLEMENT.  WITHDRAWTRAN ITSELF
+002300*                     IS NOT CALLED - ITS AMOUNT AND OPERATOR
+002400*                     FIELDS ARE ALWAYS TAKEN FROM AN INTERACTIVE
+002500*                     ACCEPT, NOT PASSED IN LINKAGE, SO THE SAME
+002600*                     LOGIC IS REPEATED HERE AGAINST THE WIRE'S
+002700*                     OWN INPUT FIELDS INSTEAD.
+002800*    2026-08-09  RPK  THE ACTIVITY AUDIT LOG WAS RECORDING A
+002900*                     NUMERIC-TO-ALPHANUMERIC MOVE OF THE BALANCE,
+003000*                     WHICH DROPS THE SIGN ON AN OVERDRAWN
+003100*                     ACCOUNT.
+003200*                     BALANCES NOW PASS THROUGH A SIGNED NUMERIC-
+003300*                     EDITED WORK FIELD BEFORE GOING TO AL-BEFORE-
+003400*                     VALUE/AL-AFTER-VALUE.
+003500*    2026-08-09  RPK  ADDED THE MINOR STANDALONE WITHDRAWAL CAP
+003600*                     CHECK WITHDRAWTRAN ALSO ENFORCES - AN
+003700*                     OUTBOUND WIRE IS A WITHDRAWAL FOR THIS
+003800*                     PURPOSE AND WAS OTHERWISE A WAY AROUND IT.
+003900*================================================================
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     COPY ACCTMSEL.
+004400     COPY TRANSEL.
+004500     COPY ACTAUDSEL.
+004600     COPY FRAUDSEL.
+004700     COPY EXTOSEL.
+004800*================================================================
+004900 DATA DIVISION.
+005000 FILE SECTION.
+005100 FD  ACCOUNT-MASTER-FILE.
+005200     COPY ACCTMAST.
+005300 FD  TRANSACTION-FILE.
+005400     COPY TRANREC.
+005500 FD  ACTIVITY-AUDIT-FILE.
+005600     COPY ACTAUDREC.
+005700 FD  FRAUD-REVIEW-QUEUE-FILE.
+005800     COPY FRAUDREC.
+005900 FD  OUTBOUND-WIRE-FILE.
+006000     COPY EXTOREC.
+006100*----------------------------------------------------------------
+006200 WORKING-STORAGE SECTION.
+006300*----------------------------------------------------------------
+006400*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+006500*----------------------------------------------------------------
+006600     COPY ACCTSTAT.
+006700*----------------------------------------------------------------
+006800*  CURRENCY REFERENCE TABLE (SHARED).
+006900*----------------------------------------------------------------
+007000     COPY CURRTAB.
+007100*----------------------------------------------------------------
+007200 01  WS-FILE-STATUSES.
+007300     05  WS-ACCTMAST-STATUS        PIC XX.
+007400     05  WS-TRANFILE-STATUS        PIC XX.
+007500     05  WS-ACTAUDIT-STATUS        PIC XX.
+007600     05  WS-FRAUDQUE-STATUS        PIC XX.
+007700     05  WS-EXTWIRE-STATUS         PIC XX.
+007800*----------------------------------------------------------------
+007900 01  WS-WORK-FIELDS.
+008000     05  WS-OPERATOR-ID            PIC X(08).
+008100     05  WS-BRANCH-ID              PIC X(06).
+008200     05  WS-TRANSFER-AMOUNT        PIC S9(09)V99.
+008300     05  WS-CHECK-DIGIT-FLAG       PIC X.
+008400         88  WS-CHECK-DIGIT-VALID  VALUE 'Y'.
+008500         88  WS-CHECK-DIGIT-INVALID VALUE 'N'.
+008600     05  WS-GL-POST-FLAG           PIC X.
+008700     05  WS-OLD-BALANCE            PIC S9(09)V99.
+008800     05  WS-AUDIT-EDIT-VALUE       PIC -(9)9.99.
+008900*----------------------------------------------------------------
+009000*  WIRE INSTRUCTION FIELDS ACCEPTED FROM THE OPERATOR - WHO GETS
+009100*  THE MONEY, OVER WHICH NETWORK, AND UNDER WHAT REFERENCE.
+009200*----------------------------------------------------------------
+009300 01  WS-WIRE-NETWORK-CODE          PIC X.
+009400     88  WS-NETWORK-SWIFT          VALUE 'S'.
+009500     88  WS-NETWORK-ACH            VALUE 'A'.
+009600 01  WS-BENEFICIARY-BANK-CODE      PIC X(11).
+009700 01  WS-BENEFICIARY-ACCT           PIC X(20).
+009800 01  WS-BENEFICIARY-NAME           PIC X(30).
+009900 01  WS-REFERENCE-NUMBER           PIC X(16).
+010000*----------------------------------------------------------------
+010100*  THIS BANK'S OWN SWIFT BIC, STAMPED AS THE SENDER ON EVERY
+010200*  OUTBOUND WIRE.
+010300*----------------------------------------------------------------
+010400 01  WS-SENDER-BIC                 PIC X(11) VALUE "RETLUS33XXX".
+010500*----------------------------------------------------------------
+010600*  THE DAILY WITHDRAWAL LIMIT AND VELOCITY THRESHOLD - SAME
+010700*  VALUES AND SAME ACCOUNT-MASTER FIELDS AS WITHDRAWTRAN, SINCE
+010800*  AN OUTBOUND WIRE IS A DEBIT AGAINST THE SAME DAILY ALLOWANCE.
+010900*----------------------------------------------------------------
+011000 01  WS-DAILY-WITHDRAWAL-LIMIT     PIC 9(09)V99 VALUE 50000.00.
+011100 01  WS-VELOCITY-THRESHOLD         PIC 9(04) VALUE 0005.
+011200*----------------------------------------------------------------
+011300*  TIMESTAMP SPLIT INTO THE DATE/TIME/ID FIELDS A TRANSACTION
+011400*  RECORD NEEDS - SAME CONVENTION AS WITHDRAWTRAN.
+011500*----------------------------------------------------------------
+011600 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+011700 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+011800     05  WS-TS-DATE                PIC 9(08).
+011900     05  WS-TS-TIME-OF-DAY         PIC 9(08).
+012000     05  FILLER                    PIC X(05).
+012100*================================================================
+012200 LINKAGE SECTION.
+012300*----------------------------------------------------------------
+012400*  ACCOUNT NUMBER OPTIONALLY SUPPLIED BY A CALLING PROGRAM THAT
+012500*  ALREADY HAS THE ACCOUNT IN CONTEXT (E.G. MENUBASED).  LEFT AT
+012600*  ZERO, 1000-INITIALIZE FALLS BACK TO PROMPTING FOR IT.
+012700*----------------------------------------------------------------
+012800 01  LS-ACCT-NUMBER                PIC 9(10).
+012900*================================================================
+013000 PROCEDURE DIVISION USING LS-ACCT-NUMBER.
+013100*================================================================
+013200 0000-MAINLINE.
+013300     PERFORM 1000-INITIALIZE
+013400         THRU 1000-INITIALIZE-EXIT
+013500     PERFORM 2000-PROCESS-TRANSFER
+013600         THRU 2000-PROCESS-TRANSFER-EXIT
+013700     PERFORM 9999-EXIT
+013800         THRU 9999-EXIT-EXIT
+013900     GOBACK.
+014000*----------------------------------------------------------------
+014100*  1000-INITIALIZE  --  OPEN FILES, ACCEPT THE WIRE REQUEST.
+014200*----------------------------------------------------------------
+014300 1000-INITIALIZE.
+014400     OPEN I-O ACCOUNT-MASTER-FILE
+014500     IF WS-ACCTMAST-STATUS NOT = "00"
+014600         DISPLAY "EXTTRAN: UNABLE TO OPEN ACCOUNT MASTER, "
+014700             "STATUS = " WS-ACCTMAST-STATUS
+014800         GO TO 9999-EXIT
+014900     END-IF
+015000
+015100     OPEN EXTEND TRANSACTION-FILE
+015200     IF WS-TRANFILE-STATUS = "35"
+015300         CLOSE TRANSACTION-FILE
+015400         OPEN OUTPUT TRANSACTION-FILE
+015500     END-IF
+015600
+015700     OPEN EXTEND ACTIVITY-AUDIT-FILE
+015800     IF WS-ACTAUDIT-STATUS = "35"
+015900         CLOSE ACTIVITY-AUDIT-FILE
+016000         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+016100     END-IF
+016200
+016300     OPEN EXTEND FRAUD-REVIEW-QUEUE-FILE
+016400     IF WS-FRAUDQUE-STATUS = "35"
+016500         CLOSE FRAUD-REVIEW-QUEUE-FILE
+016600         OPEN OUTPUT FRAUD-REVIEW-QUEUE-FILE
+016700     END-IF
+016800
+016900     OPEN EXTEND OUTBOUND-WIRE-FILE
+017000     IF WS-EXTWIRE-STATUS = "35"
+017100         CLOSE OUTBOUND-WIRE-FILE
+017200         OPEN OUTPUT OUTBOUND-WIRE-FILE
+017300     END-IF
+017400
+017500     IF LS-ACCT-NUMBER NOT = ZERO
+017600         MOVE LS-ACCT-NUMBER TO AM-ACCT-NUMBER
+017700     ELSE
+017800         DISPLAY "ENTER SOURCE ACCOUNT NUMBER: "
+017900         ACCEPT AM-ACCT-NUMBER
+018000     END-IF
+018100     DISPLAY "ENTER OPERATOR ID: "
+018200     ACCEPT WS-OPERATOR-ID
+018300     DISPLAY "ENTER BRANCH ID: "
+018400     ACCEPT WS-BRANCH-ID
+018500     DISPLAY "ENTER TRANSFER AMOUNT: "
+018600     ACCEPT WS-TRANSFER-AMOUNT
+018700     DISPLAY "ENTER NETWORK CODE (S=SWIFT, A=ACH): "
+018800     ACCEPT WS-WIRE-NETWORK-CODE
+018900     DISPLAY "ENTER BENEFICIARY BANK CODE (BIC OR ROUTING): "
+019000     ACCEPT WS-BENEFICIARY-BANK-CODE
+019100     DISPLAY "ENTER BENEFICIARY ACCOUNT NUMBER: "
+019200     ACCEPT WS-BENEFICIARY-ACCT
+019300     DISPLAY "ENTER BENEFICIARY NAME: "
+019400     ACCEPT WS-BENEFICIARY-NAME
+019500     DISPLAY "ENTER REFERENCE NUMBER: "
+019600     ACCEPT WS-REFERENCE-NUMBER
+019700     .
+019800 1000-INITIALIZE-EXIT.
+019900     EXIT.
+020000*----------------------------------------------------------------
+020100*  2000-PROCESS-TRANSFER  --  READ, VALIDATE, DEBIT, LOG, WIRE.
+020200*----------------------------------------------------------------
+020300 2000-PROCESS-TRANSFER.
+020400     CALL "ACCT-CHECK-DIGIT" USING AM-ACCT-NUMBER
+020500         WS-CHECK-DIGIT-FLAG
+020600     IF WS-CHECK-DIGIT-INVALID
+020700         DISPLAY "ACCOUNT NUMBER FAILED CHECK DIGIT VALIDATION"
+020800         GO TO 2000-PROCESS-TRANSFER-EXIT
+020900     END-IF
+021000
+021100     READ ACCOUNT-MASTER-FILE
+021200         KEY IS AM-ACCT-NUMBER
+021300         INVALID KEY
+021400             DISPLAY "ACCOUNT NOT FOUND ON MASTER FILE"
+021500             GO TO 2000-PROCESS-TRANSFER-EXIT
+021600     END-READ
+021700
+021800     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+021900     IF STATUS-FROZEN OR STATUS-CLOSED
+022000         DISPLAY "TRANSFER REJECTED - ACCOUNT IS FROZEN OR "
+022100             "CLOSED"
+022200         GO TO 2000-PROCESS-TRANSFER-EXIT
+022300     END-IF
+022400
+022500     IF WS-TRANSFER-AMOUNT NOT > ZERO
+022600         DISPLAY "INVALID TRANSFER AMOUNT"
+022700         GO TO 2000-PROCESS-TRANSFER-EXIT
+022800     END-IF
+022900
+023000     IF (AM-BALANCE - WS-TRANSFER-AMOUNT)
+023100             < (0 - AM-OVERDRAFT-LIMIT)
+023200         DISPLAY "TRANSFER REJECTED - INSUFFICIENT BALANCE"
+023300         GO TO 2000-PROCESS-TRANSFER-EXIT
+023400     END-IF
+023500
+023600     IF AM-IS-MINOR-ACCOUNT
+023700             AND WS-TRANSFER-AMOUNT > AM-MINOR-WITHDRAWAL-CAP
+023800         DISPLAY "TRANSFER REJECTED - EXCEEDS MINOR STANDALONE "
+023900             "WITHDRAWAL CAP OF " AM-MINOR-WITHDRAWAL-CAP
+024000         GO TO 2000-PROCESS-TRANSFER-EXIT
+024100     END-IF
+024200
+024300     SET CT-IDX TO 1
+024400     SEARCH CT-ENTRY
+024500         AT END
+024600             DISPLAY "TRANSFER REJECTED - CURRENCY CODE "
+024700                 AM-CURRENCY-CODE " NOT ON THE CURRENCY TABLE"
+024800             GO TO 2000-PROCESS-TRANSFER-EXIT
+024900         WHEN CT-CURRENCY-CODE (CT-IDX) = AM-CURRENCY-CODE
+025000             CONTINUE
+025100     END-SEARCH
+025200
+025300     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+025400
+025500     IF AM-DAILY-WITHDRAWN-DATE NOT = WS-TS-DATE
+025600         MOVE ZERO TO AM-DAILY-WITHDRAWN-TOTAL
+025700         MOVE ZERO TO AM-DAILY-WITHDRAWAL-CNT
+025800         MOVE WS-TS-DATE TO AM-DAILY-WITHDRAWN-DATE
+025900     END-IF
+026000
+026100     IF AM-DAILY-WITHDRAWN-TOTAL + WS-TRANSFER-AMOUNT
+026200             > WS-DAILY-WITHDRAWAL-LIMIT
+026300         DISPLAY "TRANSFER REJECTED - DAILY WITHDRAWAL LIMIT "
+026400             "EXCEEDED"
+026500         GO TO 2000-PROCESS-TRANSFER-EXIT
+026600     END-IF
+026700
+026800     MOVE AM-BALANCE TO WS-OLD-BALANCE
+026900     SUBTRACT WS-TRANSFER-AMOUNT FROM AM-BALANCE
+027000     ADD WS-TRANSFER-AMOUNT TO AM-DAILY-WITHDRAWN-TOTAL
+027100     ADD 1 TO AM-DAILY-WITHDRAWAL-CNT
+027200     MOVE WS-TS-DATE TO AM-LAST-ACTIVITY-DATE
+027300     REWRITE ACCOUNT-MASTER-RECORD
+027400         INVALID KEY
+027500             DISPLAY "UNABLE TO REWRITE ACCOUNT MASTER RECORD"
+027600             GO TO 2000-PROCESS-TRANSFER-EXIT
+027700     END-REWRITE
+027800
+027900     PERFORM 2100-WRITE-TRANSACTION-RECORD
+028000         THRU 2100-WRITE-TRANSACTION-RECORD-EXIT
+028100
+028200     CALL "GL-POSTING" USING AM-ACCT-NUMBER AM-TYPE-CODE "W"
+028300         WS-TRANSFER-AMOUNT WS-OPERATOR-ID WS-GL-POST-FLAG
+028400
+028500     PERFORM 2300-WRITE-ACTIVITY-AUDIT-RECORD
+028600         THRU 2300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+028700
+028800     IF AM-DAILY-WITHDRAWAL-CNT > WS-VELOCITY-THRESHOLD
+028900         PERFORM 2400-WRITE-FRAUD-REVIEW-RECORD
+029000             THRU 2400-WRITE-FRAUD-REVIEW-RECORD-EXIT
+029100     END-IF
+029200
+029300     PERFORM 2500-WRITE-OUTBOUND-WIRE-RECORD
+029400         THRU 2500-WRITE-OUTBOUND-WIRE-RECORD-EXIT
+029500
+029600     DISPLAY "TRANSFER POSTED - NEW BALANCE = " AM-BALANCE
+029700     .
+029800 2000-PROCESS-TRANSFER-EXIT.
+029900     EXIT.
+030000*----------------------------------------------------------------
+030100*  2100-WRITE-TRANSACTION-RECORD  --  APPEND TO THE DAILY
+030200*  TRANSACTION FILE.
+030300*----------------------------------------------------------------
+030400 2100-WRITE-TRANSACTION-RECORD.
+030500     MOVE WS-TS-TIME-OF-DAY      TO TR-TRAN-ID
+030600     MOVE AM-ACCT-NUMBER         TO TR-ACCT-NUMBER
+030700     SET TRAN-EXT-TRANSFER      TO TRUE
+030800     MOVE WS-TRANSFER-AMOUNT     TO TR-AMOUNT
+030900     MOVE WS-TS-DATE             TO TR-TRAN-DATE
+031000     MOVE WS-TS-TIME-OF-DAY (1:6) TO TR-TRAN-TIME
+031100     MOVE WS-OPERATOR-ID         TO TR-OPERATOR-ID
+031200     MOVE AM-CURRENCY-CODE       TO TR-CURRENCY-CODE
+031300     WRITE TRANSACTION-RECORD
+031400     .
+031500 2100-WRITE-TRANSACTION-RECORD-EXIT.
+031600     EXIT.
+031700*----------------------------------------------------------------
+031800*  2300-WRITE-ACTIVITY-AUDIT-RECORD  --  BEFORE/AFTER BALANCE TO
+031900*  THE SHARED ACTIVITY AUDIT LOG.
+032000*----------------------------------------------------------------
+032100 2300-WRITE-ACTIVITY-AUDIT-RECORD.
+032200     MOVE "EXTTRAN"       TO AL-PROGRAM-ID
+032300     MOVE AM-ACCT-NUMBER    TO AL-ACCT-NUMBER
+032400     MOVE WS-OPERATOR-ID    TO AL-OPERATOR-ID
+032500     MOVE WS-OLD-BALANCE    TO WS-AUDIT-EDIT-VALUE
+032600     MOVE WS-AUDIT-EDIT-VALUE TO AL-BEFORE-VALUE
+032700     MOVE AM-BALANCE        TO WS-AUDIT-EDIT-VALUE
+032800     MOVE WS-AUDIT-EDIT-VALUE TO AL-AFTER-VALUE
+032900     MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP
+033000     WRITE ACTIVITY-AUDIT-RECORD
+033100     .
+033200 2300-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+033300     EXIT.
+033400*----------------------------------------------------------------
+033500*  2400-WRITE-FRAUD-REVIEW-RECORD  --  FLAG THE ACCOUNT ONTO THE
+033600*  FRAUD-REVIEW QUEUE.  THE TRANSFER HAS ALREADY POSTED - THIS
+033700*  ONLY RECORDS THE PATTERN FOR AN ANALYST TO WORK.
+033800*----------------------------------------------------------------
+033900 2400-WRITE-FRAUD-REVIEW-RECORD.
+034000     MOVE AM-ACCT-NUMBER          TO FQ-ACCT-NUMBER
+034100     MOVE AM-CUSTOMER-NUMBER      TO FQ-CUSTOMER-NUMBER
+034200     MOVE WS-BRANCH-ID            TO FQ-BRANCH-ID
+034300     MOVE AM-DAILY-WITHDRAWAL-CNT TO FQ-WITHDRAWAL-COUNT
+034400     MOVE WS-TRANSFER-AMOUNT      TO FQ-TRIGGERING-AMOUNT
+034500     MOVE WS-TS-DATE              TO FQ-FLAG-DATE
+034600     WRITE FRAUD-REVIEW-QUEUE-RECORD
+034700     DISPLAY "ACCOUNT FLAGGED FOR FRAUD REVIEW - WITHDRAWAL "
+034800         "COUNT = " AM-DAILY-WITHDRAWAL-CNT
+034900     .
+035000 2400-WRITE-FRAUD-REVIEW-RECORD-EXIT.
+035100     EXIT.
+035200*----------------------------------------------------------------
+035300*  2500-WRITE-OUTBOUND-WIRE-RECORD  --  APPEND THE SETTLEMENT
+035400*  INSTRUCTION TO THE OUTBOUND SWIFT/ACH WIRE FILE.
+035500*----------------------------------------------------------------
+035600 2500-WRITE-OUTBOUND-WIRE-RECORD.
+035700     MOVE WS-WIRE-NETWORK-CODE   TO EW-NETWORK-CODE
+035800     MOVE WS-TS-TIME-OF-DAY      TO EW-WIRE-ID
+035900     MOVE AM-ACCT-NUMBER         TO EW-SOURCE-ACCT-NUMBER
+036000     MOVE WS-SENDER-BIC          TO EW-SENDER-BIC
+036100     MOVE WS-BENEFICIARY-BANK-CODE TO EW-BENEFICIARY-BANK-CODE
+036200     MOVE WS-BENEFICIARY-ACCT    TO EW-BENEFICIARY-ACCT
+036300     MOVE WS-BENEFICIARY-NAME    TO EW-BENEFICIARY-NAME
+036400     MOVE WS-TRANSFER-AMOUNT     TO EW-AMOUNT
+036500     MOVE AM-CURRENCY-CODE       TO EW-CURRENCY-CODE
+036600     MOVE WS-TS-DATE             TO EW-VALUE-DATE
+036700     MOVE WS-REFERENCE-NUMBER    TO EW-REFERENCE-NUMBER
+036800     WRITE OUTBOUND-WIRE-RECORD
+036900     .
+037000 2500-WRITE-OUTBOUND-WIRE-RECORD-EXIT.
+037100     EXIT.
+037200*----------------------------------------------------------------
+037300*  9999-EXIT  --  COMMON PROGRAM EXIT.
+037400*----------------------------------------------------------------
+037500 9999-EXIT.
+037600     CLOSE ACCOUNT-MASTER-FILE
+037700     CLOSE TRANSACTION-FILE
+037800     CLOSE ACTIVITY-AUDIT-FILE
+037900     CLOSE FRAUD-REVIEW-QUEUE-FILE
+038000     CLOSE OUTBOUND-WIRE-FILE
+038100     .
+038200 9999-EXIT-EXIT.
+038300     EXIT.
