@@ -0,0 +1,11 @@
+000100*================================================================
+000200*  INTRSEL.CPY
+000300*  SELECT CLAUSE FOR THE NIGHTLY INTEREST-ACCRUAL REGISTER
+000400*  PRODUCED BY THE COMPOUND-INTEREST-BATCH RUN.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900     SELECT INTEREST-ACCRUAL-REGISTER ASSIGN TO "INTRACCR"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS WS-INTRACCR-STATUS.
