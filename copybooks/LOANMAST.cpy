@@ -0,0 +1,28 @@
+000100*================================================================
+000200*  LOANMAST.CPY
+000300*  LOAN MASTER RECORD LAYOUT.  KEYED BY LM-LOAN-NUMBER.  ONE
+000400*  ROW PER DISBURSED LOAN, CARRYING THE OUTSTANDING BALANCE AND
+000500*  REPAYMENT SCHEDULE STATE THAT LOAN-EMI-SCHEDULE'S ONE-SHOT
+000600*  AMORTIZATION PRINTOUT HAS NO PLACE TO REMEMBER.  MAINTAINED
+000700*  BY LOAN-DISBURSE AT DISBURSEMENT, LOAN-PAYMENT-POST AS EACH
+000800*  EMI IS PAID, AND LOAN-DELINQUENCY-AGING AS EMIS ARE MISSED.
+000900*----------------------------------------------------------------
+001000*  MOD-HISTORY
+001100*    2026-08-09  RPK  INITIAL VERSION.
+001200*================================================================
+001300 01  LOAN-MASTER-RECORD.
+001400     05  LM-LOAN-NUMBER            PIC 9(10).
+001500     05  LM-ACCT-NUMBER            PIC 9(10).
+001600     05  LM-PRINCIPAL              PIC S9(09)V99 COMP-3.
+001700     05  LM-ANNUAL-RATE            PIC 9(03)V99.
+001800     05  LM-TERM-MONTHS            PIC 9(04) COMP.
+001900     05  LM-EMI-AMOUNT             PIC S9(09)V99 COMP-3.
+002000     05  LM-DISBURSEMENT-DATE      PIC 9(08).
+002100     05  LM-OUTSTANDING-BALANCE    PIC S9(09)V99 COMP-3.
+002200     05  LM-NEXT-DUE-DATE          PIC 9(08).
+002300     05  LM-INSTALLMENTS-PAID      PIC 9(04) COMP.
+002400     05  LM-DAYS-PAST-DUE          PIC 9(05) COMP.
+002500     05  LM-LOAN-STATUS            PIC X.
+002600         88  LM-LOAN-CURRENT       VALUE 'C'.
+002700         88  LM-LOAN-DELINQUENT    VALUE 'D'.
+002800         88  LM-LOAN-CLOSED        VALUE 'L'.
