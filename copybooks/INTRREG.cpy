@@ -0,0 +1,27 @@
+000100*================================================================
+000200*  INTRREG.CPY
+000300*  ONE LINE PER ACCOUNT ACCRUED BY A COMPOUND-INTEREST-BATCH
+000400*  RUN - OLD BALANCE, RATE APPLIED, INTEREST POSTED, NEW
+000500*  BALANCE.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*    2026-08-09  RPK  ADDED THE ACCOUNT'S CURRENCY CODE, STAMPED
+001000*                     FROM THE ACCOUNT MASTER, SO THE ACCRUAL
+001100*                     REGISTER SHOWS WHAT CURRENCY THE OLD
+001200*                     BALANCE, INTEREST AND NEW BALANCE ARE IN.
+001300*    2026-08-09  RPK  ADDED THE ACCRUAL DATE - NEEDED ONCE THE
+001400*                     MONTHLY STATEMENT JOB STARTED PULLING
+001500*                     INTEREST POSTINGS FOR A PERIOD OFF THIS
+001600*                     REGISTER, SINCE IT HAD NO DATE OF ITS OWN
+001700*                     TO FILTER ON.
+001800*================================================================
+001900 01  INTEREST-ACCRUAL-REGISTER-RECORD.
+002000     05  IR-ACCT-NUMBER             PIC 9(10).
+002100     05  IR-TYPE-CODE               PIC X.
+002200     05  IR-OLD-BALANCE             PIC S9(09)V99.
+002300     05  IR-RATE-APPLIED            PIC 9(03)V99.
+002400     05  IR-INTEREST-AMOUNT         PIC S9(09)V99.
+002500     05  IR-NEW-BALANCE             PIC S9(09)V99.
+002600     05  IR-CURRENCY-CODE           PIC X(03).
+002700     05  IR-ACCRUAL-DATE            PIC 9(08).
