@@ -0,0 +1,14 @@
+000100*================================================================
+000200*  ARCHSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE ACCOUNT ARCHIVE FILE.
+000400*  WRITTEN BY ACCTARCHV WHEN A CLOSED ACCOUNT PASSES ITS RETENTION
+000500*  PERIOD - APPEND-ONLY, SAME LINE SEQUENTIAL CONVENTION AS
+000600*  ACTAUDSEL AND AUDTSEL.
+000700*----------------------------------------------------------------
+000800*  MOD-HISTORY
+000900*    2026-08-09  RPK  INITIAL VERSION.
+001000*================================================================
+001100     SELECT ACCOUNT-ARCHIVE-FILE
+001200         ASSIGN TO "ACCTARCH"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001400         FILE STATUS IS WS-ACCTARCH-STATUS.
