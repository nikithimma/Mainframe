@@ -0,0 +1,18 @@
+000100*================================================================
+000200*  RATESEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE PROMOTIONAL RATE FILE.  ONE
+000400*  RECORD PER ACCOUNT CARRIES A TIME-BOXED PROMOTIONAL INTEREST
+000500*  RATE THAT OVERRIDES THE PRODUCT'S PRODTAB DEFAULT RATE WHILE
+000600*  TODAY FALLS BETWEEN PR-EFFECTIVE-FROM-DATE AND
+000700*  PR-EFFECTIVE-TO-DATE, SO A PROMOTIONAL RATE REVERTS TO STANDARD
+000800*  ON ITS OWN INSTEAD OF NEEDING A MANUAL CHANGE-BACK.
+000900*----------------------------------------------------------------
+001000*  MOD-HISTORY
+001100*    2026-08-09  RPK  INITIAL VERSION.
+001200*================================================================
+001300     SELECT PROMOTIONAL-RATE-FILE
+001400         ASSIGN TO "PROMRATE"
+001500         ORGANIZATION IS INDEXED
+001600         ACCESS MODE IS DYNAMIC
+001700         RECORD KEY IS PR-ACCT-NUMBER
+001800         FILE STATUS IS WS-PROMRATE-STATUS.
