@@ -0,0 +1,32 @@
+000100*================================================================
+000200*  PRODTAB.CPY
+000300*  PRODUCT REFERENCE TABLE, KEYED BY ACCOUNT-TYPE-CODE.  CARRIES
+000400*  THE GL ACCOUNT EACH PRODUCT POSTS TO, ITS DEFAULT INTEREST
+000500*  RATE AND ITS MINIMUM BALANCE, SO EVERY PROGRAM LOOKS UP
+000600*  PRODUCT RULES FROM ONE PLACE INSTEAD OF RE-HARDCODING THEM.
+000700*  LOADED FROM LITERALS BECAUSE THE PRODUCT LINE-UP CHANGES
+000800*  RARELY AND A NEW PRODUCT IS A RECOMPILE, NOT A DAILY EVENT.
+000900*----------------------------------------------------------------
+001000*  MOD-HISTORY
+001100*    2026-08-09  RPK  INITIAL VERSION - SAVINGS, CURRENT, FIXED
+001200*                     DEPOSIT, RECURRING DEPOSIT, LOAN.
+001300*================================================================
+001400 01  PRODUCT-TYPE-TABLE-VALUES.
+001500     05  FILLER  PIC X(43)
+001600         VALUE "S1000100040000000100000SAVINGS ACCOUNT     ".
+001700     05  FILLER  PIC X(43)
+001800         VALUE "C1000200000000000500000CURRENT ACCOUNT     ".
+001900     05  FILLER  PIC X(43)
+002000         VALUE "F1000300065000001000000FIXED DEPOSIT       ".
+002100     05  FILLER  PIC X(43)
+002200         VALUE "R1000400055000000050000RECURRING DEPOSIT   ".
+002300     05  FILLER  PIC X(43)
+002400         VALUE "L1000500120000000000000LOAN ACCOUNT        ".
+002500 01  PRODUCT-TYPE-TABLE REDEFINES PRODUCT-TYPE-TABLE-VALUES.
+002600     05  PT-ENTRY                 OCCURS 5 TIMES
+002700                                   INDEXED BY PT-IDX.
+002800         10  PT-TYPE-CODE         PIC X.
+002900         10  PT-GL-ACCOUNT-CODE   PIC 9(06).
+003000         10  PT-DEFAULT-RATE      PIC 9(03)V99.
+003100         10  PT-MIN-BALANCE       PIC 9(09)V99.
+003200         10  PT-DESCRIPTION       PIC X(20).
