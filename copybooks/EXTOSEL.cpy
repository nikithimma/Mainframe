@@ -0,0 +1,14 @@
+000100*================================================================
+000200*  EXTOSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE OUTBOUND SWIFT/ACH WIRE
+000400*  BATCH FILE PRODUCED BY EXTTRANSFER (EXTTRAN) - ONE ROW PER
+000500*  OUTGOING WIRE, PICKED UP BY THE INTERBANK SETTLEMENT FEED.
+000600*  APPEND-ONLY, SAME CONVENTION AS TRANSEL.
+000700*----------------------------------------------------------------
+000800*  MOD-HISTORY
+000900*    2026-08-09  RPK  INITIAL VERSION.
+001000*================================================================
+001100     SELECT OUTBOUND-WIRE-FILE
+001200         ASSIGN TO "EXTWIRE"
+001300         ORGANIZATION IS LINE SEQUENTIAL
+001400         FILE STATUS IS WS-EXTWIRE-STATUS.
