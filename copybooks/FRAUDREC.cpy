@@ -0,0 +1,18 @@
+000100*================================================================
+000200*  FRAUDREC.CPY
+000300*  ONE EXTRACT LINE PER FRAUD-REVIEW FLAG, WRITTEN BY WITHDRAWTRAN
+000400*  WHEN AN ACCOUNT'S WITHDRAWAL COUNT FOR THE DAY EXCEEDS THE
+000500*  VELOCITY THRESHOLD - ACCOUNT, THE COUNT AND AMOUNT THAT TRIPPED
+000600*  THE FLAG, AND WHEN, SO A FRAUD ANALYST CAN SEE THE PATTERN
+000700*  WITHOUT PULLING THE FULL TRANSACTION HISTORY.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200 01  FRAUD-REVIEW-QUEUE-RECORD.
+001300     05  FQ-ACCT-NUMBER            PIC 9(10).
+001400     05  FQ-CUSTOMER-NUMBER        PIC 9(09).
+001500     05  FQ-BRANCH-ID              PIC X(06).
+001600     05  FQ-WITHDRAWAL-COUNT       PIC 9(04).
+001700     05  FQ-TRIGGERING-AMOUNT      PIC S9(09)V99.
+001800     05  FQ-FLAG-DATE              PIC 9(08).
