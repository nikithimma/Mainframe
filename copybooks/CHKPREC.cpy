@@ -0,0 +1,18 @@
+000100*================================================================
+000200*  CHKPREC.CPY
+000300*  RECORD LAYOUT FOR THE SHARED NIGHTLY BATCH CHECKPOINT FILE.
+000400*  ONE RECORD PER JOB STEP.  CP-LAST-ACCT-NUMBER IS THE HIGHEST
+000500*  ACCOUNT KEY FULLY PROCESSED SO FAR, SO A RESTARTED STEP CAN
+000600*  START PAST IT INSTEAD OF RESWEEPING THE ACCOUNT MASTER FROM
+000700*  THE TOP.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200 01  CHECKPOINT-RECORD.
+001300     05  CP-JOB-STEP               PIC X(08).
+001400     05  CP-LAST-ACCT-NUMBER       PIC 9(10).
+001500     05  CP-STEP-STATUS            PIC X.
+001600         88  CP-STEP-IN-PROGRESS   VALUE 'I'.
+001700         88  CP-STEP-COMPLETE      VALUE 'C'.
+001800     05  CP-CHECKPOINT-TIMESTAMP   PIC X(21).
