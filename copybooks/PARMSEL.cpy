@@ -0,0 +1,13 @@
+000100*================================================================
+000200*  PARMSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE BUSINESS PARAMETER FILE.
+000400*  COPY THIS INTO FILE-CONTROL; COPY PARMREC INTO THE FD THAT
+000500*  FOLLOWS IT IN THE FILE SECTION.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000     SELECT BUSINESS-PARAMETER-FILE
+001100         ASSIGN TO "BUSPARM"
+001200         ORGANIZATION IS LINE SEQUENTIAL
+001300         FILE STATUS IS WS-BUSPARM-STATUS.
