@@ -0,0 +1,18 @@
+000100*================================================================
+000200*  FACTLOG.CPY
+000300*  ONE LINE PER FACILITY TEMPERATURE READING - BRANCH, WHEN
+000400*  TAKEN, THE READING CONVERTED THREE WAYS, AND WHETHER IT
+000500*  BREACHED THE SAFE OPERATING THRESHOLD.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000 01  FACILITY-TEMP-LOG-RECORD.
+001100     05  FT-BRANCH-ID               PIC X(06).
+001200     05  FT-READING-TIMESTAMP       PIC X(26).
+001300     05  FT-CELSIUS                 PIC S9(03)V9.
+001400     05  FT-FAHRENHEIT              PIC S9(03)V9.
+001500     05  FT-KELVIN                  PIC S9(04)V9.
+001600     05  FT-ALERT-FLAG              PIC X.
+001700         88  FT-THRESHOLD-BREACHED  VALUE 'Y'.
+001800         88  FT-WITHIN-THRESHOLD    VALUE 'N'.
