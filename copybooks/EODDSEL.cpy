@@ -0,0 +1,15 @@
+000100*================================================================
+000200*  EODDSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE SHARED END-OF-DAY REPORT
+000400*  DECK.  THE TOP-TRANSACTIONS REPORT, THE BATCH CONTROL TOTAL
+000500*  CHECK AND THE TOP-BALANCE VIP REPORT EACH APPEND THEIR OWN
+000600*  SECTION TO THIS ONE FILE INSTEAD OF WRITING THREE SEPARATE
+000700*  OUTPUTS, SO THE BRANCH MANAGER HAS ONE PACKET TO REVIEW.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200     SELECT EOD-REPORT-DECK-FILE
+001300         ASSIGN TO "EODDECK"
+001400         ORGANIZATION IS LINE SEQUENTIAL
+001500         FILE STATUS IS WS-EODDECK-STATUS.
