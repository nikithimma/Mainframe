@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  AUDTSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE ACCOUNT STATUS AUDIT LOG.
+000400*  APPEND-ONLY, SO LINE SEQUENTIAL OPENED EXTEND.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900     SELECT STATUS-AUDIT-FILE
+001000         ASSIGN TO "STATAUDT"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-STATAUDT-STATUS.
