@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  TRNDSEL.CPY
+000300*  SELECT CLAUSE FOR THE INTEREST-FORECASTING TREND-PROJECTION
+000400*  FILE.  APPEND-ONLY, SO LINE SEQUENTIAL OPENED EXTEND.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900     SELECT TREND-PROJECTION-FILE
+001000         ASSIGN TO "TRENDPRJ"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-TRENDPRJ-STATUS.
