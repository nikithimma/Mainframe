@@ -0,0 +1,13 @@
+      *================================================================
+      *  MLOGREC.CPY
+      *  ONE LINE PER MENU CHOICE MADE DURING A MENUBASED TELLER
+      *  SESSION, APPENDED TO THE MENU SESSION LOG.
+      *----------------------------------------------------------------
+      *  MOD-HISTORY
+      *    2026-08-09  RPK  INITIAL VERSION.
+      *================================================================
+       01  MENU-SESSION-LOG-RECORD.
+           05  ML-ACCT-NUMBER            PIC 9(10).
+           05  ML-CHOICE-CODE            PIC 9.
+           05  ML-CHOICE-DATE            PIC 9(08).
+           05  ML-CHOICE-TIME            PIC 9(06).
