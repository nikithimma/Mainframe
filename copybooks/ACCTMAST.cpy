@@ -0,0 +1,84 @@
+000100*================================================================
+000200*  ACCTMAST.CPY
+000300*  ACCOUNT MASTER RECORD LAYOUT.  KEYED BY AM-ACCT-NUMBER.
+000400*  COPY INTO THE FD FOR ACCOUNT-MASTER-FILE (SEE ACCTMSEL.CPY
+000500*  FOR THE MATCHING SELECT CLAUSE).
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION - NUMBER, STATUS, TYPE,
+000900*                     BALANCE AND ACTIVITY DATES.
+001000*    2026-08-09  RPK  ADDED GUARDIAN LINKAGE AND A WITHDRAWAL
+001100*                     CAP FOR MINOR ACCOUNTS.
+001200*    2026-08-09  RPK  ADDED THE SENIOR-CITIZEN PREFERENTIAL
+001300*                     RATE FLAG SET BY AGEELIGIBILITY.
+001400*    2026-08-09  RPK  ADDED THE HOME BRANCH ID SO BRANCH-LEVEL
+001500*                     REPORTS (TOP-BALANCE VIP, ETC.) CAN GROUP
+001600*                     ACCOUNTS WITHOUT A SEPARATE LOOKUP FILE.
+001700*    2026-08-09  RPK  ADDED A RUNNING DAILY-WITHDRAWN TOTAL AND
+001800*                     THE DATE IT WAS LAST ACCUMULATED ON, SO
+001900*                     WITHDRAWTRAN CAN ENFORCE THE DAILY
+002000*                     WITHDRAWAL LIMIT ACROSS MULTIPLE
+002100*                     TRANSACTIONS INSTEAD OF JUST ONE AT A TIME.
+002200*    2026-08-09  RPK  ADDED THE APPROVED OVERDRAFT LIMIT SO
+002300*                     WITHDRAWTRAN CAN LET BALANCE GO NEGATIVE UP
+002400*                     TO THE APPROVED LINE INSTEAD OF DECLINING
+002500*                     THE WITHDRAWAL OUTRIGHT, AND SO COMPOUND-
+002600*                     INTEREST-BATCH CAN CHARGE OVERDRAFT INTEREST
+002700*                     ON THE OVERDRAWN AMOUNT.
+002800*    2026-08-09  RPK  ADDED THE BEGINNING-OF-DAY BALANCE SO THE
+002900*                     NEW EOD RECONCILIATION JOB HAS AN
+003000*                     INDEPENDENT OPENING FIGURE TO PROVE THE
+003100*                     DAY'S POSTINGS AGAINST INSTEAD OF COMPARING
+003200*                     THE CLOSING BALANCE TO ITSELF.  RECONCILI-
+003300*                     ATION ROLLS THIS FORWARD TO TODAY'S CLOSING
+003400*                     BALANCE ONCE IT HAS CHECKED THE ACCOUNT, SO
+003500*                     IT BECOMES TOMORROW'S OPENING BALANCE.
+003600*    2026-08-09  RPK  ADDED THE ACCOUNT'S CURRENCY CODE, LOOKED
+003700*                     UP AGAINST THE NEW CURRENCY TABLE (SEE
+003800*                     CURRTAB.CPY) SO DEPOSITTRAN, WITHDRAWTRAN
+003900*                     AND THE INTEREST PROGRAMS KNOW WHAT
+004000*                     CURRENCY AN ACCOUNT'S BALANCE IS ACTUALLY
+004100*                     DENOMINATED IN INSTEAD OF ASSUMING ONE
+004200*                     IMPLICIT CURRENCY FOR EVERY ACCOUNT.
+004210*    2026-08-09  RPK  ADDED A DAILY WITHDRAWAL COUNT ALONGSIDE
+004220*                     THE EXISTING DAILY WITHDRAWN TOTAL, RESET
+004230*                     ON THE SAME DATE ROLLOVER, SO WITHDRAWTRAN
+004240*                     CAN WATCH FOR AN UNUSUAL NUMBER OF
+004250*                     WITHDRAWALS IN A DAY (A VELOCITY PATTERN)
+004260*                     INSTEAD OF ONLY THE CUMULATIVE AMOUNT.
+004270*    2026-08-09  RPK  ADDED THE SIGNATORY COUNT AND EITHER/BOTH
+004280*                     AUTHORIZATION RULE FOR JOINT ACCOUNTS.  THE
+004290*                     PRIMARY SIGNATORY'S PIN STAYS ON THE PIN
+004291*                     MASTER FILE AS BEFORE; SIGNATORY 2 AND UP
+004292*                     ARE HELD ON THE NEW JOINT SIGNATORY FILE
+004293*                     (SEE JSIGREC.CPY) AND MAINTAINED BY
+004294*                     JOINTAUTH.
+004300*================================================================
+004400 01  ACCOUNT-MASTER-RECORD.
+004500     05  AM-ACCT-NUMBER            PIC 9(10).
+004600     05  AM-STATUS-CODE            PIC X.
+004700     05  AM-TYPE-CODE              PIC X.
+004800     05  AM-CUSTOMER-NUMBER        PIC 9(09).
+004900     05  AM-BALANCE                PIC S9(09)V99 COMP-3.
+005000     05  AM-OPEN-DATE              PIC 9(08).
+005100     05  AM-CLOSE-DATE             PIC 9(08).
+005200     05  AM-LAST-ACTIVITY-DATE     PIC 9(08).
+005300     05  AM-MINOR-FLAG             PIC X.
+005400         88  AM-IS-MINOR-ACCOUNT   VALUE 'Y'.
+005500         88  AM-IS-NOT-MINOR       VALUE 'N'.
+005600     05  AM-GUARDIAN-ACCT-NUMBER   PIC 9(10).
+005700     05  AM-MINOR-WITHDRAWAL-CAP   PIC 9(09)V99.
+005800     05  AM-SENIOR-CITIZEN-FLAG    PIC X.
+005900         88  AM-IS-SENIOR-CITIZEN  VALUE 'Y'.
+006000         88  AM-NOT-SENIOR-CITIZEN VALUE 'N'.
+006100     05  AM-BRANCH-ID              PIC X(06).
+006200     05  AM-DAILY-WITHDRAWN-TOTAL  PIC S9(09)V99 COMP-3.
+006300     05  AM-DAILY-WITHDRAWN-DATE   PIC 9(08).
+006310     05  AM-DAILY-WITHDRAWAL-CNT   PIC 9(04).
+006400     05  AM-OVERDRAFT-LIMIT        PIC 9(09)V99.
+006500     05  AM-OPENING-BALANCE        PIC S9(09)V99 COMP-3.
+006600     05  AM-CURRENCY-CODE          PIC X(03).
+006700     05  AM-SIGNATORY-COUNT        PIC 9(01).
+006800     05  AM-AUTH-RULE              PIC X.
+006900         88  AM-AUTH-EITHER        VALUE 'E'.
+007000         88  AM-AUTH-BOTH          VALUE 'B'.
