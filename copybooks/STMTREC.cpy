@@ -0,0 +1,22 @@
+000100*================================================================
+000200*  STMTREC.CPY
+000300*  ONE PRINT LINE OF A MONTHLY CUSTOMER STATEMENT, WRITTEN BY THE
+000400*  STATEMENT GENERATOR (STATEMENTGEN.COB/STMTGEN).  SL-RECORD-TYPE
+000500*  TELLS A DOWNSTREAM PRINT OR EXTRACT PROCESS WHAT KIND OF LINE IT
+000600*  IS; SL-DETAIL-LINE CARRIES THE ALREADY-FORMATTED TEXT.
+000700*----------------------------------------------------------------
+000800*  MOD-HISTORY
+000900*    2026-08-09  RPK  INITIAL VERSION.
+001000*================================================================
+001100 01  STATEMENT-LINE-RECORD.
+001200     05  SL-RECORD-TYPE            PIC X(01).
+001300         88  SL-TYPE-NAME          VALUE 'N'.
+001400         88  SL-TYPE-ADDRESS       VALUE 'A'.
+001500         88  SL-TYPE-CITY-ST-ZIP   VALUE 'Z'.
+001600         88  SL-TYPE-ACCOUNT       VALUE 'K'.
+001700         88  SL-TYPE-TRANSACTION   VALUE 'T'.
+001800         88  SL-TYPE-INTEREST      VALUE 'I'.
+001900         88  SL-TYPE-WARNING       VALUE 'W'.
+002000         88  SL-TYPE-TRAILER       VALUE 'E'.
+002100     05  SL-ACCT-NUMBER            PIC 9(10).
+002200     05  SL-DETAIL-LINE            PIC X(60).
