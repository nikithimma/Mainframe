@@ -0,0 +1,25 @@
+000100*================================================================
+000200*  EDITRTAB.CPY
+000300*  SANE-RANGE AND CONFIRMATION-THRESHOLD TABLE FOR THE SHARED
+000400*  EDIT-CHECK-AMOUNT ROUTINE, KEYED BY A ONE-CHARACTER FIELD-TYPE
+000500*  CODE.  EC-CONFIRM-THRESHOLD IS THE AMOUNT AT OR ABOVE WHICH THE
+000600*  CALLING PROGRAM MUST GET AN EXPLICIT CONFIRMATION BEFORE
+000700*  POSTING - A SEPARATE CONCERN FROM EC-MAX-AMOUNT, WHICH REJECTS
+000800*  THE ENTRY OUTRIGHT AS OUT OF RANGE.  LOADED FROM LITERALS, THE
+000900*  SAME CONVENTION AS PRODTAB AND CURRTAB.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION - DEPOSIT AND WITHDRAWAL.
+001300*================================================================
+001400 01  EDIT-CHECK-TABLE-VALUES.
+001500     05  FILLER  PIC X(34)
+001600         VALUE "D000000000010099999999900005000000".
+001700     05  FILLER  PIC X(34)
+001800         VALUE "W000000000010099999999900002000000".
+001900 01  EDIT-CHECK-TABLE REDEFINES EDIT-CHECK-TABLE-VALUES.
+002000     05  EC-ENTRY                 OCCURS 2 TIMES
+002100                                   INDEXED BY EC-IDX.
+002200         10  EC-FIELD-TYPE        PIC X.
+002300         10  EC-MIN-AMOUNT        PIC 9(09)V99.
+002400         10  EC-MAX-AMOUNT        PIC 9(09)V99.
+002500         10  EC-CONFIRM-THRESHOLD PIC 9(09)V99.
