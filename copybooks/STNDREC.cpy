@@ -0,0 +1,27 @@
+000100*================================================================
+000200*  STNDREC.CPY
+000300*  RECORD LAYOUT FOR THE STANDING INSTRUCTION FILE.  ONE RECORD
+000400*  PER RECURRING TRANSFER.  SI-NEXT-RUN-DATE IS ADVANCED BY
+000500*  STANDPAY EACH TIME THE INSTRUCTION POSTS, BY THE NUMBER OF
+000600*  DAYS ITS SI-FREQUENCY-CODE CALLS FOR, SO THE SAME RECORD
+000700*  DRIVES EVERY FUTURE OCCURRENCE WITHOUT A NEW ROW BEING ADDED
+000800*  EACH TIME.
+000900*----------------------------------------------------------------
+001000*  MOD-HISTORY
+001100*    2026-08-09  RPK  INITIAL VERSION.
+001200*================================================================
+001300 01  STANDING-INSTRUCTION-RECORD.
+001400     05  SI-INSTRUCTION-ID         PIC 9(06).
+001500     05  SI-SOURCE-ACCT-NUMBER     PIC 9(10).
+001600     05  SI-DEST-ACCT-NUMBER       PIC 9(10).
+001700     05  SI-AMOUNT                 PIC 9(09)V99.
+001800     05  SI-FREQUENCY-CODE         PIC X.
+001900         88  SI-FREQ-DAILY         VALUE 'D'.
+002000         88  SI-FREQ-WEEKLY        VALUE 'W'.
+002100         88  SI-FREQ-MONTHLY       VALUE 'M'.
+002200     05  SI-NEXT-RUN-DATE          PIC 9(08).
+002300     05  SI-STATUS-CODE            PIC X.
+002400         88  SI-STATUS-ACTIVE      VALUE 'A'.
+002500         88  SI-STATUS-SUSPENDED   VALUE 'S'.
+002600     05  SI-OPERATOR-ID            PIC X(08).
+002700     05  SI-BRANCH-ID              PIC X(06).
