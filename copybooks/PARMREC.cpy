@@ -0,0 +1,18 @@
+000100*================================================================
+000200*  PARMREC.CPY
+000300*  ONE BUSINESS CONSTANT PER RECORD - A NAME AND A NUMERIC VALUE -
+000400*  SO OPERATIONS CAN CHANGE A POLICY NUMBER LIKE THE MINIMUM
+000500*  BALANCE OR THE MINIMUM AGE THROUGH A CONTROLLED PARAMETER
+000600*  CHANGE INSTEAD OF A RECOMPILE.  EVERY PROGRAM THAT READS THIS
+000700*  FILE IGNORES ANY BP-PARM-NAME IT DOES NOT RECOGNIZE, SO ALL OF
+000800*  THEM CAN SHARE ONE PARAMETER FILE EVEN THOUGH EACH ONLY CARES
+000900*  ABOUT A FEW OF THE ENTRIES IN IT.  A PROGRAM THAT DOES NOT
+001000*  FIND ONE OF ITS ENTRIES FALLS BACK TO ITS OWN COMPILED-IN
+001100*  DEFAULT.
+001200*----------------------------------------------------------------
+001300*  MOD-HISTORY
+001400*    2026-08-09  RPK  INITIAL VERSION.
+001500*================================================================
+001600 01  BUSINESS-PARAMETER-RECORD.
+001700     05  BP-PARM-NAME              PIC X(20).
+001800     05  BP-PARM-VALUE             PIC 9(09)V99.
