@@ -0,0 +1,17 @@
+000100*================================================================
+000200*  EODEREC.CPY
+000300*  ONE LINE PER ACCOUNT WHERE OPENING BALANCE PLUS THE DAY'S NET
+000400*  POSTINGS DOES NOT EXPLAIN THE CLOSING BALANCE.  WRITTEN BY
+000500*  THE EOD RECONCILIATION JOB.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000 01  EOD-EXCEPTION-RECORD.
+001100     05  EX-ACCT-NUMBER            PIC 9(10).
+001200     05  EX-OPENING-BALANCE        PIC S9(09)V99.
+001300     05  EX-NET-TRANSACTIONS       PIC S9(09)V99.
+001400     05  EX-EXPECTED-CLOSING       PIC S9(09)V99.
+001500     05  EX-ACTUAL-CLOSING         PIC S9(09)V99.
+001600     05  EX-DIFFERENCE             PIC S9(09)V99.
+001700     05  EX-RUN-DATE               PIC 9(08).
