@@ -0,0 +1,17 @@
+000100*================================================================
+000200*  CHKPSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE SHARED NIGHTLY BATCH
+000400*  CHECKPOINT FILE.  ONE RECORD PER BATCH STEP (KEYED BY STEP
+000500*  NAME) CARRIES HOW FAR THAT STEP GOT THROUGH THE ACCOUNT
+000600*  MASTER, SO A RESTART CAN SKIP WORK ALREADY DONE INSTEAD OF
+000700*  RERUNNING THE WHOLE NIGHT.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200     SELECT CHECKPOINT-FILE
+001300         ASSIGN TO "CHKPTFIL"
+001400         ORGANIZATION IS INDEXED
+001500         ACCESS MODE IS DYNAMIC
+001600         RECORD KEY IS CP-JOB-STEP
+001700         FILE STATUS IS WS-CHKPTFILE-STATUS.
