@@ -0,0 +1,31 @@
+000100*================================================================
+000200*  EODRSEL.CPY
+000300*  SELECT CLAUSES FOR THE EOD RECONCILIATION JOB'S OWN SORT WORK
+000400*  FILE, SORTED TRANSACTION OUTPUT FILE AND EXCEPTION REPORT
+000500*  FILE.  COPY THIS INTO FILE-CONTROL ALONGSIDE TRANSEL.CPY AND
+000600*  ACCTMSEL.CPY.
+000700*----------------------------------------------------------------
+000800*  MOD-HISTORY
+000900*    2026-08-09  RPK  INITIAL VERSION.
+000910*    2026-08-09  RPK  ADDED THE SORT WORK AND SORTED-OUTPUT FILE
+000920*                     PAIR FOR THE INTEREST ACCRUAL REGISTER (SAME
+000930*                     SORT-VERB APPROACH STMTSEL.CPY USES) SO
+000940*                     EODRECON CAN WALK TODAY'S INTEREST POSTINGS
+000950*                     IN STEP WITH THE ACCOUNT MASTER, ALONGSIDE
+000960*                     THE TRANSACTION FILE.
+001000*================================================================
+001100     SELECT SORT-WORK-FILE ASSIGN TO "EODSORT".
+001200
+001300     SELECT SORTED-TRANSACTION-FILE ASSIGN TO "EODSRTD"
+001400         ORGANIZATION IS LINE SEQUENTIAL
+001500         FILE STATUS IS WS-EODSRTD-STATUS.
+001600
+001610     SELECT INTR-SORT-WORK-FILE ASSIGN TO "EODISRT".
+001620
+001630     SELECT SORTED-EOD-INTR-FILE ASSIGN TO "EODISTD"
+001640         ORGANIZATION IS LINE SEQUENTIAL
+001650         FILE STATUS IS WS-EODISTD-STATUS.
+001660
+001700     SELECT EOD-EXCEPTION-FILE ASSIGN TO "EODEXCP"
+001800         ORGANIZATION IS LINE SEQUENTIAL
+001900         FILE STATUS IS WS-EODEXCP-STATUS.
