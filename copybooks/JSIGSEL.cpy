@@ -0,0 +1,17 @@
+000100*================================================================
+000200*  JSIGSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE JOINT SIGNATORY FILE - ONE
+000400*  RECORD PER SIGNATORY 2 AND UP ON A JOINT ACCOUNT (SIGNATORY 1
+000500*  STAYS ON THE PIN MASTER FILE, SAME AS ANY SINGLE-HOLDER
+000600*  ACCOUNT).  COPY THIS INTO FILE-CONTROL; COPY JSIGREC INTO THE
+000700*  FD THAT FOLLOWS IT IN THE FILE SECTION.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200     SELECT JOINT-SIGNATORY-FILE
+001300         ASSIGN TO "JNTSIGN"
+001400         ORGANIZATION IS INDEXED
+001500         ACCESS MODE IS DYNAMIC
+001600         RECORD KEY IS JS-SIGNATORY-KEY
+001700         FILE STATUS IS WS-JNTSIGN-STATUS.
