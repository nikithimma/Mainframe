@@ -0,0 +1,34 @@
+000100*================================================================
+000200*  STMTSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSES FOR THE MONTHLY STATEMENT JOB -
+000400*  ITS PRINTED/EXTRACT OUTPUT FILE, PLUS THE SORT WORK AND
+000500*  SORTED-OUTPUT FILE PAIRS IT USES TO PUT THE TRANSACTION LOG,
+000600*  THE INTEREST ACCRUAL REGISTER, AND THE LOW-BALANCE WARNING
+000700*  EXTRACT INTO ACCOUNT-NUMBER ORDER (SAME SORT-VERB APPROACH AS
+000800*  EODRECON) SO THEY CAN BE WALKED IN STEP WITH THE ACCOUNT
+000900*  MASTER.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.
+001300*================================================================
+001400     SELECT STATEMENT-FILE ASSIGN TO "STMTFILE"
+001500         ORGANIZATION IS LINE SEQUENTIAL
+001600         FILE STATUS IS WS-STMTFILE-STATUS.
+001700
+001800     SELECT TRAN-SORT-WORK-FILE ASSIGN TO "STMTTSRT".
+001900
+002000     SELECT SORTED-STMT-TRAN-FILE ASSIGN TO "STMTTSTD"
+002100         ORGANIZATION IS LINE SEQUENTIAL
+002200         FILE STATUS IS WS-STMTTSTD-STATUS.
+002300
+002400     SELECT INTR-SORT-WORK-FILE ASSIGN TO "STMTISRT".
+002500
+002600     SELECT SORTED-STMT-INTR-FILE ASSIGN TO "STMTISTD"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-STMTISTD-STATUS.
+002900
+003000     SELECT LBW-SORT-WORK-FILE ASSIGN TO "STMTWSRT".
+003100
+003200     SELECT SORTED-STMT-WARN-FILE ASSIGN TO "STMTWSTD"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-STMTWSTD-STATUS.
