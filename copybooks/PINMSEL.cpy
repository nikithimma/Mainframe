@@ -0,0 +1,15 @@
+      *================================================================
+      *  PINMSEL.CPY
+      *  FILE-CONTROL SELECT CLAUSE FOR THE PIN MASTER FILE.  COPY
+      *  THIS INTO FILE-CONTROL; COPY PINMAST INTO THE FD THAT FOLLOWS
+      *  IT IN THE FILE SECTION.
+      *----------------------------------------------------------------
+      *  MOD-HISTORY
+      *    2026-08-09  RPK  INITIAL VERSION.
+      *================================================================
+           SELECT PIN-MASTER-FILE
+               ASSIGN TO "PINMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-ACCT-NUMBER
+               FILE STATUS IS WS-PINMAST-STATUS.
