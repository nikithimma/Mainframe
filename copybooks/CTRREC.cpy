@@ -0,0 +1,16 @@
+000100*================================================================
+000200*  CTRREC.CPY
+000300*  ONE LINE PER CASH DEPOSIT AT OR ABOVE THE LARGE-DEPOSIT
+000400*  THRESHOLD, FOR COMPLIANCE TO REVIEW WITHOUT COMBING THROUGH
+000500*  EVERY DEPOSIT BY HAND.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000 01  CURRENCY-TRANSACTION-REPORT-RECORD.
+001100     05  CT-ACCT-NUMBER             PIC 9(10).
+001200     05  CT-BRANCH-ID               PIC X(06).
+001300     05  CT-AMOUNT                  PIC S9(09)V99.
+001400     05  CT-TRAN-DATE               PIC 9(08).
+001500     05  CT-TRAN-TIME               PIC 9(06).
+001600     05  CT-OPERATOR-ID             PIC X(08).
