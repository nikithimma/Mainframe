@@ -0,0 +1,15 @@
+000100*================================================================
+000200*  FRAUDSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE FRAUD-REVIEW QUEUE.
+000400*  WITHDRAWTRAN APPENDS A ROW HERE WHEN AN ACCOUNT'S WITHDRAWAL
+000500*  COUNT FOR THE DAY CROSSES THE VELOCITY THRESHOLD, SO A FRAUD
+000600*  ANALYST CAN WORK THE QUEUE WITHOUT WAITING FOR THE ACCOUNT TO
+000700*  RUN OUT OF MONEY.  APPEND-ONLY, SAME CONVENTION AS LBWSEL.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200     SELECT FRAUD-REVIEW-QUEUE-FILE
+001300         ASSIGN TO "FRAUDQUE"
+001400         ORGANIZATION IS LINE SEQUENTIAL
+001500         FILE STATUS IS WS-FRAUDQUE-STATUS.
