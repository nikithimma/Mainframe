@@ -0,0 +1,17 @@
+000100*================================================================
+000200*  RATEREC.CPY
+000300*  RECORD LAYOUT FOR THE PROMOTIONAL RATE FILE.  ONE RECORD PER
+000400*  ACCOUNT.  PR-PROMO-RATE APPLIES IN PLACE OF THE PRODUCT'S
+000500*  PRODTAB DEFAULT RATE ONLY WHILE TODAY'S DATE FALLS BETWEEN
+000600*  PR-EFFECTIVE-FROM-DATE AND PR-EFFECTIVE-TO-DATE INCLUSIVE;
+000700*  OUTSIDE THAT WINDOW THE ACCOUNT EARNS THE PRODUCT'S STANDARD
+000800*  RATE AGAIN WITHOUT ANY RECORD NEEDING TO BE TOUCHED.
+000900*----------------------------------------------------------------
+001000*  MOD-HISTORY
+001100*    2026-08-09  RPK  INITIAL VERSION.
+001200*================================================================
+001300  01  PROMOTIONAL-RATE-RECORD.
+001400      05  PR-ACCT-NUMBER            PIC 9(10).
+001500      05  PR-PROMO-RATE             PIC 9(03)V99.
+001600      05  PR-EFFECTIVE-FROM-DATE    PIC 9(08).
+001700      05  PR-EFFECTIVE-TO-DATE      PIC 9(08).
