@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  LDASEL.CPY
+000300*  SELECT CLAUSE FOR THE DELINQUENCY-AGING REPORT FILE WRITTEN
+000400*  BY LOAN-DELINQUENCY-AGING.  COPY THIS INTO FILE-CONTROL
+000500*  ALONGSIDE LOANMSEL.CPY.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000     SELECT DELINQUENCY-AGING-FILE ASSIGN TO "LOANAGE"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-LOANAGE-STATUS.
