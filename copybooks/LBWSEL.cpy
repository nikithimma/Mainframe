@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  LBWSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE LOW-BALANCE WARNING
+000400*  LETTER EXTRACT PRODUCED BY THE LOWBALWARN END-OF-DAY SWEEP.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900     SELECT LOW-BALANCE-WARNING-FILE
+001000         ASSIGN TO "LOWBALWF"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-LBWFILE-STATUS.
