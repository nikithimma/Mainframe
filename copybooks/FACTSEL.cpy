@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  FACTSEL.CPY
+000300*  SELECT CLAUSE FOR THE FACILITY TEMPERATURE LOG.  EVERY
+000400*  SENSOR READING TAKEN DURING THE DAY IS APPENDED HERE SO OPS
+000500*  HAS A RUNNING RECORD FOR EACH BRANCH'S SERVER ROOM AND VAULT.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000     SELECT FACILITY-TEMP-LOG ASSIGN TO "FACTTEMP"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-FACTTEMP-STATUS.
