@@ -0,0 +1,15 @@
+000100*================================================================
+000200*  ACCTMSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE ACCOUNT MASTER FILE.
+000400*  COPY THIS INTO FILE-CONTROL; COPY ACCTMAST INTO THE FD THAT
+000500*  FOLLOWS IT IN THE FILE SECTION.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000     SELECT ACCOUNT-MASTER-FILE
+001100         ASSIGN TO "ACCTMAST"
+001200         ORGANIZATION IS INDEXED
+001300         ACCESS MODE IS DYNAMIC
+001400         RECORD KEY IS AM-ACCT-NUMBER
+001500         FILE STATUS IS WS-ACCTMAST-STATUS.
