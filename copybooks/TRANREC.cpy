@@ -0,0 +1,33 @@
+000100*================================================================
+000200*  TRANREC.CPY
+000300*  ONE LINE PER POSTED TRANSACTION - DEPOSIT OR WITHDRAWAL.
+000400*  APPENDED TO BY THE POSTING PROGRAMS, READ SEQUENTIALLY BY
+000500*  REPORTING PROGRAMS.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*    2026-08-09  RPK  ADDED THE FEE TRANSACTION TYPE FOR
+001000*                     AUTO-POSTED NON-MAINTENANCE FEE DEBITS.
+001100*    2026-08-09  RPK  ADDED THE TRANSACTION'S CURRENCY CODE,
+001200*                     STAMPED FROM THE ACCOUNT MASTER AT POSTING
+001300*                     TIME (SEE CURRTAB.CPY), SO A MULTI-CURRENCY
+001400*                     ACCOUNT'S HISTORY SHOWS WHAT CURRENCY EACH
+001500*                     POSTING WAS ACTUALLY MADE IN.
+001510*    2026-08-09  RPK  ADDED THE OUTBOUND-WIRE TRANSACTION TYPE SO
+001520*                     AN EXTERNAL TRANSFER'S DEBIT SHOWS UP ON
+001530*                     THE ACCOUNT'S HISTORY AS DISTINCT FROM AN
+001540*                     ORDINARY TELLER WITHDRAWAL.
+001600*================================================================
+001700 01  TRANSACTION-RECORD.
+001800     05  TR-TRAN-ID                PIC 9(08).
+001900     05  TR-ACCT-NUMBER             PIC 9(10).
+002000     05  TR-TRAN-TYPE               PIC X.
+002100         88  TRAN-DEPOSIT           VALUE 'D'.
+002200         88  TRAN-WITHDRAWAL        VALUE 'W'.
+002300         88  TRAN-FEE               VALUE 'F'.
+002310         88  TRAN-EXT-TRANSFER      VALUE 'X'.
+002400     05  TR-AMOUNT                  PIC S9(09)V99.
+002500     05  TR-TRAN-DATE               PIC 9(08).
+002600     05  TR-TRAN-TIME               PIC 9(06).
+002700     05  TR-OPERATOR-ID             PIC X(08).
+002800     05  TR-CURRENCY-CODE           PIC X(03).
