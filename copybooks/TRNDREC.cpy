@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  TRNDREC.CPY
+000300*  ONE LINE PER GENERATED SERIES TERM, FOR ACTUARIAL REPORTING
+000400*  TO PULL A LONGER-RANGE INTEREST-FORECASTING TREND FROM.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900 01  TREND-PROJECTION-RECORD.
+001000     05  TF-TERM-SEQUENCE          PIC 9(04).
+001100     05  TF-TERM-VALUE             PIC 9(09).
+001200     05  TF-RUNNING-SUM            PIC 9(10).
