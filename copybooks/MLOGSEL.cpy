@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  MLOGSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE MENU SESSION LOG, WHICH
+000400*  RECORDS EACH CHOICE A TELLER MAKES DURING A MENUBASED SESSION.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900     SELECT MENU-SESSION-LOG-FILE
+001000         ASSIGN TO "MENULOG"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-MLOGFILE-STATUS.
