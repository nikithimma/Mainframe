@@ -0,0 +1,24 @@
+000100*================================================================
+000200*  CUSTMAST.CPY
+000300*  CUSTOMER MASTER RECORD LAYOUT.  KEYED BY CM-CUSTOMER-NUMBER,
+000400*  THE SAME NUMBER CARRIED ON EVERY ONE OF A CUSTOMER'S ACCOUNTS
+000500*  AS AM-CUSTOMER-NUMBER (SEE ACCTMAST.CPY) - THAT FOREIGN KEY IS
+000600*  THE ONE-TO-MANY LINK FROM ONE CUSTOMER TO MANY ACCOUNTS.  COPY
+000700*  INTO THE FD FOR CUSTOMER-MASTER-FILE (SEE CUSTMSEL.CPY FOR THE
+000800*  MATCHING SELECT CLAUSE).
+000900*----------------------------------------------------------------
+001000*  MOD-HISTORY
+001100*    2026-08-09  RPK  INITIAL VERSION - NAME, ADDRESS, DATE OF
+001200*                     BIRTH AND CONTACT INFO.
+001300*================================================================
+001400 01  CUSTOMER-MASTER-RECORD.
+001500     05  CM-CUSTOMER-NUMBER        PIC 9(09).
+001600     05  CM-CUSTOMER-NAME          PIC X(30).
+001700     05  CM-ADDRESS-LINE-1         PIC X(30).
+001800     05  CM-ADDRESS-LINE-2         PIC X(30).
+001900     05  CM-CITY                   PIC X(20).
+002000     05  CM-STATE                  PIC X(02).
+002100     05  CM-ZIP-CODE               PIC X(10).
+002200     05  CM-DATE-OF-BIRTH          PIC 9(08).
+002300     05  CM-PHONE-NUMBER           PIC X(15).
+002400     05  CM-EMAIL-ADDRESS          PIC X(40).
