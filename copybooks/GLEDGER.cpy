@@ -0,0 +1,23 @@
+000100*================================================================
+000200*  GLEDGER.CPY
+000300*  ONE DEBIT OR CREDIT LEG PER LINE.  GL-POSTING (SEE
+000400*  GLPOSTING.COB) ALWAYS WRITES A MATCHED DEBIT/CREDIT PAIR SO
+000500*  THE FILE STAYS IN BALANCE - ONE LEG AGAINST THE PRODUCT'S GL
+000600*  ACCOUNT (FROM THE PRODUCT REFERENCE TABLE), THE OTHER AGAINST
+000700*  THE CASH/TELLER CONTROL ACCOUNT.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200 01  GL-ENTRY-RECORD.
+001300     05  GL-ENTRY-ID                PIC 9(08).
+001400     05  GL-ACCT-NUMBER             PIC 9(10).
+001500     05  GL-GL-ACCOUNT-CODE         PIC 9(06).
+001600     05  GL-DEBIT-CREDIT-FLAG       PIC X.
+001700         88  GL-IS-DEBIT            VALUE 'D'.
+001800         88  GL-IS-CREDIT           VALUE 'C'.
+001900     05  GL-AMOUNT                  PIC S9(09)V99.
+002000     05  GL-TRAN-DATE               PIC 9(08).
+002100     05  GL-TRAN-TIME               PIC 9(06).
+002200     05  GL-OPERATOR-ID             PIC X(08).
+002300     05  GL-NARRATIVE               PIC X(20).
