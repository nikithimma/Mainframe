@@ -0,0 +1,26 @@
+000100*================================================================
+000200*  JOBCAL.CPY
+000300*  BATCH-JOB SCHEDULING CALENDAR, KEYED BY JOB-ID.  CARRIES THE
+000400*  CYCLE-DAY MODULUS EACH JOB RUNS ON SO OPERATIONS CAN TELL AT
+000500*  A GLANCE WHICH JOBS FIRE ON A GIVEN CALENDAR DAY INSTEAD OF
+000600*  DIVISIBILITY RULES BEING BURIED IN A DEMO PROGRAM.
+000700*  LOADED FROM LITERALS BECAUSE THE JOB LINE-UP CHANGES RARELY
+000800*  AND A NEW JOB IS A RECOMPILE, NOT A DAILY EVENT.
+000900*----------------------------------------------------------------
+001000*  MOD-HISTORY
+001100*    2026-08-09  RPK  INITIAL VERSION - INTEREST ACCRUAL,
+001200*                     LOW-BALANCE SWEEP, STATEMENT RUN.
+001300*================================================================
+001400 01  JOB-CALENDAR-TABLE-VALUES.
+001500     05  FILLER  PIC X(27)
+001600         VALUE "IACR002INTEREST ACCRUAL    ".
+001700     05  FILLER  PIC X(27)
+001800         VALUE "LBSW003LOW-BALANCE SWEEP   ".
+001900     05  FILLER  PIC X(27)
+002000         VALUE "STMT017STATEMENT RUN       ".
+002100 01  JOB-CALENDAR-TABLE REDEFINES JOB-CALENDAR-TABLE-VALUES.
+002200     05  JC-ENTRY                 OCCURS 3 TIMES
+002300                                   INDEXED BY JC-IDX.
+002400         10  JC-JOB-ID            PIC X(04).
+002500         10  JC-CYCLE-MODULUS     PIC 9(03).
+002600         10  JC-JOB-NAME          PIC X(20).
