@@ -0,0 +1,21 @@
+000100*================================================================
+000200*  ACCTSTAT.CPY
+000300*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS.
+000400*  COPIED INTO ANY PROGRAM THAT NEEDS TO TEST OR SET THE STATUS
+000500*  OF AN ACCOUNT SO EVERY PROGRAM AGREES ON THE SAME CODE SET.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION - ACTIVE / DORMANT /
+000900*                     CLOSED / FROZEN.
+001000*    2026-08-09  RPK  ADDED BLOCKED FOR A 3-ATTEMPT PIN LOCKOUT -
+001100*                     SET BY PINVERIFY, CLEARED ONLY BY A BRANCH
+001200*                     MANAGER OVERRIDE, NOT BY THE NORMAL FREEZE
+001300*                     PROCESS.
+001400*================================================================
+001500 01  ACCT-STATUS-CODE              PIC X.
+001600     88  STATUS-ACTIVE             VALUE 'A'.
+001700     88  STATUS-DORMANT            VALUE 'D'.
+001800     88  STATUS-CLOSED             VALUE 'C'.
+001900     88  STATUS-FROZEN             VALUE 'F'.
+002000     88  STATUS-BLOCKED            VALUE 'B'.
+002100     88  STATUS-VALID              VALUE 'A' 'D' 'C' 'F' 'B'.
