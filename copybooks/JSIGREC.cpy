@@ -0,0 +1,21 @@
+000100*================================================================
+000200*  JSIGREC.CPY
+000300*  JOINT SIGNATORY RECORD LAYOUT.  ONE RECORD PER SIGNATORY 2
+000400*  AND UP ON A JOINT ACCOUNT (SIGNATORY 1 IS THE PIN MASTER
+000500*  FILE'S RECORD FOR THE ACCOUNT, UNCHANGED).  KEYED BY THE
+000600*  ACCOUNT NUMBER PLUS A SIGNATORY SEQUENCE NUMBER SO AN ACCOUNT
+000700*  CAN CARRY MORE THAN ONE ADDITIONAL SIGNATORY.
+000800*  COPY INTO THE FD FOR JOINT-SIGNATORY-FILE (SEE JSIGSEL.CPY
+000900*  FOR THE MATCHING SELECT CLAUSE).
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.
+001300*================================================================
+001400 01  JOINT-SIGNATORY-RECORD.
+001500     05  JS-SIGNATORY-KEY.
+001600         10  JS-ACCT-NUMBER        PIC 9(10).
+001700         10  JS-SIGNATORY-SEQ      PIC 9(01).
+001800     05  JS-SIGNATORY-NAME         PIC X(30).
+001900     05  JS-PIN-HASH               PIC 9(10).
+002000     05  JS-LAST-CHANGED-DATE      PIC 9(08).
+002100     05  JS-FAILED-ATTEMPTS        PIC 9(02).
