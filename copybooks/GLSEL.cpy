@@ -0,0 +1,11 @@
+000100*================================================================
+000200*  GLSEL.CPY
+000300*  SELECT CLAUSE FOR THE GENERAL LEDGER FILE.  APPEND-ONLY, SO
+000400*  LINE SEQUENTIAL OPENED EXTEND - SAME CONVENTION AS TRANSEL.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900     SELECT GENERAL-LEDGER-FILE ASSIGN TO "GLFILE"
+001000         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS WS-GLFILE-STATUS.
