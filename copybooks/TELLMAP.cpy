@@ -0,0 +1,73 @@
+000100*================================================================
+000200*  TELLMAP.CPY
+000300*  SYMBOLIC MAP FOR BMS MAPSET TELLMSET, MAP TELLMAP (SEE
+000400*  BMS/TELLMENU.BMS).  NORMALLY PRODUCED BY THE BMS ASSEMBLER
+000500*  (DFHMSD/DFHMDI/DFHMDF MACRO EXPANSION) - CARRIED HERE BY HAND
+000600*  SINCE THIS SHOP'S DEVELOPMENT TOOLCHAIN DOES NOT ASSEMBLE BMS
+000700*  SOURCE.  FIELD NAMES MATCH THE BMS LABELS WITH THE STANDARD
+000800*  DFHMDF SUFFIXES - L (LENGTH), F (ATTRIBUTE BYTE), A (ATTRIBUTE
+000900*  TO SEND), I (INPUT DATA, SAME NAME AS THE MAP LABEL).
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.
+001300*================================================================
+001400 01  TELLMAPI.
+001500     05  FILLER                PIC X(12).
+001600     05  ACCTNOL               PIC S9(4) COMP.
+001700     05  ACCTNOF               PIC X.
+001800     05  FILLER REDEFINES ACCTNOF.
+001900         10  ACCTNOA           PIC X.
+002000     05  ACCTNOI               PIC 9(10).
+002100     05  PINL                  PIC S9(4) COMP.
+002200     05  PINF                  PIC X.
+002300     05  FILLER REDEFINES PINF.
+002400         10  PINA              PIC X.
+002500     05  PINI                  PIC 9(04).
+002600     05  OPTIONL               PIC S9(4) COMP.
+002700     05  OPTIONF               PIC X.
+002800     05  FILLER REDEFINES OPTIONF.
+002900         10  OPTIONA           PIC X.
+003000     05  OPTIONI               PIC 9.
+003100     05  AMOUNTL               PIC S9(4) COMP.
+003200     05  AMOUNTF               PIC X.
+003300     05  FILLER REDEFINES AMOUNTF.
+003400         10  AMOUNTA           PIC X.
+003500     05  AMOUNTI               PIC S9(9)V99.
+003600     05  NEWPINL               PIC S9(4) COMP.
+003700     05  NEWPINF               PIC X.
+003800     05  FILLER REDEFINES NEWPINF.
+003900         10  NEWPINA           PIC X.
+004000     05  NEWPINI               PIC 9(04).
+004100     05  STATOUTL              PIC S9(4) COMP.
+004200     05  STATOUTF              PIC X.
+004300     05  FILLER REDEFINES STATOUTF.
+004400         10  STATOUTA          PIC X.
+004500     05  STATOUTO              PIC X(10).
+004600     05  BALOUTL               PIC S9(4) COMP.
+004700     05  BALOUTF               PIC X.
+004800     05  FILLER REDEFINES BALOUTF.
+004900         10  BALOUTA           PIC X.
+005000     05  BALOUTO               PIC X(15).
+005100     05  MSGOUTL               PIC S9(4) COMP.
+005200     05  MSGOUTF               PIC X.
+005300     05  FILLER REDEFINES MSGOUTF.
+005400         10  MSGOUTA           PIC X.
+005500     05  MSGOUTO               PIC X(79).
+005600 01  TELLMAPO REDEFINES TELLMAPI.
+005700     05  FILLER                PIC X(12).
+005800     05  FILLER                PIC X(3).
+005900     05  ACCTNOO               PIC X(10).
+006000     05  FILLER                PIC X(3).
+006100     05  PINO                  PIC X(4).
+006200     05  FILLER                PIC X(3).
+006300     05  OPTIONO               PIC X(1).
+006400     05  FILLER                PIC X(3).
+006500     05  AMOUNTO               PIC X(12).
+006600     05  FILLER                PIC X(3).
+006700     05  NEWPINO               PIC X(4).
+006800     05  FILLER                PIC X(3).
+006900     05  STATOUTOX             PIC X(10).
+007000     05  FILLER                PIC X(3).
+007100     05  BALOUTOX              PIC X(15).
+007200     05  FILLER                PIC X(3).
+007300     05  MSGOUTOX              PIC X(79).
