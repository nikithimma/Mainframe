@@ -0,0 +1,16 @@
+000100*================================================================
+000200*  STNDSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE STANDING INSTRUCTION FILE.
+000400*  ONE RECORD PER RECURRING TRANSFER A CUSTOMER HAS SET UP
+000500*  BETWEEN TWO ACCOUNTS.  STANDPAY SWEEPS THIS FILE NIGHTLY AND
+000600*  POSTS ANY INSTRUCTION WHOSE SI-NEXT-RUN-DATE HAS COME DUE.
+000700*----------------------------------------------------------------
+000800*  MOD-HISTORY
+000900*    2026-08-09  RPK  INITIAL VERSION.
+001000*================================================================
+001100     SELECT STANDING-INSTRUCTION-FILE
+001200         ASSIGN TO "STANDING"
+001300         ORGANIZATION IS INDEXED
+001400         ACCESS MODE IS DYNAMIC
+001500         RECORD KEY IS SI-INSTRUCTION-ID
+001600         FILE STATUS IS WS-STANDING-STATUS.
