@@ -0,0 +1,20 @@
+000100*================================================================
+000200*  PINMAST.CPY
+000300*  PIN MASTER RECORD LAYOUT.  KEYED BY PM-ACCT-NUMBER.  HOLDS A
+000400*  HASHED PIN PER ACCOUNT SO CUSTOMERS DO NOT SHARE ONE COMMON
+000500*  PIN.  COPY INTO THE FD FOR PIN-MASTER-FILE (SEE PINMSEL.CPY
+000600*  FOR THE MATCHING SELECT CLAUSE).  THE HASH IS COMPUTED BY
+000700*  PIN-HASH-COMPUTE (SEE PINHASH.COB) - THE CLEAR PIN ITSELF IS
+000800*  NEVER WRITTEN TO THIS FILE.
+000900*----------------------------------------------------------------
+001000*  MOD-HISTORY
+001100*    2026-08-09  RPK  INITIAL VERSION.
+001200*    2026-08-09  RPK  ADDED THE CONSECUTIVE FAILED-ATTEMPT COUNTER
+001300*                     PINVERIFY USES TO DRIVE THE 3-ATTEMPT
+001400*                     LOCKOUT.
+001500*================================================================
+001600 01  PIN-MASTER-RECORD.
+001700     05  PM-ACCT-NUMBER            PIC 9(10).
+001800     05  PM-PIN-HASH               PIC 9(10).
+001900     05  PM-LAST-CHANGED-DATE      PIC 9(08).
+002000     05  PM-FAILED-ATTEMPTS        PIC 9(02).
