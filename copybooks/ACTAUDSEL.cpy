@@ -0,0 +1,15 @@
+000100*================================================================
+000200*  ACTAUDSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE SHARED ACTIVITY AUDIT LOG.
+000400*  EVERY PROGRAM THAT TOUCHES AN ACCOUNT OR VERIFIES A PIN WRITES
+000500*  ONE ROW HERE, REGARDLESS OF WHAT OTHER, MORE SPECIALIZED AUDIT
+000600*  FILE IT ALSO WRITES (E.G. THE STATUS AUDIT LOG).  APPEND-ONLY,
+000700*  SO LINE SEQUENTIAL OPENED EXTEND - SAME CONVENTION AS AUDTSEL.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200     SELECT ACTIVITY-AUDIT-FILE
+001300         ASSIGN TO "ACTAUDIT"
+001400         ORGANIZATION IS LINE SEQUENTIAL
+001500         FILE STATUS IS WS-ACTAUDIT-STATUS.
