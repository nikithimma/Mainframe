@@ -0,0 +1,17 @@
+000100*================================================================
+000200*  ACTAUDREC.CPY
+000300*  ONE ROW PER ACTION AGAINST AN ACCOUNT OR A PIN VERIFICATION -
+000400*  WHICH PROGRAM, WHICH ACCOUNT, WHO DID IT, THE VALUE BEFORE AND
+000500*  AFTER THE ACTION, AND WHEN - SO A FULL ACTIVITY TRAIL CAN BE
+000600*  RECONSTRUCTED FOR COMPLIANCE OR A CUSTOMER DISPUTE.
+000700*----------------------------------------------------------------
+000800*  MOD-HISTORY
+000900*    2026-08-09  RPK  INITIAL VERSION.
+001000*================================================================
+001100 01  ACTIVITY-AUDIT-RECORD.
+001200     05  AL-PROGRAM-ID             PIC X(12).
+001300     05  AL-ACCT-NUMBER            PIC 9(10).
+001400     05  AL-OPERATOR-ID            PIC X(08).
+001500     05  AL-BEFORE-VALUE           PIC X(15).
+001600     05  AL-AFTER-VALUE            PIC X(15).
+001700     05  AL-TIMESTAMP              PIC X(26).
