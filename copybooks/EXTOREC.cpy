@@ -0,0 +1,24 @@
+000100*================================================================
+000200*  EXTOREC.CPY
+000300*  ONE OUTBOUND WIRE INSTRUCTION, WRITTEN BY EXTTRANSFER (EXTTRAN)
+000400*  AFTER THE SOURCE ACCOUNT HAS BEEN DEBITED - EVERYTHING THE
+000500*  INTERBANK SETTLEMENT FEED NEEDS TO COMPLETE THE TRANSFER ON
+000600*  EITHER THE SWIFT OR ACH NETWORK, KEYED OFF EW-NETWORK-CODE.
+000700*----------------------------------------------------------------
+000800*  MOD-HISTORY
+000900*    2026-08-09  RPK  INITIAL VERSION.
+001000*================================================================
+001100 01  OUTBOUND-WIRE-RECORD.
+001200     05  EW-NETWORK-CODE           PIC X(01).
+001300         88  EW-NETWORK-SWIFT      VALUE 'S'.
+001400         88  EW-NETWORK-ACH        VALUE 'A'.
+001500     05  EW-WIRE-ID                PIC 9(08).
+001600     05  EW-SOURCE-ACCT-NUMBER     PIC 9(10).
+001700     05  EW-SENDER-BIC             PIC X(11).
+001800     05  EW-BENEFICIARY-BANK-CODE  PIC X(11).
+001900     05  EW-BENEFICIARY-ACCT       PIC X(20).
+002000     05  EW-BENEFICIARY-NAME       PIC X(30).
+002100     05  EW-AMOUNT                 PIC S9(09)V99.
+002200     05  EW-CURRENCY-CODE          PIC X(03).
+002300     05  EW-VALUE-DATE             PIC 9(08).
+002400     05  EW-REFERENCE-NUMBER       PIC X(16).
