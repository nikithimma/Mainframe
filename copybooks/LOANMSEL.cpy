@@ -0,0 +1,15 @@
+000100*================================================================
+000200*  LOANMSEL.CPY
+000300*  FILE-CONTROL SELECT CLAUSE FOR THE LOAN MASTER FILE.  COPY
+000400*  THIS INTO FILE-CONTROL; COPY LOANMAST INTO THE FD THAT
+000500*  FOLLOWS IT IN THE FILE SECTION.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000     SELECT LOAN-MASTER-FILE
+001100         ASSIGN TO "LOANMAST"
+001200         ORGANIZATION IS INDEXED
+001300         ACCESS MODE IS DYNAMIC
+001400         RECORD KEY IS LM-LOAN-NUMBER
+001500         FILE STATUS IS WS-LOANMAST-STATUS.
