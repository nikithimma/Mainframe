@@ -0,0 +1,14 @@
+000100*================================================================
+000200*  AUDTREC.CPY
+000300*  ACCOUNT STATUS-CHANGE AUDIT RECORD.  ONE ROW PER STATUS FLIP
+000400*  SO AN EXAMINER CAN SEE WHO CHANGED WHAT, AND WHEN.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900 01  STATUS-AUDIT-RECORD.
+001000     05  AU-ACCT-NUMBER            PIC 9(10).
+001100     05  AU-OPERATOR-ID            PIC X(08).
+001200     05  AU-OLD-STATUS             PIC X.
+001300     05  AU-NEW-STATUS             PIC X.
+001400     05  AU-CHANGE-TIMESTAMP       PIC X(26).
