@@ -0,0 +1,16 @@
+000100*================================================================
+000200*  EODDREC.CPY
+000300*  ONE LINE OF THE SHARED END-OF-DAY REPORT DECK.  ED-BRANCH-ID
+000400*  IS SPACES FOR A BANK-WIDE SECTION (TOP TRANSACTIONS, BATCH
+000500*  CONTROL TOTAL) OR THE TARGET BRANCH FOR THE TOP-BALANCE VIP
+000600*  SECTION, WHICH IS THE ONLY ONE OF THE THREE THAT IS ALREADY
+000700*  SCOPED TO A SINGLE BRANCH.
+000800*----------------------------------------------------------------
+000900*  MOD-HISTORY
+001000*    2026-08-09  RPK  INITIAL VERSION.
+001100*================================================================
+001200 01  EOD-REPORT-DECK-RECORD.
+001300     05  ED-BRANCH-ID              PIC X(06).
+001400     05  ED-SECTION-TITLE          PIC X(40).
+001500     05  ED-DETAIL-LINE            PIC X(80).
+001600     05  ED-RUN-DATE               PIC 9(08).
