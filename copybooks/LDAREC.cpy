@@ -0,0 +1,15 @@
+000100*================================================================
+000200*  LDAREC.CPY
+000300*  ONE LINE PER DELINQUENT LOAN ON THE DELINQUENCY-AGING REPORT,
+000400*  BUCKETED BY DAYS PAST DUE.  WRITTEN BY LOAN-DELINQUENCY-AGING.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900 01  DELINQUENCY-AGING-RECORD.
+001000     05  DA-LOAN-NUMBER            PIC 9(10).
+001100     05  DA-ACCT-NUMBER            PIC 9(10).
+001200     05  DA-OUTSTANDING-BALANCE    PIC S9(09)V99.
+001300     05  DA-DAYS-PAST-DUE          PIC 9(05).
+001400     05  DA-AGING-BUCKET           PIC X(08).
+001500     05  DA-RUN-DATE               PIC 9(08).
