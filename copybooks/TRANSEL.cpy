@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  TRANSEL.CPY
+000300*  SELECT CLAUSE FOR THE DAILY TRANSACTION FILE.  WRITTEN BY
+000400*  EACH TRANSACTION-POSTING PROGRAM (DEPOSITTRAN, WITHDRAWTRAN)
+000500*  AND READ BY ANY PROGRAM THAT REPORTS OFF THE DAY'S ACTIVITY.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION.
+000900*================================================================
+001000     SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-TRANFILE-STATUS.
