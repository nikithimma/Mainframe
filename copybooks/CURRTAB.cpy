@@ -0,0 +1,31 @@
+000100*================================================================
+000200*  CURRTAB.CPY
+000300*  CURRENCY REFERENCE TABLE, KEYED BY CURRENCY CODE.  CARRIES
+000400*  THE EXCHANGE RATE TO THE BASE CURRENCY (USD) AND THE NUMBER
+000500*  OF MINOR-UNIT DECIMAL PLACES THE CURRENCY IS QUOTED IN, SO
+000600*  EVERY PROGRAM LOOKS UP CURRENCY RULES FROM ONE PLACE INSTEAD
+000700*  OF ASSUMING EVERYTHING IS IN ONE IMPLICIT CURRENCY.  LOADED
+000800*  FROM LITERALS BECAUSE THE CURRENCY LINE-UP CHANGES RARELY AND
+000900*  A NEW CURRENCY IS A RECOMPILE, NOT A DAILY EVENT - SAME
+001000*  APPROACH AS PRODTAB.CPY FOR PRODUCT RULES.
+001100*----------------------------------------------------------------
+001200*  MOD-HISTORY
+001300*    2026-08-09  RPK  INITIAL VERSION - USD (BASE), GBP, EUR,
+001400*                     JPY.
+001500*================================================================
+001600 01  CURRENCY-TABLE-VALUES.
+001700     05  FILLER  PIC X(31)
+001800         VALUE "USD0010000002US DOLLAR         ".
+001900     05  FILLER  PIC X(31)
+002000         VALUE "GBP0012500002BRITISH POUND     ".
+002100     05  FILLER  PIC X(31)
+002200         VALUE "EUR0010800002EURO              ".
+002300     05  FILLER  PIC X(31)
+002400         VALUE "JPY0000067000JAPANESE YEN      ".
+002500 01  CURRENCY-TABLE REDEFINES CURRENCY-TABLE-VALUES.
+002600     05  CT-ENTRY                 OCCURS 4 TIMES
+002700                                   INDEXED BY CT-IDX.
+002800         10  CT-CURRENCY-CODE     PIC X(03).
+002900         10  CT-EXCHANGE-RATE     PIC 9(03)V9(06).
+003000         10  CT-DECIMAL-PLACES    PIC 9(01).
+003100         10  CT-DESCRIPTION       PIC X(18).
