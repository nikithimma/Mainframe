@@ -0,0 +1,12 @@
+000100*================================================================
+000200*  CTRSEL.CPY
+000300*  SELECT CLAUSE FOR THE CURRENCY-TRANSACTION REPORT FILE.
+000400*  APPEND-ONLY, SO LINE SEQUENTIAL OPENED EXTEND.
+000500*----------------------------------------------------------------
+000600*  MOD-HISTORY
+000700*    2026-08-09  RPK  INITIAL VERSION.
+000800*================================================================
+000900     SELECT CURRENCY-TRANSACTION-REPORT
+001000         ASSIGN TO "CTRFILE"
+001100         ORGANIZATION IS LINE SEQUENTIAL
+001200         FILE STATUS IS WS-CTRFILE-STATUS.
