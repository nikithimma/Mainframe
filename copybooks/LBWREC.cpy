@@ -0,0 +1,16 @@
+      *================================================================
+      *  LBWREC.CPY
+      *  ONE EXTRACT LINE PER LOW-BALANCE WARNING LETTER TO BE
+      *  GENERATED FOR AN ACCOUNT HOLDER, WRITTEN BY THE LOWBALWARN
+      *  END-OF-DAY SWEEP.
+      *----------------------------------------------------------------
+      *  MOD-HISTORY
+      *    2026-08-09  RPK  INITIAL VERSION.
+      *================================================================
+       01  LOW-BALANCE-WARNING-RECORD.
+           05  LW-ACCT-NUMBER            PIC 9(10).
+           05  LW-CUSTOMER-NUMBER        PIC 9(09).
+           05  LW-BRANCH-ID              PIC X(06).
+           05  LW-BALANCE                PIC S9(09)V99.
+           05  LW-MINIMUM-BALANCE        PIC S9(09)V99.
+           05  LW-WARNING-DATE           PIC 9(08).
