@@ -0,0 +1,16 @@
+000100*================================================================
+000200*  TSRTSEL.CPY
+000300*  SELECT CLAUSES FOR THE SORT WORK FILE AND THE SORTED OUTPUT
+000400*  FILE USED TO RANK THE DAY'S TRANSACTIONS BY AMOUNT.  COPY
+000500*  THIS INTO FILE-CONTROL ALONGSIDE TRANSEL.CPY.
+000600*----------------------------------------------------------------
+000700*  MOD-HISTORY
+000800*    2026-08-09  RPK  INITIAL VERSION - REPLACES THE O(N**2)
+000900*                     BUBBLE SORT WITH THE COBOL SORT VERB SO
+001000*                     RANKING REPORTS SCALE TO FULL DAILY VOLUME.
+001100*================================================================
+001200     SELECT SORT-WORK-FILE ASSIGN TO "TRANSORT".
+001300
+001400     SELECT SORTED-TRANSACTION-FILE ASSIGN TO "TRANSRTD"
+001500         ORGANIZATION IS LINE SEQUENTIAL
+001600         FILE STATUS IS WS-TRANSRTD-STATUS.
