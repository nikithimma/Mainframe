@@ -1,26 +1,162 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CONCAT-LEN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 STR1     PIC X(10).
-       01 STR2     PIC X(10).
-       01 RESULT   PIC X(20).
-       01 I        PIC 99.
-       01 LEN      PIC 99 VALUE 0.
-       PROCEDURE DIVISION.
-           ACCEPT STR1
-           DISPLAY "Enter first string:" STR1
-           ACCEPT STR2
-           DISPLAY "Enter second string:" STR2
-           STRING STR1 DELIMITED BY SPACE
-                  STR2 DELIMITED BY SPACE
-                  INTO RESULT
-           END-STRING
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
-               IF RESULT(I:1) NOT = SPACE
-                   ADD 1 TO LEN
-               END-IF
-           END-PERFORM
-           DISPLAY "Concatenated string:" RESULT
-           DISPLAY "Length of string:" LEN
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    CONCAT-LEN.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-10-03.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-10-03  RPK  ORIGINAL - JOINED TWO 10-CHARACTER TEST
+001300*                     STRINGS AND COUNTED NON-SPACE CHARACTERS.
+001400*    2026-08-09  RPK  SAME STRING/DELIMITED BY SPACE AND LENGTH-
+001500*                     COUNTING APPROACH NOW BUILDS A REAL
+001600*                     CUSTOMER STATEMENT HEADER - NAME LINE,
+001700*                     ADDRESS LINE, AND CITY/STATE/ZIP LINE -
+001800*                     EACH TRACKED FOR ITS PRINTED LENGTH SO THE
+001900*                     FIXED-WIDTH STATEMENT LAYOUT KNOWS HOW MUCH
+002000*                     OF EACH LINE IS ACTUAL TEXT.
+002100*    2026-08-09  RPK  ADDED THE ACCOUNT NUMBER LINE, MASKED BY
+002200*                     ACCT-NUMBER-MASK (SEE REVERSE.COB) SO A
+002300*                     PRINTED STATEMENT SHOWS ONLY THE LAST 4
+002400*                     DIGITS.
+002500*================================================================
+002600 DATA DIVISION.
+002700 WORKING-STORAGE SECTION.
+002800*----------------------------------------------------------------
+002900*  CUSTOMER NAME AND ADDRESS, AS CAPTURED FOR THE STATEMENT.
+003000*----------------------------------------------------------------
+003100 01  WS-CUSTOMER-INPUT.
+003200     05  WS-FIRST-NAME              PIC X(15).
+003300     05  WS-LAST-NAME               PIC X(20).
+003400     05  WS-ADDRESS-LINE1           PIC X(30).
+003500     05  WS-CITY                    PIC X(15).
+003600     05  WS-STATE                   PIC X(02).
+003700     05  WS-ZIP                     PIC X(10).
+003800     05  WS-ACCT-NUMBER             PIC 9(10).
+003900*----------------------------------------------------------------
+004000*  THE ASSEMBLED MAILING BLOCK - ONE 40-CHARACTER PRINT LINE PER
+004100*  ENTRY, EACH WITH ITS OWN NON-SPACE LENGTH FOR THE FIXED-WIDTH
+004200*  STATEMENT LAYOUT.
+004300*----------------------------------------------------------------
+004400 01  WS-STATEMENT-HEADER.
+004500     05  SH-NAME-LINE               PIC X(40).
+004600     05  SH-NAME-LINE-LEN           PIC 99 VALUE 0.
+004700     05  SH-ADDRESS-LINE            PIC X(40).
+004800     05  SH-ADDRESS-LINE-LEN        PIC 99 VALUE 0.
+004900     05  SH-CITY-STATE-ZIP-LINE     PIC X(40).
+005000     05  SH-CITY-STATE-ZIP-LEN      PIC 99 VALUE 0.
+005100     05  SH-MASKED-ACCT-NUMBER      PIC X(10).
+005200*----------------------------------------------------------------
+005300*  WORK FIELDS SHARED BY THE LENGTH-COUNTING PARAGRAPH.
+005400*----------------------------------------------------------------
+005500 01  WS-WORK-FIELDS.
+005600     05  WS-CURRENT-LINE            PIC X(40).
+005700     05  WS-CURRENT-LEN             PIC 99.
+005800     05  I                          PIC 99.
+005900*================================================================
+006000 PROCEDURE DIVISION.
+006100*================================================================
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE
+006400         THRU 1000-INITIALIZE-EXIT
+006500     PERFORM 2000-BUILD-HEADER
+006600         THRU 2000-BUILD-HEADER-EXIT
+006700     PERFORM 3000-SHOW-HEADER
+006800         THRU 3000-SHOW-HEADER-EXIT
+006900     STOP RUN.
+007000*----------------------------------------------------------------
+007100*  1000-INITIALIZE  --  ACCEPT NAME AND ADDRESS FOR THE
+007200*  STATEMENT HEADER.
+007300*----------------------------------------------------------------
+007400 1000-INITIALIZE.
+007500     DISPLAY "ENTER FIRST NAME: "
+007600     ACCEPT WS-FIRST-NAME
+007700     DISPLAY "ENTER LAST NAME: "
+007800     ACCEPT WS-LAST-NAME
+007900     DISPLAY "ENTER ADDRESS LINE: "
+008000     ACCEPT WS-ADDRESS-LINE1
+008100     DISPLAY "ENTER CITY: "
+008200     ACCEPT WS-CITY
+008300     DISPLAY "ENTER STATE: "
+008400     ACCEPT WS-STATE
+008500     DISPLAY "ENTER ZIP: "
+008600     ACCEPT WS-ZIP
+008700     DISPLAY "ENTER ACCOUNT NUMBER: "
+008800     ACCEPT WS-ACCT-NUMBER
+008900     .
+009000 1000-INITIALIZE-EXIT.
+009100     EXIT.
+009200*----------------------------------------------------------------
+009300*  2000-BUILD-HEADER  --  STRING EACH LINE TOGETHER DELIMITED BY
+009400*  SPACE, THEN MEASURE ITS PRINTED LENGTH.
+009500*----------------------------------------------------------------
+009600 2000-BUILD-HEADER.
+009700     STRING WS-FIRST-NAME DELIMITED BY SPACE
+009800            " " DELIMITED BY SIZE
+009900            WS-LAST-NAME DELIMITED BY SPACE
+010000            INTO SH-NAME-LINE
+010100     END-STRING
+010200     MOVE SH-NAME-LINE TO WS-CURRENT-LINE
+010300     PERFORM 2100-COUNT-LENGTH
+010400         THRU 2100-COUNT-LENGTH-EXIT
+010500     MOVE WS-CURRENT-LEN TO SH-NAME-LINE-LEN
+010600
+010700     STRING WS-ADDRESS-LINE1 DELIMITED BY SPACE
+010800            INTO SH-ADDRESS-LINE
+010900     END-STRING
+011000     MOVE SH-ADDRESS-LINE TO WS-CURRENT-LINE
+011100     PERFORM 2100-COUNT-LENGTH
+011200         THRU 2100-COUNT-LENGTH-EXIT
+011300     MOVE WS-CURRENT-LEN TO SH-ADDRESS-LINE-LEN
+011400
+011500     STRING WS-CITY DELIMITED BY SPACE
+011600            ", " DELIMITED BY SIZE
+011700            WS-STATE DELIMITED BY SPACE
+011800            "  " DELIMITED BY SIZE
+011900            WS-ZIP DELIMITED BY SPACE
+012000            INTO SH-CITY-STATE-ZIP-LINE
+012100     END-STRING
+012200     MOVE SH-CITY-STATE-ZIP-LINE TO WS-CURRENT-LINE
+012300     PERFORM 2100-COUNT-LENGTH
+012400         THRU 2100-COUNT-LENGTH-EXIT
+012500     MOVE WS-CURRENT-LEN TO SH-CITY-STATE-ZIP-LEN
+012600
+012700     CALL "ACCT-NUMBER-MASK" USING WS-ACCT-NUMBER
+012800         SH-MASKED-ACCT-NUMBER
+012900     .
+013000 2000-BUILD-HEADER-EXIT.
+013100     EXIT.
+013200*----------------------------------------------------------------
+013300*  2100-COUNT-LENGTH  --  NON-SPACE CHARACTER COUNT OVER
+013400*  WS-CURRENT-LINE, THE SAME BYTE-BY-BYTE APPROACH AS THE
+013500*  ORIGINAL TWO-STRING DEMO.
+013600*----------------------------------------------------------------
+013700 2100-COUNT-LENGTH.
+013800     MOVE ZERO TO WS-CURRENT-LEN
+013900     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 40
+014000         IF WS-CURRENT-LINE (I:1) NOT = SPACE
+014100             ADD 1 TO WS-CURRENT-LEN
+014200         END-IF
+014300     END-PERFORM
+014400     .
+014500 2100-COUNT-LENGTH-EXIT.
+014600     EXIT.
+014700*----------------------------------------------------------------
+014800*  3000-SHOW-HEADER  --  DISPLAY THE ASSEMBLED MAILING BLOCK.
+014900*----------------------------------------------------------------
+015000 3000-SHOW-HEADER.
+015100     DISPLAY "===== STATEMENT HEADER ====="
+015200     DISPLAY SH-NAME-LINE           " (LEN " SH-NAME-LINE-LEN
+015300         ")"
+015400     DISPLAY SH-ADDRESS-LINE        " (LEN " SH-ADDRESS-LINE-LEN
+015500         ")"
+015600     DISPLAY SH-CITY-STATE-ZIP-LINE " (LEN "
+015700         SH-CITY-STATE-ZIP-LEN ")"
+015800     DISPLAY "ACCOUNT: " SH-MASKED-ACCT-NUMBER
+015900     DISPLAY "============================="
+016000     .
+016100 3000-SHOW-HEADER-EXIT.
+016200     EXIT.
