@@ -1,26 +1,159 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LARGEST3.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 A      PIC 9(3).
-       01 B      PIC 9(3).
-       01 C      PIC 9(3).
-       01 LARGE  PIC 9(3).
-       PROCEDURE DIVISION.
-           ACCEPT A
-           DISPLAY "Enter first number:" A       
-           ACCEPT B
-           DISPLAY "Enter second number:" B           
-           ACCEPT C
-           DISPLAY "Enter third number:" C          
-           IF A >= B AND A >= C
-               MOVE A TO LARGE
-           ELSE
-               IF B >= C
-                   MOVE B TO LARGE
-               ELSE
-                   MOVE C TO LARGE
-               END-IF
-           END-IF
-           DISPLAY "Largest number is:" LARGE       
-           STOP RUN.
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    LARGEST3.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-10-19.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-10-19  RPK  ORIGINAL - LARGEST OF THREE TYPED-IN
+001300*                     NUMBERS, NO REAL ACCOUNT DATA BEHIND IT.
+001400*    2026-08-09  RPK  SAME RUNNING-COMPARISON LOGIC NOW SCANS
+001500*                     EVERY ACCOUNT ON THE MASTER FILE FOR A
+001600*                     GIVEN BRANCH TO PRODUCE A TOP-BALANCE
+001700*                     HOLDER VIP REPORT, INSTEAD OF COMPARING
+001800*                     THREE HARDCODED NUMBERS.
+001900*    2026-08-09  RPK  APPENDS THE VIP REPORT TO THE SHARED
+002000*                     EOD-REPORT-DECK-FILE, ALONGSIDE THE TOP
+002100*                     TRANSACTIONS AND BATCH CONTROL TOTAL
+002200*                     SECTIONS, AS THE ONE SECTION OF THE DECK
+002300*                     THAT IS GENUINELY SCOPED TO A SINGLE
+002400*                     BRANCH.
+002500*================================================================
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     COPY ACCTMSEL.
+003000     COPY EODDSEL.
+003100*================================================================
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  ACCOUNT-MASTER-FILE.
+003500     COPY ACCTMAST.
+003600*----------------------------------------------------------------
+003700 FD  EOD-REPORT-DECK-FILE.
+003800     COPY EODDREC.
+003900*----------------------------------------------------------------
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-ACCTMAST-STATUS            PIC XX.
+004200 01  WS-EODDECK-STATUS             PIC XX.
+004300 01  WS-CURRENT-DATE               PIC 9(08).
+004400*----------------------------------------------------------------
+004500 01  WS-WORK-FIELDS.
+004600     05  WS-TARGET-BRANCH-ID       PIC X(06).
+004700     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+004800         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+004900     05  WS-ACCOUNTS-CHECKED       PIC 9(06) COMP VALUE 0.
+005000*----------------------------------------------------------------
+005100*  THE RUNNING "LARGEST SO FAR" HOLDER FOR THE TARGET BRANCH.
+005200*----------------------------------------------------------------
+005300 01  WS-LARGEST-HOLDER.
+005400     05  WS-LARGEST-ACCT-NUMBER    PIC 9(10) VALUE ZERO.
+005500     05  WS-LARGEST-BALANCE        PIC S9(09)V99 VALUE ZERO.
+005600*================================================================
+005700 PROCEDURE DIVISION.
+005800*================================================================
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE
+006100         THRU 1000-INITIALIZE-EXIT
+006200     PERFORM 2000-SCAN-ONE-ACCOUNT
+006300         THRU 2000-SCAN-ONE-ACCOUNT-EXIT
+006400         UNTIL NO-MORE-ACCOUNTS
+006500     PERFORM 3000-SHOW-VIP-REPORT
+006600         THRU 3000-SHOW-VIP-REPORT-EXIT
+006700     PERFORM 9999-EXIT
+006800         THRU 9999-EXIT-EXIT
+006900     STOP RUN.
+007000*----------------------------------------------------------------
+007100*  1000-INITIALIZE  --  OPEN THE MASTER, ACCEPT THE BRANCH, PRIME
+007200*  THE READ-AHEAD.
+007300*----------------------------------------------------------------
+007400 1000-INITIALIZE.
+007500     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+007600     OPEN EXTEND EOD-REPORT-DECK-FILE
+007700     IF WS-EODDECK-STATUS = "35"
+007800         CLOSE EOD-REPORT-DECK-FILE
+007900         OPEN OUTPUT EOD-REPORT-DECK-FILE
+008000     END-IF
+008100     OPEN INPUT ACCOUNT-MASTER-FILE
+008200     IF WS-ACCTMAST-STATUS NOT = "00"
+008300         DISPLAY "LARGEST3: UNABLE TO OPEN ACCOUNT MASTER, "
+008400             "STATUS = " WS-ACCTMAST-STATUS
+008500         GO TO 9999-EXIT
+008600     END-IF
+008700
+008800     DISPLAY "ENTER BRANCH ID: "
+008900     ACCEPT WS-TARGET-BRANCH-ID
+009000
+009100     PERFORM 2100-READ-NEXT-ACCOUNT
+009200         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+009300     .
+009400 1000-INITIALIZE-EXIT.
+009500     EXIT.
+009600*----------------------------------------------------------------
+009700*  2000-SCAN-ONE-ACCOUNT  --  COMPARE ONE BRANCH ACCOUNT'S
+009800*  BALANCE AGAINST THE LARGEST SEEN SO FAR.
+009900*----------------------------------------------------------------
+010000 2000-SCAN-ONE-ACCOUNT.
+010100     ADD 1 TO WS-ACCOUNTS-CHECKED
+010200     IF AM-BRANCH-ID = WS-TARGET-BRANCH-ID
+010300         IF AM-BALANCE >= WS-LARGEST-BALANCE
+010400             MOVE AM-ACCT-NUMBER TO WS-LARGEST-ACCT-NUMBER
+010500             MOVE AM-BALANCE     TO WS-LARGEST-BALANCE
+010600         END-IF
+010700     END-IF
+010800     PERFORM 2100-READ-NEXT-ACCOUNT
+010900         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+011000     .
+011100 2000-SCAN-ONE-ACCOUNT-EXIT.
+011200     EXIT.
+011300*----------------------------------------------------------------
+011400*  2100-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD.
+011500*----------------------------------------------------------------
+011600 2100-READ-NEXT-ACCOUNT.
+011700     READ ACCOUNT-MASTER-FILE NEXT RECORD
+011800         AT END
+011900             MOVE 'Y' TO WS-EOF-SWITCH
+012000     END-READ
+012100     .
+012200 2100-READ-NEXT-ACCOUNT-EXIT.
+012300     EXIT.
+012400*----------------------------------------------------------------
+012500*  3000-SHOW-VIP-REPORT  --  THE BRANCH'S TOP-BALANCE HOLDER.
+012600*----------------------------------------------------------------
+012700 3000-SHOW-VIP-REPORT.
+012800     DISPLAY "===== TOP-BALANCE VIP REPORT - BRANCH "
+012900         WS-TARGET-BRANCH-ID " ====="
+013000     MOVE WS-TARGET-BRANCH-ID TO ED-BRANCH-ID
+013100     MOVE "TOP-BALANCE VIP REPORT" TO ED-SECTION-TITLE
+013200     IF WS-LARGEST-ACCT-NUMBER = ZERO
+013300         DISPLAY "NO ACCOUNTS FOUND FOR THIS BRANCH"
+013400         MOVE "NO ACCOUNTS FOUND FOR THIS BRANCH" TO
+013500             ED-DETAIL-LINE
+013600         MOVE WS-CURRENT-DATE TO ED-RUN-DATE
+013700         WRITE EOD-REPORT-DECK-RECORD
+013800     ELSE
+013900         DISPLAY "ACCOUNT NUMBER : " WS-LARGEST-ACCT-NUMBER
+014000         DISPLAY "BALANCE        : " WS-LARGEST-BALANCE
+014100         STRING "ACCOUNT NUMBER " WS-LARGEST-ACCT-NUMBER
+014200             "  BALANCE " WS-LARGEST-BALANCE
+014300             DELIMITED BY SIZE INTO ED-DETAIL-LINE
+014400         MOVE WS-CURRENT-DATE TO ED-RUN-DATE
+014500         WRITE EOD-REPORT-DECK-RECORD
+014600     END-IF
+014700     DISPLAY "ACCOUNTS CHECKED : " WS-ACCOUNTS-CHECKED
+014800     .
+014900 3000-SHOW-VIP-REPORT-EXIT.
+015000     EXIT.
+015100*----------------------------------------------------------------
+015200*  9999-EXIT  --  COMMON PROGRAM EXIT.
+015300*----------------------------------------------------------------
+015400 9999-EXIT.
+015500     CLOSE EOD-REPORT-DECK-FILE
+015600     CLOSE ACCOUNT-MASTER-FILE
+015700     .
+015800 9999-EXIT-EXIT.
+015900     EXIT.
