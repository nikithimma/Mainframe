@@ -1,17 +1,268 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SUM20.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM      PIC 9(3) OCCURS 20 TIMES.
-       01 I        PIC 99.
-       01 TOTAL    PIC 9(5) VALUE 0.
-       PROCEDURE DIVISION.          
-           DISPLAY "Enter 20 numbers:" 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
-               ACCEPT NUM(I)
-               COMPUTE TOTAL = TOTAL + NUM(I)
-           END-PERFORM
-           DISPLAY "Sum of 20 numbers is:"
-           DISPLAY TOTAL
-           STOP RUN.
-
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    SUM20.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2023-03-08.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2023-03-08  RPK  ORIGINAL - TOTALS EXACTLY 20 HAND-KEYED
+001300*                     NUMBERS.
+001400*    2026-08-09  RPK  NO LOGIC CHANGE.  RESTAMPED TO HOUSE STYLE.
+001500*                     THE SAME READ-AND-ACCUMULATE IDEA IS
+001600*                     GENERALIZED TO A WHOLE DAY'S TRANSACTION
+001700*                     FILE BY BATCH-CONTROL-TOTAL BELOW.
+001800*================================================================
+001900 DATA DIVISION.
+002000 WORKING-STORAGE SECTION.
+002100 01  NUM                           PIC 9(3) OCCURS 20 TIMES.
+002200 01  I                             PIC 99.
+002300 01  TOTAL                         PIC 9(5) VALUE 0.
+002400*================================================================
+002500 PROCEDURE DIVISION.
+002600 0000-MAINLINE.
+002700     DISPLAY "Enter 20 numbers:"
+002800     PERFORM VARYING I FROM 1 BY 1 UNTIL I > 20
+002900         ACCEPT NUM(I)
+003000         COMPUTE TOTAL = TOTAL + NUM(I)
+003100     END-PERFORM
+003200     DISPLAY "Sum of 20 numbers is:"
+003300     DISPLAY TOTAL
+003400     STOP RUN.
+003500 END PROGRAM SUM20.
+003600*================================================================
+003700*  IDENTIFICATION DIVISION.
+003800*================================================================
+003900 IDENTIFICATION DIVISION.
+004000 PROGRAM-ID.    BATCH-CONTROL-TOTAL.
+004100 AUTHOR.        R KUMAR.
+004200 INSTALLATION.  RETAIL BANKING SYSTEMS.
+004300 DATE-WRITTEN.  2026-08-09.
+004400 DATE-COMPILED. 2026-08-09.
+004500*----------------------------------------------------------------
+004600*  MOD-HISTORY
+004700*    2026-08-09  RPK  NEW - GENERALIZES SUM20'S READ-AND-
+004800*                     ACCUMULATE IDEA FROM EXACTLY 20 HAND-KEYED
+004900*                     NUMBERS TO HOWEVER MANY RECORDS ACTUALLY
+005000*                     EXIST IN THE DAY'S TRANSACTION FILE.
+005100*                     PRODUCES A RECORD COUNT AND A CONTROL TOTAL
+005200*                     AND COMPARES BOTH AGAINST AN INDEPENDENTLY
+005300*                     SUPPLIED EXPECTED COUNT/TOTAL (E.G. FROM
+005400*                     THE PRIOR SYSTEM-OF-RECORD EXTRACT), SO A
+005500*                     TRUNCATED OR DUPLICATED BATCH FILE IS
+005600*                     CAUGHT BEFORE IT FEEDS INTO POSTING.
+005700*                     ACCEPTS THE EXPECTED FIGURES AS OPTIONAL
+005800*                     LINKAGE PARAMETERS SO A NIGHTLY DRIVER CAN
+005900*                     CALL IT DIRECTLY; RUN STANDALONE, IT
+006000*                     PROMPTS FOR THEM.
+006100*    2026-08-09  RPK  APPENDS ITS RESULT TO THE SHARED
+006200*                     EOD-REPORT-DECK-FILE, ALONGSIDE THE TOP
+006300*                     TRANSACTIONS AND TOP-BALANCE SECTIONS, SO
+006400*                     ALL THREE END UP IN ONE REPORT DECK.  ADDED
+006500*                     THE EOD-CONTROL-TOTAL-RUN PROGRAM BELOW SO
+006600*                     THIS CAN BE THE TARGET OF A JCL EXEC PGM=
+006700*                     STEP - BATCH-CONTROL-TOTAL ITSELF TAKES
+006800*                     LINKAGE PARAMETERS AND SO MUST BE CALLED.
+006900*================================================================
+007000 ENVIRONMENT DIVISION.
+007100 INPUT-OUTPUT SECTION.
+007200 FILE-CONTROL.
+007300     COPY TRANSEL.
+007400     COPY EODDSEL.
+007500*================================================================
+007600 DATA DIVISION.
+007700 FILE SECTION.
+007800 FD  TRANSACTION-FILE.
+007900     COPY TRANREC.
+008000*----------------------------------------------------------------
+008100 FD  EOD-REPORT-DECK-FILE.
+008200     COPY EODDREC.
+008300*----------------------------------------------------------------
+008400 WORKING-STORAGE SECTION.
+008500 01  WS-TRANFILE-STATUS            PIC XX.
+008600 01  WS-EODDECK-STATUS             PIC XX.
+008700 01  WS-CURRENT-DATE               PIC 9(08).
+008800 01  WS-WORK-FIELDS.
+008900     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+009000         88  NO-MORE-TRANSACTIONS  VALUE 'Y'.
+009100     05  WS-RECORD-COUNT           PIC 9(06) COMP VALUE 0.
+009200     05  WS-RECORD-COUNT-DISPLAY   PIC 9(06).
+009300     05  WS-CONTROL-TOTAL          PIC S9(09)V99 VALUE 0.
+009400 01  EXPECTED-COUNT                PIC 9(06).
+009500 01  EXPECTED-TOTAL                PIC S9(09)V99.
+009600 01  WS-BALANCE-WORD                PIC X(14).
+009700*================================================================
+009800 LINKAGE SECTION.
+009900*----------------------------------------------------------------
+010000*  LS-EXPECTED-COUNT/TOTAL ARE THE INDEPENDENTLY SUPPLIED
+010100*  FIGURES TO BALANCE AGAINST.  LEFT AT ZERO, 1000-INITIALIZE
+010200*  FALLS BACK TO PROMPTING FOR THEM.  LS-RESULT-FLAG RETURNS
+010300*  WHETHER THE BATCH BALANCED.
+010400*----------------------------------------------------------------
+010500 01  LS-EXPECTED-COUNT             PIC 9(06).
+010600 01  LS-EXPECTED-TOTAL             PIC S9(09)V99.
+010700 01  LS-RESULT-FLAG                PIC X.
+010800     88  LS-CONTROL-BALANCED       VALUE 'Y'.
+010900     88  LS-CONTROL-OUT-OF-BALANCE VALUE 'N'.
+011000*================================================================
+011100 PROCEDURE DIVISION USING LS-EXPECTED-COUNT LS-EXPECTED-TOTAL
+011200     LS-RESULT-FLAG.
+011300*================================================================
+011400 0000-MAINLINE.
+011500     PERFORM 1000-INITIALIZE
+011600         THRU 1000-INITIALIZE-EXIT
+011700     PERFORM 2000-SUM-ONE-TRANSACTION
+011800         THRU 2000-SUM-ONE-TRANSACTION-EXIT
+011900         UNTIL NO-MORE-TRANSACTIONS
+012000     PERFORM 3000-COMPARE-TOTALS
+012100         THRU 3000-COMPARE-TOTALS-EXIT
+012200     PERFORM 9999-EXIT
+012300         THRU 9999-EXIT-EXIT
+012400     GOBACK.
+012500*----------------------------------------------------------------
+012600*  1000-INITIALIZE  --  RESOLVE THE EXPECTED COUNT/TOTAL, OPEN
+012700*  THE TRANSACTION FILE, AND PRIME THE READ-AHEAD.
+012800*----------------------------------------------------------------
+012900 1000-INITIALIZE.
+013000     IF LS-EXPECTED-COUNT NOT = ZERO
+013100         MOVE LS-EXPECTED-COUNT TO EXPECTED-COUNT
+013200     ELSE
+013300         DISPLAY "Enter Expected Record Count: "
+013400         ACCEPT EXPECTED-COUNT
+013500     END-IF
+013600
+013700     IF LS-EXPECTED-TOTAL NOT = ZERO
+013800         MOVE LS-EXPECTED-TOTAL TO EXPECTED-TOTAL
+013900     ELSE
+014000         DISPLAY "Enter Expected Control Total: "
+014100         ACCEPT EXPECTED-TOTAL
+014200     END-IF
+014300
+014400     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+014500     OPEN EXTEND EOD-REPORT-DECK-FILE
+014600     IF WS-EODDECK-STATUS = "35"
+014700         CLOSE EOD-REPORT-DECK-FILE
+014800         OPEN OUTPUT EOD-REPORT-DECK-FILE
+014900     END-IF
+015000     OPEN INPUT TRANSACTION-FILE
+015100     IF WS-TRANFILE-STATUS NOT = "00"
+015200         DISPLAY "BATCH-CONTROL-TOTAL: UNABLE TO OPEN "
+015300             "TRANSACTION FILE, STATUS = " WS-TRANFILE-STATUS
+015400         SET LS-CONTROL-OUT-OF-BALANCE TO TRUE
+015500         MOVE 'Y' TO WS-EOF-SWITCH
+015600         GO TO 1000-INITIALIZE-EXIT
+015700     END-IF
+015800
+015900     PERFORM 2100-READ-NEXT-TRANSACTION
+016000         THRU 2100-READ-NEXT-TRANSACTION-EXIT
+016100     .
+016200 1000-INITIALIZE-EXIT.
+016300     EXIT.
+016400*----------------------------------------------------------------
+016500*  2000-SUM-ONE-TRANSACTION  --  ADD ONE RECORD TO THE COUNT AND
+016600*  CONTROL TOTAL, THEN ADVANCE.
+016700*----------------------------------------------------------------
+016800 2000-SUM-ONE-TRANSACTION.
+016900     ADD 1 TO WS-RECORD-COUNT
+017000     ADD TR-AMOUNT TO WS-CONTROL-TOTAL
+017100     PERFORM 2100-READ-NEXT-TRANSACTION
+017200         THRU 2100-READ-NEXT-TRANSACTION-EXIT
+017300     .
+017400 2000-SUM-ONE-TRANSACTION-EXIT.
+017500     EXIT.
+017600*----------------------------------------------------------------
+017700*  2100-READ-NEXT-TRANSACTION  --  SEQUENTIAL READ-AHEAD.
+017800*----------------------------------------------------------------
+017900 2100-READ-NEXT-TRANSACTION.
+018000     READ TRANSACTION-FILE
+018100         AT END
+018200             MOVE 'Y' TO WS-EOF-SWITCH
+018300     END-READ
+018400     .
+018500 2100-READ-NEXT-TRANSACTION-EXIT.
+018600     EXIT.
+018700*----------------------------------------------------------------
+018800*  3000-COMPARE-TOTALS  --  BOTH THE COUNT AND THE TOTAL MUST
+018900*  MATCH THE INDEPENDENTLY SUPPLIED FIGURES FOR THE BATCH TO BE
+019000*  CONSIDERED IN BALANCE.
+019100*----------------------------------------------------------------
+019200 3000-COMPARE-TOTALS.
+019300     DISPLAY "===== BATCH CONTROL TOTAL CHECK ====="
+019400     DISPLAY "RECORDS READ    : " WS-RECORD-COUNT
+019500     DISPLAY "EXPECTED COUNT  : " EXPECTED-COUNT
+019600     DISPLAY "CONTROL TOTAL   : " WS-CONTROL-TOTAL
+019700     DISPLAY "EXPECTED TOTAL  : " EXPECTED-TOTAL
+019800
+019900     IF WS-RECORD-COUNT = EXPECTED-COUNT
+020000             AND WS-CONTROL-TOTAL = EXPECTED-TOTAL
+020100         SET LS-CONTROL-BALANCED TO TRUE
+020200         DISPLAY "BATCH IN BALANCE"
+020300     ELSE
+020400         SET LS-CONTROL-OUT-OF-BALANCE TO TRUE
+020500         DISPLAY "BATCH OUT OF BALANCE - DO NOT POST"
+020600     END-IF
+020700     DISPLAY "======================================="
+020800     MOVE SPACES TO ED-BRANCH-ID
+020900     MOVE "BATCH CONTROL TOTAL CHECK" TO ED-SECTION-TITLE
+021000     IF LS-CONTROL-BALANCED
+021100         MOVE "IN BALANCE" TO WS-BALANCE-WORD
+021200     ELSE
+021300         MOVE "OUT OF BALANCE" TO WS-BALANCE-WORD
+021400     END-IF
+021500     MOVE WS-RECORD-COUNT TO WS-RECORD-COUNT-DISPLAY
+021600     STRING "RECORDS " WS-RECORD-COUNT-DISPLAY
+021700         " OF " EXPECTED-COUNT
+021800         " EXPECTED, TOTAL " WS-CONTROL-TOTAL " OF "
+021900         EXPECTED-TOTAL " EXPECTED - " WS-BALANCE-WORD
+022000         DELIMITED BY SIZE INTO ED-DETAIL-LINE
+022100     MOVE WS-CURRENT-DATE TO ED-RUN-DATE
+022200     WRITE EOD-REPORT-DECK-RECORD
+022300     .
+022400 3000-COMPARE-TOTALS-EXIT.
+022500     EXIT.
+022600*----------------------------------------------------------------
+022700*  9999-EXIT  --  COMMON PROGRAM EXIT.
+022800*----------------------------------------------------------------
+022900 9999-EXIT.
+023000     CLOSE TRANSACTION-FILE
+023100     CLOSE EOD-REPORT-DECK-FILE
+023200     .
+023300 9999-EXIT-EXIT.
+023400     EXIT.
+023500 END PROGRAM BATCH-CONTROL-TOTAL.
+023600*================================================================
+023700*  IDENTIFICATION DIVISION.
+023800*================================================================
+023900 IDENTIFICATION DIVISION.
+024000 PROGRAM-ID.    EOD-CONTROL-TOTAL-RUN.
+024100 AUTHOR.        R KUMAR.
+024200 INSTALLATION.  RETAIL BANKING SYSTEMS.
+024300 DATE-WRITTEN.  2026-08-09.
+024400 DATE-COMPILED. 2026-08-09.
+024500*----------------------------------------------------------------
+024600*  MOD-HISTORY
+024700*    2026-08-09  RPK  INITIAL VERSION.  A BARE JCL-INVOCABLE MAIN
+024800*                     PROGRAM THAT CALLS BATCH-CONTROL-TOTAL WITH
+024900*                     ZERO EXPECTED FIGURES, SO THE CALLED
+025000*                     PROGRAM'S OWN SYSIN-ACCEPT FALLBACK SUPPLIES
+025100*                     THEM.  BATCH-CONTROL-TOTAL CANNOT BE THE
+025200*                     TARGET OF A JCL EXEC PGM= STEP DIRECTLY -
+025300*                     ITS PROCEDURE DIVISION TAKES LINKAGE
+025400*                     PARAMETERS THAT ONLY A CALLER CAN SUPPLY.
+025500*================================================================
+025600 DATA DIVISION.
+025700 WORKING-STORAGE SECTION.
+025800 01  WS-EXPECTED-COUNT              PIC 9(06) VALUE ZERO.
+025900 01  WS-EXPECTED-TOTAL              PIC S9(09)V99 VALUE ZERO.
+026000 01  WS-RESULT-FLAG                 PIC X.
+026100*================================================================
+026200 PROCEDURE DIVISION.
+026300*================================================================
+026400 0000-MAINLINE.
+026500     CALL "BATCH-CONTROL-TOTAL" USING WS-EXPECTED-COUNT
+026600         WS-EXPECTED-TOTAL WS-RESULT-FLAG
+026700     STOP RUN.
+026800 END PROGRAM EOD-CONTROL-TOTAL-RUN.
