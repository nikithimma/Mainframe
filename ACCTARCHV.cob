@@ -0,0 +1,352 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    ACCTARCHV.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION.  SWEEPS THE ACCOUNT MASTER
+001300*                     EVERY NIGHT LOOKING FOR ACCOUNTS THAT HAVE
+001400*                     SAT CLOSED LONGER THAN THE REGULATORY
+001500*                     RETENTION PERIOD, COPIES THE FULL ACCOUNT
+001600*                     MASTER RECORD TO THE ACCOUNT ARCHIVE FILE,
+001700*                     AND DELETES IT FROM THE LIVE MASTER SO THE
+001800*                     ACTIVE FILE DOES NOT KEEP GROWING WITH
+001900*                     ACCOUNTS NOBODY WILL EVER TRANSACT ON AGAIN.
+002000*                     LOGS EACH PURGE TO THE SHARED ACTIVITY AUDIT
+002100*                     LOG.  PARTICIPATES IN THE NIGHTLY BATCH
+002200*                     CHECKPOINT SCHEME - SKIPS THE SWEEP ENTIRELY
+002300*                     IF ALREADY MARKED COMPLETE FOR TONIGHT, AND
+002400*                     RESTARTS PAST THE LAST ACCOUNT CHECKPOINTED
+002500*                     INSTEAD OF FROM THE TOP OF THE FILE.
+002600*    2026-08-09  RPK  ACCOUNT-ARCHIVE-RECORD NO LONGER A RAW
+002700*                     STRUCTURAL COPY OF ACCOUNT-MASTER-RECORD -
+002800*                     THAT PUT THE THREE PACKED COMP-3 BALANCE
+002900*                     FIELDS DIRECTLY INTO A LINE SEQUENTIAL FILE,
+003000*                     WHERE PACKED BYTES ARE NOT TEXT-SAFE (SAME
+003100*                     REASON AUDTREC, ACTAUDREC, TRANREC AND EVERY
+003200*                     OTHER LINE SEQUENTIAL RECORD IN THIS SYSTEM
+003300*                     ARE DISPLAY-ONLY).  THE ARCHIVE RECORD NOW
+003400*                     HAS ITS OWN DISPLAY-NUMERIC LAYOUT AND IS
+003500*                     BUILT FIELD BY FIELD.
+003600*================================================================
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     COPY ACCTMSEL.
+004100     COPY ARCHSEL.
+004200     COPY ACTAUDSEL.
+004300     COPY CHKPSEL.
+004400*================================================================
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  ACCOUNT-MASTER-FILE.
+004800     COPY ACCTMAST.
+004900 FD  ACCOUNT-ARCHIVE-FILE.
+005000 01  ACCOUNT-ARCHIVE-RECORD.
+005100     05  AR-ACCT-NUMBER            PIC 9(10).
+005200     05  AR-STATUS-CODE            PIC X.
+005300     05  AR-TYPE-CODE              PIC X.
+005400     05  AR-CUSTOMER-NUMBER        PIC 9(09).
+005500     05  AR-BALANCE                PIC S9(09)V99.
+005600     05  AR-OPEN-DATE              PIC 9(08).
+005700     05  AR-CLOSE-DATE             PIC 9(08).
+005800     05  AR-LAST-ACTIVITY-DATE     PIC 9(08).
+005900     05  AR-MINOR-FLAG             PIC X.
+006000     05  AR-GUARDIAN-ACCT-NUMBER   PIC 9(10).
+006100     05  AR-MINOR-WITHDRAWAL-CAP   PIC 9(09)V99.
+006200     05  AR-SENIOR-CITIZEN-FLAG    PIC X.
+006300     05  AR-BRANCH-ID              PIC X(06).
+006400     05  AR-DAILY-WITHDRAWN-TOTAL  PIC S9(09)V99.
+006500     05  AR-DAILY-WITHDRAWN-DATE   PIC 9(08).
+006600     05  AR-DAILY-WITHDRAWAL-CNT   PIC 9(04).
+006700     05  AR-OVERDRAFT-LIMIT        PIC 9(09)V99.
+006800     05  AR-OPENING-BALANCE        PIC S9(09)V99.
+006900     05  AR-CURRENCY-CODE          PIC X(03).
+007000     05  AR-SIGNATORY-COUNT        PIC 9(01).
+007100     05  AR-AUTH-RULE              PIC X.
+007200 FD  ACTIVITY-AUDIT-FILE.
+007300     COPY ACTAUDREC.
+007400 FD  CHECKPOINT-FILE.
+007500     COPY CHKPREC.
+007600*----------------------------------------------------------------
+007700 WORKING-STORAGE SECTION.
+007800*----------------------------------------------------------------
+007900*  ACCOUNT STATUS CODE AND ITS 88-LEVEL CONDITIONS (SHARED).
+008000*----------------------------------------------------------------
+008100     COPY ACCTSTAT.
+008200*----------------------------------------------------------------
+008300 01  WS-FILE-STATUSES.
+008400     05  WS-ACCTMAST-STATUS        PIC XX.
+008500     05  WS-ACCTARCH-STATUS        PIC XX.
+008600     05  WS-ACTAUDIT-STATUS        PIC XX.
+008700     05  WS-CHKPTFILE-STATUS       PIC XX.
+008800*----------------------------------------------------------------
+008900 01  WS-WORK-FIELDS.
+009000     05  WS-OPERATOR-ID            PIC X(08) VALUE "BATCH".
+009100     05  WS-EOF-SWITCH             PIC X VALUE 'N'.
+009200         88  NO-MORE-ACCOUNTS      VALUE 'Y'.
+009300     05  WS-ACCOUNTS-CHECKED       PIC 9(06) COMP VALUE 0.
+009400     05  WS-ACCOUNTS-PURGED        PIC 9(06) COMP VALUE 0.
+009500     05  WS-RETENTION-PERIOD-DAYS  PIC 9(05) COMP VALUE 2555.
+009600     05  WS-DAYS-SINCE-CLOSE       PIC 9(05) COMP.
+009700     05  WS-TODAY-INTEGER          PIC 9(07) COMP.
+009800     05  WS-CLOSE-DATE-INTEGER     PIC 9(07) COMP.
+009900     05  WS-CHKPT-CHUNK-SIZE       PIC 9(04) COMP VALUE 50.
+010000     05  WS-CHKPT-OPEN-FLAG        PIC X VALUE 'N'.
+010100         88  WS-CHKPT-OPEN         VALUE 'Y'.
+010200*----------------------------------------------------------------
+010300 01  WS-CURRENT-TIMESTAMP          PIC X(21).
+010400 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+010500     05  WS-TS-DATE                PIC 9(08).
+010600     05  FILLER                    PIC X(13).
+010700*================================================================
+010800 PROCEDURE DIVISION.
+010900*================================================================
+011000 0000-MAINLINE.
+011100     PERFORM 1000-INITIALIZE
+011200         THRU 1000-INITIALIZE-EXIT
+011300     PERFORM 2000-SWEEP-ONE-ACCOUNT
+011400         THRU 2000-SWEEP-ONE-ACCOUNT-EXIT
+011500         UNTIL NO-MORE-ACCOUNTS
+011600     PERFORM 3000-SHOW-SUMMARY
+011700         THRU 3000-SHOW-SUMMARY-EXIT
+011800     PERFORM 9999-EXIT
+011900         THRU 9999-EXIT-EXIT
+012000     STOP RUN.
+012100*----------------------------------------------------------------
+012200*  1000-INITIALIZE  --  OPEN THE MASTER (I-O, SO A PURGED
+012300*  ACCOUNT CAN BE DELETED), THE ARCHIVE FILE FOR OUTPUT, THE
+012400*  ACTIVITY AUDIT LOG AND THE CHECKPOINT FILE, THEN EITHER SKIP
+012500*  (STEP ALREADY COMPLETE TONIGHT), RESUME PAST THE CHECKPOINTED
+012600*  ACCOUNT, OR PRIME THE READ-AHEAD FROM THE TOP.
+012700*----------------------------------------------------------------
+012800 1000-INITIALIZE.
+012900     OPEN I-O ACCOUNT-MASTER-FILE
+013000     IF WS-ACCTMAST-STATUS NOT = "00"
+013100         DISPLAY "ACCTARCHV: UNABLE TO OPEN ACCOUNT MASTER, "
+013200             "STATUS = " WS-ACCTMAST-STATUS
+013300         GO TO 9999-EXIT
+013400     END-IF
+013500 
+013600     OPEN EXTEND ACCOUNT-ARCHIVE-FILE
+013700     IF WS-ACCTARCH-STATUS = "35"
+013800         CLOSE ACCOUNT-ARCHIVE-FILE
+013900         OPEN OUTPUT ACCOUNT-ARCHIVE-FILE
+014000     END-IF
+014100     IF WS-ACCTARCH-STATUS NOT = "00"
+014200         DISPLAY "ACCTARCHV: UNABLE TO OPEN ARCHIVE FILE, "
+014300             "STATUS = " WS-ACCTARCH-STATUS
+014400         GO TO 9999-EXIT
+014500     END-IF
+014600 
+014700     OPEN EXTEND ACTIVITY-AUDIT-FILE
+014800     IF WS-ACTAUDIT-STATUS = "35"
+014900         CLOSE ACTIVITY-AUDIT-FILE
+015000         OPEN OUTPUT ACTIVITY-AUDIT-FILE
+015100     END-IF
+015200 
+015300     OPEN I-O CHECKPOINT-FILE
+015400     IF WS-CHKPTFILE-STATUS = "35"
+015500         CLOSE CHECKPOINT-FILE
+015600         OPEN OUTPUT CHECKPOINT-FILE
+015700         CLOSE CHECKPOINT-FILE
+015800         OPEN I-O CHECKPOINT-FILE
+015900     END-IF
+016000     IF WS-CHKPTFILE-STATUS NOT = "00"
+016100         DISPLAY "ACCTARCHV: UNABLE TO OPEN CHECKPOINT FILE, "
+016200             "STATUS = " WS-CHKPTFILE-STATUS
+016300         GO TO 9999-EXIT
+016400     END-IF
+016500     SET WS-CHKPT-OPEN TO TRUE
+016600 
+016700     MOVE "ARCHIVE" TO CP-JOB-STEP
+016800     READ CHECKPOINT-FILE
+016900         KEY IS CP-JOB-STEP
+017000         INVALID KEY
+017100             MOVE ZERO TO CP-LAST-ACCT-NUMBER
+017200             SET CP-STEP-IN-PROGRESS TO TRUE
+017300             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+017400             WRITE CHECKPOINT-RECORD
+017500     END-READ
+017600 
+017700     IF CP-STEP-COMPLETE
+017800         DISPLAY "ACCTARCHV: TONIGHT'S RUN ALREADY COMPLETED PER "
+017900             "CHECKPOINT - NOTHING TO DO"
+018000         GO TO 9999-EXIT
+018100     END-IF
+018200 
+018300     IF CP-LAST-ACCT-NUMBER > ZERO
+018400         MOVE CP-LAST-ACCT-NUMBER TO AM-ACCT-NUMBER
+018500         START ACCOUNT-MASTER-FILE KEY > AM-ACCT-NUMBER
+018600             INVALID KEY
+018700                 MOVE 'Y' TO WS-EOF-SWITCH
+018800         END-START
+018900         DISPLAY "ACCTARCHV: RESUMING AFTER CHECKPOINTED ACCOUNT "
+019000             CP-LAST-ACCT-NUMBER
+019100     END-IF
+019200 
+019300     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+019400 
+019500     IF NOT NO-MORE-ACCOUNTS
+019600         PERFORM 2100-READ-NEXT-ACCOUNT
+019700             THRU 2100-READ-NEXT-ACCOUNT-EXIT
+019800     END-IF
+019900     .
+020000 1000-INITIALIZE-EXIT.
+020100     EXIT.
+020200*----------------------------------------------------------------
+020300*  2000-SWEEP-ONE-ACCOUNT  --  ARCHIVE AND PURGE ONE CLOSED
+020400*  ACCOUNT IF ITS CLOSE DATE IS OLD ENOUGH.  ACCOUNTS IN ANY
+020500*  OTHER STATUS ARE LEFT ALONE - THIS SWEEP ONLY EVER REMOVES A
+020600*  CLOSED ACCOUNT.  A CLOSED ACCOUNT WITH NO RECORDED CLOSE DATE
+020700*  (ZERO) IS SKIPPED - THERE IS NOTHING TO MEASURE AGE AGAINST.
+020800*----------------------------------------------------------------
+020900 2000-SWEEP-ONE-ACCOUNT.
+021000     ADD 1 TO WS-ACCOUNTS-CHECKED
+021100     MOVE AM-STATUS-CODE TO ACCT-STATUS-CODE
+021200     IF STATUS-CLOSED AND AM-CLOSE-DATE NOT = ZERO
+021300         COMPUTE WS-TODAY-INTEGER =
+021400             FUNCTION INTEGER-OF-DATE(WS-TS-DATE)
+021500         COMPUTE WS-CLOSE-DATE-INTEGER =
+021600             FUNCTION INTEGER-OF-DATE(AM-CLOSE-DATE)
+021700         COMPUTE WS-DAYS-SINCE-CLOSE =
+021800             WS-TODAY-INTEGER - WS-CLOSE-DATE-INTEGER
+021900         IF WS-DAYS-SINCE-CLOSE >= WS-RETENTION-PERIOD-DAYS
+022000             PERFORM 2200-ARCHIVE-AND-PURGE
+022100                 THRU 2200-ARCHIVE-AND-PURGE-EXIT
+022200         END-IF
+022300     END-IF
+022400     IF FUNCTION MOD(WS-ACCOUNTS-CHECKED, WS-CHKPT-CHUNK-SIZE) = 0
+022500         PERFORM 2400-UPDATE-CHECKPOINT
+022600             THRU 2400-UPDATE-CHECKPOINT-EXIT
+022700     END-IF
+022800     PERFORM 2100-READ-NEXT-ACCOUNT
+022900         THRU 2100-READ-NEXT-ACCOUNT-EXIT
+023000     .
+023100 2000-SWEEP-ONE-ACCOUNT-EXIT.
+023200     EXIT.
+023300*----------------------------------------------------------------
+023400*  2100-READ-NEXT-ACCOUNT  --  SEQUENTIAL READ-AHEAD.
+023500*----------------------------------------------------------------
+023600 2100-READ-NEXT-ACCOUNT.
+023700     READ ACCOUNT-MASTER-FILE NEXT RECORD
+023800         AT END
+023900             MOVE 'Y' TO WS-EOF-SWITCH
+024000     END-READ
+024100     .
+024200 2100-READ-NEXT-ACCOUNT-EXIT.
+024300     EXIT.
+024400*----------------------------------------------------------------
+024500*  2200-ARCHIVE-AND-PURGE  --  COPY THE FULL ACCOUNT MASTER
+024600*  RECORD TO THE ARCHIVE FILE, LOG THE PURGE TO THE ACTIVITY
+024700*  AUDIT LOG, THEN DELETE THE RECORD FROM THE LIVE MASTER.  A
+024800*  CHECKPOINT TAKEN AFTER THIS ACCOUNT RESUMES FROM THE NEXT KEY
+024900*  IN SEQUENCE, NOT FROM THE NOW-DELETED RECORD ITSELF.
+025000*----------------------------------------------------------------
+025100 2200-ARCHIVE-AND-PURGE.
+025200     MOVE AM-ACCT-NUMBER           TO AR-ACCT-NUMBER
+025300     MOVE AM-STATUS-CODE           TO AR-STATUS-CODE
+025400     MOVE AM-TYPE-CODE             TO AR-TYPE-CODE
+025500     MOVE AM-CUSTOMER-NUMBER       TO AR-CUSTOMER-NUMBER
+025600     MOVE AM-BALANCE               TO AR-BALANCE
+025700     MOVE AM-OPEN-DATE             TO AR-OPEN-DATE
+025800     MOVE AM-CLOSE-DATE            TO AR-CLOSE-DATE
+025900     MOVE AM-LAST-ACTIVITY-DATE    TO AR-LAST-ACTIVITY-DATE
+026000     MOVE AM-MINOR-FLAG            TO AR-MINOR-FLAG
+026100     MOVE AM-GUARDIAN-ACCT-NUMBER  TO AR-GUARDIAN-ACCT-NUMBER
+026200     MOVE AM-MINOR-WITHDRAWAL-CAP  TO AR-MINOR-WITHDRAWAL-CAP
+026300     MOVE AM-SENIOR-CITIZEN-FLAG   TO AR-SENIOR-CITIZEN-FLAG
+026400     MOVE AM-BRANCH-ID             TO AR-BRANCH-ID
+026500     MOVE AM-DAILY-WITHDRAWN-TOTAL TO AR-DAILY-WITHDRAWN-TOTAL
+026600     MOVE AM-DAILY-WITHDRAWN-DATE  TO AR-DAILY-WITHDRAWN-DATE
+026700     MOVE AM-DAILY-WITHDRAWAL-CNT  TO AR-DAILY-WITHDRAWAL-CNT
+026800     MOVE AM-OVERDRAFT-LIMIT       TO AR-OVERDRAFT-LIMIT
+026900     MOVE AM-OPENING-BALANCE       TO AR-OPENING-BALANCE
+027000     MOVE AM-CURRENCY-CODE         TO AR-CURRENCY-CODE
+027100     MOVE AM-SIGNATORY-COUNT       TO AR-SIGNATORY-COUNT
+027200     MOVE AM-AUTH-RULE             TO AR-AUTH-RULE
+027300     WRITE ACCOUNT-ARCHIVE-RECORD
+027400 
+027500     PERFORM 2210-WRITE-ACTIVITY-AUDIT-RECORD
+027600         THRU 2210-WRITE-ACTIVITY-AUDIT-RECORD-EXIT
+027700 
+027800     DELETE ACCOUNT-MASTER-FILE RECORD
+027900         INVALID KEY
+028000             DISPLAY "UNABLE TO DELETE ACCOUNT MASTER RECORD FOR "
+028100                 "ACCOUNT " AM-ACCT-NUMBER
+028200     END-DELETE
+028300 
+028400     ADD 1 TO WS-ACCOUNTS-PURGED
+028500     DISPLAY "ACCOUNT " AM-ACCT-NUMBER
+028600         " - ARCHIVED AND PURGED, " WS-DAYS-SINCE-CLOSE
+028700         " DAYS SINCE CLOSE"
+028800     .
+028900 2200-ARCHIVE-AND-PURGE-EXIT.
+029000     EXIT.
+029100*----------------------------------------------------------------
+029200*  2210-WRITE-ACTIVITY-AUDIT-RECORD  --  BEFORE VALUE IS THE
+029300*  ACCOUNT'S STATUS AT THE TIME OF PURGE (ALWAYS CLOSED), AFTER
+029400*  VALUE MARKS IT AS PURGED FROM THE LIVE MASTER.
+029500*----------------------------------------------------------------
+029600 2210-WRITE-ACTIVITY-AUDIT-RECORD.
+029700     MOVE "ACCTARCHV"      TO AL-PROGRAM-ID
+029800     MOVE AM-ACCT-NUMBER   TO AL-ACCT-NUMBER
+029900     MOVE WS-OPERATOR-ID   TO AL-OPERATOR-ID
+030000     MOVE AM-STATUS-CODE   TO AL-BEFORE-VALUE
+030100     MOVE 'X'              TO AL-AFTER-VALUE
+030200     MOVE FUNCTION CURRENT-DATE TO AL-TIMESTAMP
+030300     WRITE ACTIVITY-AUDIT-RECORD
+030400     .
+030500 2210-WRITE-ACTIVITY-AUDIT-RECORD-EXIT.
+030600     EXIT.
+030700*----------------------------------------------------------------
+030800*  2400-UPDATE-CHECKPOINT  --  RECORD HOW FAR THE SWEEP HAS
+030900*  GOTTEN SO A RESTART CAN RESUME AFTER THIS ACCOUNT INSTEAD OF
+031000*  FROM THE TOP OF THE FILE.
+031100*----------------------------------------------------------------
+031200 2400-UPDATE-CHECKPOINT.
+031300     MOVE AM-ACCT-NUMBER TO CP-LAST-ACCT-NUMBER
+031400     MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+031500     REWRITE CHECKPOINT-RECORD
+031600         INVALID KEY
+031700             DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+031800     END-REWRITE
+031900     .
+032000 2400-UPDATE-CHECKPOINT-EXIT.
+032100     EXIT.
+032200*----------------------------------------------------------------
+032300*  3000-SHOW-SUMMARY  --  END-OF-RUN SWEEP TOTALS.
+032400*----------------------------------------------------------------
+032500 3000-SHOW-SUMMARY.
+032600     DISPLAY "ACCTARCHV: ACCOUNTS CHECKED = " WS-ACCOUNTS-CHECKED
+032700     DISPLAY "ACCTARCHV: ACCOUNTS PURGED  = " WS-ACCOUNTS-PURGED
+032800     .
+032900 3000-SHOW-SUMMARY-EXIT.
+033000     EXIT.
+033100*----------------------------------------------------------------
+033200*  9999-EXIT  --  COMMON PROGRAM EXIT.
+033300*----------------------------------------------------------------
+033400 9999-EXIT.
+033500     IF WS-CHKPT-OPEN
+033600         IF NO-MORE-ACCOUNTS
+033700             SET CP-STEP-COMPLETE TO TRUE
+033800             MOVE FUNCTION CURRENT-DATE TO CP-CHECKPOINT-TIMESTAMP
+033900             REWRITE CHECKPOINT-RECORD
+034000                 INVALID KEY
+034100                     DISPLAY "UNABLE TO REWRITE CHECKPOINT RECORD"
+034200             END-REWRITE
+034300         END-IF
+034400         CLOSE CHECKPOINT-FILE
+034500     END-IF
+034600     CLOSE ACCOUNT-MASTER-FILE
+034700     CLOSE ACCOUNT-ARCHIVE-FILE
+034800     CLOSE ACTIVITY-AUDIT-FILE
+034900     .
+035000 9999-EXIT-EXIT.
+035100     EXIT.
+035200 END PROGRAM ACCTARCHV.
