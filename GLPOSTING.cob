@@ -0,0 +1,194 @@
+000100*================================================================
+000200*  IDENTIFICATION DIVISION.
+000300*================================================================
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.    GL-POSTING.
+000600 AUTHOR.        R KUMAR.
+000700 INSTALLATION.  RETAIL BANKING SYSTEMS.
+000800 DATE-WRITTEN.  2026-08-09.
+000900 DATE-COMPILED. 2026-08-09.
+001000*----------------------------------------------------------------
+001100*  MOD-HISTORY
+001200*    2026-08-09  RPK  INITIAL VERSION - SHARED DOUBLE-ENTRY GL
+001300*                     POSTING ROUTINE CALLED BY DEPOSITTRAN,
+001400*                     WITHDRAWTRAN AND COMPOUND-INTEREST-BATCH SO
+001500*                     EVERY BALANCE-AFFECTING TRANSACTION ALSO
+001600*                     TIES BACK TO THE GENERAL LEDGER.  ONE LEG
+001700*                     POSTS TO THE PRODUCT'S GL ACCOUNT (LOOKED
+001800*                     UP FROM THE PRODUCT REFERENCE TABLE BY
+001900*                     ACCOUNT TYPE CODE), THE OTHER TO THE
+002000*                     CASH/TELLER CONTROL ACCOUNT, SO THE FILE
+002100*                     ALWAYS CARRIES A BALANCED DEBIT AND CREDIT
+002200*                     FOR EVERY TRANSACTION POSTED.
+002300*================================================================
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     COPY GLSEL.
+002800*================================================================
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  GENERAL-LEDGER-FILE.
+003200     COPY GLEDGER.
+003300*----------------------------------------------------------------
+003400 WORKING-STORAGE SECTION.
+003500     COPY PRODTAB.
+003600*----------------------------------------------------------------
+003700 01  WS-GLFILE-STATUS               PIC XX.
+003800*----------------------------------------------------------------
+003900*  THE CASH/TELLER CONTROL ACCOUNT EVERY TRANSACTION'S OFFSETTING
+004000*  LEG POSTS AGAINST.
+004100*----------------------------------------------------------------
+004200 01  WS-CASH-CONTROL-GL-ACCOUNT     PIC 9(06) VALUE 999999.
+004300 01  WS-PRODUCT-GL-ACCOUNT          PIC 9(06).
+004400*----------------------------------------------------------------
+004500*  TIMESTAMP SPLIT INTO THE DATE/TIME/ID FIELDS A GL ENTRY NEEDS
+004600*  - SAME CONVENTION AS DEPOSITTRAN/WITHDRAWTRAN.
+004700*----------------------------------------------------------------
+004800 01  WS-CURRENT-TIMESTAMP           PIC X(21).
+004900 01  WS-TIMESTAMP-FIELDS REDEFINES WS-CURRENT-TIMESTAMP.
+005000     05  WS-TS-DATE                 PIC 9(08).
+005100     05  WS-TS-TIME-OF-DAY          PIC 9(08).
+005200     05  FILLER                     PIC X(05).
+005300*================================================================
+005400 LINKAGE SECTION.
+005500*----------------------------------------------------------------
+005600*  LS-TRAN-CODE DRIVES WHICH SIDE OF THE PRODUCT'S GL ACCOUNT
+005700*  GETS DEBITED VS CREDITED:
+005800*    'D' - DEPOSIT     - PRODUCT ACCOUNT CREDITED (LIABILITY UP),
+005900*                        CASH CONTROL DEBITED.
+006000*    'W' - WITHDRAWAL  - PRODUCT ACCOUNT DEBITED (LIABILITY
+006100*                        DOWN), CASH CONTROL CREDITED.
+006200*    'I' - INTEREST    - PRODUCT ACCOUNT CREDITED (LIABILITY UP),
+006300*                        INTEREST EXPENSE (CASH CONTROL LEG)
+006400*                        DEBITED.
+006500*  LS-POST-FLAG COMES BACK 'Y' IF BOTH LEGS WROTE SUCCESSFULLY.
+006600*----------------------------------------------------------------
+006700 01  LS-ACCT-NUMBER                 PIC 9(10).
+006800 01  LS-TYPE-CODE                   PIC X.
+006900 01  LS-TRAN-CODE                   PIC X.
+007000     88  GL-TRAN-DEPOSIT            VALUE 'D'.
+007100     88  GL-TRAN-WITHDRAWAL         VALUE 'W'.
+007200     88  GL-TRAN-INTEREST           VALUE 'I'.
+007300 01  LS-AMOUNT                      PIC S9(09)V99.
+007400 01  LS-OPERATOR-ID                 PIC X(08).
+007500 01  LS-POST-FLAG                   PIC X.
+007600     88  LS-POST-SUCCESSFUL         VALUE 'Y'.
+007700     88  LS-POST-FAILED             VALUE 'N'.
+007800*================================================================
+007900 PROCEDURE DIVISION USING LS-ACCT-NUMBER LS-TYPE-CODE LS-TRAN-CODE
+008000     LS-AMOUNT LS-OPERATOR-ID LS-POST-FLAG.
+008100*================================================================
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE
+008400         THRU 1000-INITIALIZE-EXIT
+008500     PERFORM 2000-POST-ENTRIES
+008600         THRU 2000-POST-ENTRIES-EXIT
+008700     PERFORM 9999-EXIT
+008800         THRU 9999-EXIT-EXIT
+008900     GOBACK.
+009000*----------------------------------------------------------------
+009100*  1000-INITIALIZE  --  OPEN THE LEDGER FOR APPEND AND STAMP THE
+009200*  TRANSACTION TIME.
+009300*----------------------------------------------------------------
+009400 1000-INITIALIZE.
+009500     SET LS-POST-SUCCESSFUL TO TRUE
+009600     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+009700
+009800     OPEN EXTEND GENERAL-LEDGER-FILE
+009900     IF WS-GLFILE-STATUS = "35"
+010000         CLOSE GENERAL-LEDGER-FILE
+010100         OPEN OUTPUT GENERAL-LEDGER-FILE
+010200     END-IF
+010300     IF WS-GLFILE-STATUS NOT = "00"
+010400         DISPLAY "GL-POSTING: UNABLE TO OPEN GL FILE, "
+010500             "STATUS = " WS-GLFILE-STATUS
+010600         SET LS-POST-FAILED TO TRUE
+010700         GO TO 1000-INITIALIZE-EXIT
+010800     END-IF
+010900     .
+011000 1000-INITIALIZE-EXIT.
+011100     EXIT.
+011200*----------------------------------------------------------------
+011300*  2000-POST-ENTRIES  --  LOOK UP THE PRODUCT'S GL ACCOUNT AND
+011400*  WRITE THE MATCHED DEBIT/CREDIT PAIR.
+011500*----------------------------------------------------------------
+011600 2000-POST-ENTRIES.
+011700     IF LS-POST-FAILED
+011800         GO TO 2000-POST-ENTRIES-EXIT
+011900     END-IF
+012000
+012100     SET PT-IDX TO 1
+012200     SEARCH PT-ENTRY
+012300         AT END
+012400             MOVE ZERO TO WS-PRODUCT-GL-ACCOUNT
+012500         WHEN PT-TYPE-CODE (PT-IDX) = LS-TYPE-CODE
+012600             MOVE PT-GL-ACCOUNT-CODE (PT-IDX)
+012700                 TO WS-PRODUCT-GL-ACCOUNT
+012800     END-SEARCH
+012900
+013000     EVALUATE TRUE
+013100         WHEN GL-TRAN-DEPOSIT
+013200             PERFORM 2100-WRITE-GL-ENTRY
+013300                 THRU 2100-WRITE-GL-ENTRY-EXIT
+013400             MOVE WS-PRODUCT-GL-ACCOUNT TO GL-GL-ACCOUNT-CODE
+013500             SET GL-IS-CREDIT TO TRUE
+013600             MOVE "DEPOSIT"           TO GL-NARRATIVE
+013700             WRITE GL-ENTRY-RECORD
+013800
+013900             MOVE WS-CASH-CONTROL-GL-ACCOUNT TO GL-GL-ACCOUNT-CODE
+014000             SET GL-IS-DEBIT TO TRUE
+014100             MOVE "DEPOSIT - CASH"    TO GL-NARRATIVE
+014200             WRITE GL-ENTRY-RECORD
+014300         WHEN GL-TRAN-WITHDRAWAL
+014400             PERFORM 2100-WRITE-GL-ENTRY
+014500                 THRU 2100-WRITE-GL-ENTRY-EXIT
+014600             MOVE WS-PRODUCT-GL-ACCOUNT TO GL-GL-ACCOUNT-CODE
+014700             SET GL-IS-DEBIT TO TRUE
+014800             MOVE "WITHDRAWAL"        TO GL-NARRATIVE
+014900             WRITE GL-ENTRY-RECORD
+015000
+015100             MOVE WS-CASH-CONTROL-GL-ACCOUNT TO GL-GL-ACCOUNT-CODE
+015200             SET GL-IS-CREDIT TO TRUE
+015300             MOVE "WITHDRAWAL - CASH" TO GL-NARRATIVE
+015400             WRITE GL-ENTRY-RECORD
+015500         WHEN GL-TRAN-INTEREST
+015600             PERFORM 2100-WRITE-GL-ENTRY
+015700                 THRU 2100-WRITE-GL-ENTRY-EXIT
+015800             MOVE WS-PRODUCT-GL-ACCOUNT TO GL-GL-ACCOUNT-CODE
+015900             SET GL-IS-CREDIT TO TRUE
+016000             MOVE "INTEREST ACCRUAL"  TO GL-NARRATIVE
+016100             WRITE GL-ENTRY-RECORD
+016200
+016300             MOVE WS-CASH-CONTROL-GL-ACCOUNT TO GL-GL-ACCOUNT-CODE
+016400             SET GL-IS-DEBIT TO TRUE
+016500             MOVE "INTEREST EXPENSE"  TO GL-NARRATIVE
+016600             WRITE GL-ENTRY-RECORD
+016700     END-EVALUATE
+016800     .
+016900 2000-POST-ENTRIES-EXIT.
+017000     EXIT.
+017100*----------------------------------------------------------------
+017200*  2100-WRITE-GL-ENTRY  --  STAMP THE FIELDS COMMON TO BOTH LEGS
+017300*  OF THE PAIR.  THE CALLER FILLS IN THE GL ACCOUNT, DEBIT/CREDIT
+017400*  FLAG AND NARRATIVE BEFORE EACH WRITE.
+017500*----------------------------------------------------------------
+017600 2100-WRITE-GL-ENTRY.
+017700     MOVE WS-TS-TIME-OF-DAY     TO GL-ENTRY-ID
+017800     MOVE LS-ACCT-NUMBER        TO GL-ACCT-NUMBER
+017900     MOVE LS-AMOUNT             TO GL-AMOUNT
+018000     MOVE WS-TS-DATE            TO GL-TRAN-DATE
+018100     MOVE WS-TS-TIME-OF-DAY (1:6) TO GL-TRAN-TIME
+018200     MOVE LS-OPERATOR-ID        TO GL-OPERATOR-ID
+018300     .
+018400 2100-WRITE-GL-ENTRY-EXIT.
+018500     EXIT.
+018600*----------------------------------------------------------------
+018700*  9999-EXIT  --  COMMON PROGRAM EXIT.
+018800*----------------------------------------------------------------
+018900 9999-EXIT.
+019000     CLOSE GENERAL-LEDGER-FILE
+019100     .
+019200 9999-EXIT-EXIT.
+019300     EXIT.
+019400 END PROGRAM GL-POSTING.
